@@ -0,0 +1,205 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILINQ.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILINQ                                                   *
+000900*  ONLINE BILL-INQUIRY LOOKUP.  TAKES A CUSTOMER ID AND A     *
+001000*  COUNT FROM THE OPERATOR, READS THE BILLING HISTORY FILE    *
+001100*  AND DISPLAYS THE CUSTOMER'S LAST N BILLS - PERIOD, UNITS,   *
+001200*  SLAB-WISE BREAKDOWN AND AMOUNT - WITHOUT RECOMPUTING        *
+001300*  ANYTHING, SO AN OPERATOR CAN ANSWER "WHAT WAS MY LAST       *
+001400*  BILL" WITHOUT RERUNNING BILLING.                            *
+001500*-----------------------------------------------------------*
+001600*  MODIFICATION HISTORY                                      *
+001700*  DATE       INIT  DESCRIPTION                               *
+001800*  2026-08-08 RSH   ORIGINAL                                  *
+001850*  2026-08-08 RSH   CAPTURE THE OPERATOR ID AND LOG THE LOOKUP TO  *
+001860*                   RUNLOG, SAME AS THE OTHER BILLING PROGRAMS.    *
+001868*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9
+001876*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL
+001884*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT
+001892*                   OVERFLOW.
+001900*-----------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT BILLHIST ASSIGN TO "BILLHIST"
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS FS-BILLHIST.
+
+002850     SELECT RUNLOG ASSIGN TO "RUNLOG"
+002860         ORGANIZATION IS SEQUENTIAL
+002870         FILE STATUS IS FS-RUNLOG.
+
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  BILLHIST
+003200     LABEL RECORDS ARE STANDARD.
+003300 COPY BILLHIST.
+
+003350 FD  RUNLOG
+003360     LABEL RECORDS ARE STANDARD.
+003370 COPY RUNLOG.
+
+003400 WORKING-STORAGE SECTION.
+003500*-----------------------------------------------------------*
+003600*    FILE STATUS SWITCHES                                    *
+003700*-----------------------------------------------------------*
+003800 77  FS-BILLHIST             PIC X(02).
+003900     88  FS-BILLHIST-OK              VALUE "00".
+003950 77  FS-RUNLOG               PIC X(02).
+003960     88  FS-RUNLOG-OK                VALUE "00".
+
+004000*-----------------------------------------------------------*
+004100*    PROGRAM SWITCHES                                        *
+004200*-----------------------------------------------------------*
+004300 77  WS-EOF-SW                PIC X(01) VALUE "N".
+004400     88  WS-EOF                       VALUE "Y".
+
+004500*-----------------------------------------------------------*
+004600*    INQUIRY WORK FIELDS                                     *
+004700*-----------------------------------------------------------*
+004800 77  WS-CUST-ID               PIC X(10).
+004900 77  WS-SHOW-COUNT            PIC 9(02).
+005000 77  WS-MATCH-COUNT           PIC 9(04) VALUE ZERO.
+005100 77  WS-START-IDX             PIC 9(04).
+005200 77  WS-PRINT-COUNT           PIC 9(02) VALUE ZERO.
+
+005210*-----------------------------------------------------------*
+005220*    OPERATOR AND RUN-AUDIT FIELDS                           *
+005230*-----------------------------------------------------------*
+005240 77  WS-OPERATOR-ID           PIC X(08).
+005250 77  WS-SYSTEM-DATE           PIC 9(08).
+005260 77  WS-SYSTEM-TIME           PIC 9(08).
+
+005300*-----------------------------------------------------------*
+005400*    ALL OF A CUSTOMER'S HISTORY RECORDS, HELD IN THE ORDER   *
+005500*    READ FROM BILLHIST (I.E. OLDEST TO NEWEST) SO THE LAST    *
+005600*    N ENTRIES ARE SIMPLY THE HIGHEST-INDEXED ONES.            *
+005700*-----------------------------------------------------------*
+005800 01  WS-MATCH-TABLE.
+005900     05  WS-MATCH-ENTRY OCCURS 500 TIMES
+006000                        INDEXED BY WS-MATCH-IDX.
+006100         10  WS-M-BILL-PERIOD    PIC 9(06).
+006200         10  WS-M-UNITS          PIC 9(07).
+006300         10  WS-M-TIER1-UNITS    PIC 9(07).
+006400         10  WS-M-TIER2-UNITS    PIC 9(07).
+006500         10  WS-M-TIER3-UNITS    PIC 9(07).
+006600         10  WS-M-BILL           PIC 9(09)V99.
+
+006700 PROCEDURE DIVISION.
+006800 0000-MAINLINE SECTION.
+006900     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+007000     IF NOT WS-EOF
+007100         PERFORM 2000-SCAN-HISTORY  THRU 2000-EXIT
+007200             UNTIL WS-EOF
+007300     END-IF.
+007400     PERFORM 3000-SHOW-RESULTS  THRU 3000-EXIT.
+007500     PERFORM 9000-TERMINATE     THRU 9000-EXIT.
+007600     STOP RUN.
+
+007700 1000-INITIALIZE.
+007800     DISPLAY "CUSTOMER ID: " WITH NO ADVANCING.
+007900     ACCEPT WS-CUST-ID.
+008000     DISPLAY "HOW MANY BILLS TO SHOW: " WITH NO ADVANCING.
+008100     ACCEPT WS-SHOW-COUNT.
+008200     OPEN INPUT BILLHIST.
+008300     IF NOT FS-BILLHIST-OK
+008400         DISPLAY "BILINQ: UNABLE TO OPEN BILLHIST, STATUS "
+008500             FS-BILLHIST
+008600         MOVE "Y" TO WS-EOF-SW
+008700     END-IF.
+008710     OPEN EXTEND RUNLOG.
+008720     IF NOT FS-RUNLOG-OK
+008730         DISPLAY "BILINQ: UNABLE TO OPEN RUNLOG, STATUS "
+008740             FS-RUNLOG
+008750     END-IF.
+008760     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+008770     ACCEPT WS-SYSTEM-TIME FROM TIME.
+008780     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+008790     ACCEPT WS-OPERATOR-ID.
+008800 1000-EXIT.
+008900     EXIT.
+
+009000 2000-SCAN-HISTORY.
+009100     READ BILLHIST
+009200         AT END
+009300             MOVE "Y" TO WS-EOF-SW
+009400         NOT AT END
+009500             PERFORM 2100-KEEP-IF-MATCH THRU 2100-EXIT
+009600     END-READ.
+009700 2000-EXIT.
+009800     EXIT.
+
+009900 2100-KEEP-IF-MATCH.
+010000     IF BH-CUST-ID = WS-CUST-ID
+010100         ADD 1 TO WS-MATCH-COUNT
+010200         SET WS-MATCH-IDX TO WS-MATCH-COUNT
+010300         MOVE BH-BILL-PERIOD    TO WS-M-BILL-PERIOD(WS-MATCH-IDX)
+010400         MOVE BH-UNITS          TO WS-M-UNITS(WS-MATCH-IDX)
+010500         MOVE BH-TIER1-UNITS    TO WS-M-TIER1-UNITS(WS-MATCH-IDX)
+010600         MOVE BH-TIER2-UNITS    TO WS-M-TIER2-UNITS(WS-MATCH-IDX)
+010700         MOVE BH-TIER3-UNITS    TO WS-M-TIER3-UNITS(WS-MATCH-IDX)
+010800         MOVE BH-BILL           TO WS-M-BILL(WS-MATCH-IDX)
+010900     END-IF.
+011000 2100-EXIT.
+011100     EXIT.
+
+011200 3000-SHOW-RESULTS.
+011300     IF WS-MATCH-COUNT = ZERO
+011400         DISPLAY "BILINQ: NO BILLING HISTORY FOR " WS-CUST-ID
+011500         GO TO 3000-EXIT
+011600     END-IF.
+011700     MOVE WS-MATCH-COUNT TO WS-START-IDX.
+011800     IF WS-SHOW-COUNT < WS-MATCH-COUNT
+011900         COMPUTE WS-START-IDX = WS-MATCH-COUNT - WS-SHOW-COUNT + 1
+012000     ELSE
+012100         MOVE 1 TO WS-START-IDX
+012200     END-IF.
+012300     DISPLAY "=============================================".
+012400     DISPLAY "BILLING HISTORY FOR CUSTOMER " WS-CUST-ID.
+012500     SET WS-MATCH-IDX TO WS-MATCH-COUNT.
+012600     PERFORM 3100-SHOW-ONE-BILL THRU 3100-EXIT
+012700         VARYING WS-MATCH-IDX FROM WS-MATCH-COUNT BY -1
+012800         UNTIL WS-MATCH-IDX < WS-START-IDX.
+012900     DISPLAY "=============================================".
+013000 3000-EXIT.
+013100     EXIT.
+
+013200 3100-SHOW-ONE-BILL.
+013300     DISPLAY "PERIOD " WS-M-BILL-PERIOD(WS-MATCH-IDX)
+013400         "   UNITS " WS-M-UNITS(WS-MATCH-IDX)
+013500         "   (T1 " WS-M-TIER1-UNITS(WS-MATCH-IDX)
+013600         " T2 " WS-M-TIER2-UNITS(WS-MATCH-IDX)
+013700         " T3 " WS-M-TIER3-UNITS(WS-MATCH-IDX) ")"
+013800         "   BILL RS " WS-M-BILL(WS-MATCH-IDX).
+013900 3100-EXIT.
+014000     EXIT.
+
+014100 9000-TERMINATE.
+014200     CLOSE BILLHIST.
+014210     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+014220     CLOSE RUNLOG.
+014300 9000-EXIT.
+014400     EXIT.
+
+014410 9600-WRITE-RUNLOG.
+014420     MOVE "BILINQ"         TO RL-PROGRAM-ID.
+014430     MOVE WS-OPERATOR-ID   TO RL-OPERATOR-ID.
+014440     MOVE WS-SYSTEM-DATE   TO RL-RUN-DATE.
+014450     MOVE WS-SYSTEM-TIME   TO RL-RUN-TIME.
+014460     MOVE "BILLHIST"       TO RL-INPUT-FILE.
+014470     MOVE WS-MATCH-COUNT   TO RL-RECORDS-READ.
+014480     MOVE ZERO             TO RL-BILLS-PRODUCED.
+014490     MOVE ZERO             TO RL-EXCEPTIONS.
+014500     MOVE ZERO             TO RL-TOTAL-BILLED.
+014510     WRITE RL-RECORD.
+014520 9600-EXIT.
+014530     EXIT.
