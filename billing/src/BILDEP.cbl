@@ -0,0 +1,327 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILDEP.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILDEP                                                   *
+000900*  SECURITY-DEPOSIT MAINTENANCE BATCH JOB.  POSTS INCOMING     *
+001000*  DEPOSIT COLLECTION/REFUND/DRAW TRANSACTIONS AGAINST THE      *
+001100*  DEPOSIT BALANCE HELD ON CUSTMAS FOR EACH CONNECTION, THEN    *
+001200*  PRINTS A BALANCE REPORT FOR EVERY ACTIVE CUSTOMER SO         *
+001300*  DEPOSITS NO LONGER HAVE TO BE TRACKED OUTSIDE THIS SYSTEM.   *
+001400*-----------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                      *
+001600*  DATE       INIT  DESCRIPTION                               *
+001700*  2026-08-08 RSH   ORIGINAL                                  *
+001750*  2026-08-08 RSH   CAPTURE THE OPERATOR ID AND LOG RUN TOTALS TO  *
+001760*                   RUNLOG, SAME AS THE OTHER BILLING PROGRAMS.    *
+001770*  2026-08-09 RSH   WIDEN THE PRINTED DEPOSIT-BALANCE AND REPORT-      *
+001780*                   TOTAL FIELDS TO MATCH CM-DEPOSIT-BALANCE AND       *
+001790*                   WS-RPT-TOTAL - LARGE COMMERCIAL/INDUSTRIAL          *
+001795*                   DEPOSITS WERE TRUNCATING ON THE REPORT.             *
+001796*  2026-08-09 RSH   START CUSTMAS BACK AT THE LOW KEY BEFORE THE          *
+001797*                   REPORT'S SEQUENTIAL SWEEP - THE PRIOR RANDOM READS    *
+001798*                   AGAINST CUSTMAS DURING TRANSACTION PROCESSING LEFT     *
+001799*                   THE FILE POSITIONED PARTWAY THROUGH, SO THE SWEEP      *
+001799*                   WAS SILENTLY SKIPPING ANY CUSTOMER AT OR BEFORE THE    *
+001799*                   LAST TRANSACTION'S KEY.                                *
+001800*-----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS CM-CUST-ID
+002900         FILE STATUS IS FS-CUSTMAS.
+
+003000     SELECT DEPTXN ASSIGN TO "DEPTXN"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS FS-DEPTXN.
+
+003300     SELECT DEPEXCP ASSIGN TO "DEPEXCP"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS FS-DEPEXCP.
+
+003600     SELECT DEPRPT ASSIGN TO "DEPRPT"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS FS-DEPRPT.
+
+003850     SELECT RUNLOG ASSIGN TO "RUNLOG"
+003860         ORGANIZATION IS SEQUENTIAL
+003870         FILE STATUS IS FS-RUNLOG.
+
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CUSTMAS
+004200     LABEL RECORDS ARE STANDARD.
+004300 COPY CUSTMAS.
+
+004400 FD  DEPTXN
+004500     LABEL RECORDS ARE STANDARD.
+004600 COPY DEPTXN.
+
+004700 FD  DEPEXCP
+004800     LABEL RECORDS ARE STANDARD.
+004900 COPY DEPEXCP.
+
+005000 FD  DEPRPT
+005100     LABEL RECORDS ARE STANDARD.
+005200 COPY DEPRPT.
+
+005250 FD  RUNLOG
+005260     LABEL RECORDS ARE STANDARD.
+005270 COPY RUNLOG.
+
+005300 WORKING-STORAGE SECTION.
+005400*-----------------------------------------------------------*
+005500*    FILE STATUS SWITCHES                                    *
+005600*-----------------------------------------------------------*
+005700 77  FS-CUSTMAS              PIC X(02).
+005800     88  FS-CUSTMAS-OK               VALUE "00".
+005900     88  FS-CUSTMAS-NOTFOUND         VALUE "23".
+006000 77  FS-DEPTXN               PIC X(02).
+006100     88  FS-DEPTXN-OK                VALUE "00".
+006200 77  FS-DEPEXCP              PIC X(02).
+006300     88  FS-DEPEXCP-OK               VALUE "00".
+006400 77  FS-DEPRPT               PIC X(02).
+006500     88  FS-DEPRPT-OK                VALUE "00".
+006550 77  FS-RUNLOG               PIC X(02).
+006560     88  FS-RUNLOG-OK                VALUE "00".
+
+006600*-----------------------------------------------------------*
+006700*    PROGRAM SWITCHES                                        *
+006800*-----------------------------------------------------------*
+006900 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+007000     88  WS-ABORT                    VALUE "Y".
+007100 77  WS-EOF-SW               PIC X(01) VALUE "N".
+007200     88  WS-EOF                      VALUE "Y".
+007300 77  WS-CM-EOF-SW            PIC X(01) VALUE "N".
+007400     88  WS-CM-EOF                   VALUE "Y".
+
+007500*-----------------------------------------------------------*
+007600*    CONTROL TOTALS                                          *
+007700*-----------------------------------------------------------*
+007800 77  WS-TXN-READ             PIC 9(05) VALUE ZERO.
+007900 77  WS-TXN-POSTED           PIC 9(05) VALUE ZERO.
+008000 77  WS-TXN-REJECTED         PIC 9(05) VALUE ZERO.
+008100 77  WS-RPT-COUNT            PIC 9(05) VALUE ZERO.
+008200 77  WS-RPT-TOTAL            PIC 9(09)V99 VALUE ZERO.
+
+008210*-----------------------------------------------------------*
+008220*    OPERATOR AND RUN-AUDIT FIELDS                           *
+008230*-----------------------------------------------------------*
+008240 77  WS-OPERATOR-ID          PIC X(08).
+008250 77  WS-SYSTEM-DATE          PIC 9(08).
+008260 77  WS-SYSTEM-TIME          PIC 9(08).
+
+008300*-----------------------------------------------------------*
+008400*    PRINT WORK FIELDS                                       *
+008500*-----------------------------------------------------------*
+008600 01  WS-DEP-LINE             PIC X(80).
+008700 01  WS-DEP-BAL-ED           PIC ZZZZZZ9.99.
+008800 01  WS-DEP-TOTAL-ED         PIC ZZZZZZZZ9.99.
+
+008900 PROCEDURE DIVISION.
+009000 0000-MAINLINE SECTION.
+009100     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+009200     IF NOT WS-ABORT
+009300         PERFORM 2000-PROCESS-TXN   THRU 2000-EXIT
+009400             UNTIL WS-EOF
+009500         PERFORM 3000-PRINT-REPORT  THRU 3000-EXIT
+009600     END-IF.
+009700     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+009800     STOP RUN.
+
+009900 1000-INITIALIZE.
+010000     OPEN I-O CUSTMAS.
+010100     IF NOT FS-CUSTMAS-OK
+010200         DISPLAY "BILDEP: UNABLE TO OPEN CUSTMAS, STATUS "
+010300             FS-CUSTMAS
+010400         MOVE "Y" TO WS-ABORT-SW
+010500     END-IF.
+010600     OPEN INPUT DEPTXN.
+010700     IF NOT FS-DEPTXN-OK
+010800         DISPLAY "BILDEP: UNABLE TO OPEN DEPTXN, STATUS "
+010900             FS-DEPTXN
+011000         MOVE "Y" TO WS-ABORT-SW
+011100     END-IF.
+011200     OPEN OUTPUT DEPEXCP.
+011300     IF NOT FS-DEPEXCP-OK
+011400         DISPLAY "BILDEP: UNABLE TO OPEN DEPEXCP, STATUS "
+011500             FS-DEPEXCP
+011600         MOVE "Y" TO WS-ABORT-SW
+011700     END-IF.
+011800     OPEN OUTPUT DEPRPT.
+011900     IF NOT FS-DEPRPT-OK
+012000         DISPLAY "BILDEP: UNABLE TO OPEN DEPRPT, STATUS "
+012100             FS-DEPRPT
+012200         MOVE "Y" TO WS-ABORT-SW
+012300     END-IF.
+012310     OPEN EXTEND RUNLOG.
+012320     IF NOT FS-RUNLOG-OK
+012330         DISPLAY "BILDEP: UNABLE TO OPEN RUNLOG, STATUS "
+012340             FS-RUNLOG
+012350         MOVE "Y" TO WS-ABORT-SW
+012360     END-IF.
+012370     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+012380     ACCEPT WS-SYSTEM-TIME FROM TIME.
+012390     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+012395     ACCEPT WS-OPERATOR-ID.
+012400     IF NOT WS-ABORT
+012500         PERFORM 2100-READ-TXN      THRU 2100-EXIT
+012600     END-IF.
+012700 1000-EXIT.
+012800     EXIT.
+
+012900 2000-PROCESS-TXN.
+013000     ADD 1 TO WS-TXN-READ.
+013100     MOVE DT-CUST-ID TO CM-CUST-ID.
+013200     READ CUSTMAS
+013300         INVALID KEY
+013400             PERFORM 2900-REJECT-NOT-FOUND THRU 2900-EXIT
+013500         NOT INVALID KEY
+013600             PERFORM 2200-POST-TXN         THRU 2200-EXIT
+013700     END-READ.
+013800     PERFORM 2100-READ-TXN  THRU 2100-EXIT.
+013900 2000-EXIT.
+014000     EXIT.
+
+014100 2100-READ-TXN.
+014200     READ DEPTXN
+014300         AT END
+014400             MOVE "Y" TO WS-EOF-SW
+014500     END-READ.
+014600 2100-EXIT.
+014700     EXIT.
+
+014800 2200-POST-TXN.
+014900     IF DT-TYPE-COLLECTION
+015000         ADD DT-AMOUNT TO CM-DEPOSIT-BALANCE
+015100         PERFORM 2300-REWRITE-CUSTMAS THRU 2300-EXIT
+015200         ADD 1 TO WS-TXN-POSTED
+015300     ELSE
+015400         IF DT-AMOUNT > CM-DEPOSIT-BALANCE
+015500             PERFORM 2910-REJECT-OVERDRAWN THRU 2910-EXIT
+015600         ELSE
+015700             SUBTRACT DT-AMOUNT FROM CM-DEPOSIT-BALANCE
+015800             PERFORM 2300-REWRITE-CUSTMAS THRU 2300-EXIT
+015900             ADD 1 TO WS-TXN-POSTED
+016000         END-IF
+016100     END-IF.
+016200 2200-EXIT.
+016300     EXIT.
+
+016400 2300-REWRITE-CUSTMAS.
+016500     REWRITE CM-RECORD
+016600         INVALID KEY
+016700             DISPLAY "BILDEP: REWRITE FAILED FOR CUSTOMER "
+016800                 CM-CUST-ID
+016900     END-REWRITE.
+017000 2300-EXIT.
+017100     EXIT.
+
+017200 2900-REJECT-NOT-FOUND.
+017300     MOVE SPACES TO DX-RECORD.
+017400     MOVE DT-CUST-ID TO DX-CUST-ID.
+017500     MOVE DT-AMOUNT  TO DX-AMOUNT.
+017600     SET DX-REASON-NOT-FOUND TO TRUE.
+017700     MOVE "CUSTOMER NOT FOUND ON CUSTMAS" TO DX-REASON-TEXT.
+017800     WRITE DX-RECORD.
+017900     ADD 1 TO WS-TXN-REJECTED.
+018000 2900-EXIT.
+018100     EXIT.
+
+018200 2910-REJECT-OVERDRAWN.
+018300     MOVE SPACES TO DX-RECORD.
+018400     MOVE DT-CUST-ID TO DX-CUST-ID.
+018500     MOVE DT-AMOUNT  TO DX-AMOUNT.
+018600     SET DX-REASON-OVERDRAWN TO TRUE.
+018700     MOVE "REFUND/DRAW EXCEEDS CURRENT DEPOSIT BALANCE"
+018800         TO DX-REASON-TEXT.
+018900     WRITE DX-RECORD.
+019000     ADD 1 TO WS-TXN-REJECTED.
+019100 2910-EXIT.
+019200     EXIT.
+
+019300 3000-PRINT-REPORT.
+019400     MOVE SPACES TO WS-DEP-LINE.
+019500     STRING "CUST_ID      NAME                          BALANCE"
+019600         DELIMITED BY SIZE
+019700         INTO WS-DEP-LINE.
+019800     WRITE DR-LINE FROM WS-DEP-LINE.
+019810     MOVE LOW-VALUES TO CM-CUST-ID.
+019820     START CUSTMAS KEY IS NOT LESS THAN CM-CUST-ID
+019830         INVALID KEY
+019840             MOVE "Y" TO WS-CM-EOF-SW
+019850     END-START.
+019900     PERFORM 3100-SCAN-CUSTOMERS THRU 3100-EXIT
+020000         UNTIL WS-CM-EOF.
+020100     MOVE SPACES TO WS-DEP-LINE.
+020200     MOVE WS-RPT-TOTAL TO WS-DEP-TOTAL-ED.
+020300     STRING "TOTAL DEPOSITS HELD: RS " DELIMITED BY SIZE
+020400         WS-DEP-TOTAL-ED DELIMITED BY SIZE
+020500         INTO WS-DEP-LINE.
+020600     WRITE DR-LINE FROM WS-DEP-LINE.
+020700 3000-EXIT.
+020800     EXIT.
+
+020900 3100-SCAN-CUSTOMERS.
+021000     READ CUSTMAS NEXT RECORD
+021100         AT END
+021200             MOVE "Y" TO WS-CM-EOF-SW
+021300         NOT AT END
+021400             PERFORM 3200-PRINT-BALANCE THRU 3200-EXIT
+021500     END-READ.
+021600 3100-EXIT.
+021700     EXIT.
+
+021800 3200-PRINT-BALANCE.
+021900     MOVE SPACES TO WS-DEP-LINE.
+022000     MOVE CM-DEPOSIT-BALANCE TO WS-DEP-BAL-ED.
+022100     STRING CM-CUST-ID DELIMITED BY SIZE
+022200         "   " CM-NAME DELIMITED BY SIZE
+022300         " " WS-DEP-BAL-ED DELIMITED BY SIZE
+022400         INTO WS-DEP-LINE.
+022500     WRITE DR-LINE FROM WS-DEP-LINE.
+022600     ADD 1 TO WS-RPT-COUNT.
+022700     ADD CM-DEPOSIT-BALANCE TO WS-RPT-TOTAL.
+022800 3200-EXIT.
+022900     EXIT.
+
+023000 9000-TERMINATE.
+023100     CLOSE CUSTMAS.
+023200     CLOSE DEPTXN.
+023300     CLOSE DEPEXCP.
+023400     CLOSE DEPRPT.
+023410     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+023420     CLOSE RUNLOG.
+023500     DISPLAY "=============================================".
+023600     DISPLAY "BILDEP - DEPOSIT MAINTENANCE SUMMARY".
+023700     DISPLAY "  TRANSACTIONS READ    : " WS-TXN-READ.
+023800     DISPLAY "  TRANSACTIONS POSTED  : " WS-TXN-POSTED.
+023900     DISPLAY "  TRANSACTIONS REJECTED: " WS-TXN-REJECTED.
+024000     DISPLAY "  CUSTOMERS ON REPORT  : " WS-RPT-COUNT.
+024100     DISPLAY "=============================================".
+024200 9000-EXIT.
+024300     EXIT.
+
+024310 9600-WRITE-RUNLOG.
+024320     MOVE "BILDEP"         TO RL-PROGRAM-ID.
+024330     MOVE WS-OPERATOR-ID   TO RL-OPERATOR-ID.
+024340     MOVE WS-SYSTEM-DATE   TO RL-RUN-DATE.
+024350     MOVE WS-SYSTEM-TIME   TO RL-RUN-TIME.
+024360     MOVE "DEPTXN"         TO RL-INPUT-FILE.
+024370     MOVE WS-TXN-READ      TO RL-RECORDS-READ.
+024380     MOVE WS-TXN-POSTED    TO RL-BILLS-PRODUCED.
+024390     MOVE WS-TXN-REJECTED  TO RL-EXCEPTIONS.
+024400     MOVE WS-RPT-TOTAL     TO RL-TOTAL-BILLED.
+024410     WRITE RL-RECORD.
+024420 9600-EXIT.
+024430     EXIT.
