@@ -0,0 +1,1254 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILBATCH.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILBATCH                                                  *
+000900*  BATCH BILLING RUN.  READS ONE METER-READING TRANSACTION    *
+001000*  PER CUSTOMER FROM METERTXN, LOOKS THE CUSTOMER UP ON       *
+001100*  CUSTMAS, COMPUTES THE TIERED BILL VIA BILCALC, AND PRINTS  *
+001200*  A BILL FOR EVERY TRANSACTION IN ONE RUN - REPLACING THE    *
+001300*  ONE-CUSTOMER-PER-TERMINAL-SESSION FLOW IN BILLING.         *
+001400*-----------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                      *
+001600*  DATE       INIT  DESCRIPTION                               *
+001700*  2026-08-08 RSH   ORIGINAL                                  *
+001750*  2026-08-08 RSH   ADDED VALIDATION OF MT-UNITS BEFORE THE    *
+001760*                   TIER COMPUTATION - NON-NUMERIC READINGS    *
+001770*                   AND READINGS OVER 100X THE CUSTOMER'S      *
+001780*                   LAST BILLED UNITS ARE ROUTED TO BILLEXCP   *
+001790*                   INSTEAD OF BEING BILLED.                   *
+001795*  2026-08-08 RSH   PRINT A FORMATTED INVOICE FOR EACH BILL,     *
+001796*                   VIA THE SHARED BILPRINT SUBPROGRAM, INSTEAD *
+001797*                   OF THE THREE-LINE CONSOLE DISPLAY.           *
+001798*  2026-08-08 RSH   ACCUMULATE AND DISPLAY END-OF-RUN CONTROL    *
+001799*                   TOTALS (BILLS PRODUCED, UNITS, AMOUNT) SO    *
+001799*                   OPERATIONS CAN RECONCILE THE RUN.            *
+001801*  2026-08-08 RSH   CARRY FORWARD ARREARS, WITH THE RATETAB      *
+001802*                   LATE-PAYMENT PENALTY APPLIED, INTO BILL.     *
+001803*  2026-08-08 RSH   SHOW GST AS ITS OWN INVOICE LINE.             *
+001804*  2026-08-08 RSH   RATETAB NOW HOLDS ONE SCHEDULE PER CUSTOMER   *
+001805*                   CLASS, LOADED INTO A TABLE AT STARTUP AND     *
+001806*                   SEARCHED FOR EACH TRANSACTION'S CUSTOMER.     *
+001807*  2026-08-08 RSH   APPLY THE PER-CLASS MINIMUM CHARGE AS A      *
+001808*                   FLOOR ON THE USAGE CHARGE.                   *
+001809*  2026-08-08 RSH   SKIP BILLING FOR SUSPENDED/DISCONNECTED      *
+001810*                   CONNECTIONS, ROUTING THEM TO BILLEXCP.       *
+001811*  2026-08-08 RSH   STAMP THE BILLING PERIOD ON CUSTMAS AND       *
+001812*                   WRITE A BILLHIST RECORD FOR EACH BILL, AND    *
+001813*                   REFUSE TO BILL A CUSTOMER TWICE FOR THE SAME  *
+001814*                   CYCLE.                                        *
+001815*  2026-08-08 RSH   MAINTAIN YTD UNITS/BILL ACCUMULATORS ON       *
+001816*                   CUSTMAS, SHOWN ON THE INVOICE.                 *
+001817*  2026-08-08 RSH   RATETAB SCHEDULES ARE NOW EFFECTIVE-DATED -    *
+001818*                   THE SCHEDULE SELECTED FOR A BILL IS THE ONE    *
+001819*                   IN FORCE FOR THAT BILL'S PERIOD, NOT SIMPLY    *
+001820*                   THE CUSTOMER'S CLASS.                          *
+001821*  2026-08-08 RSH   SUM ANY SUB-METER READINGS FOR A CUSTOMER      *
+001822*                   INTO THE PRIMARY METERTXN READING BEFORE       *
+001823*                   VALIDATION AND TIER COMPUTATION, FOR MULTI-    *
+001824*                   METER COMMERCIAL ACCOUNTS.                     *
+001825*  2026-08-08 RSH   LOG OPERATOR ID, RUN DATE/TIME, INPUT FILE,     *
+001826*                   RECORD COUNTS AND TOTAL BILLED TO RUNLOG FOR    *
+001827*                   EVERY RUN, SO A DISPUTED BILL CAN BE TRACED     *
+001828*                   BACK TO THE RUN THAT PRODUCED IT.               *
+001829*  2026-08-08 RSH   CARRY THE TIER BREAKDOWN INTO BILLHIST, FOR     *
+001830*                   THE NEW BILL-INQUIRY PROGRAM (BILINQ).          *
+001831*  2026-08-08 RSH   WRITE A COMMA-DELIMITED CSV EXTRACT OF EVERY    *
+001832*                   BILL PRODUCED, FOR DOWNSTREAM ANALYTICS.        *
+001833*  2026-08-08 RSH   APPLY MANUALLY-AUTHORIZED ADJUSTMENTS/CREDITS    *
+001834*                   FROM ADJTXN AGAINST THE COMPUTED BILL BEFORE     *
+001835*                   THE INVOICE IS PRINTED, KEEPING THE ORIGINAL     *
+001836*                   COMPUTED AMOUNT ON THE INVOICE FOR AUDIT.         *
+001837*  2026-08-08 RSH   WHEN AN ADJUSTMENT DRIVES THE BILL BELOW ZERO,    *
+001838*                   FLOOR IT AT ZERO AND CARRY THE REMAINDER AS A     *
+001839*                   CREDIT BALANCE ON CUSTMAS, NETTED AGAINST THE     *
+001840*                   CUSTOMER'S NEXT BILL.                             *
+001841*  2026-08-08 RSH   CHECKPOINT THE LAST CUSTOMER BILLED EVERY FEW      *
+001842*                   CUSTOMERS, SO AN ABORTED RUN (BAD RECORD, ABEND,    *
+001843*                   POWER LOSS) CAN BE RESTARTED FROM THE CHECKPOINT    *
+001844*                   INSTEAD OF REPROCESSING THE WHOLE FILE.             *
+001845*  2026-08-08 RSH   WRITE A GENERAL LEDGER JOURNAL EXTRACT AFTER        *
+001846*                   EACH RUN, SUMMARIZING REVENUE BILLED, TAX           *
+001847*                   COLLECTED, AND ARREARS RECOGNIZED BY ACCOUNT        *
+001848*                   CODE, FOR IMPORT BY THE AR/GL SYSTEM.                *
+001849*  2026-08-08 RSH   STAMP BILL DATE AND DUE DATE ONTO EACH BILLHIST      *
+001850*                   RECORD, DUE DATE BEING A FLAT PAYMENT TERM PAST      *
+001851*                   THE BILL DATE, FOR PAYMENT RECONCILIATION.           *
+001852*  2026-08-08 RSH   ADD SERVICE TYPE TO THE RATE LOOKUP SO               *
+001853*                   ELECTRICITY AND WATER CONNECTIONS ARE EACH           *
+001854*                   BILLED UNDER THEIR OWN RATE SCHEDULE.                *
+001855*  2026-08-08 RSH   APPLY A GOVERNMENT SUBSIDY DEDUCTION, FIXED OR        *
+001856*                   PERCENTAGE, AGAINST THE TIERED USAGE CHARGE FOR       *
+001857*                   ENROLLED CUSTOMERS, SHOWN AS ITS OWN LINE ON THE      *
+001858*                   INVOICE.                                              *
+001860*  2026-08-08 RSH   SCALE THE TIER RATES FOR THE PEAK-SEASON MONTHS        *
+001861*                   CARRIED ON THE RATE RECORD, SO SUMMER-PEAK USAGE       *
+001862*                   IS BILLED AT THE HIGHER RATE AUTOMATICALLY.            *
+001863*  2026-08-08 RSH   STAMP EACH BILL WITH A UNIQUE, SEQUENTIALLY            *
+001864*                   ASSIGNED INVOICE NUMBER, CARRIED ON BILLHIST AND       *
+001865*                   PRINTED ON THE INVOICE, PERSISTED ACROSS RUNS IN       *
+001866*                   THE INVCTL CONTROL FILE SO NUMBERS NEVER REPEAT.       *
+001867*  2026-08-09 RSH   RESTRUCTURED THE DRIVING LOOP FROM A METERTXN-           *
+001868*                   TRANSACTION SCAN TO A MASTER/DETAIL MATCH-MERGE -         *
+001869*                   THE FULL CUSTOMER MASTER IS NOW READ IN CUSTOMER-ID       *
+001870*                   SEQUENCE AND MATCHED AGAINST METERTXN (SORTED THE         *
+001871*                   SAME WAY BY THE CYCLE'S EXTRACT STEP) IN ONE PASS,        *
+001872*                   SO EVERY CUSTOMER IS ACCOUNTED FOR IN THE RUN'S           *
+001873*                   CONTROL TOTALS - INCLUDING ONES WITH NO READING          *
+001874*                   THIS CYCLE, NOW LOGGED TO BILLEXCP INSTEAD OF BEING       *
+001875*                   SILENTLY ABSENT FROM THE OUTPUT.                          *
+001876*  2026-08-09 RSH   HOLD A BILL FOR SUPERVISOR APPROVAL, INSTEAD OF            *
+001877*                   POSTING AND PRINTING IT, WHEN IT EXCEEDS THE                *
+001878*                   RATE SCHEDULE'S APPROVAL LIMIT - WRITTEN TO THE             *
+001879*                   NEW APPRHLD QUEUE FOR BILAPPR TO RESOLVE.                   *
+001880*  2026-08-09 RSH   WRITE A NOTIFICATION-EXTRACT LINE FOR EACH BILL          *
+001881*                   FINALIZED THIS RUN, FOR THE SMS/EMAIL ALERTING           *
+001882*                   INTERFACE TO PICK UP.                                   *
+001883*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9
+001884*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL
+001885*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT
+001886*                   OVERFLOW.
+001887*  2026-08-09 RSH   FLAG A READING OUTSIDE THE NORMAL MINIMUM/       *
+001888*                   MAXIMUM CONSUMPTION CARRIED ON RATETAB FOR THE    *
+001889*                   CUSTOMER'S OWN SERVICE TYPE AND CLASS, WRITTEN     *
+001890*                   TO A NEW CONSUMPTION-ALERT EXTRACT WITHOUT          *
+001891*                   AFFECTING THE BILL ITSELF.                          *
+001892*  2026-08-09 RSH   SKIP A BI-MONTHLY CUSTOMER'S OFF-CYCLE MONTH,        *
+001893*                   ROUTING THE READING TO BILLEXCP AS NOT YET DUE        *
+001894*                   RATHER THAN BILLING IT EARLY.                        *
+001895*  2026-08-09 RSH   WIDEN WS-NET-BILL AND WS-MAX-REASONABLE-UNITS         *
+001896*                   TO MATCH THE REST OF THE 7/9-DIGIT WIDENING - BOTH     *
+001897*                   WERE STILL SIZED FOR THE OLD, NARROWER FIELDS AND       *
+001898*                   COULD OVERFLOW BEFORE THE VALUE EVER REACHED BILL.       *
+001899*  2026-08-09 RSH   ADVANCE THE METERTXN CURSOR PAST A MATCHED READING       *
+001900*                   IN 2050-MATCH-TXN - IT WAS BEING LEFT IN THE BUFFER       *
+001901*                   AND MISREPORTED AS AN UNKNOWN CUSTOMER ON THE NEXT        *
+001902*                   ITERATION.  ALSO REPORT A SECOND READING FOR THE          *
+001903*                   CUSTOMER JUST BILLED AS A DUPLICATE RATHER THAN AN        *
+001904*                   UNKNOWN CUSTOMER ID.                                      *
+001905*  2026-08-09 RSH   DOUBLE THE RATETAB TIER 1/2 THRESHOLDS FOR A               *
+001906*                   BI-MONTHLY CUSTOMER BEFORE CALLING BILCALC - TWO            *
+001907*                   MONTHS OF CONSUMPTION AGAINST A MONTHLY BREAKPOINT           *
+001908*                   WAS PUSHING THEM INTO THE HIGHER TIER ARTIFICIALLY.          *
+001909*  2026-08-09 RSH   THE CSV EXTRACT WAS WRITING BC-BILL, THE PRE-GST/            *
+001910*                   ARREARS/ADJUSTMENT/SUBSIDY TIERED CHARGE, INSTEAD OF          *
+001911*                   THE FINAL POSTED BILL - CHANGED TO MOVE BILL, MATCHING        *
+001912*                   BILREPRO.                                                     *
+001913*  2026-08-09 RSH   STAMP CM-PENDING-PERIOD AND REWRITE CUSTMAS WHEN A            *
+001914*                   BILL IS HELD FOR APPROVAL, AND REJECT A NEW READING            *
+001915*                   FOR A CUSTOMER WITH AN UNRESOLVED HELD BILL - A RERUN          *
+001916*                   WAS OTHERWISE FREE TO QUEUE A SECOND BILL FOR THE SAME         *
+001917*                   CUSTOMER WHILE THE FIRST WAS STILL AWAITING A DECISION.        *
+001800*-----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS CM-CUST-ID
+002900         FILE STATUS IS FS-CUSTMAS.
+
+003000     SELECT RATETAB ASSIGN TO "RATETAB"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS FS-RATETAB.
+
+003300     SELECT METERTXN ASSIGN TO "METERTXN"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS FS-METERTXN.
+
+003510     SELECT BILLEXCP ASSIGN TO "BILLEXCP"
+003520         ORGANIZATION IS SEQUENTIAL
+003530         FILE STATUS IS FS-BILLEXCP.
+
+003540     SELECT BILLHIST ASSIGN TO "BILLHIST"
+003550         ORGANIZATION IS SEQUENTIAL
+003560         FILE STATUS IS FS-BILLHIST.
+
+003570     SELECT SUBMTR ASSIGN TO "SUBMTR"
+003580         ORGANIZATION IS SEQUENTIAL
+003590         FILE STATUS IS FS-SUBMTR.
+
+003592     SELECT RUNLOG ASSIGN TO "RUNLOG"
+003594         ORGANIZATION IS SEQUENTIAL
+003596         FILE STATUS IS FS-RUNLOG.
+
+003597     SELECT CSVEXTR ASSIGN TO "BILLCSV"
+003598         ORGANIZATION IS LINE SEQUENTIAL
+003599         FILE STATUS IS FS-CSVEXTR.
+
+003601     SELECT ADJTXN ASSIGN TO "ADJTXN"
+003602         ORGANIZATION IS SEQUENTIAL
+003603         FILE STATUS IS FS-ADJTXN.
+
+003604     SELECT CHKPT ASSIGN TO "BILCHKPT"
+003605         ORGANIZATION IS SEQUENTIAL
+003606         FILE STATUS IS FS-CHKPT.
+
+003607     SELECT GLEXTR ASSIGN TO "BILGL"
+003608         ORGANIZATION IS SEQUENTIAL
+003609         FILE STATUS IS FS-GLEXTR.
+
+003610     SELECT INVCTL ASSIGN TO "INVCTL"
+003611         ORGANIZATION IS SEQUENTIAL
+003612         FILE STATUS IS FS-INVCTL.
+
+003613     SELECT APPRHLD ASSIGN TO "BILLAPPR"
+003614         ORGANIZATION IS SEQUENTIAL
+003615         FILE STATUS IS FS-APPRHLD.
+
+003616     SELECT NOTIFEXT ASSIGN TO "BILLNOTF"
+003617         ORGANIZATION IS LINE SEQUENTIAL
+003618         FILE STATUS IS FS-NOTIFEXT.
+
+003619     SELECT CONSALRT ASSIGN TO "BILLALRT"
+003620         ORGANIZATION IS LINE SEQUENTIAL
+003621         FILE STATUS IS FS-CONSALRT.
+
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  CUSTMAS
+003900     LABEL RECORDS ARE STANDARD.
+004000 COPY CUSTMAS.
+
+004100 FD  RATETAB
+004200     LABEL RECORDS ARE STANDARD.
+004300 COPY RATETAB.
+
+004400 FD  METERTXN
+004500     LABEL RECORDS ARE STANDARD.
+004600 COPY METERTXN.
+
+004610 FD  BILLEXCP
+004620     LABEL RECORDS ARE STANDARD.
+004630 COPY BILLEXCP.
+
+004640 FD  BILLHIST
+004650     LABEL RECORDS ARE STANDARD.
+004660 COPY BILLHIST.
+
+004670 FD  SUBMTR
+004680     LABEL RECORDS ARE STANDARD.
+004690 COPY SUBMTR.
+
+004692 FD  RUNLOG
+004694     LABEL RECORDS ARE STANDARD.
+004696 COPY RUNLOG.
+
+004697 FD  CSVEXTR.
+004698 COPY CSVEXTR.
+
+004699 FD  ADJTXN
+004699     LABEL RECORDS ARE STANDARD.
+004699 COPY ADJTXN.
+
+004699 FD  CHKPT
+004699     LABEL RECORDS ARE STANDARD.
+004699 COPY CHKPT.
+
+004699 FD  GLEXTR
+004699     LABEL RECORDS ARE STANDARD.
+004699 COPY GLJRNL.
+
+004699 FD  INVCTL
+004699     LABEL RECORDS ARE STANDARD.
+004699 COPY INVCTL.
+
+004699 FD  APPRHLD
+004699     LABEL RECORDS ARE STANDARD.
+004699 COPY APPRHLD.
+
+004699 FD  NOTIFEXT.
+004699 COPY NOTEXTR.
+
+004699 FD  CONSALRT.
+004699 COPY CONSALRT.
+
+004700 WORKING-STORAGE SECTION.
+004800*-----------------------------------------------------------*
+004900*    FILE STATUS SWITCHES                                    *
+005000*-----------------------------------------------------------*
+005100 77  FS-CUSTMAS              PIC X(02).
+005200     88  FS-CUSTMAS-OK               VALUE "00".
+005300 77  FS-RATETAB              PIC X(02).
+005400     88  FS-RATETAB-OK               VALUE "00".
+005500 77  FS-METERTXN             PIC X(02).
+005600     88  FS-METERTXN-OK              VALUE "00".
+005700     88  FS-METERTXN-EOF             VALUE "10".
+005710 77  FS-BILLEXCP             PIC X(02).
+005720     88  FS-BILLEXCP-OK              VALUE "00".
+005730 77  FS-BILLHIST             PIC X(02).
+005740     88  FS-BILLHIST-OK              VALUE "00".
+005750 77  FS-SUBMTR               PIC X(02).
+005760     88  FS-SUBMTR-OK                VALUE "00".
+005770 77  FS-RUNLOG               PIC X(02).
+005780     88  FS-RUNLOG-OK                VALUE "00".
+005790 77  FS-CSVEXTR              PIC X(02).
+005795     88  FS-CSVEXTR-OK               VALUE "00".
+005796 77  FS-ADJTXN               PIC X(02).
+005797     88  FS-ADJTXN-OK                VALUE "00".
+005798 77  FS-CHKPT                PIC X(02).
+005799     88  FS-CHKPT-OK                 VALUE "00".
+005799 77  FS-GLEXTR               PIC X(02).
+005799     88  FS-GLEXTR-OK                VALUE "00".
+005799 77  FS-INVCTL               PIC X(02).
+005799     88  FS-INVCTL-OK                VALUE "00".
+005799 77  FS-APPRHLD              PIC X(02).
+005799     88  FS-APPRHLD-OK               VALUE "00".
+005799 77  FS-NOTIFEXT             PIC X(02).
+005799     88  FS-NOTIFEXT-OK              VALUE "00".
+005799 77  FS-CONSALRT             PIC X(02).
+005799     88  FS-CONSALRT-OK              VALUE "00".
+
+005800*-----------------------------------------------------------*
+005900*    PROGRAM SWITCHES                                        *
+006000*-----------------------------------------------------------*
+006100 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+006200     88  WS-ABORT                    VALUE "Y".
+006300 77  WS-EOF-SW               PIC X(01) VALUE "N".
+006400     88  WS-EOF                      VALUE "Y".
+006405 77  WS-CM-EOF-SW            PIC X(01) VALUE "N".
+006406     88  WS-CM-EOF                   VALUE "Y".
+006410 77  WS-RT-EOF-SW            PIC X(01) VALUE "N".
+006420     88  WS-RT-EOF                   VALUE "Y".
+006430 77  WS-SM-EOF-SW            PIC X(01) VALUE "N".
+006440     88  WS-SM-EOF                   VALUE "Y".
+006450 77  WS-AJ-EOF-SW            PIC X(01) VALUE "N".
+006460     88  WS-AJ-EOF                   VALUE "Y".
+006461 77  WS-CK-EOF-SW            PIC X(01) VALUE "N".
+006462     88  WS-CK-EOF                   VALUE "Y".
+006463 77  WS-IC-EOF-SW            PIC X(01) VALUE "N".
+006464     88  WS-IC-EOF                   VALUE "Y".
+006463 77  WS-RESTART-SW           PIC X(01) VALUE "N".
+006464     88  WS-RESTART                  VALUE "Y".
+006465 77  WS-RESTART-CUST-ID      PIC X(10) VALUE SPACES.
+006466 77  WS-PRIOR-CUST-ID        PIC X(10) VALUE SPACES.
+006500 77  WS-CUST-FOUND-SW        PIC X(01) VALUE "N".
+006600     88  WS-CUST-FOUND               VALUE "Y".
+006601 77  WS-TXN-CONSUMED-SW      PIC X(01) VALUE "N".
+006602     88  WS-TXN-CONSUMED             VALUE "Y".
+006610 77  WS-VALID-SW             PIC X(01) VALUE "N".
+006620     88  WS-VALID                   VALUE "Y".
+006630 77  WS-MAX-REASONABLE-UNITS PIC 9(09).
+006640 77  WS-SYSTEM-DATE          PIC 9(08).
+006650 77  WS-BILL-PERIOD          PIC 9(06).
+006652 77  WS-BILL-MONTH           PIC 9(02).
+006654 77  WS-PEAK-SW              PIC X(01) VALUE "N".
+006656     88  WS-PEAK-MONTH               VALUE "Y".
+006658 77  WS-PEAK-FROM            PIC 9(02).
+006659 77  WS-PEAK-TO              PIC 9(02).
+006661 77  WS-PEAK-PCT             PIC 9(03)V99.
+
+006660*-----------------------------------------------------------*
+006661*    END-OF-RUN CONTROL TOTALS                                *
+006662*-----------------------------------------------------------*
+006663 77  WS-BILL-COUNT           PIC 9(07) VALUE ZERO.
+006664 77  WS-TOTAL-UNITS          PIC 9(09) VALUE ZERO.
+006665 77  WS-TOTAL-BILL           PIC 9(09)V99 VALUE ZERO.
+006666 77  BILL                    PIC 9(09)V99.
+006667 77  WS-ARREARS-BILLED       PIC 9(07)V99.
+006668 77  WS-PENALTY-PCT          PIC 9(02)V99.
+006669 77  WS-GST-PCT              PIC 9(02)V99.
+006670 77  WS-GST-AMT              PIC 9(09)V99.
+006675 77  WS-MIN-CHARGE           PIC 9(05)V99.
+006676 77  WS-TXN-COUNT            PIC 9(07) VALUE ZERO.
+006677 77  WS-EXCEPTION-COUNT      PIC 9(07) VALUE ZERO.
+006678 77  WS-OPERATOR-ID          PIC X(08).
+006679 77  WS-SYSTEM-TIME          PIC 9(08).
+006680 77  WS-CSV-GST-ED           PIC 9(09).99.
+006681 77  WS-CSV-BILL-ED          PIC 9(09).99.
+006682 77  WS-GROSS-BILL           PIC 9(09)V99.
+006683 77  WS-NET-BILL             PIC S9(09)V99.
+006683 77  WS-SUBSIDY-AMT          PIC 9(09)V99.
+006683 77  WS-INVOICE-NO           PIC 9(09) VALUE ZERO.
+006684 77  WS-CKPT-INTERVAL        PIC 9(03) VALUE 050.
+006685 77  WS-CKPT-COUNTER         PIC 9(03) VALUE ZERO.
+006686 77  WS-GL-REVENUE           PIC 9(09)V99 VALUE ZERO.
+006687 77  WS-GL-TAX               PIC 9(09)V99 VALUE ZERO.
+006688 77  WS-GL-ARREARS           PIC 9(09)V99 VALUE ZERO.
+006689 77  WS-PAYMENT-TERM-DAYS    PIC 9(03) VALUE 015.
+006690 77  WS-APPROVAL-LIMIT       PIC 9(07)V99 VALUE ZERO.
+006691 77  WS-HOLD-SW              PIC X(01) VALUE "N".
+006692     88  WS-HOLD-BILL                VALUE "Y".
+006693 77  WS-HOLD-COUNT           PIC 9(07) VALUE ZERO.
+006694 77  WS-MIN-NORMAL-UNITS     PIC 9(07) VALUE ZERO.
+006695 77  WS-MAX-NORMAL-UNITS     PIC 9(07) VALUE ZERO.
+006696 77  WS-ALERT-COUNT          PIC 9(07) VALUE ZERO.
+006697 77  WS-CYC-BILL-YEAR        PIC 9(04).
+006698 77  WS-CYC-BILL-MONTH       PIC 9(02).
+006699 77  WS-CYC-LAST-YEAR        PIC 9(04).
+006700 77  WS-CYC-LAST-MONTH       PIC 9(02).
+006701 77  WS-CYC-MONTHS-ELAPSED   PIC S9(05) VALUE ZERO.
+
+006671*-----------------------------------------------------------*
+006672*    RATE TABLE, ONE SCHEDULE PER CUSTOMER CLASS               *
+006673*-----------------------------------------------------------*
+006674 COPY RATETBL.
+
+006676*-----------------------------------------------------------*
+006677*    SUB-METER READINGS, SUMMED BY CUSTOMER ID                 *
+006678*-----------------------------------------------------------*
+006679 COPY SUBMTBL.
+
+006685*-----------------------------------------------------------*
+006686*    ADJUSTMENT/CREDIT TRANSACTIONS, SUMMED BY CUSTOMER ID      *
+006687*-----------------------------------------------------------*
+006688 COPY ADJTBL.
+
+006700*-----------------------------------------------------------*
+007000*    PARAMETER BLOCK PASSED TO THE BILCALC SUBPROGRAM.  THE    *
+007100*    RATE SCHEDULE PORTION IS LOADED FROM RATETAB DURING       *
+007200*    INITIALIZATION.                                           *
+007300*-----------------------------------------------------------*
+007400 COPY BILCALC.
+
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE SECTION.
+007700     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+007800     IF NOT WS-ABORT
+007900         PERFORM 2000-PROCESS-CUSTOMER  THRU 2000-EXIT
+008000             UNTIL WS-CM-EOF
+008100     END-IF.
+008200     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+008300     STOP RUN.
+
+008400 1000-INITIALIZE.
+008500     OPEN I-O CUSTMAS.
+008600     IF NOT FS-CUSTMAS-OK
+008700         DISPLAY "BILBATCH: UNABLE TO OPEN CUSTMAS, STATUS "
+008800             FS-CUSTMAS
+008900         MOVE "Y" TO WS-ABORT-SW
+009000     END-IF.
+009100     OPEN INPUT METERTXN.
+009200     IF NOT FS-METERTXN-OK
+009300         DISPLAY "BILBATCH: UNABLE TO OPEN METERTXN, STATUS "
+009400             FS-METERTXN
+009500         MOVE "Y" TO WS-ABORT-SW
+009600     END-IF.
+009610     OPEN OUTPUT BILLEXCP.
+009620     IF NOT FS-BILLEXCP-OK
+009630         DISPLAY "BILBATCH: UNABLE TO OPEN BILLEXCP, STATUS "
+009640             FS-BILLEXCP
+009650         MOVE "Y" TO WS-ABORT-SW
+009660     END-IF.
+009662     OPEN EXTEND BILLHIST.
+009664     IF NOT FS-BILLHIST-OK
+009666         DISPLAY "BILBATCH: UNABLE TO OPEN BILLHIST, STATUS "
+009668             FS-BILLHIST
+009669         MOVE "Y" TO WS-ABORT-SW
+009669     END-IF.
+009670     OPEN EXTEND APPRHLD.
+009670     IF NOT FS-APPRHLD-OK
+009670         DISPLAY "BILBATCH: UNABLE TO OPEN BILLAPPR, STATUS "
+009670             FS-APPRHLD
+009670         MOVE "Y" TO WS-ABORT-SW
+009670     END-IF.
+009670     OPEN OUTPUT NOTIFEXT.
+009670     IF NOT FS-NOTIFEXT-OK
+009670         DISPLAY "BILBATCH: UNABLE TO OPEN BILLNOTF, STATUS "
+009670             FS-NOTIFEXT
+009670         MOVE "Y" TO WS-ABORT-SW
+009670     END-IF.
+009670     OPEN OUTPUT CONSALRT.
+009670     IF NOT FS-CONSALRT-OK
+009670         DISPLAY "BILBATCH: UNABLE TO OPEN BILLALRT, STATUS "
+009670             FS-CONSALRT
+009670         MOVE "Y" TO WS-ABORT-SW
+009670     END-IF.
+009671     OPEN INPUT SUBMTR.
+009672     IF NOT FS-SUBMTR-OK
+009673         DISPLAY "BILBATCH: UNABLE TO OPEN SUBMTR, STATUS "
+009674             FS-SUBMTR
+009675         MOVE "Y" TO WS-ABORT-SW
+009676     END-IF.
+009677     OPEN EXTEND RUNLOG.
+009678     IF NOT FS-RUNLOG-OK
+009679         DISPLAY "BILBATCH: UNABLE TO OPEN RUNLOG, STATUS "
+009680             FS-RUNLOG
+009681         MOVE "Y" TO WS-ABORT-SW
+009682     END-IF.
+009683     OPEN INPUT ADJTXN.
+009684     IF NOT FS-ADJTXN-OK
+009685         DISPLAY "BILBATCH: UNABLE TO OPEN ADJTXN, STATUS "
+009686             FS-ADJTXN
+009687         MOVE "Y" TO WS-ABORT-SW
+009688     END-IF.
+009688     OPEN INPUT CHKPT.
+009688     IF FS-CHKPT-OK
+009688         PERFORM 1410-READ-CHECKPOINT THRU 1410-EXIT
+009688             UNTIL WS-CK-EOF
+009688         CLOSE CHKPT
+009688     END-IF.
+009688     OPEN EXTEND CHKPT.
+009688     IF NOT FS-CHKPT-OK
+009688         DISPLAY "BILBATCH: UNABLE TO OPEN BILCHKPT, STATUS "
+009688             FS-CHKPT
+009688         MOVE "Y" TO WS-ABORT-SW
+009688     END-IF.
+009688     IF WS-RESTART
+009688         DISPLAY "BILBATCH: RESTARTING AFTER CUSTOMER "
+009688             WS-RESTART-CUST-ID
+009688     END-IF.
+009688     MOVE ZERO TO WS-INVOICE-NO.
+009688     OPEN INPUT INVCTL.
+009688     IF FS-INVCTL-OK
+009688         PERFORM 1420-READ-INVCTL THRU 1420-EXIT
+009688             UNTIL WS-IC-EOF
+009688         CLOSE INVCTL
+009688     END-IF.
+009689     OPEN OUTPUT GLEXTR.
+009689     IF NOT FS-GLEXTR-OK
+009689         DISPLAY "BILBATCH: UNABLE TO OPEN BILGL, STATUS "
+009689             FS-GLEXTR
+009689         MOVE "Y" TO WS-ABORT-SW
+009689     END-IF.
+009686     OPEN OUTPUT CSVEXTR.
+009687     IF NOT FS-CSVEXTR-OK
+009688         DISPLAY "BILBATCH: UNABLE TO OPEN BILLCSV, STATUS "
+009689             FS-CSVEXTR
+009690         MOVE "Y" TO WS-ABORT-SW
+009691     ELSE
+009692         MOVE
+009693          "CUST_ID,UNITS,TIER1_UNITS,TIER2_UNITS,TIER3_UNITS,GST,TOT
+009693-    "AL_BILL" TO CE-LINE
+009697         WRITE CE-RECORD
+009698     END-IF.
+009670     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+009680     MOVE WS-SYSTEM-DATE(1:6) TO WS-BILL-PERIOD.
+009683     ACCEPT WS-SYSTEM-TIME FROM TIME.
+009684     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+009685     ACCEPT WS-OPERATOR-ID.
+009700     PERFORM 1100-LOAD-RATE-TABLE THRU 1100-EXIT.
+009710     IF NOT WS-ABORT
+009720         PERFORM 1200-LOAD-SUBMETERS THRU 1200-EXIT
+009730     END-IF.
+009731     IF NOT WS-ABORT
+009732         PERFORM 1300-LOAD-ADJUSTMENTS THRU 1300-EXIT
+009733     END-IF.
+009800     IF NOT WS-ABORT
+009900         PERFORM 2100-READ-TXN THRU 2100-EXIT
+010000         MOVE LOW-VALUES TO CM-CUST-ID
+010010         START CUSTMAS KEY IS >= CM-CUST-ID
+010020             INVALID KEY
+010030                 MOVE "Y" TO WS-CM-EOF-SW
+010040         END-START
+010050         IF NOT WS-CM-EOF
+010060             PERFORM 2500-READ-NEXT-CUSTOMER THRU 2500-EXIT
+010070         END-IF
+010000     END-IF.
+010100 1000-EXIT.
+010200     EXIT.
+
+010300 1100-LOAD-RATE-TABLE.
+010400     OPEN INPUT RATETAB.
+010500     IF NOT FS-RATETAB-OK
+010600         DISPLAY "BILBATCH: UNABLE TO OPEN RATETAB, STATUS "
+010700             FS-RATETAB
+010800         MOVE "Y" TO WS-ABORT-SW
+010900         GO TO 1100-EXIT
+011000     END-IF.
+011100     READ RATETAB
+011200         AT END
+011300             DISPLAY "BILBATCH: RATETAB HAS NO RATE SCHEDULE"
+011400             MOVE "Y" TO WS-ABORT-SW
+011500     END-READ.
+011550     PERFORM 1110-STORE-RATE-ENTRY THRU 1110-EXIT
+011560         UNTIL WS-RT-EOF OR WS-ABORT.
+012300     CLOSE RATETAB.
+012400 1100-EXIT.
+012500     EXIT.
+
+012510 1110-STORE-RATE-ENTRY.
+012520     ADD 1 TO WS-RATE-COUNT.
+012525     MOVE RT-SERVICE-TYPE TO WS-RT-SERVICE-TYPE(WS-RATE-COUNT).
+012530     MOVE RT-CUST-CLASS  TO WS-RT-CUST-CLASS(WS-RATE-COUNT).
+012540     MOVE RT-TIER1-LIMIT TO WS-RT-TIER1-LIMIT(WS-RATE-COUNT).
+012550     MOVE RT-TIER1-RATE  TO WS-RT-TIER1-RATE(WS-RATE-COUNT).
+012560     MOVE RT-TIER2-LIMIT TO WS-RT-TIER2-LIMIT(WS-RATE-COUNT).
+012570     MOVE RT-TIER2-RATE  TO WS-RT-TIER2-RATE(WS-RATE-COUNT).
+012580     MOVE RT-TIER3-RATE  TO WS-RT-TIER3-RATE(WS-RATE-COUNT).
+012590     MOVE RT-PENALTY-PCT TO WS-RT-PENALTY-PCT(WS-RATE-COUNT).
+012595     MOVE RT-GST-PCT     TO WS-RT-GST-PCT(WS-RATE-COUNT).
+012596     MOVE RT-MIN-CHARGE  TO WS-RT-MIN-CHARGE(WS-RATE-COUNT).
+012597     MOVE RT-EFF-FROM    TO WS-RT-EFF-FROM(WS-RATE-COUNT).
+012598     MOVE RT-EFF-TO      TO WS-RT-EFF-TO(WS-RATE-COUNT).
+012601     MOVE RT-PEAK-FROM-MONTH TO
+012602        WS-RT-PEAK-FROM-MONTH(WS-RATE-COUNT).
+012603     MOVE RT-PEAK-TO-MONTH   TO
+012604        WS-RT-PEAK-TO-MONTH(WS-RATE-COUNT).
+012605     MOVE RT-PEAK-MULT-PCT   TO
+012606        WS-RT-PEAK-MULT-PCT(WS-RATE-COUNT).
+012607     MOVE RT-APPROVAL-LIMIT  TO
+012608        WS-RT-APPROVAL-LIMIT(WS-RATE-COUNT).
+012596     READ RATETAB
+012597         AT END
+012598             MOVE "Y" TO WS-RT-EOF-SW
+012599     END-READ.
+012600 1110-EXIT.
+012601     EXIT.
+
+012610 1150-FIND-RATE-CLASS.
+012620     SET WS-RATE-IDX TO 1.
+012630     SEARCH WS-RATE-ENTRY
+012640         AT END
+012650             DISPLAY "BILBATCH: NO RATE SCHEDULE FOR SERVICE "
+012652                 CM-SERVICE-TYPE " CLASS "
+012655                 CM-CUST-CLASS " EFFECTIVE " WS-BILL-PERIOD
+012656                 " - USING SCHEDULE 1"
+012670             SET WS-RATE-IDX TO 1
+012680         WHEN WS-RT-SERVICE-TYPE(WS-RATE-IDX) = CM-SERVICE-TYPE
+012681             AND WS-RT-CUST-CLASS(WS-RATE-IDX) = CM-CUST-CLASS
+012685             AND WS-BILL-PERIOD >= WS-RT-EFF-FROM(WS-RATE-IDX)
+012686             AND WS-BILL-PERIOD <= WS-RT-EFF-TO(WS-RATE-IDX)
+012690             CONTINUE
+012700     END-SEARCH.
+012710     MOVE WS-RT-TIER1-LIMIT(WS-RATE-IDX) TO BC-TIER1-LIMIT.
+012720     MOVE WS-RT-TIER1-RATE(WS-RATE-IDX)  TO BC-TIER1-RATE.
+012730     MOVE WS-RT-TIER2-LIMIT(WS-RATE-IDX) TO BC-TIER2-LIMIT.
+012740     MOVE WS-RT-TIER2-RATE(WS-RATE-IDX)  TO BC-TIER2-RATE.
+012750     MOVE WS-RT-TIER3-RATE(WS-RATE-IDX)  TO BC-TIER3-RATE.
+012760     MOVE WS-RT-PENALTY-PCT(WS-RATE-IDX) TO WS-PENALTY-PCT.
+012770     MOVE WS-RT-GST-PCT(WS-RATE-IDX)     TO WS-GST-PCT.
+012775     MOVE WS-RT-MIN-CHARGE(WS-RATE-IDX)  TO WS-MIN-CHARGE.
+012777     MOVE WS-RT-APPROVAL-LIMIT(WS-RATE-IDX) TO WS-APPROVAL-LIMIT.
+012778     MOVE WS-RT-MIN-NORMAL-UNITS(WS-RATE-IDX) TO
+012779         WS-MIN-NORMAL-UNITS.
+012779     MOVE WS-RT-MAX-NORMAL-UNITS(WS-RATE-IDX) TO
+012779         WS-MAX-NORMAL-UNITS.
+012776     PERFORM 1160-APPLY-SEASONAL-RATE THRU 1160-EXIT.
+012780 1150-EXIT.
+012790     EXIT.
+
+012791 1160-APPLY-SEASONAL-RATE.
+012792     MOVE WS-BILL-PERIOD(5:2) TO WS-BILL-MONTH.
+012793     MOVE "N" TO WS-PEAK-SW.
+012794     MOVE WS-RT-PEAK-FROM-MONTH(WS-RATE-IDX) TO WS-PEAK-FROM.
+012795     MOVE WS-RT-PEAK-TO-MONTH(WS-RATE-IDX)   TO WS-PEAK-TO.
+012796     MOVE WS-RT-PEAK-MULT-PCT(WS-RATE-IDX)   TO WS-PEAK-PCT.
+012797     IF WS-PEAK-PCT > 0
+012798         IF WS-PEAK-FROM <= WS-PEAK-TO
+012799             IF WS-BILL-MONTH >= WS-PEAK-FROM
+012800                 AND WS-BILL-MONTH <= WS-PEAK-TO
+012801                 MOVE "Y" TO WS-PEAK-SW
+012802             END-IF
+012803         ELSE
+012804             IF WS-BILL-MONTH >= WS-PEAK-FROM
+012805                 OR WS-BILL-MONTH <= WS-PEAK-TO
+012806                 MOVE "Y" TO WS-PEAK-SW
+012807             END-IF
+012808         END-IF
+012809     END-IF.
+012810     IF WS-PEAK-MONTH
+012811         COMPUTE BC-TIER1-RATE ROUNDED =
+012812             BC-TIER1-RATE * WS-PEAK-PCT / 100
+012813         COMPUTE BC-TIER2-RATE ROUNDED =
+012814             BC-TIER2-RATE * WS-PEAK-PCT / 100
+012815         COMPUTE BC-TIER3-RATE ROUNDED =
+012816             BC-TIER3-RATE * WS-PEAK-PCT / 100
+012817     END-IF.
+012818 1160-EXIT.
+012819     EXIT.
+
+012791 1200-LOAD-SUBMETERS.
+012792     READ SUBMTR
+012793         AT END
+012794             MOVE "Y" TO WS-SM-EOF-SW
+012795     END-READ.
+012796     PERFORM 1210-STORE-SUBMETER THRU 1210-EXIT
+012797         UNTIL WS-SM-EOF.
+012798     CLOSE SUBMTR.
+012799 1200-EXIT.
+012800     EXIT.
+
+012801 1210-STORE-SUBMETER.
+012802     ADD 1 TO WS-SUBMETER-COUNT.
+012803     MOVE SM-CUST-ID TO WS-SM-CUST-ID(WS-SUBMETER-COUNT).
+012804     MOVE SM-UNITS   TO WS-SM-UNITS(WS-SUBMETER-COUNT).
+012805     READ SUBMTR
+012806         AT END
+012807             MOVE "Y" TO WS-SM-EOF-SW
+012808     END-READ.
+012809 1210-EXIT.
+012810     EXIT.
+
+012830 1300-LOAD-ADJUSTMENTS.
+012831     READ ADJTXN
+012832         AT END
+012833             MOVE "Y" TO WS-AJ-EOF-SW
+012834     END-READ.
+012835     PERFORM 1310-STORE-ADJUSTMENT THRU 1310-EXIT
+012836         UNTIL WS-AJ-EOF.
+012837     CLOSE ADJTXN.
+012838 1300-EXIT.
+012839     EXIT.
+
+012840 1310-STORE-ADJUSTMENT.
+012841     ADD 1 TO WS-ADJUST-COUNT.
+012842     MOVE ADJ-CUST-ID     TO WS-ADJ-CUST-ID(WS-ADJUST-COUNT).
+012843     MOVE ADJ-AMOUNT      TO WS-ADJ-AMOUNT(WS-ADJUST-COUNT).
+012844     MOVE ADJ-REASON-TEXT TO WS-ADJ-REASON-TEXT(WS-ADJUST-COUNT).
+012845     READ ADJTXN
+012846         AT END
+012847             MOVE "Y" TO WS-AJ-EOF-SW
+012848     END-READ.
+012849 1310-EXIT.
+012850     EXIT.
+
+012851 1410-READ-CHECKPOINT.
+012852     READ CHKPT
+012853         AT END
+012854             MOVE "Y" TO WS-CK-EOF-SW
+012855         NOT AT END
+012856             MOVE CK-CUST-ID TO WS-RESTART-CUST-ID
+012857             MOVE "Y" TO WS-RESTART-SW
+012858     END-READ.
+012859 1410-EXIT.
+012860     EXIT.
+
+012861 1420-READ-INVCTL.
+012862     READ INVCTL
+012863         AT END
+012864             MOVE "Y" TO WS-IC-EOF-SW
+012865         NOT AT END
+012866             MOVE IC-LAST-INVOICE-NO TO WS-INVOICE-NO
+012867     END-READ.
+012868 1420-EXIT.
+012869     EXIT.
+
+012811 2250-AGGREGATE-SUBMETERS.
+012812     MOVE ZERO TO WS-SUBMETER-TOTAL.
+012813     SET WS-SM-IDX TO 1.
+012814     PERFORM 2260-ADD-SUBMETER THRU 2260-EXIT
+012815         VARYING WS-SM-IDX FROM 1 BY 1
+012816         UNTIL WS-SM-IDX > WS-SUBMETER-COUNT.
+012817     ADD WS-SUBMETER-TOTAL TO MT-UNITS.
+012818 2250-EXIT.
+012819     EXIT.
+
+012820 2260-ADD-SUBMETER.
+012821     IF WS-SM-CUST-ID(WS-SM-IDX) = MT-CUST-ID
+012822         ADD WS-SM-UNITS(WS-SM-IDX) TO WS-SUBMETER-TOTAL
+012823     END-IF.
+012824 2260-EXIT.
+012825     EXIT.
+
+012860 2270-APPLY-ADJUSTMENTS.
+012861     MOVE ZERO   TO WS-ADJUSTMENT-TOTAL.
+012862     MOVE SPACES TO WS-ADJ-REASON-FOUND.
+012863     SET WS-ADJ-IDX TO 1.
+012864     PERFORM 2280-ADD-ADJUSTMENT THRU 2280-EXIT
+012865         VARYING WS-ADJ-IDX FROM 1 BY 1
+012866         UNTIL WS-ADJ-IDX > WS-ADJUST-COUNT.
+012867 2270-EXIT.
+012868     EXIT.
+
+012869 2280-ADD-ADJUSTMENT.
+012870     IF WS-ADJ-CUST-ID(WS-ADJ-IDX) = MT-CUST-ID
+012871         ADD WS-ADJ-AMOUNT(WS-ADJ-IDX) TO WS-ADJUSTMENT-TOTAL
+012872         MOVE WS-ADJ-REASON-TEXT(WS-ADJ-IDX)
+012873             TO WS-ADJ-REASON-FOUND
+012874     END-IF.
+012874 2280-EXIT.
+012875     EXIT.
+
+012876 2290-APPLY-SUBSIDY.
+012877     MOVE ZERO TO WS-SUBSIDY-AMT.
+012878     IF CM-SUBSIDY-ELIGIBLE
+012879         IF CM-SUBSIDY-FIXED
+012880             MOVE CM-SUBSIDY-RATE TO WS-SUBSIDY-AMT
+012881         ELSE
+012882             COMPUTE WS-SUBSIDY-AMT ROUNDED =
+012883                 BC-BILL * CM-SUBSIDY-RATE / 100
+012884         END-IF
+012885         IF WS-SUBSIDY-AMT > BC-BILL
+012886             MOVE BC-BILL TO WS-SUBSIDY-AMT
+012887         END-IF
+012888     END-IF.
+012889 2290-EXIT.
+012890     EXIT.
+
+012600 2000-PROCESS-CUSTOMER.
+012605     IF WS-RESTART AND CM-CUST-ID NOT > WS-RESTART-CUST-ID
+012606         GO TO 2000-SKIP
+012607     END-IF.
+012700     PERFORM 2050-MATCH-TXN      THRU 2050-EXIT.
+012800     IF WS-CUST-FOUND
+012801         MOVE CM-CUST-ID TO WS-PRIOR-CUST-ID
+012805         PERFORM 2250-AGGREGATE-SUBMETERS THRU 2250-EXIT
+012810         PERFORM 2300-VALIDATE-UNITS THRU 2300-EXIT
+012820         IF WS-VALID
+012900             PERFORM 4000-COMPUTE-BILL THRU 4000-EXIT
+012905             IF WS-HOLD-BILL
+012906                 PERFORM 4400-HOLD-FOR-APPROVAL THRU 4400-EXIT
+012907             ELSE
+012910                 PERFORM 4500-UPDATE-CUSTOMER THRU 4500-EXIT
+012915                 PERFORM 4600-WRITE-HISTORY THRU 4600-EXIT
+012916                 PERFORM 4700-WRITE-CSV-EXTRACT THRU 4700-EXIT
+012917                 PERFORM 4650-WRITE-NOTIFICATION THRU 4650-EXIT
+013000                 PERFORM 5000-PRINT-BILL   THRU 5000-EXIT
+013005                 PERFORM 5500-ACCUMULATE-TOTALS THRU 5500-EXIT
+013009             END-IF
+013010         END-IF
+013100     ELSE
+013101         PERFORM 2400-LOG-NO-READING THRU 2400-EXIT
+013100     END-IF.
+013006     PERFORM 5600-WRITE-CHECKPOINT THRU 5600-EXIT.
+013150 2000-SKIP.
+013200     PERFORM 2500-READ-NEXT-CUSTOMER THRU 2500-EXIT.
+013300 2000-EXIT.
+013400     EXIT.
+
+013500 2100-READ-TXN.
+013600     READ METERTXN
+013700         AT END
+013800             MOVE "Y" TO WS-EOF-SW
+013850         NOT AT END
+013860             ADD 1 TO WS-TXN-COUNT
+013900     END-READ.
+014000 2100-EXIT.
+014100     EXIT.
+
+014150*-----------------------------------------------------------*
+014160*    MASTER/DETAIL MATCH-MERGE - CUSTMAS DRIVES THE RUN IN     *
+014170*    CUSTOMER-ID SEQUENCE; METERTXN (SORTED THE SAME WAY) IS    *
+014180*    ADVANCED UNDERNEATH IT UNTIL ITS KEY CATCHES UP.  A         *
+014190*    METERTXN RECORD THAT NEVER FINDS ITS CUSTOMER (KEY LOWER    *
+014200*    THAN ANY REMAINING MASTER RECORD) IS AN ORPHAN READING       *
+014210*    AND IS LOGGED, NOT MATCHED.                                  *
+014220*-----------------------------------------------------------*
+014230 2050-MATCH-TXN.
+014235     IF WS-TXN-CONSUMED
+014236         PERFORM 2100-READ-TXN THRU 2100-EXIT
+014237         MOVE "N" TO WS-TXN-CONSUMED-SW
+014238     END-IF.
+014240     PERFORM 2060-SKIP-ORPHAN-TXN THRU 2060-EXIT
+014250         UNTIL WS-EOF OR MT-CUST-ID NOT LESS THAN CM-CUST-ID.
+014260     IF NOT WS-EOF AND MT-CUST-ID = CM-CUST-ID
+014270         MOVE "Y" TO WS-CUST-FOUND-SW
+014275         MOVE "Y" TO WS-TXN-CONSUMED-SW
+014280     ELSE
+014290         MOVE "N" TO WS-CUST-FOUND-SW
+014300     END-IF.
+014310 2050-EXIT.
+014320     EXIT.
+
+014330 2060-SKIP-ORPHAN-TXN.
+014340     MOVE SPACES TO EX-RECORD.
+014350     MOVE MT-CUST-ID TO EX-CUST-ID.
+014355     MOVE WS-BILL-PERIOD TO EX-BILL-PERIOD.
+014360     MOVE MT-UNITS   TO EX-UNITS.
+014365     IF MT-CUST-ID = WS-PRIOR-CUST-ID
+014366         SET EX-REASON-DUPLICATE TO TRUE
+014367         MOVE "DUPLICATE READING - CUSTOMER ALREADY BILLED"
+014368             TO EX-REASON-TEXT
+014369     ELSE
+014370         SET EX-REASON-NOT-FOUND TO TRUE
+014380         MOVE "METER READING FOR UNKNOWN CUSTOMER ID"
+014381             TO EX-REASON-TEXT
+014382     END-IF.
+014390     WRITE EX-RECORD.
+014400     ADD 1 TO WS-EXCEPTION-COUNT.
+014410     PERFORM 2100-READ-TXN THRU 2100-EXIT.
+014420 2060-EXIT.
+014430     EXIT.
+
+014440 2400-LOG-NO-READING.
+014450     IF CM-STAT-ACTIVE
+014460         MOVE SPACES TO EX-RECORD
+014470         MOVE CM-CUST-ID TO EX-CUST-ID
+014475         MOVE WS-BILL-PERIOD TO EX-BILL-PERIOD
+014480         MOVE ZERO TO EX-UNITS
+014490         SET EX-REASON-NO-READING TO TRUE
+014500         MOVE "NO METER READING RECEIVED FOR THIS PERIOD"
+014510             TO EX-REASON-TEXT
+014520         WRITE EX-RECORD
+014530         ADD 1 TO WS-EXCEPTION-COUNT
+014540     END-IF.
+014550 2400-EXIT.
+014560     EXIT.
+
+014570 2500-READ-NEXT-CUSTOMER.
+014580     READ CUSTMAS NEXT RECORD
+014590         AT END
+014600             MOVE "Y" TO WS-CM-EOF-SW
+014610     END-READ.
+014620 2500-EXIT.
+014630     EXIT.
+
+015300*-----------------------------------------------------------*
+015301*    MONTHS ELAPSED SINCE THE CUSTOMER'S LAST BILLED PERIOD,       *
+015302*    USED ONLY TO GATE A BI-MONTHLY CUSTOMER'S NEXT BILL - A         *
+015303*    NEVER-BILLED CUSTOMER (CM-LAST-BILL-PERIOD ZERO) IS ALWAYS       *
+015304*    DUE, SO THIS PARAGRAPH IS SAFE TO PERFORM UNCONDITIONALLY.       *
+015305*-----------------------------------------------------------*
+015306 2295-COMPUTE-MONTHS-ELAPSED.
+015307     MOVE WS-BILL-PERIOD(1:4)      TO WS-CYC-BILL-YEAR.
+015308     MOVE WS-BILL-PERIOD(5:2)      TO WS-CYC-BILL-MONTH.
+015309     MOVE CM-LAST-BILL-PERIOD(1:4) TO WS-CYC-LAST-YEAR.
+015309     MOVE CM-LAST-BILL-PERIOD(5:2) TO WS-CYC-LAST-MONTH.
+015309     COMPUTE WS-CYC-MONTHS-ELAPSED =
+015309         (WS-CYC-BILL-YEAR - WS-CYC-LAST-YEAR) * 12 +
+015309         (WS-CYC-BILL-MONTH - WS-CYC-LAST-MONTH).
+015309 2295-EXIT.
+015309     EXIT.
+
+015310 2300-VALIDATE-UNITS.
+015320     MOVE "Y" TO WS-VALID-SW.
+015330     MOVE SPACES TO EX-RECORD.
+015340     MOVE MT-CUST-ID TO EX-CUST-ID.
+015345     MOVE WS-BILL-PERIOD TO EX-BILL-PERIOD.
+015350     MOVE MT-UNITS   TO EX-UNITS.
+015351     PERFORM 2295-COMPUTE-MONTHS-ELAPSED THRU 2295-EXIT.
+015355     IF NOT CM-STAT-ACTIVE
+015356         SET EX-REASON-INACTIVE TO TRUE
+015357         MOVE "CONNECTION IS NOT ACTIVE - BILLING SKIPPED"
+015358             TO EX-REASON-TEXT
+015359         MOVE "N" TO WS-VALID-SW
+015359     ELSE IF CM-PENDING-PERIOD > 0
+015359         SET EX-REASON-PENDING TO TRUE
+015359         MOVE "BILL ALREADY PENDING SUPERVISOR APPROVAL"
+015359             TO EX-REASON-TEXT
+015359         MOVE "N" TO WS-VALID-SW
+015359     ELSE IF CM-LAST-BILL-PERIOD = WS-BILL-PERIOD
+015359         SET EX-REASON-DUPLICATE TO TRUE
+015359         MOVE "ALREADY BILLED FOR THIS PERIOD"
+015359             TO EX-REASON-TEXT
+015359         MOVE "N" TO WS-VALID-SW
+015359     ELSE IF CM-CYCLE-BIMONTHLY
+015359         AND CM-LAST-BILL-PERIOD > 0
+015359         AND WS-CYC-MONTHS-ELAPSED < 2
+015359         SET EX-REASON-NOT-DUE TO TRUE
+015359         MOVE "BI-MONTHLY CUSTOMER NOT YET DUE FOR BILLING"
+015359             TO EX-REASON-TEXT
+015359         MOVE "N" TO WS-VALID-SW
+015360     ELSE IF MT-UNITS NOT NUMERIC
+015370         SET EX-REASON-NONNUMERIC TO TRUE
+015380         MOVE "METER READING IS NOT NUMERIC" TO EX-REASON-TEXT
+015390         MOVE "N" TO WS-VALID-SW
+015400     ELSE
+015410         IF CM-LAST-UNITS > 0
+015420             COMPUTE WS-MAX-REASONABLE-UNITS =
+015430                 CM-LAST-UNITS * 100
+015440             IF MT-UNITS > WS-MAX-REASONABLE-UNITS
+015450                 SET EX-REASON-OUT-OF-RANGE TO TRUE
+015460                 MOVE "READING OVER 100X LAST PERIOD'S UNITS"
+015470                     TO EX-REASON-TEXT
+015480                 MOVE "N" TO WS-VALID-SW
+015490             END-IF
+015500         END-IF
+015510     END-IF.
+015520     IF NOT WS-VALID
+015530         WRITE EX-RECORD
+015535         DISPLAY "BILBATCH: TRANSACTION REJECTED - "
+015536             EX-REASON-TEXT
+015538         ADD 1 TO WS-EXCEPTION-COUNT
+015540     END-IF.
+015550 2300-EXIT.
+015560     EXIT.
+
+015400 4000-COMPUTE-BILL.
+015450     PERFORM 1150-FIND-RATE-CLASS THRU 1150-EXIT.
+015451     IF CM-CYCLE-BIMONTHLY
+015452         MULTIPLY 2 BY BC-TIER1-LIMIT
+015453         MULTIPLY 2 BY BC-TIER2-LIMIT
+015454     END-IF.
+015455     PERFORM 4050-CHECK-CONSUMPTION-ALERT THRU 4050-EXIT.
+015500     MOVE MT-UNITS TO BC-UNITS.
+015600     CALL "BILCALC" USING BC-PARMS.
+015605     IF BC-BILL < WS-MIN-CHARGE
+015606         MOVE WS-MIN-CHARGE TO BC-BILL
+015607     END-IF.
+015610     COMPUTE WS-ARREARS-BILLED ROUNDED =
+015615         CM-ARREARS + CM-ARREARS * WS-PENALTY-PCT / 100.
+015617     COMPUTE WS-GST-AMT ROUNDED = BC-BILL * WS-GST-PCT / 100.
+015618     COMPUTE WS-GROSS-BILL =
+015618         BC-BILL + WS-GST-AMT + WS-ARREARS-BILLED.
+015619     PERFORM 2270-APPLY-ADJUSTMENTS THRU 2270-EXIT.
+015620     PERFORM 2290-APPLY-SUBSIDY     THRU 2290-EXIT.
+015621     COMPUTE WS-NET-BILL =
+015621         WS-GROSS-BILL + WS-ADJUSTMENT-TOTAL - CM-CREDIT-BALANCE
+015621             - WS-SUBSIDY-AMT.
+015622     IF WS-NET-BILL < 0
+015623         MOVE ZERO TO BILL
+015624         COMPUTE CM-CREDIT-BALANCE = ZERO - WS-NET-BILL
+015625     ELSE
+015626         MOVE WS-NET-BILL TO BILL
+015627         MOVE ZERO TO CM-CREDIT-BALANCE
+015628     END-IF.
+015629     MOVE "N" TO WS-HOLD-SW.
+015630     IF WS-APPROVAL-LIMIT > 0 AND BILL > WS-APPROVAL-LIMIT
+015631         MOVE "Y" TO WS-HOLD-SW
+015632     END-IF.
+015700 4000-EXIT.
+015800     EXIT.
+
+015709*-----------------------------------------------------------*
+015710*    A READING OUTSIDE THE NORMAL MINIMUM/MAXIMUM CONSUMPTION    *
+015711*    FOR THE CUSTOMER'S OWN SERVICE TYPE AND CLASS IS AN           *
+015712*    ADVISORY FOR THE CUSTOMER-CARE DESK, NOT A BILLING              *
+015713*    EXCEPTION - THE BILL IS STILL COMPUTED AND POSTED NORMALLY,      *
+015714*    ONLY A LINE IS WRITTEN TO THE CONSUMPTION-ALERT EXTRACT.          *
+015715*    A ZERO WS-MAX-NORMAL-UNITS MEANS NO UPPER THRESHOLD APPLIES.       *
+015716*-----------------------------------------------------------*
+015717 4050-CHECK-CONSUMPTION-ALERT.
+015718     MOVE SPACES TO AL-RECORD.
+015719     IF MT-UNITS < WS-MIN-NORMAL-UNITS
+015720         STRING CM-CUST-ID    DELIMITED BY SIZE
+015721                ","           DELIMITED BY SIZE
+015722                CM-CUST-CLASS DELIMITED BY SIZE
+015723                ","           DELIMITED BY SIZE
+015724                MT-UNITS      DELIMITED BY SIZE
+015725                ",BELOW MINIMUM,"    DELIMITED BY SIZE
+015726                WS-MIN-NORMAL-UNITS  DELIMITED BY SIZE
+015727           INTO AL-LINE
+015728         END-STRING
+015729         WRITE AL-RECORD
+015730         ADD 1 TO WS-ALERT-COUNT
+015731     ELSE
+015732         IF WS-MAX-NORMAL-UNITS > 0
+015732             AND MT-UNITS > WS-MAX-NORMAL-UNITS
+015733             STRING CM-CUST-ID    DELIMITED BY SIZE
+015734                    ","           DELIMITED BY SIZE
+015735                    CM-CUST-CLASS DELIMITED BY SIZE
+015736                    ","           DELIMITED BY SIZE
+015737                    MT-UNITS      DELIMITED BY SIZE
+015738                    ",ABOVE MAXIMUM,"    DELIMITED BY SIZE
+015739                    WS-MAX-NORMAL-UNITS  DELIMITED BY SIZE
+015740               INTO AL-LINE
+015741             END-STRING
+015742             WRITE AL-RECORD
+015743             ADD 1 TO WS-ALERT-COUNT
+015744         END-IF
+015745     END-IF.
+015746 4050-EXIT.
+015747     EXIT.
+
+015701*-----------------------------------------------------------*
+015702*    A BILL OVER THE RATE SCHEDULE'S APPROVAL LIMIT IS NOT      *
+015703*    POSTED OR PRINTED THIS RUN - IT IS QUEUED TO APPRHLD WITH   *
+015704*    EVERY COMPUTED AMOUNT A SUPERVISOR NEEDS TO RELEASE IT      *
+015705*    LATER, VIA BILAPPR, WITHOUT RECOMPUTING THE BILL.           *
+015706*-----------------------------------------------------------*
+015707 4400-HOLD-FOR-APPROVAL.
+015708     MOVE SPACES         TO AH-RECORD.
+015709     MOVE CM-CUST-ID     TO AH-CUST-ID.
+015709     MOVE WS-BILL-PERIOD TO AH-BILL-PERIOD.
+015709     MOVE MT-UNITS       TO AH-UNITS.
+015709     MOVE BC-TIER1-UNITS TO AH-TIER1-UNITS.
+015709     MOVE BC-TIER2-UNITS TO AH-TIER2-UNITS.
+015709     MOVE BC-TIER3-UNITS TO AH-TIER3-UNITS.
+015709     MOVE BC-TIER1-RATE  TO AH-TIER1-RATE.
+015709     MOVE BC-TIER2-RATE  TO AH-TIER2-RATE.
+015709     MOVE BC-TIER3-RATE  TO AH-TIER3-RATE.
+015709     MOVE BC-BILL        TO AH-COMPUTED-BILL.
+015709     MOVE WS-GST-AMT     TO AH-GST-AMOUNT.
+015709     MOVE WS-ARREARS-BILLED TO AH-ARREARS-PENALTY.
+015709     MOVE WS-ADJUSTMENT-TOTAL TO AH-ADJUSTMENT-AMT.
+015709     MOVE WS-ADJ-REASON-FOUND TO AH-ADJ-REASON-TEXT.
+015709     MOVE WS-SUBSIDY-AMT TO AH-SUBSIDY-AMT.
+015709     MOVE CM-CREDIT-BALANCE TO AH-CREDIT-APPLIED.
+015709     MOVE BILL           TO AH-TOTAL-BILL.
+015709     SET AH-STATUS-PENDING TO TRUE.
+015709     MOVE SPACES         TO AH-SUPERVISOR-ID.
+015709     MOVE ZERO           TO AH-DECISION-DATE.
+015709     WRITE AH-RECORD.
+015709     MOVE WS-BILL-PERIOD TO CM-PENDING-PERIOD.
+015709     REWRITE CM-RECORD
+015709         INVALID KEY
+015709             DISPLAY "BILBATCH: REWRITE FAILED FOR CUSTOMER "
+015709                 CM-CUST-ID
+015709     END-REWRITE.
+015709     ADD 1 TO WS-HOLD-COUNT.
+015709     DISPLAY "BILBATCH: BILL FOR " CM-CUST-ID
+015709         " HELD FOR APPROVAL - AMOUNT " BILL.
+015709 4400-EXIT.
+015709     EXIT.
+
+015710 4500-UPDATE-CUSTOMER.
+015720     MOVE MT-UNITS TO CM-LAST-UNITS.
+015725     MOVE ZERO     TO CM-ARREARS.
+015727     MOVE WS-BILL-PERIOD TO CM-LAST-BILL-PERIOD.
+015728     ADD MT-UNITS  TO CM-YTD-UNITS.
+015729     ADD BILL      TO CM-YTD-BILL.
+015730     REWRITE CM-RECORD.
+015740 4500-EXIT.
+015750     EXIT.
+
+015751 4700-WRITE-CSV-EXTRACT.
+015752     MOVE BILL            TO WS-CSV-BILL-ED.
+015753     MOVE WS-GST-AMT      TO WS-CSV-GST-ED.
+015754     MOVE SPACES          TO CE-LINE.
+015755     STRING MT-CUST-ID      DELIMITED BY SIZE
+015756            ","             DELIMITED BY SIZE
+015757            MT-UNITS         DELIMITED BY SIZE
+015758            ","             DELIMITED BY SIZE
+015759            BC-TIER1-UNITS   DELIMITED BY SIZE
+015761            ","             DELIMITED BY SIZE
+015762            BC-TIER2-UNITS   DELIMITED BY SIZE
+015763            ","             DELIMITED BY SIZE
+015764            BC-TIER3-UNITS   DELIMITED BY SIZE
+015765            ","             DELIMITED BY SIZE
+015766            WS-CSV-GST-ED    DELIMITED BY SIZE
+015767            ","             DELIMITED BY SIZE
+015768            WS-CSV-BILL-ED   DELIMITED BY SIZE
+015769       INTO CE-LINE
+015770     END-STRING.
+015771     WRITE CE-RECORD.
+015772 4700-EXIT.
+015773     EXIT.
+
+015760 4600-WRITE-HISTORY.
+015761     ADD 1 TO WS-INVOICE-NO.
+015770     MOVE CM-CUST-ID     TO BH-CUST-ID.
+015780     MOVE WS-BILL-PERIOD TO BH-BILL-PERIOD.
+015790     MOVE MT-UNITS       TO BH-UNITS.
+015795     MOVE BILL           TO BH-BILL.
+015796     MOVE BC-TIER1-UNITS TO BH-TIER1-UNITS.
+015798     MOVE BC-TIER2-UNITS TO BH-TIER2-UNITS.
+015799     MOVE BC-TIER3-UNITS TO BH-TIER3-UNITS.
+015799     MOVE WS-SYSTEM-DATE TO BH-BILL-DATE.
+015799     COMPUTE BH-DUE-DATE = FUNCTION DATE-OF-INTEGER(
+015799         FUNCTION INTEGER-OF-DATE(WS-SYSTEM-DATE)
+015799             + WS-PAYMENT-TERM-DAYS).
+015799     MOVE WS-INVOICE-NO  TO BH-INVOICE-NO.
+015797     WRITE BH-RECORD.
+015798 4600-EXIT.
+015799     EXIT.
+
+015800*-----------------------------------------------------------*
+015801*    NOTIFICATION EXTRACT - ONE LINE PER FINALIZED BILL, FOR      *
+015802*    THE SMS/EMAIL ALERTING INTERFACE TO PICK UP.  A CUSTOMER      *
+015803*    FLAGGED FOR NO NOTIFICATION IS SIMPLY SKIPPED.                *
+015804*-----------------------------------------------------------*
+015805 4650-WRITE-NOTIFICATION.
+015806     IF NOT CM-NOTIFY-NONE
+015807         MOVE SPACES         TO NE-RECORD
+015808         STRING CM-CUST-ID       DELIMITED BY SIZE
+015809                ","              DELIMITED BY SIZE
+015810                CM-NOTIFY-METHOD DELIMITED BY SIZE
+015811                ","              DELIMITED BY SIZE
+015812                CM-PHONE         DELIMITED BY SIZE
+015813                ","              DELIMITED BY SIZE
+015814                CM-EMAIL         DELIMITED BY SIZE
+015815                ","              DELIMITED BY SIZE
+015816                WS-BILL-PERIOD   DELIMITED BY SIZE
+015817                ","              DELIMITED BY SIZE
+015818                WS-CSV-BILL-ED   DELIMITED BY SIZE
+015819                ","              DELIMITED BY SIZE
+015820                BH-DUE-DATE      DELIMITED BY SIZE
+015821                ","              DELIMITED BY SIZE
+015822                WS-INVOICE-NO    DELIMITED BY SIZE
+015823           INTO NE-RECORD
+015824         END-STRING
+015825         WRITE NE-RECORD
+015826     END-IF.
+015827 4650-EXIT.
+015828     EXIT.
+
+015900 5000-PRINT-BILL.
+015910     CALL "BILPRINT" USING CM-RECORD, BC-PARMS, WS-BILL-PERIOD,
+015915         WS-GST-AMT, WS-ARREARS-BILLED, WS-GROSS-BILL,
+015916         WS-ADJUSTMENT-TOTAL, WS-ADJ-REASON-FOUND, WS-SUBSIDY-AMT,
+015917         CM-CREDIT-BALANCE, WS-INVOICE-NO, BILL.
+016500 5000-EXIT.
+016600     EXIT.
+
+016610 5500-ACCUMULATE-TOTALS.
+016620     ADD 1 TO WS-BILL-COUNT.
+016630     ADD MT-UNITS TO WS-TOTAL-UNITS.
+016640     ADD BILL     TO WS-TOTAL-BILL.
+016641     ADD BC-BILL         TO WS-GL-REVENUE.
+016642     ADD WS-GST-AMT      TO WS-GL-TAX.
+016643     ADD WS-ARREARS-BILLED TO WS-GL-ARREARS.
+016650 5500-EXIT.
+016660     EXIT.
+
+016661 5600-WRITE-CHECKPOINT.
+016662     ADD 1 TO WS-CKPT-COUNTER.
+016663     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+016664         MOVE CM-CUST-ID     TO CK-CUST-ID
+016665         MOVE WS-BILL-PERIOD TO CK-BILL-PERIOD
+016666         WRITE CK-RECORD
+016667         MOVE ZERO TO WS-CKPT-COUNTER
+016668     END-IF.
+016669 5600-EXIT.
+016670     EXIT.
+
+016700 9000-TERMINATE.
+016800     CLOSE CUSTMAS.
+016900     CLOSE METERTXN.
+016910     CLOSE BILLEXCP.
+016915     CLOSE BILLHIST.
+016916     CLOSE APPRHLD.
+016917     CLOSE NOTIFEXT.
+016918     CLOSE CONSALRT.
+016920     PERFORM 9500-PRINT-SUMMARY THRU 9500-EXIT.
+016925     PERFORM 9600-WRITE-RUNLOG  THRU 9600-EXIT.
+016930     CLOSE RUNLOG.
+016935     CLOSE CSVEXTR.
+016936     IF WS-EOF AND NOT WS-ABORT
+016937         CLOSE CHKPT
+016938         OPEN OUTPUT CHKPT
+016939         CLOSE CHKPT
+016940     ELSE
+016941         CLOSE CHKPT
+016942     END-IF.
+016943     PERFORM 9700-WRITE-GL-EXTRACT THRU 9700-EXIT.
+016944     CLOSE GLEXTR.
+016945     OPEN OUTPUT INVCTL.
+016946     MOVE WS-INVOICE-NO TO IC-LAST-INVOICE-NO.
+016947     WRITE IC-RECORD.
+016948     CLOSE INVCTL.
+017400 9000-EXIT.
+017500     EXIT.
+
+017510 9500-PRINT-SUMMARY.
+017520     DISPLAY "=============================================".
+017530     DISPLAY "BILBATCH - END OF RUN CONTROL TOTALS".
+017540     DISPLAY "  BILLS PRODUCED  : " WS-BILL-COUNT.
+017550     DISPLAY "  TOTAL UNITS     : " WS-TOTAL-UNITS.
+017560     DISPLAY "  TOTAL BILL AMT  : RS " WS-TOTAL-BILL.
+017565     DISPLAY "  HELD FOR APPROVAL: " WS-HOLD-COUNT.
+017567     DISPLAY "  CONSUMPTION ALERTS: " WS-ALERT-COUNT.
+017570     DISPLAY "=============================================".
+017580 9500-EXIT.
+017590     EXIT.
+
+017600 9600-WRITE-RUNLOG.
+017610     MOVE "BILBATCH"      TO RL-PROGRAM-ID.
+017620     MOVE WS-OPERATOR-ID  TO RL-OPERATOR-ID.
+017630     MOVE WS-SYSTEM-DATE  TO RL-RUN-DATE.
+017640     MOVE WS-SYSTEM-TIME  TO RL-RUN-TIME.
+017650     MOVE "METERTXN"      TO RL-INPUT-FILE.
+017660     MOVE WS-TXN-COUNT    TO RL-RECORDS-READ.
+017670     MOVE WS-BILL-COUNT   TO RL-BILLS-PRODUCED.
+017680     MOVE WS-EXCEPTION-COUNT TO RL-EXCEPTIONS.
+017690     MOVE WS-TOTAL-BILL   TO RL-TOTAL-BILLED.
+017700     WRITE RL-RECORD.
+017710 9600-EXIT.
+017720     EXIT.
+
+017721 9700-WRITE-GL-EXTRACT.
+017722     MOVE WS-SYSTEM-DATE  TO GJ-RUN-DATE.
+017723     MOVE WS-BILL-PERIOD  TO GJ-BILL-PERIOD.
+017724     MOVE "4000-REV"      TO GJ-ACCOUNT-CODE.
+017725     MOVE "UTILITY REVENUE BILLED" TO GJ-ACCOUNT-DESC.
+017726     MOVE WS-GL-REVENUE   TO GJ-AMOUNT.
+017727     WRITE GJ-RECORD.
+017728     MOVE "2310-TAX"      TO GJ-ACCOUNT-CODE.
+017729     MOVE "GST COLLECTED"  TO GJ-ACCOUNT-DESC.
+017730     MOVE WS-GL-TAX       TO GJ-AMOUNT.
+017731     WRITE GJ-RECORD.
+017732     MOVE "1310-ARR"      TO GJ-ACCOUNT-CODE.
+017733     MOVE "ARREARS RECOGNIZED" TO GJ-ACCOUNT-DESC.
+017734     MOVE WS-GL-ARREARS   TO GJ-AMOUNT.
+017735     WRITE GJ-RECORD.
+017736 9700-EXIT.
+017737     EXIT.
