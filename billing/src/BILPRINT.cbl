@@ -0,0 +1,398 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILPRINT.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILPRINT                                                  *
+000900*  CALLED SUBPROGRAM THAT FORMATS AND WRITES ONE PRINT-IMAGE  *
+001000*  INVOICE (NAME/ADDRESS/METER/PERIOD/TIER BREAKDOWN/TOTAL)   *
+001100*  TO THE INVOICE FILE.  SHARED BY BILLING AND BILBATCH SO    *
+001200*  THE INVOICE LAYOUT LIVES IN EXACTLY ONE PLACE.  THE FILE   *
+001300*  IS OPENED ON THE FIRST CALL AND STAYS OPEN FOR THE REST OF *
+001400*  THE RUN.                                                   *
+001500*-----------------------------------------------------------*
+001600*  MODIFICATION HISTORY                                      *
+001700*  DATE       INIT  DESCRIPTION                               *
+001800*  2026-08-08 RSH   ORIGINAL - FACTORED OUT OF BILLING'S      *
+001900*                   5000-PRINT-BILL SO BILBATCH CAN PRODUCE   *
+002000*                   THE SAME INVOICE LAYOUT FOR EVERY RECORD.  *
+002050*  2026-08-08 RSH   SHOW ARREARS CARRIED FORWARD FROM THE       *
+002060*                   PRIOR CYCLE AS ITS OWN LINE ABOVE THE TOTAL.*
+002070*  2026-08-08 RSH   SHOW GST AS ITS OWN LINE, SEPARATE FROM THE  *
+002080*                   USAGE CHARGE.                                *
+002090*  2026-08-08 RSH   ADD A YEAR-TO-DATE USAGE/BILLING LINE BELOW   *
+002095*                   THE TOTAL, FROM THE CUSTOMER MASTER'S YTD     *
+002096*                   ACCUMULATORS.                                 *
+002097*  2026-08-08 RSH   SHOW A MANUAL ADJUSTMENT/CREDIT AND THE        *
+002098*                   ORIGINAL COMPUTED AMOUNT IT WAS APPLIED        *
+002099*                   AGAINST, WHEN ONE WAS MADE FOR THIS BILL.       *
+002101*  2026-08-08 RSH   SHOW ANY CREDIT BALANCE CARRIED FORWARD TO      *
+002102*                   THE NEXT CYCLE, WHEN AN ADJUSTMENT DROVE THE    *
+002103*                   BILL BELOW ZERO.                                *
+002104*  2026-08-08 RSH   SHOW THE SERVICE TYPE AND PRINT THE PER-TIER      *
+002105*                   UNIT-OF-MEASURE (KWH FOR ELECTRICITY, CU.M FOR    *
+002106*                   WATER) INSTEAD OF THE GENERIC WORD "UNITS".       *
+002107*  2026-08-08 RSH   SHOW THE GOVERNMENT SUBSIDY DEDUCTION, WHEN ONE     *
+002108*                   APPLIES, AS ITS OWN LINE SEPARATE FROM THE          *
+002109*                   COMPUTED AMOUNT.                                    *
+002110*  2026-08-08 RSH   PRINT THE SEQUENTIALLY ASSIGNED INVOICE NUMBER       *
+002111*                   ON THE INVOICE HEADER, BELOW THE BILLING PERIOD.     *
+002112*  2026-08-09 RSH   DRIVE EVERY INVOICE LABEL FROM THE NEW LANGTAB          *
+002113*                   LANGUAGE-TEXT TABLE, LOADED ONCE AND SEARCHED BY THE     *
+002114*                   BILLED CUSTOMER'S CM-LANG-CODE, INSTEAD OF FIXED           *
+002115*                   ENGLISH LITERALS - CUSTOMERS ON FILE IN A DIFFERENT        *
+002116*                   LANGUAGE NOW GET THEIR INVOICE LABELS IN THAT LANGUAGE.     *
+002117*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9
+002118*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL
+002119*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT
+002120*                   OVERFLOW.
+002121*  2026-08-09 RSH   WIDEN PR-ADJUSTMENT AND ITS PRINTED FIELD TO       *
+002122*                   MATCH THE ADJUSTMENT AMOUNT CARRIED ON APPRTBL -      *
+002123*                   THE LINKAGE ITEM WAS STILL TWO DIGITS NARROWER         *
+002124*                   THAN ITS CALLER.                                       *
+002125*  2026-08-09 RSH   WIDEN THE PRINTED ARREARS, CREDIT-BALANCE AND         *
+002126*                   YEAR-TO-DATE-BILL FIELDS TO MATCH PR-ARREARS,          *
+002127*                   PR-CREDIT-BALANCE AND CM-YTD-BILL - THE SAME           *
+002128*                   TRUNCATION THE ADJUSTMENT FIELD HAD.                   *
+002100*-----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT INVOICE ASSIGN TO "INVOICE"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS FS-INVOICE.
+
+003010     SELECT LANGTAB ASSIGN TO "LANGTAB"
+003020         ORGANIZATION IS SEQUENTIAL
+003030         FILE STATUS IS FS-LANGTAB.
+
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  INVOICE
+003400     LABEL RECORDS ARE STANDARD.
+003500 COPY BILINV.
+
+003510 FD  LANGTAB
+003520     LABEL RECORDS ARE STANDARD.
+003530 COPY LANGTAB.
+
+003600 WORKING-STORAGE SECTION.
+003700 77  FS-INVOICE              PIC X(02).
+003800     88  FS-INVOICE-OK               VALUE "00".
+003810 77  FS-LANGTAB              PIC X(02).
+003820     88  FS-LANGTAB-OK               VALUE "00".
+003830 77  WS-LT-EOF-SW            PIC X(01) VALUE "N".
+003840     88  WS-LT-EOF                   VALUE "Y".
+003900 77  WS-OPEN-SW              PIC X(01) VALUE "N".
+004000     88  WS-ALREADY-OPEN             VALUE "Y".
+004010 01  WS-INV-LABEL                PIC X(20).
+
+004020*-----------------------------------------------------------*
+004030*    LANGUAGE TEXT TABLE, ONE ENTRY PER LANGUAGE CODE           *
+004040*-----------------------------------------------------------*
+004050 COPY LANGTBL.
+
+004100 01  WS-INV-LINE                 PIC X(80).
+004200 01  WS-INV-TIER-DESC            PIC X(12).
+004300 01  WS-INV-TIER-UNITS           PIC ZZZZZZ9.
+004400 01  WS-INV-TIER-RATE            PIC ZZ9.99.
+004500 01  WS-INV-TIER-AMT             PIC ZZZZZ9.99.
+004600 01  WS-INV-TOTAL-AMT            PIC ZZZZZZZZ9.99.
+004650 01  WS-INV-ARREARS-AMT          PIC ZZZZZZ9.99.
+004660 01  WS-INV-GST-AMT              PIC ZZZZZZZZ9.99.
+004670 01  WS-INV-YTD-UNITS            PIC ZZZZZZ9.
+004680 01  WS-INV-YTD-BILL             PIC ZZZZZZZZ9.99.
+004690 01  WS-INV-GROSS-AMT            PIC ZZZZZZZZ9.99.
+004695 01  WS-INV-ADJ-AMT              PIC -ZZZZZZ9.99.
+004696 01  WS-INV-CREDIT-AMT           PIC ZZZZZZ9.99.
+004697 01  WS-INV-SVC-NAME             PIC X(11).
+004698 01  WS-INV-UOM                  PIC X(05).
+004699 01  WS-INV-SUBSIDY-AMT          PIC ZZZZZZZZ9.99.
+
+004700 LINKAGE SECTION.
+004800 COPY CUSTMAS.
+004900 COPY BILCALC.
+005000 01  PR-BILL-PERIOD              PIC 9(06).
+005040 01  PR-GST-AMT                  PIC 9(09)V99.
+005050 01  PR-ARREARS                  PIC 9(07)V99.
+005060 01  PR-GROSS-BILL               PIC 9(09)V99.
+005070 01  PR-ADJUSTMENT               PIC S9(07)V99.
+005080 01  PR-ADJ-REASON               PIC X(30).
+005090 01  PR-CREDIT-BALANCE           PIC 9(07)V99.
+005095 01  PR-SUBSIDY                  PIC 9(09)V99.
+005096 01  PR-INVOICE-NO               PIC 9(09).
+005100 01  PR-BILL                     PIC 9(09)V99.
+
+005200 PROCEDURE DIVISION USING CM-RECORD, BC-PARMS, PR-BILL-PERIOD,
+005250     PR-GST-AMT, PR-ARREARS, PR-GROSS-BILL, PR-ADJUSTMENT,
+005260     PR-ADJ-REASON, PR-SUBSIDY, PR-CREDIT-BALANCE, PR-INVOICE-NO,
+005270     PR-BILL.
+005400 0000-MAINLINE SECTION.
+005500     PERFORM 1000-OPEN-IF-NEEDED THRU 1000-EXIT.
+005600     PERFORM 5000-PRINT-BILL     THRU 5000-EXIT.
+005700     GOBACK.
+
+005800 1000-OPEN-IF-NEEDED.
+005900     IF NOT WS-ALREADY-OPEN
+006000         OPEN OUTPUT INVOICE
+006100         IF NOT FS-INVOICE-OK
+006200             DISPLAY "BILPRINT: UNABLE TO OPEN INVOICE, STATUS "
+006300                 FS-INVOICE
+006400         END-IF
+006410         PERFORM 1100-LOAD-LANGUAGE-TABLE THRU 1100-EXIT
+006500         MOVE "Y" TO WS-OPEN-SW
+006600     END-IF.
+006700 1000-EXIT.
+006800     EXIT.
+
+006810 1100-LOAD-LANGUAGE-TABLE.
+006820     OPEN INPUT LANGTAB.
+006830     IF NOT FS-LANGTAB-OK
+006840         DISPLAY "BILPRINT: UNABLE TO OPEN LANGTAB, STATUS "
+006850             FS-LANGTAB
+006860         GO TO 1100-EXIT
+006870     END-IF.
+006880     READ LANGTAB
+006890         AT END
+006900             MOVE "Y" TO WS-LT-EOF-SW
+006910     END-READ.
+006920     PERFORM 1110-STORE-LANG-ENTRY THRU 1110-EXIT
+006930         UNTIL WS-LT-EOF.
+006940     CLOSE LANGTAB.
+006950 1100-EXIT.
+006960     EXIT.
+
+006970 1110-STORE-LANG-ENTRY.
+006980     ADD 1 TO WS-LANG-COUNT.
+006990     MOVE LT-LANG-CODE      TO WS-LT-LANG-CODE(WS-LANG-COUNT).
+007000     MOVE LT-LBL-CUSTOMER   TO WS-LT-LBL-CUSTOMER(WS-LANG-COUNT).
+007010     MOVE LT-LBL-ADDRESS    TO WS-LT-LBL-ADDRESS(WS-LANG-COUNT).
+007020     MOVE LT-LBL-METERNO    TO WS-LT-LBL-METERNO(WS-LANG-COUNT).
+007030     MOVE LT-LBL-SERVICE    TO WS-LT-LBL-SERVICE(WS-LANG-COUNT).
+007040     MOVE LT-LBL-PERIOD     TO WS-LT-LBL-PERIOD(WS-LANG-COUNT).
+007050     MOVE LT-LBL-INVOICENO  TO WS-LT-LBL-INVOICENO(WS-LANG-COUNT).
+007060     MOVE LT-LBL-GST        TO WS-LT-LBL-GST(WS-LANG-COUNT).
+007070     MOVE LT-LBL-ARREARS    TO WS-LT-LBL-ARREARS(WS-LANG-COUNT).
+007080     MOVE LT-LBL-COMPUTED   TO WS-LT-LBL-COMPUTED(WS-LANG-COUNT).
+007090     MOVE LT-LBL-ADJUSTMENT TO WS-LT-LBL-ADJUSTMENT(WS-LANG-COUNT).
+007100     MOVE LT-LBL-SUBSIDY    TO WS-LT-LBL-SUBSIDY(WS-LANG-COUNT).
+007110     MOVE LT-LBL-CREDITBAL  TO WS-LT-LBL-CREDITBAL(WS-LANG-COUNT).
+007120     MOVE LT-LBL-TOTAL      TO WS-LT-LBL-TOTAL(WS-LANG-COUNT).
+007130     MOVE LT-LBL-YTD        TO WS-LT-LBL-YTD(WS-LANG-COUNT).
+007140     MOVE LT-LBL-YTDUNITS   TO WS-LT-LBL-YTDUNITS(WS-LANG-COUNT).
+007150     MOVE LT-LBL-YTDBILLED  TO WS-LT-LBL-YTDBILLED(WS-LANG-COUNT).
+007160     MOVE LT-LBL-TIER1      TO WS-LT-LBL-TIER1(WS-LANG-COUNT).
+007170     MOVE LT-LBL-TIER2      TO WS-LT-LBL-TIER2(WS-LANG-COUNT).
+007180     MOVE LT-LBL-TIER3      TO WS-LT-LBL-TIER3(WS-LANG-COUNT).
+007190     READ LANGTAB
+007200         AT END
+007210             MOVE "Y" TO WS-LT-EOF-SW
+007220     END-READ.
+007230 1110-EXIT.
+007240     EXIT.
+
+007250 1150-FIND-LANGUAGE.
+007260     SET WS-LANG-IDX TO 1.
+007270     SEARCH WS-LANG-ENTRY
+007280         AT END
+007290             SET WS-LANG-IDX TO 1
+007300         WHEN WS-LT-LANG-CODE(WS-LANG-IDX) = CM-LANG-CODE
+007310             CONTINUE
+007320     END-SEARCH.
+007330 1150-EXIT.
+007340     EXIT.
+
+005900 5000-PRINT-BILL.
+010800     PERFORM 1150-FIND-LANGUAGE   THRU 1150-EXIT.
+010805     PERFORM 5050-SET-SERVICE-UOM THRU 5050-EXIT.
+010810     MOVE ALL "-" TO WS-INV-LINE.
+010820     WRITE INV-LINE FROM WS-INV-LINE.
+010830     MOVE WS-LT-LBL-CUSTOMER(WS-LANG-IDX) TO WS-INV-LABEL.
+010835     STRING WS-INV-LABEL DELIMITED BY SIZE
+010836         CM-NAME DELIMITED BY SIZE
+010840         INTO WS-INV-LINE.
+010850     WRITE INV-LINE FROM WS-INV-LINE.
+010860     MOVE SPACES TO WS-INV-LINE.
+010865     MOVE WS-LT-LBL-ADDRESS(WS-LANG-IDX) TO WS-INV-LABEL.
+010870     STRING WS-INV-LABEL DELIMITED BY SIZE
+010875         CM-ADDR-LINE1 DELIMITED BY SIZE
+010880         INTO WS-INV-LINE.
+010890     WRITE INV-LINE FROM WS-INV-LINE.
+010900     MOVE SPACES TO WS-INV-LINE.
+010910     STRING SPACES DELIMITED BY SIZE
+010911         CM-ADDR-LINE2 DELIMITED BY SIZE
+010920         INTO WS-INV-LINE.
+010930     WRITE INV-LINE FROM WS-INV-LINE.
+010940     MOVE SPACES TO WS-INV-LINE.
+010950     STRING SPACES DELIMITED BY SIZE
+010955         CM-ADDR-CITY DELIMITED BY SIZE
+010960         " " CM-ADDR-STATE DELIMITED BY SIZE
+010970         " " CM-ADDR-PIN DELIMITED BY SIZE
+010980         INTO WS-INV-LINE.
+010990     WRITE INV-LINE FROM WS-INV-LINE.
+011000     MOVE SPACES TO WS-INV-LINE.
+011005     MOVE WS-LT-LBL-METERNO(WS-LANG-IDX) TO WS-INV-LABEL.
+011010     STRING WS-INV-LABEL DELIMITED BY SIZE
+011015         CM-METER-NO DELIMITED BY SIZE
+011020         INTO WS-INV-LINE.
+011030     WRITE INV-LINE FROM WS-INV-LINE.
+011031     MOVE SPACES TO WS-INV-LINE.
+011032     MOVE WS-LT-LBL-SERVICE(WS-LANG-IDX) TO WS-INV-LABEL.
+011036     STRING WS-INV-LABEL DELIMITED BY SIZE
+011037         WS-INV-SVC-NAME DELIMITED BY SIZE
+011033         INTO WS-INV-LINE.
+011034     WRITE INV-LINE FROM WS-INV-LINE.
+011040     MOVE SPACES TO WS-INV-LINE.
+011045     MOVE WS-LT-LBL-PERIOD(WS-LANG-IDX) TO WS-INV-LABEL.
+011050     STRING WS-INV-LABEL DELIMITED BY SIZE
+011055         PR-BILL-PERIOD DELIMITED BY SIZE
+011060         INTO WS-INV-LINE.
+011070     WRITE INV-LINE FROM WS-INV-LINE.
+011071     MOVE SPACES TO WS-INV-LINE.
+011071     MOVE WS-LT-LBL-INVOICENO(WS-LANG-IDX) TO WS-INV-LABEL.
+011072     STRING WS-INV-LABEL DELIMITED BY SIZE
+011072        PR-INVOICE-NO DELIMITED BY SIZE
+011073         INTO WS-INV-LINE.
+011074     WRITE INV-LINE FROM WS-INV-LINE.
+011080     MOVE ALL "-" TO WS-INV-LINE.
+011090     WRITE INV-LINE FROM WS-INV-LINE.
+011100     PERFORM 5100-PRINT-TIER-LINE THRU 5100-EXIT.
+011101     MOVE SPACES TO WS-INV-LINE.
+011102     MOVE PR-GST-AMT TO WS-INV-GST-AMT.
+011102     MOVE WS-LT-LBL-GST(WS-LANG-IDX) TO WS-INV-LABEL.
+011103     STRING WS-INV-LABEL DELIMITED BY SIZE
+011104         "RS " DELIMITED BY SIZE
+011105         WS-INV-GST-AMT DELIMITED BY SIZE
+011106         INTO WS-INV-LINE.
+011107     WRITE INV-LINE FROM WS-INV-LINE.
+011105     IF PR-ARREARS > 0
+011106         MOVE SPACES TO WS-INV-LINE
+011107         MOVE PR-ARREARS TO WS-INV-ARREARS-AMT
+011107        MOVE WS-LT-LBL-ARREARS(WS-LANG-IDX) TO WS-INV-LABEL
+011108         STRING WS-INV-LABEL DELIMITED BY SIZE
+011109             "RS " DELIMITED BY SIZE
+011110             WS-INV-ARREARS-AMT DELIMITED BY SIZE
+011111             INTO WS-INV-LINE
+011112         WRITE INV-LINE FROM WS-INV-LINE
+011113     END-IF.
+011113     IF PR-ADJUSTMENT NOT = ZERO
+011113         MOVE SPACES TO WS-INV-LINE
+011113         MOVE PR-GROSS-BILL TO WS-INV-GROSS-AMT
+011113        MOVE WS-LT-LBL-COMPUTED(WS-LANG-IDX) TO WS-INV-LABEL
+011113         STRING WS-INV-LABEL DELIMITED BY SIZE
+011113             "RS " DELIMITED BY SIZE
+011113             WS-INV-GROSS-AMT DELIMITED BY SIZE
+011113             INTO WS-INV-LINE
+011113         WRITE INV-LINE FROM WS-INV-LINE
+011113         MOVE SPACES TO WS-INV-LINE
+011113         MOVE PR-ADJUSTMENT TO WS-INV-ADJ-AMT
+011113        MOVE WS-LT-LBL-ADJUSTMENT(WS-LANG-IDX) TO WS-INV-LABEL
+011113         STRING WS-INV-LABEL DELIMITED BY SIZE
+011113             "RS " DELIMITED BY SIZE
+011113             WS-INV-ADJ-AMT DELIMITED BY SIZE
+011113             " (" DELIMITED BY SIZE
+011113             PR-ADJ-REASON DELIMITED BY SIZE
+011113             ")" DELIMITED BY SIZE
+011113             INTO WS-INV-LINE
+011113         WRITE INV-LINE FROM WS-INV-LINE
+011113     END-IF.
+011113     IF PR-SUBSIDY > 0
+011113         MOVE SPACES TO WS-INV-LINE
+011113         MOVE PR-SUBSIDY TO WS-INV-SUBSIDY-AMT
+011113        MOVE WS-LT-LBL-SUBSIDY(WS-LANG-IDX) TO WS-INV-LABEL
+011113         STRING WS-INV-LABEL DELIMITED BY SIZE
+011113             "RS -" DELIMITED BY SIZE
+011113             WS-INV-SUBSIDY-AMT DELIMITED BY SIZE
+011113             INTO WS-INV-LINE
+011113         WRITE INV-LINE FROM WS-INV-LINE
+011113     END-IF.
+011114     IF PR-CREDIT-BALANCE > 0
+011114         MOVE SPACES TO WS-INV-LINE
+011114         MOVE PR-CREDIT-BALANCE TO WS-INV-CREDIT-AMT
+011114        MOVE WS-LT-LBL-CREDITBAL(WS-LANG-IDX) TO WS-INV-LABEL
+011114         STRING WS-INV-LABEL DELIMITED BY SIZE
+011114             "RS " DELIMITED BY SIZE
+011114             WS-INV-CREDIT-AMT DELIMITED BY SIZE
+011114             INTO WS-INV-LINE
+011114         WRITE INV-LINE FROM WS-INV-LINE
+011114     END-IF.
+011110     MOVE SPACES TO WS-INV-LINE.
+011120     MOVE PR-BILL TO WS-INV-TOTAL-AMT.
+011120     MOVE WS-LT-LBL-TOTAL(WS-LANG-IDX) TO WS-INV-LABEL.
+011130     STRING WS-INV-LABEL DELIMITED BY SIZE
+011140         "RS " DELIMITED BY SIZE
+011150         WS-INV-TOTAL-AMT DELIMITED BY SIZE
+011160         INTO WS-INV-LINE.
+011170     WRITE INV-LINE FROM WS-INV-LINE.
+011175     MOVE SPACES TO WS-INV-LINE.
+011176     MOVE CM-YTD-UNITS TO WS-INV-YTD-UNITS.
+011177     MOVE CM-YTD-BILL  TO WS-INV-YTD-BILL.
+011177     MOVE WS-LT-LBL-YTD(WS-LANG-IDX) TO WS-INV-LABEL.
+011178     STRING WS-INV-LABEL DELIMITED BY SIZE
+011179         " " WS-INV-YTD-UNITS DELIMITED BY SIZE
+011179        " " WS-LT-LBL-YTDUNITS(WS-LANG-IDX) DELIMITED BY SPACE
+011180         " RS " WS-INV-YTD-BILL DELIMITED BY SIZE
+011180        " " WS-LT-LBL-YTDBILLED(WS-LANG-IDX) DELIMITED BY SPACE
+011182         INTO WS-INV-LINE.
+011183     WRITE INV-LINE FROM WS-INV-LINE.
+011180     MOVE ALL "-" TO WS-INV-LINE.
+011190     WRITE INV-LINE FROM WS-INV-LINE.
+005950 5000-EXIT.
+005960     EXIT.
+
+011191 5050-SET-SERVICE-UOM.
+011192     IF CM-SVC-WATER
+011193         MOVE "WATER"       TO WS-INV-SVC-NAME
+011194         MOVE "CU.M "       TO WS-INV-UOM
+011195     ELSE
+011196         MOVE "ELECTRICITY" TO WS-INV-SVC-NAME
+011197         MOVE "KWH  "       TO WS-INV-UOM
+011198     END-IF.
+011199 5050-EXIT.
+011200     EXIT.
+
+011510 5100-PRINT-TIER-LINE.
+011520     IF BC-TIER1-UNITS > 0
+011530         MOVE WS-LT-LBL-TIER1(WS-LANG-IDX) TO WS-INV-TIER-DESC
+011540         MOVE BC-TIER1-UNITS  TO WS-INV-TIER-UNITS
+011550         MOVE BC-TIER1-RATE   TO WS-INV-TIER-RATE
+011560         COMPUTE WS-INV-TIER-AMT =
+011570             BC-TIER1-UNITS * BC-TIER1-RATE
+011580         PERFORM 5110-WRITE-TIER-LINE THRU 5110-EXIT
+011590     END-IF.
+011600     IF BC-TIER2-UNITS > 0
+011610         MOVE WS-LT-LBL-TIER2(WS-LANG-IDX) TO WS-INV-TIER-DESC
+011620         MOVE BC-TIER2-UNITS  TO WS-INV-TIER-UNITS
+011630         MOVE BC-TIER2-RATE   TO WS-INV-TIER-RATE
+011640         COMPUTE WS-INV-TIER-AMT =
+011650             BC-TIER2-UNITS * BC-TIER2-RATE
+011660         PERFORM 5110-WRITE-TIER-LINE THRU 5110-EXIT
+011670     END-IF.
+011680     IF BC-TIER3-UNITS > 0
+011690         MOVE WS-LT-LBL-TIER3(WS-LANG-IDX)  TO WS-INV-TIER-DESC
+011700         MOVE BC-TIER3-UNITS  TO WS-INV-TIER-UNITS
+011710         MOVE BC-TIER3-RATE   TO WS-INV-TIER-RATE
+011720         COMPUTE WS-INV-TIER-AMT =
+011730             BC-TIER3-UNITS * BC-TIER3-RATE
+011740         PERFORM 5110-WRITE-TIER-LINE THRU 5110-EXIT
+011750     END-IF.
+011760 5100-EXIT.
+011770     EXIT.
+
+011780 5110-WRITE-TIER-LINE.
+011790     MOVE SPACES TO WS-INV-LINE.
+011800     STRING WS-INV-TIER-DESC DELIMITED BY SPACE
+011810         " " WS-INV-TIER-UNITS DELIMITED BY SIZE
+011815         " " WS-INV-UOM DELIMITED BY SPACE
+011820         " @ RS " WS-INV-TIER-RATE DELIMITED BY SIZE
+011830         " = RS " WS-INV-TIER-AMT DELIMITED BY SIZE
+011840         INTO WS-INV-LINE.
+011850     WRITE INV-LINE FROM WS-INV-LINE.
+011860 5110-EXIT.
+011870     EXIT.
