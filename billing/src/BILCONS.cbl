@@ -0,0 +1,257 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILCONS.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILCONS                                                   *
+000900*  CONSOLIDATED MULTI-PROPERTY STATEMENT.  SCANS THE BILLING   *
+001000*  HISTORY FILE FOR ONE BILL PERIOD, LOOKS EACH CUSTOMER UP ON   *
+001100*  THE CUSTOMER MASTER, AND GROUPS EVERY PROPERTY SHARING THE     *
+001200*  SAME ACCOUNT HOLDER ID INTO A SINGLE SUMMARY LINE SHOWING       *
+001300*  HOW MANY PROPERTIES WERE BILLED AND THE COMBINED TOTAL.  EACH    *
+001400*  PROPERTY IS STILL METERED, RATED, AND BILLED INDIVIDUALLY BY     *
+001500*  BILBATCH - THIS PROGRAM ONLY CONSOLIDATES THE ALREADY-POSTED      *
+001600*  HISTORY FOR REPORTING, IT DOES NOT RECOMPUTE OR REBILL ANYTHING.  *
+001700*-----------------------------------------------------------*
+001800*  MODIFICATION HISTORY                                      *
+001900*  DATE       INIT  DESCRIPTION                               *
+002000*  2026-08-09 RSH   ORIGINAL                                  *
+002100*-----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT BILLHIST ASSIGN TO "BILLHIST"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS FS-BILLHIST.
+
+003100     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS CM-CUST-ID
+003500         FILE STATUS IS FS-CUSTMAS.
+
+003600     SELECT CONSRPT ASSIGN TO "CONSRPT"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS FS-CONSRPT.
+
+003900     SELECT RUNLOG ASSIGN TO "RUNLOG"
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS FS-RUNLOG.
+
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  BILLHIST
+004500     LABEL RECORDS ARE STANDARD.
+004600 COPY BILLHIST.
+
+004700 FD  CUSTMAS
+004800     LABEL RECORDS ARE STANDARD.
+004900 COPY CUSTMAS.
+
+005000 FD  CONSRPT
+005100     LABEL RECORDS ARE STANDARD.
+005200 COPY CONSRPT.
+
+005300 FD  RUNLOG
+005400     LABEL RECORDS ARE STANDARD.
+005500 COPY RUNLOG.
+
+005600 WORKING-STORAGE SECTION.
+005700*-----------------------------------------------------------*
+005800*    FILE STATUS SWITCHES                                    *
+005900*-----------------------------------------------------------*
+006000 77  FS-BILLHIST             PIC X(02).
+006100     88  FS-BILLHIST-OK              VALUE "00".
+006200 77  FS-CUSTMAS              PIC X(02).
+006300     88  FS-CUSTMAS-OK               VALUE "00".
+006400 77  FS-CONSRPT              PIC X(02).
+006500     88  FS-CONSRPT-OK               VALUE "00".
+006600 77  FS-RUNLOG               PIC X(02).
+006700     88  FS-RUNLOG-OK                VALUE "00".
+
+006800*-----------------------------------------------------------*
+006900*    PROGRAM SWITCHES                                        *
+007000*-----------------------------------------------------------*
+007100 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+007200     88  WS-ABORT                    VALUE "Y".
+007300 77  WS-EOF-SW               PIC X(01) VALUE "N".
+007400     88  WS-EOF                      VALUE "Y".
+
+007500*-----------------------------------------------------------*
+007600*    OPERATOR-SUPPLIED SELECTION CRITERIA                     *
+007700*-----------------------------------------------------------*
+007800 77  WS-BILL-PERIOD          PIC 9(06).
+007900 77  WS-OPERATOR-ID          PIC X(08).
+008000 77  WS-SYSTEM-DATE          PIC 9(08).
+008100 77  WS-SYSTEM-TIME          PIC 9(08).
+
+008200*-----------------------------------------------------------*
+008300*    ACCOUNT-HOLDER AGGREGATION TABLE FOR THE REQUESTED PERIOD *
+008400*-----------------------------------------------------------*
+008500 COPY CONSTBL.
+
+008600*-----------------------------------------------------------*
+008700*    PRINT WORK FIELDS                                        *
+008800*-----------------------------------------------------------*
+008900 01  WS-CONS-LINE            PIC X(80).
+009000 01  WS-COUNT-ED             PIC ZZ9.
+009100 01  WS-BILL-ED              PIC ZZZZZZZZ9.99.
+
+009200 PROCEDURE DIVISION.
+009300 0000-MAINLINE SECTION.
+009400     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+009500     IF NOT WS-ABORT
+009600         PERFORM 2000-SCAN-HISTORY  THRU 2000-EXIT
+009700             UNTIL WS-EOF
+009800         PERFORM 4000-PRINT-STATEMENTS THRU 4000-EXIT
+009900     END-IF.
+010000     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+010100     STOP RUN.
+
+010200 1000-INITIALIZE.
+010300     OPEN INPUT BILLHIST.
+010400     IF NOT FS-BILLHIST-OK
+010500         DISPLAY "BILCONS: UNABLE TO OPEN BILLHIST, STATUS "
+010600             FS-BILLHIST
+010700         MOVE "Y" TO WS-ABORT-SW
+010800     END-IF.
+010900     OPEN INPUT CUSTMAS.
+011000     IF NOT FS-CUSTMAS-OK
+011100         DISPLAY "BILCONS: UNABLE TO OPEN CUSTMAS, STATUS "
+011200             FS-CUSTMAS
+011300         MOVE "Y" TO WS-ABORT-SW
+011400     END-IF.
+011500     OPEN OUTPUT CONSRPT.
+011600     IF NOT FS-CONSRPT-OK
+011700         DISPLAY "BILCONS: UNABLE TO OPEN CONSRPT, STATUS "
+011800             FS-CONSRPT
+011900         MOVE "Y" TO WS-ABORT-SW
+012000     END-IF.
+012100     OPEN EXTEND RUNLOG.
+012200     IF NOT FS-RUNLOG-OK
+012300         DISPLAY "BILCONS: UNABLE TO OPEN RUNLOG, STATUS "
+012400             FS-RUNLOG
+012500         MOVE "Y" TO WS-ABORT-SW
+012600     END-IF.
+012700     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+012800     ACCEPT WS-SYSTEM-TIME FROM TIME.
+012900     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+013000     ACCEPT WS-OPERATOR-ID.
+013100     DISPLAY "BILL PERIOD (YYYYMM): " WITH NO ADVANCING.
+013200     ACCEPT WS-BILL-PERIOD.
+013300     IF NOT WS-ABORT
+013400         READ BILLHIST
+013500             AT END
+013600                 MOVE "Y" TO WS-EOF-SW
+013700         END-READ
+013800     END-IF.
+013900 1000-EXIT.
+014000     EXIT.
+
+014100 2000-SCAN-HISTORY.
+014200     IF BH-BILL-PERIOD = WS-BILL-PERIOD
+014300         PERFORM 2100-LOOKUP-HOLDER THRU 2100-EXIT
+014400     END-IF.
+014500     READ BILLHIST
+014600         AT END
+014700             MOVE "Y" TO WS-EOF-SW
+014800     END-READ.
+014900 2000-EXIT.
+015000     EXIT.
+
+015100 2100-LOOKUP-HOLDER.
+015200     MOVE BH-CUST-ID TO CM-CUST-ID.
+015300     READ CUSTMAS
+015400         INVALID KEY
+015500             CONTINUE
+015600     END-READ.
+015700     IF FS-CUSTMAS-OK
+015800         AND CM-ACCOUNT-HOLDER-ID NOT = SPACES
+015900         PERFORM 2200-ACCUMULATE-HOLDER THRU 2200-EXIT
+016000     END-IF.
+016100 2100-EXIT.
+016200     EXIT.
+
+016300 2200-ACCUMULATE-HOLDER.
+016400     SEARCH WS-CONS-ENTRY VARYING WS-CONS-IDX
+016500         AT END
+016600             ADD 1 TO WS-CONS-COUNT
+016700             SET WS-CONS-IDX TO WS-CONS-COUNT
+016800             MOVE CM-ACCOUNT-HOLDER-ID TO
+016900                 WS-CONS-HOLDER-ID(WS-CONS-IDX)
+017000             MOVE CM-NAME TO WS-CONS-HOLDER-NAME(WS-CONS-IDX)
+017100             MOVE ZERO TO WS-CONS-PROPERTY-COUNT(WS-CONS-IDX)
+017200             MOVE ZERO TO WS-CONS-TOTAL-BILL(WS-CONS-IDX)
+017300         WHEN WS-CONS-HOLDER-ID(WS-CONS-IDX) =
+017310                 CM-ACCOUNT-HOLDER-ID
+017400             CONTINUE
+017500     END-SEARCH.
+017600     ADD 1 TO WS-CONS-PROPERTY-COUNT(WS-CONS-IDX).
+017700     ADD BH-BILL TO WS-CONS-TOTAL-BILL(WS-CONS-IDX).
+017800 2200-EXIT.
+017900     EXIT.
+
+018000 4000-PRINT-STATEMENTS.
+018100     MOVE SPACES TO WS-CONS-LINE.
+018200     STRING "HOLDER_ID   HOLDER_NAME                    "
+018300            "PROPS    TOTAL_BILL"     DELIMITED BY SIZE
+018400         INTO WS-CONS-LINE
+018500     END-STRING.
+018600     WRITE CN-LINE FROM WS-CONS-LINE.
+018700     PERFORM 4100-PRINT-ONE-HOLDER THRU 4100-EXIT
+018800         VARYING WS-CONS-IDX FROM 1 BY 1
+018900         UNTIL WS-CONS-IDX > WS-CONS-COUNT.
+019000 4000-EXIT.
+019100     EXIT.
+
+019200 4100-PRINT-ONE-HOLDER.
+019300     IF WS-CONS-PROPERTY-COUNT(WS-CONS-IDX) > 1
+019400         MOVE WS-CONS-PROPERTY-COUNT(WS-CONS-IDX) TO WS-COUNT-ED
+019500         MOVE WS-CONS-TOTAL-BILL(WS-CONS-IDX)     TO WS-BILL-ED
+019600         MOVE SPACES TO WS-CONS-LINE
+019700         STRING WS-CONS-HOLDER-ID(WS-CONS-IDX)
+019710                                        DELIMITED BY SIZE
+019800                "  "                    DELIMITED BY SIZE
+019900                WS-CONS-HOLDER-NAME(WS-CONS-IDX)
+019910                                        DELIMITED BY SIZE
+020000                " "                     DELIMITED BY SIZE
+020100                WS-COUNT-ED             DELIMITED BY SIZE
+020200                "   "                   DELIMITED BY SIZE
+020300                WS-BILL-ED              DELIMITED BY SIZE
+020400           INTO WS-CONS-LINE
+020500         END-STRING
+020600         WRITE CN-LINE FROM WS-CONS-LINE
+020700     END-IF.
+020800 4100-EXIT.
+020900     EXIT.
+
+021000 9000-TERMINATE.
+021100     CLOSE BILLHIST.
+021200     CLOSE CUSTMAS.
+021300     CLOSE CONSRPT.
+021400     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+021500     CLOSE RUNLOG.
+021600     DISPLAY "BILCONS: " WS-CONS-COUNT
+021610         " ACCOUNT HOLDER(S) SCANNED FOR PERIOD " WS-BILL-PERIOD.
+021800 9000-EXIT.
+021900     EXIT.
+
+022000 9600-WRITE-RUNLOG.
+022100     MOVE "BILCONS"        TO RL-PROGRAM-ID.
+022200     MOVE WS-OPERATOR-ID   TO RL-OPERATOR-ID.
+022300     MOVE WS-SYSTEM-DATE   TO RL-RUN-DATE.
+022400     MOVE WS-SYSTEM-TIME   TO RL-RUN-TIME.
+022500     MOVE "BILLHIST"       TO RL-INPUT-FILE.
+022600     MOVE WS-CONS-COUNT    TO RL-RECORDS-READ.
+022700     MOVE ZERO             TO RL-BILLS-PRODUCED.
+022800     MOVE ZERO             TO RL-EXCEPTIONS.
+022900     MOVE ZERO             TO RL-TOTAL-BILLED.
+023000     WRITE RL-RECORD.
+023100 9600-EXIT.
+023200     EXIT.
