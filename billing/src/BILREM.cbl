@@ -0,0 +1,202 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILREM.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILREM                                                   *
+000900*  OVERDUE-REMINDER NOTICE BATCH JOB.  SCANS THE CUSTOMER     *
+001000*  MASTER FOR ACCOUNTS CARRYING AN UNPAID ARREARS BALANCE     *
+001100*  FROM A PRIOR BILLING CYCLE AND PRINTS A REMINDER NOTICE     *
+001200*  FOR EACH ONE, SO FOLLOW-UP NO LONGER HAS TO BE DONE BY      *
+001300*  HAND.                                                      *
+001400*-----------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                      *
+001600*  DATE       INIT  DESCRIPTION                               *
+001700*  2026-08-08 RSH   ORIGINAL                                  *
+001750*  2026-08-08 RSH   CAPTURE THE OPERATOR ID AND LOG RUN TOTALS TO  *
+001760*                   RUNLOG, SAME AS THE OTHER BILLING PROGRAMS.    *
+001770*  2026-08-09 RSH   WIDEN THE PRINTED ARREARS FIELD TO MATCH           *
+001780*                   CM-ARREARS - THE SAME TRUNCATION BILPRINT HAD.     *
+001800*-----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS CM-CUST-ID
+002900         FILE STATUS IS FS-CUSTMAS.
+
+003000     SELECT BILLREM ASSIGN TO "BILLREM"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS FS-BILLREM.
+
+003250     SELECT RUNLOG ASSIGN TO "RUNLOG"
+003260         ORGANIZATION IS SEQUENTIAL
+003270         FILE STATUS IS FS-RUNLOG.
+
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUSTMAS
+003600     LABEL RECORDS ARE STANDARD.
+003700 COPY CUSTMAS.
+
+003800 FD  BILLREM
+003900     LABEL RECORDS ARE STANDARD.
+004000 COPY REMNOTC.
+
+004050 FD  RUNLOG
+004060     LABEL RECORDS ARE STANDARD.
+004070 COPY RUNLOG.
+
+004100 WORKING-STORAGE SECTION.
+004200*-----------------------------------------------------------*
+004300*    FILE STATUS SWITCHES                                    *
+004400*-----------------------------------------------------------*
+004500 77  FS-CUSTMAS              PIC X(02).
+004600     88  FS-CUSTMAS-OK               VALUE "00".
+004700     88  FS-CUSTMAS-EOF              VALUE "10".
+004800 77  FS-BILLREM              PIC X(02).
+004900     88  FS-BILLREM-OK               VALUE "00".
+004950 77  FS-RUNLOG               PIC X(02).
+004960     88  FS-RUNLOG-OK                VALUE "00".
+
+005000*-----------------------------------------------------------*
+005100*    PROGRAM SWITCHES                                        *
+005200*-----------------------------------------------------------*
+005300 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+005400     88  WS-ABORT                    VALUE "Y".
+005500 77  WS-EOF-SW               PIC X(01) VALUE "N".
+005600     88  WS-EOF                      VALUE "Y".
+
+005700*-----------------------------------------------------------*
+005800*    WORK FIELDS                                             *
+005900*-----------------------------------------------------------*
+006000 77  WS-NOTICE-COUNT         PIC 9(05) VALUE ZERO.
+006050 77  WS-OPERATOR-ID          PIC X(08).
+006060 77  WS-SYSTEM-DATE          PIC 9(08).
+006070 77  WS-SYSTEM-TIME          PIC 9(08).
+006100 01  WS-REM-LINE             PIC X(80).
+006200 01  WS-REM-ARREARS-AMT      PIC ZZZZZZ9.99.
+
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE SECTION.
+006500     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+006600     IF NOT WS-ABORT
+006700         PERFORM 2000-SCAN-CUSTOMERS THRU 2000-EXIT
+006800             UNTIL WS-EOF
+006900     END-IF.
+007000     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+007100     STOP RUN.
+
+007200 1000-INITIALIZE.
+007300     OPEN INPUT CUSTMAS.
+007400     IF NOT FS-CUSTMAS-OK
+007500         DISPLAY "BILREM: UNABLE TO OPEN CUSTMAS, STATUS "
+007600             FS-CUSTMAS
+007700         MOVE "Y" TO WS-ABORT-SW
+007800     END-IF.
+007900     OPEN OUTPUT BILLREM.
+008000     IF NOT FS-BILLREM-OK
+008100         DISPLAY "BILREM: UNABLE TO OPEN BILLREM, STATUS "
+008200             FS-BILLREM
+008300         MOVE "Y" TO WS-ABORT-SW
+008400     END-IF.
+008410     OPEN EXTEND RUNLOG.
+008420     IF NOT FS-RUNLOG-OK
+008430         DISPLAY "BILREM: UNABLE TO OPEN RUNLOG, STATUS "
+008440             FS-RUNLOG
+008450         MOVE "Y" TO WS-ABORT-SW
+008460     END-IF.
+008470     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+008480     ACCEPT WS-SYSTEM-TIME FROM TIME.
+008490     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+008495     ACCEPT WS-OPERATOR-ID.
+008500 1000-EXIT.
+008600     EXIT.
+
+008700 2000-SCAN-CUSTOMERS.
+008800     READ CUSTMAS NEXT RECORD
+008900         AT END
+009000             MOVE "Y" TO WS-EOF-SW
+009100         NOT AT END
+009200             PERFORM 2100-CHECK-OVERDUE THRU 2100-EXIT
+009300     END-READ.
+009400 2000-EXIT.
+009500     EXIT.
+
+009600 2100-CHECK-OVERDUE.
+009700     IF CM-STAT-ACTIVE AND CM-ARREARS > 0
+009800         PERFORM 3000-PRINT-NOTICE THRU 3000-EXIT
+009900         ADD 1 TO WS-NOTICE-COUNT
+010000     END-IF.
+010100 2100-EXIT.
+010200     EXIT.
+
+010300 3000-PRINT-NOTICE.
+010400     MOVE ALL "-" TO WS-REM-LINE.
+010500     WRITE REM-LINE FROM WS-REM-LINE.
+010600     MOVE SPACES TO WS-REM-LINE.
+010700     STRING "PAYMENT REMINDER FOR: " CM-NAME DELIMITED BY SIZE
+010800         INTO WS-REM-LINE.
+010900     WRITE REM-LINE FROM WS-REM-LINE.
+011000     MOVE SPACES TO WS-REM-LINE.
+011100     STRING "ADDRESS:  " CM-ADDR-LINE1 DELIMITED BY SIZE
+011200         INTO WS-REM-LINE.
+011300     WRITE REM-LINE FROM WS-REM-LINE.
+011400     MOVE SPACES TO WS-REM-LINE.
+011500     STRING "          " CM-ADDR-LINE2 DELIMITED BY SIZE
+011600         INTO WS-REM-LINE.
+011700     WRITE REM-LINE FROM WS-REM-LINE.
+011800     MOVE SPACES TO WS-REM-LINE.
+011900     STRING "CUSTOMER ID: " CM-CUST-ID DELIMITED BY SIZE
+012000         INTO WS-REM-LINE.
+012100     WRITE REM-LINE FROM WS-REM-LINE.
+012200     MOVE SPACES TO WS-REM-LINE.
+012300     MOVE CM-ARREARS TO WS-REM-ARREARS-AMT.
+012400     STRING "YOU HAVE AN OUTSTANDING BALANCE OF RS "
+012500         DELIMITED BY SIZE
+012600         WS-REM-ARREARS-AMT DELIMITED BY SIZE
+012700         " FROM A PRIOR BILL." DELIMITED BY SIZE
+012800         INTO WS-REM-LINE.
+012900     WRITE REM-LINE FROM WS-REM-LINE.
+013000     MOVE SPACES TO WS-REM-LINE.
+013100     STRING "PLEASE PAY PROMPTLY TO AVOID A LATE-PAYMENT "
+013200         DELIMITED BY SIZE
+013300         "PENALTY ON YOUR NEXT BILL." DELIMITED BY SIZE
+013400         INTO WS-REM-LINE.
+013500     WRITE REM-LINE FROM WS-REM-LINE.
+013600     MOVE ALL "-" TO WS-REM-LINE.
+013700     WRITE REM-LINE FROM WS-REM-LINE.
+013800 3000-EXIT.
+013900     EXIT.
+
+014000 9000-TERMINATE.
+014100     CLOSE CUSTMAS.
+014200     CLOSE BILLREM.
+014210     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+014220     CLOSE RUNLOG.
+014300     DISPLAY "BILREM: " WS-NOTICE-COUNT " REMINDER NOTICE(S) "
+014400         "PRODUCED".
+014500 9000-EXIT.
+014600     EXIT.
+
+014610 9600-WRITE-RUNLOG.
+014620     MOVE "BILREM"         TO RL-PROGRAM-ID.
+014630     MOVE WS-OPERATOR-ID   TO RL-OPERATOR-ID.
+014640     MOVE WS-SYSTEM-DATE   TO RL-RUN-DATE.
+014650     MOVE WS-SYSTEM-TIME   TO RL-RUN-TIME.
+014660     MOVE "CUSTMAS"        TO RL-INPUT-FILE.
+014670     MOVE WS-NOTICE-COUNT  TO RL-RECORDS-READ.
+014680     MOVE WS-NOTICE-COUNT  TO RL-BILLS-PRODUCED.
+014690     MOVE ZERO             TO RL-EXCEPTIONS.
+014700     MOVE ZERO             TO RL-TOTAL-BILLED.
+014710     WRITE RL-RECORD.
+014720 9600-EXIT.
+014730     EXIT.
