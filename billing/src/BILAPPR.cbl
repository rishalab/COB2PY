@@ -0,0 +1,737 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILAPPR.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILAPPR                                                  *
+000900*  SUPERVISOR APPROVAL RELEASE BATCH JOB.  READS EVERY BILL    *
+001000*  A BATCH RUN HELD IN APPRHLD BECAUSE IT EXCEEDED ITS RATE     *
+001100*  SCHEDULE'S APPROVAL LIMIT, MATCHES IT AGAINST A SUPERVISOR    *
+001200*  DECISION ON APPRTXN, AND EITHER FINALIZES IT - POSTING TO     *
+001300*  CUSTMAS, HISTORY, THE GL EXTRACT AND THE PRINTED INVOICE,      *
+001400*  EXACTLY AS BILBATCH WOULD HAVE - OR LOGS IT REJECTED.          *
+001500*  A HELD BILL WITH NO DECISION YET IS WRITTEN BACK TO APPRHLD    *
+001600*  UNCHANGED FOR THE NEXT RUN OF THIS PROGRAM.                    *
+001700*-----------------------------------------------------------*
+001800*  MODIFICATION HISTORY                                      *
+001900*  DATE       INIT  DESCRIPTION                               *
+002000*  2026-08-09 RSH   ORIGINAL                                  *
+002050*  2026-08-09 RSH   WRITE A NOTIFICATION-EXTRACT LINE FOR EACH        *
+002060*                   APPROVED BILL RELEASED, SAME AS BILBATCH.          *
+002068*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9
+002076*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL
+002084*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT
+002092*                   OVERFLOW.
+002093*  2026-08-09 RSH   POST THE ACTUAL BILL PERIOD OF THE APPROVED
+002094*                   BILLS TO THE GL EXTRACT INSTEAD OF ZERO, SO
+002095*                   THESE ENTRIES CAN BE RECONCILED BY PERIOD IN
+002096*                   THE DOWNSTREAM GL SYSTEM.
+002097*  2026-08-09 RSH   CLEAR CM-PENDING-PERIOD ON BOTH APPROVAL AND
+002098*                   REJECTION OF A HELD BILL, MATCHING THE MARKER
+002099*                   BILBATCH NOW STAMPS WHEN QUEUING TO APPRHLD, SO A
+002100*                   RESOLVED HOLD DOES NOT PERMANENTLY BLOCK THE
+002101*                   CUSTOMER FROM BEING BILLED AGAIN.
+002103*  2026-08-09 RSH   REJECT AN APPROVAL DECISION IF THE ACCOUNT WENT
+002104*                   INACTIVE AFTER THE BILL WAS QUEUED - EVERY OTHER
+002105*                   BATCH POSTER ALREADY SKIPS A NON-ACTIVE ACCOUNT
+002106*                   AND THIS PROGRAM HAD NO SUCH CHECK.
+002102*-----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS CM-CUST-ID
+003200         FILE STATUS IS FS-CUSTMAS.
+
+003300     SELECT APPRHLD ASSIGN TO "BILLAPPR"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS FS-APPRHLD.
+
+003600     SELECT APPRTXN ASSIGN TO "APPRTXN"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS FS-APPRTXN.
+
+003900     SELECT BILLEXCP ASSIGN TO "BILLEXCP"
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS FS-BILLEXCP.
+
+004200     SELECT BILLHIST ASSIGN TO "BILLHIST"
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS FS-BILLHIST.
+
+004500     SELECT CSVEXTR ASSIGN TO "BILLCSV"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS FS-CSVEXTR.
+
+004710     SELECT NOTIFEXT ASSIGN TO "BILLNOTF"
+004720         ORGANIZATION IS LINE SEQUENTIAL
+004730         FILE STATUS IS FS-NOTIFEXT.
+
+004800     SELECT GLEXTR ASSIGN TO "BILGL"
+004900         ORGANIZATION IS SEQUENTIAL
+005000         FILE STATUS IS FS-GLEXTR.
+
+005100     SELECT INVCTL ASSIGN TO "INVCTL"
+005200         ORGANIZATION IS SEQUENTIAL
+005300         FILE STATUS IS FS-INVCTL.
+
+005400     SELECT RUNLOG ASSIGN TO "RUNLOG"
+005500         ORGANIZATION IS SEQUENTIAL
+005600         FILE STATUS IS FS-RUNLOG.
+
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  CUSTMAS
+006000     LABEL RECORDS ARE STANDARD.
+006100 COPY CUSTMAS.
+
+006200 FD  APPRHLD
+006300     LABEL RECORDS ARE STANDARD.
+006400 COPY APPRHLD.
+
+006500 FD  APPRTXN
+006600     LABEL RECORDS ARE STANDARD.
+006700 COPY APPRTXN.
+
+006800 FD  BILLEXCP
+006900     LABEL RECORDS ARE STANDARD.
+007000 COPY BILLEXCP.
+
+007100 FD  BILLHIST
+007200     LABEL RECORDS ARE STANDARD.
+007300 COPY BILLHIST.
+
+007400 FD  CSVEXTR.
+007500 COPY CSVEXTR.
+
+007550 FD  NOTIFEXT.
+007560 COPY NOTEXTR.
+
+007600 FD  GLEXTR
+007700     LABEL RECORDS ARE STANDARD.
+007800 COPY GLJRNL.
+
+007900 FD  INVCTL
+008000     LABEL RECORDS ARE STANDARD.
+008100 COPY INVCTL.
+
+008200 FD  RUNLOG
+008300     LABEL RECORDS ARE STANDARD.
+008400 COPY RUNLOG.
+
+008500 WORKING-STORAGE SECTION.
+008600*-----------------------------------------------------------*
+008700*    FILE STATUS SWITCHES                                    *
+008800*-----------------------------------------------------------*
+008900 77  FS-CUSTMAS              PIC X(02).
+009000     88  FS-CUSTMAS-OK               VALUE "00".
+009100 77  FS-APPRHLD              PIC X(02).
+009200     88  FS-APPRHLD-OK               VALUE "00".
+009300 77  FS-APPRTXN              PIC X(02).
+009400     88  FS-APPRTXN-OK               VALUE "00".
+009500 77  FS-BILLEXCP             PIC X(02).
+009600     88  FS-BILLEXCP-OK              VALUE "00".
+009700 77  FS-BILLHIST             PIC X(02).
+009800     88  FS-BILLHIST-OK              VALUE "00".
+009900 77  FS-CSVEXTR              PIC X(02).
+010000     88  FS-CSVEXTR-OK               VALUE "00".
+010050 77  FS-NOTIFEXT             PIC X(02).
+010060     88  FS-NOTIFEXT-OK              VALUE "00".
+010100 77  FS-GLEXTR               PIC X(02).
+010200     88  FS-GLEXTR-OK                VALUE "00".
+010300 77  FS-INVCTL               PIC X(02).
+010400     88  FS-INVCTL-OK                VALUE "00".
+010500 77  FS-RUNLOG               PIC X(02).
+010600     88  FS-RUNLOG-OK                VALUE "00".
+
+010700*-----------------------------------------------------------*
+010800*    PROGRAM SWITCHES                                        *
+010900*-----------------------------------------------------------*
+011000 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+011100     88  WS-ABORT                    VALUE "Y".
+011200 77  WS-EOF-SW               PIC X(01) VALUE "N".
+011300     88  WS-EOF                      VALUE "Y".
+011400 77  WS-AH-EOF-SW            PIC X(01) VALUE "N".
+011500     88  WS-AH-EOF                   VALUE "Y".
+011600 77  WS-IC-EOF-SW            PIC X(01) VALUE "N".
+011700     88  WS-IC-EOF                   VALUE "Y".
+011800 77  WS-FOUND-SW             PIC X(01) VALUE "N".
+011900     88  WS-FOUND                    VALUE "Y".
+
+012000*-----------------------------------------------------------*
+012100*    CONTROL TOTALS AND WORK FIELDS                           *
+012200*-----------------------------------------------------------*
+012300 77  WS-TXN-READ             PIC 9(05) VALUE ZERO.
+012400 77  WS-APPROVED-COUNT       PIC 9(05) VALUE ZERO.
+012500 77  WS-REJECTED-COUNT       PIC 9(05) VALUE ZERO.
+012600 77  WS-NOTFOUND-COUNT       PIC 9(05) VALUE ZERO.
+012700 77  WS-PENDING-COUNT        PIC 9(05) VALUE ZERO.
+012800 77  WS-BILL-COUNT           PIC 9(07) VALUE ZERO.
+012900 77  WS-TOTAL-UNITS          PIC 9(09) VALUE ZERO.
+013000 77  WS-TOTAL-BILL           PIC 9(09)V99 VALUE ZERO.
+013050 77  WS-GL-BILL-PERIOD       PIC 9(06) VALUE ZERO.
+013100 77  WS-GL-REVENUE           PIC 9(09)V99 VALUE ZERO.
+013200 77  WS-GL-TAX               PIC 9(09)V99 VALUE ZERO.
+013300 77  WS-GL-ARREARS           PIC 9(09)V99 VALUE ZERO.
+013400 77  WS-GROSS-BILL           PIC 9(09)V99.
+013500 77  WS-INVOICE-NO           PIC 9(09) VALUE ZERO.
+013600 77  WS-PAYMENT-TERM-DAYS    PIC 9(03) VALUE 015.
+013700 77  WS-OPERATOR-ID          PIC X(08).
+013800 77  WS-SYSTEM-DATE          PIC 9(08).
+013900 77  WS-SYSTEM-TIME          PIC 9(08).
+014000 77  WS-CSV-GST-ED           PIC 9(09).99.
+014100 77  WS-CSV-BILL-ED          PIC 9(09).99.
+
+014200*-----------------------------------------------------------*
+014300*    PENDING-APPROVAL HOLD QUEUE, LOADED FROM APPRHLD          *
+014400*-----------------------------------------------------------*
+014500 COPY APPRTBL.
+
+014600*-----------------------------------------------------------*
+014700*    PARAMETER BLOCK PASSED TO BILPRINT, REBUILT FROM THE      *
+014800*    APPROVED HOLD ENTRY'S SAVED TIER UNITS AND RATES.          *
+014900*-----------------------------------------------------------*
+015000 COPY BILCALC.
+
+015100 PROCEDURE DIVISION.
+015200 0000-MAINLINE SECTION.
+015300     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+015400     IF NOT WS-ABORT
+015500         PERFORM 2000-PROCESS-DECISION THRU 2000-EXIT
+015600             UNTIL WS-EOF
+015700         PERFORM 3000-REWRITE-QUEUE     THRU 3000-EXIT
+015800     END-IF.
+015900     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+016000     STOP RUN.
+
+016100 1000-INITIALIZE.
+016200     OPEN I-O CUSTMAS.
+016300     IF NOT FS-CUSTMAS-OK
+016400         DISPLAY "BILAPPR: UNABLE TO OPEN CUSTMAS, STATUS "
+016500             FS-CUSTMAS
+016600         MOVE "Y" TO WS-ABORT-SW
+016700     END-IF.
+016800     OPEN INPUT APPRHLD.
+016900     IF NOT FS-APPRHLD-OK
+017000         DISPLAY "BILAPPR: UNABLE TO OPEN BILLAPPR, STATUS "
+017100             FS-APPRHLD
+017200         MOVE "Y" TO WS-ABORT-SW
+017300     ELSE
+017400         PERFORM 1100-LOAD-HOLD-QUEUE THRU 1100-EXIT
+017500             UNTIL WS-AH-EOF
+017600         CLOSE APPRHLD
+017700     END-IF.
+017800     OPEN INPUT APPRTXN.
+017900     IF NOT FS-APPRTXN-OK
+018000         DISPLAY "BILAPPR: UNABLE TO OPEN APPRTXN, STATUS "
+018100             FS-APPRTXN
+018200         MOVE "Y" TO WS-ABORT-SW
+018300     END-IF.
+018400     OPEN EXTEND BILLEXCP.
+018500     IF NOT FS-BILLEXCP-OK
+018600         DISPLAY "BILAPPR: UNABLE TO OPEN BILLEXCP, STATUS "
+018700             FS-BILLEXCP
+018800         MOVE "Y" TO WS-ABORT-SW
+018900     END-IF.
+019000     OPEN EXTEND BILLHIST.
+019100     IF NOT FS-BILLHIST-OK
+019200         DISPLAY "BILAPPR: UNABLE TO OPEN BILLHIST, STATUS "
+019300             FS-BILLHIST
+019400         MOVE "Y" TO WS-ABORT-SW
+019500     END-IF.
+019600     OPEN EXTEND CSVEXTR.
+019700     IF NOT FS-CSVEXTR-OK
+019800         DISPLAY "BILAPPR: UNABLE TO OPEN BILLCSV, STATUS "
+019900             FS-CSVEXTR
+020000         MOVE "Y" TO WS-ABORT-SW
+020100     END-IF.
+020150     OPEN EXTEND NOTIFEXT.
+020160     IF NOT FS-NOTIFEXT-OK
+020170         DISPLAY "BILAPPR: UNABLE TO OPEN BILLNOTF, STATUS "
+020180             FS-NOTIFEXT
+020190         MOVE "Y" TO WS-ABORT-SW
+020195     END-IF.
+020200     OPEN EXTEND GLEXTR.
+020300     IF NOT FS-GLEXTR-OK
+020400         DISPLAY "BILAPPR: UNABLE TO OPEN BILGL, STATUS "
+020500             FS-GLEXTR
+020600         MOVE "Y" TO WS-ABORT-SW
+020700     END-IF.
+020800     OPEN EXTEND RUNLOG.
+020900     IF NOT FS-RUNLOG-OK
+021000         DISPLAY "BILAPPR: UNABLE TO OPEN RUNLOG, STATUS "
+021100             FS-RUNLOG
+021200         MOVE "Y" TO WS-ABORT-SW
+021300     END-IF.
+021400     MOVE ZERO TO WS-INVOICE-NO.
+021500     OPEN INPUT INVCTL.
+021600     IF FS-INVCTL-OK
+021700         PERFORM 1200-READ-INVCTL THRU 1200-EXIT
+021800             UNTIL WS-IC-EOF
+021900         CLOSE INVCTL
+022000     END-IF.
+022100     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+022200     ACCEPT WS-SYSTEM-TIME FROM TIME.
+022300     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+022400     ACCEPT WS-OPERATOR-ID.
+022500     IF NOT WS-ABORT
+022600         PERFORM 2100-READ-DECISION THRU 2100-EXIT
+022700     END-IF.
+022800 1000-EXIT.
+022900     EXIT.
+
+023000 1100-LOAD-HOLD-QUEUE.
+023100     READ APPRHLD
+023200         AT END
+023300             MOVE "Y" TO WS-AH-EOF-SW
+023400         NOT AT END
+023500             PERFORM 1110-STORE-HOLD-ENTRY THRU 1110-EXIT
+023600     END-READ.
+023700 1100-EXIT.
+023800     EXIT.
+
+023900 1110-STORE-HOLD-ENTRY.
+024000     ADD 1 TO WS-APPR-COUNT.
+024100     MOVE AH-CUST-ID         TO WS-AH-CUST-ID(WS-APPR-COUNT).
+024200     MOVE AH-BILL-PERIOD     TO WS-AH-BILL-PERIOD(WS-APPR-COUNT).
+024300     MOVE AH-UNITS           TO WS-AH-UNITS(WS-APPR-COUNT).
+024400     MOVE AH-TIER1-UNITS     TO WS-AH-TIER1-UNITS(WS-APPR-COUNT).
+024500     MOVE AH-TIER2-UNITS     TO WS-AH-TIER2-UNITS(WS-APPR-COUNT).
+024600     MOVE AH-TIER3-UNITS     TO WS-AH-TIER3-UNITS(WS-APPR-COUNT).
+024700     MOVE AH-TIER1-RATE      TO WS-AH-TIER1-RATE(WS-APPR-COUNT).
+024800     MOVE AH-TIER2-RATE      TO WS-AH-TIER2-RATE(WS-APPR-COUNT).
+024900     MOVE AH-TIER3-RATE      TO WS-AH-TIER3-RATE(WS-APPR-COUNT).
+025000     MOVE AH-COMPUTED-BILL   TO WS-AH-COMPUTED-BILL(WS-APPR-COUNT).
+025100     MOVE AH-GST-AMOUNT      TO WS-AH-GST-AMOUNT(WS-APPR-COUNT).
+025200     MOVE AH-ARREARS-PENALTY TO
+025300        WS-AH-ARREARS-PENALTY(WS-APPR-COUNT).
+025400     MOVE AH-ADJUSTMENT-AMT  TO
+025500        WS-AH-ADJUSTMENT-AMT(WS-APPR-COUNT).
+025600     MOVE AH-ADJ-REASON-TEXT TO
+025700        WS-AH-ADJ-REASON-TEXT(WS-APPR-COUNT).
+025800     MOVE AH-SUBSIDY-AMT     TO WS-AH-SUBSIDY-AMT(WS-APPR-COUNT).
+025900     MOVE AH-CREDIT-APPLIED  TO
+026000        WS-AH-CREDIT-APPLIED(WS-APPR-COUNT).
+026100     MOVE AH-TOTAL-BILL      TO WS-AH-TOTAL-BILL(WS-APPR-COUNT).
+026200     MOVE AH-HOLD-STATUS     TO WS-AH-HOLD-STATUS(WS-APPR-COUNT).
+026300     MOVE AH-SUPERVISOR-ID   TO
+026400        WS-AH-SUPERVISOR-ID(WS-APPR-COUNT).
+026500     MOVE AH-DECISION-DATE   TO
+026600        WS-AH-DECISION-DATE(WS-APPR-COUNT).
+026700     READ APPRHLD
+026800         AT END
+026900             MOVE "Y" TO WS-AH-EOF-SW
+027000     END-READ.
+027100 1110-EXIT.
+027200     EXIT.
+
+027300 1200-READ-INVCTL.
+027400     READ INVCTL
+027500         AT END
+027600             MOVE "Y" TO WS-IC-EOF-SW
+027700         NOT AT END
+027800             MOVE IC-LAST-INVOICE-NO TO WS-INVOICE-NO
+027900     END-READ.
+028000 1200-EXIT.
+028100     EXIT.
+
+028200 2000-PROCESS-DECISION.
+028300     ADD 1 TO WS-TXN-READ.
+028400     PERFORM 2150-FIND-HOLD-ENTRY THRU 2150-EXIT.
+028500     IF WS-FOUND
+028600         IF AD-DECISION-APPROVE
+028700             PERFORM 2200-APPROVE-BILL THRU 2200-EXIT
+028800         ELSE
+028900             PERFORM 2300-REJECT-BILL  THRU 2300-EXIT
+029000         END-IF
+029100     ELSE
+029200         PERFORM 2900-LOG-NOT-FOUND THRU 2900-EXIT
+029300     END-IF.
+029400     PERFORM 2100-READ-DECISION THRU 2100-EXIT.
+029500 2000-EXIT.
+029600     EXIT.
+
+029700 2100-READ-DECISION.
+029800     READ APPRTXN
+029900         AT END
+030000             MOVE "Y" TO WS-EOF-SW
+030100     END-READ.
+030200 2100-EXIT.
+030300     EXIT.
+
+030400*-----------------------------------------------------------*
+030500*    LINEAR SCAN OF THE HOLD-QUEUE TABLE FOR THE PENDING        *
+030600*    ENTRY MATCHING THIS DECISION'S CUSTOMER AND BILL PERIOD.    *
+030700*-----------------------------------------------------------*
+030800 2150-FIND-HOLD-ENTRY.
+030900     MOVE "N" TO WS-FOUND-SW.
+031000     SET WS-APPR-IDX TO 1.
+031100     SEARCH WS-APPR-ENTRY
+031200         AT END
+031300             CONTINUE
+031400         WHEN WS-AH-CUST-ID(WS-APPR-IDX) = AD-CUST-ID
+031500             AND WS-AH-BILL-PERIOD(WS-APPR-IDX) = AD-BILL-PERIOD
+031600             AND WS-AH-HOLD-STATUS(WS-APPR-IDX) = "P"
+031700             MOVE "Y" TO WS-FOUND-SW
+031800     END-SEARCH.
+031900 2150-EXIT.
+032000     EXIT.
+
+032100*-----------------------------------------------------------*
+032200*    APPROVE - POST THE HELD BILL EXACTLY AS BILBATCH WOULD      *
+032300*    HAVE, USING THE AMOUNTS THE ORIGINAL RUN COMPUTED.           *
+032400*-----------------------------------------------------------*
+032500 2200-APPROVE-BILL.
+032600     MOVE WS-AH-CUST-ID(WS-APPR-IDX) TO CM-CUST-ID.
+032700     READ CUSTMAS
+032800         INVALID KEY
+032900             PERFORM 2910-REJECT-NOT-ON-FILE THRU 2910-EXIT
+033000         NOT INVALID KEY
+033010             IF CM-STAT-ACTIVE
+033020                 PERFORM 2210-FINALIZE-BILL   THRU 2210-EXIT
+033030             ELSE
+033040                 PERFORM 2920-REJECT-INACTIVE  THRU 2920-EXIT
+033050             END-IF
+033200     END-READ.
+033300 2200-EXIT.
+033400     EXIT.
+
+033500 2210-FINALIZE-BILL.
+033600     MOVE WS-AH-UNITS(WS-APPR-IDX)       TO BC-UNITS.
+033700     MOVE WS-AH-TIER1-UNITS(WS-APPR-IDX) TO BC-TIER1-UNITS.
+033800     MOVE WS-AH-TIER2-UNITS(WS-APPR-IDX) TO BC-TIER2-UNITS.
+033900     MOVE WS-AH-TIER3-UNITS(WS-APPR-IDX) TO BC-TIER3-UNITS.
+034000     MOVE WS-AH-TIER1-RATE(WS-APPR-IDX)  TO BC-TIER1-RATE.
+034100     MOVE WS-AH-TIER2-RATE(WS-APPR-IDX)  TO BC-TIER2-RATE.
+034200     MOVE WS-AH-TIER3-RATE(WS-APPR-IDX)  TO BC-TIER3-RATE.
+034300     MOVE WS-AH-COMPUTED-BILL(WS-APPR-IDX) TO BC-BILL.
+034400     COMPUTE WS-GROSS-BILL =
+034500         BC-BILL + WS-AH-GST-AMOUNT(WS-APPR-IDX)
+034600             + WS-AH-ARREARS-PENALTY(WS-APPR-IDX).
+034700     MOVE WS-AH-UNITS(WS-APPR-IDX)  TO CM-LAST-UNITS.
+034800     MOVE ZERO                      TO CM-ARREARS.
+034900     MOVE WS-AH-BILL-PERIOD(WS-APPR-IDX) TO CM-LAST-BILL-PERIOD.
+034950     MOVE WS-AH-BILL-PERIOD(WS-APPR-IDX) TO WS-GL-BILL-PERIOD.
+034960     MOVE ZERO                      TO CM-PENDING-PERIOD.
+035000     ADD WS-AH-UNITS(WS-APPR-IDX)   TO CM-YTD-UNITS.
+035100     ADD WS-AH-TOTAL-BILL(WS-APPR-IDX) TO CM-YTD-BILL.
+035200     MOVE WS-AH-CREDIT-APPLIED(WS-APPR-IDX) TO CM-CREDIT-BALANCE.
+035300     REWRITE CM-RECORD
+035400         INVALID KEY
+035500             DISPLAY "BILAPPR: REWRITE FAILED FOR CUSTOMER "
+035600                 CM-CUST-ID
+035700     END-REWRITE.
+035800     PERFORM 2220-WRITE-HISTORY     THRU 2220-EXIT.
+035900     PERFORM 2230-WRITE-CSV-EXTRACT THRU 2230-EXIT.
+035950     PERFORM 2235-WRITE-NOTIFICATION THRU 2235-EXIT.
+036000     PERFORM 2240-PRINT-BILL        THRU 2240-EXIT.
+036100     ADD 1 TO WS-BILL-COUNT.
+036200     ADD WS-AH-UNITS(WS-APPR-IDX)      TO WS-TOTAL-UNITS.
+036300     ADD WS-AH-TOTAL-BILL(WS-APPR-IDX) TO WS-TOTAL-BILL.
+036400     ADD BC-BILL                       TO WS-GL-REVENUE.
+036500     ADD WS-AH-GST-AMOUNT(WS-APPR-IDX) TO WS-GL-TAX.
+036600     ADD WS-AH-ARREARS-PENALTY(WS-APPR-IDX) TO WS-GL-ARREARS.
+036700     SET AH-STATUS-APPROVED TO TRUE.
+036800     MOVE AH-HOLD-STATUS TO WS-AH-HOLD-STATUS(WS-APPR-IDX).
+036900     MOVE AD-SUPERVISOR-ID TO WS-AH-SUPERVISOR-ID(WS-APPR-IDX).
+037000     MOVE WS-SYSTEM-DATE   TO WS-AH-DECISION-DATE(WS-APPR-IDX).
+037100     ADD 1 TO WS-APPROVED-COUNT.
+037200 2210-EXIT.
+037300     EXIT.
+
+037400 2220-WRITE-HISTORY.
+037500     ADD 1 TO WS-INVOICE-NO.
+037600     MOVE CM-CUST-ID                     TO BH-CUST-ID.
+037700     MOVE WS-AH-BILL-PERIOD(WS-APPR-IDX) TO BH-BILL-PERIOD.
+037800     MOVE WS-AH-UNITS(WS-APPR-IDX)       TO BH-UNITS.
+037900     MOVE WS-AH-TOTAL-BILL(WS-APPR-IDX)  TO BH-BILL.
+038000     MOVE BC-TIER1-UNITS                 TO BH-TIER1-UNITS.
+038100     MOVE BC-TIER2-UNITS                 TO BH-TIER2-UNITS.
+038200     MOVE BC-TIER3-UNITS                 TO BH-TIER3-UNITS.
+038300     MOVE WS-SYSTEM-DATE                 TO BH-BILL-DATE.
+038400     COMPUTE BH-DUE-DATE = FUNCTION DATE-OF-INTEGER(
+038500         FUNCTION INTEGER-OF-DATE(WS-SYSTEM-DATE)
+038600             + WS-PAYMENT-TERM-DAYS).
+038700     MOVE WS-INVOICE-NO                  TO BH-INVOICE-NO.
+038800     WRITE BH-RECORD.
+038900 2220-EXIT.
+039000     EXIT.
+
+039100 2230-WRITE-CSV-EXTRACT.
+039200     MOVE WS-AH-GST-AMOUNT(WS-APPR-IDX)    TO WS-CSV-GST-ED.
+039300     MOVE BC-BILL                          TO WS-CSV-BILL-ED.
+039400     MOVE SPACES                           TO CE-LINE.
+039500     STRING CM-CUST-ID        DELIMITED BY SIZE
+039600            ","               DELIMITED BY SIZE
+039700            WS-AH-UNITS(WS-APPR-IDX) DELIMITED BY SIZE
+039800            ","               DELIMITED BY SIZE
+039900            BC-TIER1-UNITS    DELIMITED BY SIZE
+040000            ","               DELIMITED BY SIZE
+040100            BC-TIER2-UNITS    DELIMITED BY SIZE
+040200            ","               DELIMITED BY SIZE
+040300            BC-TIER3-UNITS    DELIMITED BY SIZE
+040400            ","               DELIMITED BY SIZE
+040500            WS-CSV-GST-ED     DELIMITED BY SIZE
+040600            ","               DELIMITED BY SIZE
+040700            WS-CSV-BILL-ED    DELIMITED BY SIZE
+040800       INTO CE-LINE
+040900     END-STRING.
+041000     WRITE CE-RECORD.
+041100 2230-EXIT.
+041200     EXIT.
+
+041210*-----------------------------------------------------------*
+041220*    NOTIFICATION EXTRACT FOR THE APPROVED-AND-RELEASED BILL -    *
+041230*    SAME LAYOUT AND SKIP-IF-NONE RULE AS BILBATCH'S OWN.          *
+041240*-----------------------------------------------------------*
+041250 2235-WRITE-NOTIFICATION.
+041260     IF NOT CM-NOTIFY-NONE
+041270         MOVE SPACES         TO NE-RECORD
+041280         STRING CM-CUST-ID       DELIMITED BY SIZE
+041290                ","              DELIMITED BY SIZE
+041300                CM-NOTIFY-METHOD DELIMITED BY SIZE
+041310                ","              DELIMITED BY SIZE
+041320                CM-PHONE         DELIMITED BY SIZE
+041330                ","              DELIMITED BY SIZE
+041340                CM-EMAIL         DELIMITED BY SIZE
+041350                ","              DELIMITED BY SIZE
+041360                WS-AH-BILL-PERIOD(WS-APPR-IDX) DELIMITED BY SIZE
+041370                ","              DELIMITED BY SIZE
+041380                WS-CSV-BILL-ED   DELIMITED BY SIZE
+041390                ","              DELIMITED BY SIZE
+041400                BH-DUE-DATE      DELIMITED BY SIZE
+041410                ","              DELIMITED BY SIZE
+041420                WS-INVOICE-NO    DELIMITED BY SIZE
+041430           INTO NE-RECORD
+041440         END-STRING
+041450         WRITE NE-RECORD
+041460     END-IF.
+041470 2235-EXIT.
+041480     EXIT.
+
+041300 2240-PRINT-BILL.
+041400     CALL "BILPRINT" USING CM-RECORD, BC-PARMS,
+041500         WS-AH-BILL-PERIOD(WS-APPR-IDX),
+041600         WS-AH-GST-AMOUNT(WS-APPR-IDX),
+041700         WS-AH-ARREARS-PENALTY(WS-APPR-IDX), WS-GROSS-BILL,
+041800         WS-AH-ADJUSTMENT-AMT(WS-APPR-IDX),
+041900         WS-AH-ADJ-REASON-TEXT(WS-APPR-IDX),
+042000         WS-AH-SUBSIDY-AMT(WS-APPR-IDX),
+042100         CM-CREDIT-BALANCE, WS-INVOICE-NO,
+042200         WS-AH-TOTAL-BILL(WS-APPR-IDX).
+042300 2240-EXIT.
+042400     EXIT.
+
+042500*-----------------------------------------------------------*
+042600*    REJECT - THE HELD BILL IS LOGGED, NOT POSTED.  THE ONLY        *
+042700*    CUSTMAS CHANGE IS CLEARING THE PENDING-PERIOD MARKER SET       *
+042750*    WHEN THE BILL WAS QUEUED, SO THE CUSTOMER CAN BE BILLED         *
+042760*    NORMALLY NEXT CYCLE.                                           *
+042900*-----------------------------------------------------------*
+043000 2300-REJECT-BILL.
+043100     MOVE SPACES TO EX-RECORD.
+043200     MOVE WS-AH-CUST-ID(WS-APPR-IDX)  TO EX-CUST-ID.
+043250     MOVE WS-AH-BILL-PERIOD(WS-APPR-IDX) TO EX-BILL-PERIOD.
+043300     MOVE WS-AH-UNITS(WS-APPR-IDX)    TO EX-UNITS.
+043400     SET EX-REASON-REJECTED TO TRUE.
+043500     MOVE "BILL REJECTED ON SUPERVISOR REVIEW" TO EX-REASON-TEXT.
+043600     WRITE EX-RECORD.
+043610     MOVE WS-AH-CUST-ID(WS-APPR-IDX) TO CM-CUST-ID.
+043620     READ CUSTMAS
+043630         INVALID KEY
+043640             DISPLAY "BILAPPR: CUSTOMER " CM-CUST-ID
+043650                 " NOT ON FILE - PENDING PERIOD NOT CLEARED"
+043660         NOT INVALID KEY
+043670             MOVE ZERO TO CM-PENDING-PERIOD
+043680             REWRITE CM-RECORD
+043690                 INVALID KEY
+043700                     DISPLAY "BILAPPR: REWRITE FAILED FOR "
+043710                         CM-CUST-ID
+043720             END-REWRITE
+043730     END-READ.
+043740     SET AH-STATUS-REJECTED TO TRUE.
+043800     MOVE AH-HOLD-STATUS TO WS-AH-HOLD-STATUS(WS-APPR-IDX).
+043900     MOVE AD-SUPERVISOR-ID TO WS-AH-SUPERVISOR-ID(WS-APPR-IDX).
+044000     MOVE WS-SYSTEM-DATE   TO WS-AH-DECISION-DATE(WS-APPR-IDX).
+044100     ADD 1 TO WS-REJECTED-COUNT.
+044200 2300-EXIT.
+044300     EXIT.
+
+044400 2900-LOG-NOT-FOUND.
+044500     MOVE SPACES TO EX-RECORD.
+044600     MOVE AD-CUST-ID TO EX-CUST-ID.
+044650     MOVE AD-BILL-PERIOD TO EX-BILL-PERIOD.
+044700     MOVE ZERO       TO EX-UNITS.
+044800     SET EX-REASON-NOT-FOUND TO TRUE.
+044900     MOVE "APPROVAL DECISION FOR UNKNOWN OR RESOLVED HELD BILL"
+045000         TO EX-REASON-TEXT.
+045100     WRITE EX-RECORD.
+045200     ADD 1 TO WS-NOTFOUND-COUNT.
+045300 2900-EXIT.
+045400     EXIT.
+
+045500 2910-REJECT-NOT-ON-FILE.
+045600     MOVE SPACES TO EX-RECORD.
+045700     MOVE WS-AH-CUST-ID(WS-APPR-IDX) TO EX-CUST-ID.
+045750     MOVE WS-AH-BILL-PERIOD(WS-APPR-IDX) TO EX-BILL-PERIOD.
+045800     MOVE WS-AH-UNITS(WS-APPR-IDX)   TO EX-UNITS.
+045900     SET EX-REASON-NOT-FOUND TO TRUE.
+046000     MOVE "APPROVED CUSTOMER NO LONGER ON CUSTMAS" TO
+046100         EX-REASON-TEXT.
+046200     WRITE EX-RECORD.
+046300     ADD 1 TO WS-NOTFOUND-COUNT.
+046400 2910-EXIT.
+046500     EXIT.
+
+046510*-----------------------------------------------------------*
+046520*    THE ACCOUNT WENT INACTIVE (SUSPENDED/DISCONNECTED/         *
+046530*    CLOSED BY BILCLOSE) AFTER THE BILL WAS QUEUED TO APPRHLD -  *
+046540*    DO NOT POST IT.  CLEAR THE PENDING MARKER SO THE ACCOUNT     *
+046550*    IS NOT PERMANENTLY LOCKED OUT OF FUTURE BILLING RUNS.         *
+046560*-----------------------------------------------------------*
+046570 2920-REJECT-INACTIVE.
+046580     MOVE SPACES TO EX-RECORD.
+046590     MOVE WS-AH-CUST-ID(WS-APPR-IDX)  TO EX-CUST-ID.
+046600     MOVE WS-AH-BILL-PERIOD(WS-APPR-IDX) TO EX-BILL-PERIOD.
+046610     MOVE WS-AH-UNITS(WS-APPR-IDX)    TO EX-UNITS.
+046620     SET EX-REASON-INACTIVE TO TRUE.
+046630     MOVE "APPROVED CUSTOMER NO LONGER ACTIVE" TO EX-REASON-TEXT.
+046640     WRITE EX-RECORD.
+046650     MOVE ZERO TO CM-PENDING-PERIOD.
+046660     REWRITE CM-RECORD
+046670         INVALID KEY
+046680             DISPLAY "BILAPPR: REWRITE FAILED FOR "
+046690                 CM-CUST-ID
+046700     END-REWRITE.
+046710     SET AH-STATUS-REJECTED TO TRUE.
+046720     MOVE AH-HOLD-STATUS TO WS-AH-HOLD-STATUS(WS-APPR-IDX).
+046730     MOVE AD-SUPERVISOR-ID TO WS-AH-SUPERVISOR-ID(WS-APPR-IDX).
+046740     MOVE WS-SYSTEM-DATE   TO WS-AH-DECISION-DATE(WS-APPR-IDX).
+046750     ADD 1 TO WS-REJECTED-COUNT.
+046760 2920-EXIT.
+046770     EXIT.
+
+046600*-----------------------------------------------------------*
+046700*    ANY HOLD-QUEUE ENTRY STILL PENDING (NO DECISION SEEN        *
+046800*    THIS RUN) IS WRITTEN BACK TO APPRHLD FOR THE NEXT RUN OF     *
+046900*    THIS PROGRAM - THE SAME TRUNCATE-AND-KEEP-SURVIVORS IDIOM     *
+047000*    BILBATCH USES FOR ITS OWN CHECKPOINT FILE.                    *
+047100*-----------------------------------------------------------*
+047200 3000-REWRITE-QUEUE.
+047300     OPEN OUTPUT APPRHLD.
+047400     IF NOT FS-APPRHLD-OK
+047500         DISPLAY "BILAPPR: UNABLE TO REOPEN BILLAPPR, STATUS "
+047600             FS-APPRHLD
+047700     ELSE
+047800         SET WS-APPR-IDX TO 1
+047900         PERFORM 3100-WRITE-IF-PENDING THRU 3100-EXIT
+048000             VARYING WS-APPR-IDX FROM 1 BY 1
+048100             UNTIL WS-APPR-IDX > WS-APPR-COUNT
+048200         CLOSE APPRHLD
+048300     END-IF.
+048400 3000-EXIT.
+048500     EXIT.
+
+048600 3100-WRITE-IF-PENDING.
+048700     IF WS-AH-HOLD-STATUS(WS-APPR-IDX) = "P"
+048800         MOVE SPACES                TO AH-RECORD
+048900         MOVE WS-AH-CUST-ID(WS-APPR-IDX)     TO AH-CUST-ID
+049000         MOVE WS-AH-BILL-PERIOD(WS-APPR-IDX) TO AH-BILL-PERIOD
+049100         MOVE WS-AH-UNITS(WS-APPR-IDX)       TO AH-UNITS
+049200         MOVE WS-AH-TIER1-UNITS(WS-APPR-IDX) TO AH-TIER1-UNITS
+049300         MOVE WS-AH-TIER2-UNITS(WS-APPR-IDX) TO AH-TIER2-UNITS
+049400         MOVE WS-AH-TIER3-UNITS(WS-APPR-IDX) TO AH-TIER3-UNITS
+049500         MOVE WS-AH-TIER1-RATE(WS-APPR-IDX)  TO AH-TIER1-RATE
+049600         MOVE WS-AH-TIER2-RATE(WS-APPR-IDX)  TO AH-TIER2-RATE
+049700         MOVE WS-AH-TIER3-RATE(WS-APPR-IDX)  TO AH-TIER3-RATE
+049800         MOVE WS-AH-COMPUTED-BILL(WS-APPR-IDX)
+049900             TO AH-COMPUTED-BILL
+050000         MOVE WS-AH-GST-AMOUNT(WS-APPR-IDX)  TO AH-GST-AMOUNT
+050100         MOVE WS-AH-ARREARS-PENALTY(WS-APPR-IDX)
+050200             TO AH-ARREARS-PENALTY
+050300         MOVE WS-AH-ADJUSTMENT-AMT(WS-APPR-IDX)
+050400             TO AH-ADJUSTMENT-AMT
+050500         MOVE WS-AH-ADJ-REASON-TEXT(WS-APPR-IDX)
+050600             TO AH-ADJ-REASON-TEXT
+050700         MOVE WS-AH-SUBSIDY-AMT(WS-APPR-IDX) TO AH-SUBSIDY-AMT
+050800         MOVE WS-AH-CREDIT-APPLIED(WS-APPR-IDX)
+050900             TO AH-CREDIT-APPLIED
+051000         MOVE WS-AH-TOTAL-BILL(WS-APPR-IDX)  TO AH-TOTAL-BILL
+051100         SET AH-STATUS-PENDING TO TRUE
+051200         WRITE AH-RECORD
+051300         ADD 1 TO WS-PENDING-COUNT
+051400     END-IF.
+051500 3100-EXIT.
+051600     EXIT.
+
+051700 9000-TERMINATE.
+051800     CLOSE CUSTMAS.
+051900     CLOSE APPRTXN.
+052000     CLOSE BILLEXCP.
+052100     CLOSE BILLHIST.
+052200     CLOSE CSVEXTR.
+052210     CLOSE NOTIFEXT.
+052300     PERFORM 9700-WRITE-GL-EXTRACT THRU 9700-EXIT.
+052400     CLOSE GLEXTR.
+052500     OPEN OUTPUT INVCTL.
+052600     MOVE WS-INVOICE-NO TO IC-LAST-INVOICE-NO.
+052700     WRITE IC-RECORD.
+052800     CLOSE INVCTL.
+052900     PERFORM 9500-PRINT-SUMMARY THRU 9500-EXIT.
+053000     PERFORM 9600-WRITE-RUNLOG  THRU 9600-EXIT.
+053100     CLOSE RUNLOG.
+053200 9000-EXIT.
+053300     EXIT.
+
+053400 9500-PRINT-SUMMARY.
+053500     DISPLAY "=============================================".
+053600     DISPLAY "BILAPPR - APPROVAL RELEASE SUMMARY".
+053700     DISPLAY "  DECISIONS READ    : " WS-TXN-READ.
+053800     DISPLAY "  BILLS APPROVED    : " WS-APPROVED-COUNT.
+053900     DISPLAY "  BILLS REJECTED    : " WS-REJECTED-COUNT.
+054000     DISPLAY "  DECISIONS UNMATCHED: " WS-NOTFOUND-COUNT.
+054100     DISPLAY "  STILL PENDING     : " WS-PENDING-COUNT.
+054200     DISPLAY "  TOTAL BILL AMT    : RS " WS-TOTAL-BILL.
+054300     DISPLAY "=============================================".
+054400 9500-EXIT.
+054500     EXIT.
+
+054600 9600-WRITE-RUNLOG.
+054700     MOVE "BILAPPR"        TO RL-PROGRAM-ID.
+054800     MOVE WS-OPERATOR-ID   TO RL-OPERATOR-ID.
+054900     MOVE WS-SYSTEM-DATE   TO RL-RUN-DATE.
+055000     MOVE WS-SYSTEM-TIME   TO RL-RUN-TIME.
+055100     MOVE "APPRTXN"        TO RL-INPUT-FILE.
+055200     MOVE WS-TXN-READ      TO RL-RECORDS-READ.
+055300     MOVE WS-APPROVED-COUNT TO RL-BILLS-PRODUCED.
+055400     MOVE WS-REJECTED-COUNT TO RL-EXCEPTIONS.
+055500     MOVE WS-TOTAL-BILL    TO RL-TOTAL-BILLED.
+055600     WRITE RL-RECORD.
+055700 9600-EXIT.
+055800     EXIT.
+
+055900 9700-WRITE-GL-EXTRACT.
+056000     MOVE WS-SYSTEM-DATE  TO GJ-RUN-DATE.
+056100     MOVE WS-GL-BILL-PERIOD TO GJ-BILL-PERIOD.
+056200     MOVE "4000-REV"      TO GJ-ACCOUNT-CODE.
+056300     MOVE "APPROVED BILLS - REVENUE" TO GJ-ACCOUNT-DESC.
+056400     MOVE WS-GL-REVENUE   TO GJ-AMOUNT.
+056500     WRITE GJ-RECORD.
+056600     MOVE "2310-TAX"      TO GJ-ACCOUNT-CODE.
+056700     MOVE "APPROVED BILLS - GST"      TO GJ-ACCOUNT-DESC.
+056800     MOVE WS-GL-TAX       TO GJ-AMOUNT.
+056900     WRITE GJ-RECORD.
+057000     MOVE "1310-ARR"      TO GJ-ACCOUNT-CODE.
+057100     MOVE "APPROVED BILLS - ARREARS"  TO GJ-ACCOUNT-DESC.
+057200     MOVE WS-GL-ARREARS   TO GJ-AMOUNT.
+057300     WRITE GJ-RECORD.
+057400 9700-EXIT.
+057500     EXIT.
