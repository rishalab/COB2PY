@@ -0,0 +1,283 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILCONV.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILCONV                                                   *
+000900*  ONE-TIME CONVERSION PROGRAM.  READS THE OLD FLAT-FILE       *
+001000*  CUSTOMER LIST AND BUILDS THE NEW KEYED CUSTOMER MASTER,      *
+001100*  ONE CM-RECORD PER LEGACY ROW, WITH SENSIBLE DEFAULTS FOR      *
+001200*  THE FIELDS THE LEGACY FILE NEVER CARRIED (CONNECTION          *
+001300*  STATUS, CUSTOMER CLASS, ARREARS, USAGE HISTORY).  ROWS        *
+001400*  THAT CANNOT BE MAPPED - MISSING CUSTOMER ID OR NAME, A        *
+001500*  BLANK METER NUMBER - ARE WRITTEN TO AN EXCEPTION FILE FOR     *
+001600*  MANUAL CLEANUP INSTEAD OF BEING LOADED.                       *
+001700*-----------------------------------------------------------*
+001800*  MODIFICATION HISTORY                                      *
+001900*  DATE       INIT  DESCRIPTION                               *
+002000*  2026-08-08 RSH   ORIGINAL                                  *
+002050*  2026-08-08 RSH   DEFAULT CONVERTED RECORDS TO ELECTRICITY      *
+002060*                   SERVICE, SINCE THE LEGACY FLAT FILE CARRIED    *
+002070*                   NO SERVICE-TYPE CONCEPT OF ITS OWN.             *
+002080*  2026-08-08 RSH   DEFAULT DEPOSIT BALANCE TO ZERO - THE LEGACY    *
+002090*                   FILE CARRIED NO DEPOSIT FIGURE EITHER.          *
+002095*  2026-08-08 RSH   DEFAULT CONVERTED RECORDS TO NOT SUBSIDY-         *
+002096*                   ELIGIBLE - SUBSIDY ENROLLMENT IS A SEPARATE       *
+002097*                   GOVERNMENT-SCHEME SIGN-UP THE LEGACY FILE NEVER   *
+002098*                   CARRIED.                                         *
+002099*  2026-08-08 RSH   CAPTURE THE OPERATOR ID AND LOG RUN TOTALS TO      *
+002099*                   RUNLOG, SAME AS THE OTHER BILLING PROGRAMS.        *
+002101*  2026-08-09 RSH   CUSTMAS IS LOADED SEQUENTIAL AND REQUIRES            *
+002102*                   ASCENDING CM-CUST-ID ORDER - ADD AN INVALID KEY       *
+002103*                   CLAUSE ON THE WRITE SO AN UNSORTED LEGCUST ROW         *
+002104*                   IS ROUTED TO CONVEXCP INSTEAD OF ABENDING THE RUN.     *
+002100*-----------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT LEGCUST ASSIGN TO "LEGCUST"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS FS-LEGCUST.
+
+003100     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS SEQUENTIAL
+003400         RECORD KEY IS CM-CUST-ID
+003500         FILE STATUS IS FS-CUSTMAS.
+
+003600     SELECT CONVEXCP ASSIGN TO "CONVEXCP"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS FS-CONVEXCP.
+
+003850     SELECT RUNLOG ASSIGN TO "RUNLOG"
+003860         ORGANIZATION IS SEQUENTIAL
+003870         FILE STATUS IS FS-RUNLOG.
+
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  LEGCUST
+004200     LABEL RECORDS ARE STANDARD.
+004300 COPY LEGCUST.
+
+004400 FD  CUSTMAS
+004500     LABEL RECORDS ARE STANDARD.
+004600 COPY CUSTMAS.
+
+004700 FD  CONVEXCP
+004800     LABEL RECORDS ARE STANDARD.
+004900 COPY CONVEXCP.
+
+004950 FD  RUNLOG
+004960     LABEL RECORDS ARE STANDARD.
+004970 COPY RUNLOG.
+
+005000 WORKING-STORAGE SECTION.
+005100*-----------------------------------------------------------*
+005200*    FILE STATUS SWITCHES                                    *
+005300*-----------------------------------------------------------*
+005400 77  FS-LEGCUST              PIC X(02).
+005500     88  FS-LEGCUST-OK               VALUE "00".
+005600 77  FS-CUSTMAS              PIC X(02).
+005700     88  FS-CUSTMAS-OK               VALUE "00".
+005800 77  FS-CONVEXCP             PIC X(02).
+005900     88  FS-CONVEXCP-OK              VALUE "00".
+005950 77  FS-RUNLOG               PIC X(02).
+005960     88  FS-RUNLOG-OK                VALUE "00".
+
+006000*-----------------------------------------------------------*
+006100*    PROGRAM SWITCHES                                        *
+006200*-----------------------------------------------------------*
+006300 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+006400     88  WS-ABORT                    VALUE "Y".
+006500 77  WS-EOF-SW               PIC X(01) VALUE "N".
+006600     88  WS-EOF                      VALUE "Y".
+006700 77  WS-VALID-SW             PIC X(01) VALUE "N".
+006800     88  WS-VALID                    VALUE "Y".
+
+006900*-----------------------------------------------------------*
+007000*    END-OF-RUN CONTROL TOTALS                                *
+007100*-----------------------------------------------------------*
+007200 77  WS-READ-COUNT           PIC 9(07) VALUE ZERO.
+007300 77  WS-CONVERTED-COUNT      PIC 9(07) VALUE ZERO.
+007400 77  WS-REJECTED-COUNT       PIC 9(07) VALUE ZERO.
+
+007410*-----------------------------------------------------------*
+007420*    OPERATOR AND RUN-AUDIT FIELDS                           *
+007430*-----------------------------------------------------------*
+007440 77  WS-OPERATOR-ID          PIC X(08).
+007450 77  WS-SYSTEM-DATE          PIC 9(08).
+007460 77  WS-SYSTEM-TIME          PIC 9(08).
+
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE SECTION.
+007700     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+007800     IF NOT WS-ABORT
+007900         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+008000             UNTIL WS-EOF
+008100     END-IF.
+008200     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+008300     STOP RUN.
+
+008400 1000-INITIALIZE.
+008500     OPEN INPUT LEGCUST.
+008600     IF NOT FS-LEGCUST-OK
+008700         DISPLAY "BILCONV: UNABLE TO OPEN LEGCUST, STATUS "
+008800             FS-LEGCUST
+008900         MOVE "Y" TO WS-ABORT-SW
+009000     END-IF.
+009100     OPEN OUTPUT CUSTMAS.
+009200     IF NOT FS-CUSTMAS-OK
+009300         DISPLAY "BILCONV: UNABLE TO OPEN CUSTMAS, STATUS "
+009400             FS-CUSTMAS
+009500         MOVE "Y" TO WS-ABORT-SW
+009600     END-IF.
+009700     OPEN OUTPUT CONVEXCP.
+009800     IF NOT FS-CONVEXCP-OK
+009900         DISPLAY "BILCONV: UNABLE TO OPEN CONVEXCP, STATUS "
+010000             FS-CONVEXCP
+010100         MOVE "Y" TO WS-ABORT-SW
+010200     END-IF.
+010210     OPEN EXTEND RUNLOG.
+010220     IF NOT FS-RUNLOG-OK
+010230         DISPLAY "BILCONV: UNABLE TO OPEN RUNLOG, STATUS "
+010240             FS-RUNLOG
+010250         MOVE "Y" TO WS-ABORT-SW
+010260     END-IF.
+010270     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+010280     ACCEPT WS-SYSTEM-TIME FROM TIME.
+010290     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+010295     ACCEPT WS-OPERATOR-ID.
+010300     IF NOT WS-ABORT
+010400         PERFORM 2100-READ-LEGACY THRU 2100-EXIT
+010500     END-IF.
+010600 1000-EXIT.
+010700     EXIT.
+
+010800 2000-PROCESS-RECORD.
+010900     PERFORM 2200-VALIDATE-ROW  THRU 2200-EXIT.
+011000     IF WS-VALID
+011100         PERFORM 3000-BUILD-CUSTOMER THRU 3000-EXIT
+011200         WRITE CM-RECORD
+011210             INVALID KEY
+011220                 PERFORM 2250-REJECT-OUT-OF-SEQ THRU 2250-EXIT
+011230             NOT INVALID KEY
+011240                 ADD 1 TO WS-CONVERTED-COUNT
+011250         END-WRITE
+011400     END-IF.
+011500     PERFORM 2100-READ-LEGACY   THRU 2100-EXIT.
+011600 2000-EXIT.
+011700     EXIT.
+
+011800 2100-READ-LEGACY.
+011900     READ LEGCUST
+012000         AT END
+012100             MOVE "Y" TO WS-EOF-SW
+012200         NOT AT END
+012300             ADD 1 TO WS-READ-COUNT
+012400     END-READ.
+012500 2100-EXIT.
+012600     EXIT.
+
+012700 2200-VALIDATE-ROW.
+012800     MOVE "Y" TO WS-VALID-SW.
+012900     MOVE SPACES TO CV-RECORD.
+013000     MOVE LC-CUST-ID TO CV-CUST-ID.
+013100     IF LC-CUST-ID = SPACES
+013200         SET CV-REASON-NOID TO TRUE
+013300         MOVE "LEGACY CUSTOMER ID IS BLANK" TO CV-REASON-TEXT
+013400         MOVE "N" TO WS-VALID-SW
+013500     ELSE IF LC-NAME = SPACES
+013600         SET CV-REASON-NONAME TO TRUE
+013700         MOVE "CUSTOMER NAME IS BLANK" TO CV-REASON-TEXT
+013800         MOVE "N" TO WS-VALID-SW
+013900     ELSE IF LC-METER-NO = SPACES
+014000         SET CV-REASON-BAD-METER TO TRUE
+014100         MOVE "METER NUMBER IS BLANK" TO CV-REASON-TEXT
+014200         MOVE "N" TO WS-VALID-SW
+014300     END-IF.
+014400     IF NOT WS-VALID
+014500         WRITE CV-RECORD
+014600         DISPLAY "BILCONV: ROW REJECTED - " CV-REASON-TEXT
+014700         ADD 1 TO WS-REJECTED-COUNT
+014800     END-IF.
+014900 2200-EXIT.
+015000     EXIT.
+
+015010*-----------------------------------------------------------*
+015020*    CUSTMAS IS LOADED SEQUENTIAL, SO ROWS MUST ARRIVE IN        *
+015030*    ASCENDING CM-CUST-ID ORDER.  A LEGCUST FILE THAT ISN'T        *
+015040*    SORTED BY THE NEW CUSTOMER-ID KEY RAISES AN INVALID KEY        *
+015050*    HERE INSTEAD OF LOADING - ROUTE IT TO CONVEXCP LIKE ANY        *
+015060*    OTHER UNMAPPABLE ROW RATHER THAN LETTING THE RUN ABEND.        *
+015070*-----------------------------------------------------------*
+015080 2250-REJECT-OUT-OF-SEQ.
+015090     MOVE SPACES         TO CV-RECORD.
+015095     MOVE CM-CUST-ID     TO CV-CUST-ID.
+015097     SET CV-REASON-OUT-OF-SEQ TO TRUE.
+015105     MOVE "CUSTOMER ID OUT OF SEQUENCE - LEGCUST NOT SORTED"
+015110         TO CV-REASON-TEXT.
+015115     WRITE CV-RECORD.
+015120     DISPLAY "BILCONV: ROW REJECTED - " CV-REASON-TEXT.
+015125     ADD 1 TO WS-REJECTED-COUNT.
+015130 2250-EXIT.
+015135     EXIT.
+
+015100 3000-BUILD-CUSTOMER.
+015200     MOVE SPACES         TO CM-RECORD.
+015300     MOVE LC-CUST-ID     TO CM-CUST-ID.
+015400     MOVE LC-NAME        TO CM-NAME.
+015500     MOVE LC-ADDR-LINE1  TO CM-ADDR-LINE1.
+015600     MOVE LC-ADDR-LINE2  TO CM-ADDR-LINE2.
+015700     MOVE LC-ADDR-CITY   TO CM-ADDR-CITY.
+015800     MOVE LC-ADDR-STATE  TO CM-ADDR-STATE.
+015900     MOVE LC-ADDR-PIN    TO CM-ADDR-PIN.
+016000     MOVE LC-METER-NO    TO CM-METER-NO.
+016100     SET CM-STAT-ACTIVE  TO TRUE.
+016200     MOVE ZERO           TO CM-LAST-UNITS.
+016300     MOVE ZERO           TO CM-ARREARS.
+016400     SET CM-CLASS-RESIDENTIAL TO TRUE.
+016500     MOVE ZERO           TO CM-LAST-BILL-PERIOD.
+016600     MOVE ZERO           TO CM-YTD-UNITS.
+016700     MOVE ZERO           TO CM-YTD-BILL.
+016800     MOVE ZERO           TO CM-CREDIT-BALANCE.
+016850     SET CM-SVC-ELECTRICITY   TO TRUE.
+016860     MOVE ZERO           TO CM-DEPOSIT-BALANCE.
+016870     MOVE "N"            TO CM-SUBSIDY-SW.
+016880     MOVE ZERO           TO CM-SUBSIDY-RATE.
+016900 3000-EXIT.
+017000     EXIT.
+
+017100 9000-TERMINATE.
+017200     CLOSE LEGCUST.
+017300     CLOSE CUSTMAS.
+017400     CLOSE CONVEXCP.
+017410     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+017420     CLOSE RUNLOG.
+017500     DISPLAY "=============================================".
+017600     DISPLAY "BILCONV - LEGACY CUSTOMER CONVERSION SUMMARY".
+017700     DISPLAY "  ROWS READ       : " WS-READ-COUNT.
+017800     DISPLAY "  CUSTOMERS LOADED: " WS-CONVERTED-COUNT.
+017900     DISPLAY "  ROWS REJECTED   : " WS-REJECTED-COUNT.
+018000     DISPLAY "=============================================".
+018100 9000-EXIT.
+018200     EXIT.
+
+018210 9600-WRITE-RUNLOG.
+018220     MOVE "BILCONV"        TO RL-PROGRAM-ID.
+018230     MOVE WS-OPERATOR-ID   TO RL-OPERATOR-ID.
+018240     MOVE WS-SYSTEM-DATE   TO RL-RUN-DATE.
+018250     MOVE WS-SYSTEM-TIME   TO RL-RUN-TIME.
+018260     MOVE "LEGCUST"        TO RL-INPUT-FILE.
+018270     MOVE WS-READ-COUNT    TO RL-RECORDS-READ.
+018280     MOVE WS-CONVERTED-COUNT TO RL-BILLS-PRODUCED.
+018290     MOVE WS-REJECTED-COUNT TO RL-EXCEPTIONS.
+018300     MOVE ZERO             TO RL-TOTAL-BILLED.
+018310     WRITE RL-RECORD.
+018320 9600-EXIT.
+018330     EXIT.
