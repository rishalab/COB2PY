@@ -0,0 +1,263 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILARCH.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILARCH                                                  *
+000900*  BILLING-HISTORY ARCHIVE AND PURGE BATCH JOB.  SCANS THE    *
+001000*  ACTIVE BILLING HISTORY FILE ONE RECORD AT A TIME AND         *
+001100*  SPLITS IT IN TWO: BILLS OLDER THAN THE RETENTION PERIOD       *
+001200*  ARE COPIED TO THE ARCHIVE FILE AND DROPPED, EVERYTHING        *
+001300*  STILL WITHIN THE RETENTION PERIOD IS COPIED TO A NEW           *
+001400*  ACTIVE HISTORY FILE.  OPERATIONS PROMOTES BILLHNEW OVER        *
+001500*  BILLHIST ONCE THE RUN COMPLETES CLEANLY, THE SAME WAY A        *
+001600*  NEW GENERATION OF ANY SEQUENTIAL MASTER IS PROMOTED - THIS     *
+001700*  JOB NEVER TOUCHES BILLHIST ITSELF.                             *
+001800*-----------------------------------------------------------*
+001900*  MODIFICATION HISTORY                                      *
+002000*  DATE       INIT  DESCRIPTION                               *
+002100*  2026-08-08 RSH   ORIGINAL                                  *
+002200*-----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT BILLHIST ASSIGN TO "BILLHIST"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS FS-BILLHIST.
+
+003200     SELECT BILLARC ASSIGN TO "BILLARC"
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS FS-BILLARC.
+
+003500     SELECT BILLHNEW ASSIGN TO "BILLHNEW"
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS FS-BILLHNEW.
+
+003800     SELECT RUNLOG ASSIGN TO "RUNLOG"
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS FS-RUNLOG.
+
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  BILLHIST
+004400     LABEL RECORDS ARE STANDARD.
+004500 COPY BILLHIST.
+
+004600 FD  BILLARC
+004700     LABEL RECORDS ARE STANDARD.
+004800 COPY BILLHIST REPLACING
+004810     ==BH-RECORD==           BY ==BA-RECORD==
+004820     ==BH-CUST-ID==          BY ==BA-CUST-ID==
+004830     ==BH-BILL-PERIOD==      BY ==BA-BILL-PERIOD==
+004840     ==BH-UNITS==            BY ==BA-UNITS==
+004850     ==BH-BILL==             BY ==BA-BILL==
+004860     ==BH-TIER1-UNITS==      BY ==BA-TIER1-UNITS==
+004870     ==BH-TIER2-UNITS==      BY ==BA-TIER2-UNITS==
+004880     ==BH-TIER3-UNITS==      BY ==BA-TIER3-UNITS==
+004890     ==BH-BILL-DATE==        BY ==BA-BILL-DATE==
+004900     ==BH-DUE-DATE==         BY ==BA-DUE-DATE==
+004910     ==BH-INVOICE-NO==       BY ==BA-INVOICE-NO==.
+
+004920 FD  BILLHNEW
+004930     LABEL RECORDS ARE STANDARD.
+004940 COPY BILLHIST REPLACING
+004950     ==BH-RECORD==           BY ==BN-RECORD==
+004960     ==BH-CUST-ID==          BY ==BN-CUST-ID==
+004970     ==BH-BILL-PERIOD==      BY ==BN-BILL-PERIOD==
+004980     ==BH-UNITS==            BY ==BN-UNITS==
+004990     ==BH-BILL==             BY ==BN-BILL==
+005000     ==BH-TIER1-UNITS==      BY ==BN-TIER1-UNITS==
+005010     ==BH-TIER2-UNITS==      BY ==BN-TIER2-UNITS==
+005020     ==BH-TIER3-UNITS==      BY ==BN-TIER3-UNITS==
+005030     ==BH-BILL-DATE==        BY ==BN-BILL-DATE==
+005040     ==BH-DUE-DATE==         BY ==BN-DUE-DATE==
+005050     ==BH-INVOICE-NO==       BY ==BN-INVOICE-NO==.
+
+005060 FD  RUNLOG
+005070     LABEL RECORDS ARE STANDARD.
+005080 COPY RUNLOG.
+
+005100 WORKING-STORAGE SECTION.
+005200*-----------------------------------------------------------*
+005300*    FILE STATUS SWITCHES                                    *
+005400*-----------------------------------------------------------*
+005500 77  FS-BILLHIST             PIC X(02).
+005600     88  FS-BILLHIST-OK              VALUE "00".
+005700 77  FS-BILLARC              PIC X(02).
+005800     88  FS-BILLARC-OK               VALUE "00".
+005900 77  FS-BILLHNEW             PIC X(02).
+006000     88  FS-BILLHNEW-OK              VALUE "00".
+006100 77  FS-RUNLOG               PIC X(02).
+006200     88  FS-RUNLOG-OK                VALUE "00".
+
+006300*-----------------------------------------------------------*
+006400*    PROGRAM SWITCHES                                        *
+006500*-----------------------------------------------------------*
+006600 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+006700     88  WS-ABORT                    VALUE "Y".
+006800 77  WS-EOF-SW               PIC X(01) VALUE "N".
+006900     88  WS-EOF                      VALUE "Y".
+
+007000*-----------------------------------------------------------*
+007100*    RETENTION-PERIOD AND CUTOFF-DATE WORK FIELDS             *
+007200*-----------------------------------------------------------*
+007300 77  WS-RETENTION-YEARS      PIC 9(02) VALUE 07.
+007400 77  WS-CUR-YEAR             PIC 9(04).
+007500 77  WS-CUTOFF-YEAR          PIC 9(04).
+007600 77  WS-CUTOFF-DATE          PIC 9(08).
+
+007700*-----------------------------------------------------------*
+007800*    OPERATOR AND RUN-AUDIT FIELDS                           *
+007900*-----------------------------------------------------------*
+008000 77  WS-OPERATOR-ID          PIC X(08).
+008100 77  WS-SYSTEM-DATE          PIC 9(08).
+008200 77  WS-SYSTEM-TIME          PIC 9(08).
+
+008300*-----------------------------------------------------------*
+008400*    CONTROL TOTALS                                          *
+008500*-----------------------------------------------------------*
+008600 77  WS-RECORDS-READ         PIC 9(07) VALUE ZERO.
+008700 77  WS-RECORDS-ARCHIVED     PIC 9(07) VALUE ZERO.
+008800 77  WS-RECORDS-RETAINED     PIC 9(07) VALUE ZERO.
+
+008900 PROCEDURE DIVISION.
+009000 0000-MAINLINE SECTION.
+009100     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+009200     IF NOT WS-ABORT
+009300         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009400             UNTIL WS-EOF
+009500     END-IF.
+009600     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+009700     STOP RUN.
+
+009800 1000-INITIALIZE.
+009900     OPEN INPUT BILLHIST.
+010000     IF NOT FS-BILLHIST-OK
+010100         DISPLAY "BILARCH: UNABLE TO OPEN BILLHIST, STATUS "
+010200             FS-BILLHIST
+010300         MOVE "Y" TO WS-ABORT-SW
+010400     END-IF.
+010500     OPEN OUTPUT BILLARC.
+010600     IF NOT FS-BILLARC-OK
+010700         DISPLAY "BILARCH: UNABLE TO OPEN BILLARC, STATUS "
+010800             FS-BILLARC
+010900         MOVE "Y" TO WS-ABORT-SW
+011000     END-IF.
+011100     OPEN OUTPUT BILLHNEW.
+011200     IF NOT FS-BILLHNEW-OK
+011300         DISPLAY "BILARCH: UNABLE TO OPEN BILLHNEW, STATUS "
+011400             FS-BILLHNEW
+011500         MOVE "Y" TO WS-ABORT-SW
+011600     END-IF.
+011700     OPEN EXTEND RUNLOG.
+011800     IF NOT FS-RUNLOG-OK
+011900         DISPLAY "BILARCH: UNABLE TO OPEN RUNLOG, STATUS "
+012000             FS-RUNLOG
+012100         MOVE "Y" TO WS-ABORT-SW
+012200     END-IF.
+012300     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+012400     ACCEPT WS-SYSTEM-TIME FROM TIME.
+012500     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+012600     ACCEPT WS-OPERATOR-ID.
+012700     PERFORM 1100-SET-CUTOFF-DATE THRU 1100-EXIT.
+012800     IF NOT WS-ABORT
+012900         PERFORM 2100-READ-BILLHIST THRU 2100-EXIT
+013000     END-IF.
+013100 1000-EXIT.
+013200     EXIT.
+
+013300 1100-SET-CUTOFF-DATE.
+013400     MOVE WS-SYSTEM-DATE(1:4) TO WS-CUR-YEAR.
+013500     COMPUTE WS-CUTOFF-YEAR = WS-CUR-YEAR - WS-RETENTION-YEARS.
+013600     MOVE WS-CUTOFF-YEAR      TO WS-CUTOFF-DATE(1:4).
+013700     MOVE WS-SYSTEM-DATE(5:4) TO WS-CUTOFF-DATE(5:4).
+013800 1100-EXIT.
+013900     EXIT.
+
+014000 2000-PROCESS-RECORD.
+014100     ADD 1 TO WS-RECORDS-READ.
+014200     IF BH-BILL-DATE < WS-CUTOFF-DATE
+014300         PERFORM 2200-ARCHIVE-RECORD THRU 2200-EXIT
+014400     ELSE
+014500         PERFORM 2300-RETAIN-RECORD  THRU 2300-EXIT
+014600     END-IF.
+014700     PERFORM 2100-READ-BILLHIST  THRU 2100-EXIT.
+014800 2000-EXIT.
+014900     EXIT.
+
+015000 2100-READ-BILLHIST.
+015100     READ BILLHIST
+015200         AT END
+015300             MOVE "Y" TO WS-EOF-SW
+015400     END-READ.
+015500 2100-EXIT.
+015600     EXIT.
+
+015700 2200-ARCHIVE-RECORD.
+015800     MOVE BH-CUST-ID       TO BA-CUST-ID.
+015900     MOVE BH-BILL-PERIOD   TO BA-BILL-PERIOD.
+016000     MOVE BH-UNITS         TO BA-UNITS.
+016100     MOVE BH-BILL          TO BA-BILL.
+016200     MOVE BH-TIER1-UNITS   TO BA-TIER1-UNITS.
+016300     MOVE BH-TIER2-UNITS   TO BA-TIER2-UNITS.
+016400     MOVE BH-TIER3-UNITS   TO BA-TIER3-UNITS.
+016500     MOVE BH-BILL-DATE     TO BA-BILL-DATE.
+016600     MOVE BH-DUE-DATE      TO BA-DUE-DATE.
+016700     MOVE BH-INVOICE-NO    TO BA-INVOICE-NO.
+016800     WRITE BA-RECORD.
+016900     ADD 1 TO WS-RECORDS-ARCHIVED.
+017000 2200-EXIT.
+017100     EXIT.
+
+017200 2300-RETAIN-RECORD.
+017300     MOVE BH-CUST-ID       TO BN-CUST-ID.
+017400     MOVE BH-BILL-PERIOD   TO BN-BILL-PERIOD.
+017500     MOVE BH-UNITS         TO BN-UNITS.
+017600     MOVE BH-BILL          TO BN-BILL.
+017700     MOVE BH-TIER1-UNITS   TO BN-TIER1-UNITS.
+017800     MOVE BH-TIER2-UNITS   TO BN-TIER2-UNITS.
+017900     MOVE BH-TIER3-UNITS   TO BN-TIER3-UNITS.
+018000     MOVE BH-BILL-DATE     TO BN-BILL-DATE.
+018100     MOVE BH-DUE-DATE      TO BN-DUE-DATE.
+018200     MOVE BH-INVOICE-NO    TO BN-INVOICE-NO.
+018300     WRITE BN-RECORD.
+018400     ADD 1 TO WS-RECORDS-RETAINED.
+018500 2300-EXIT.
+018600     EXIT.
+
+018700 9000-TERMINATE.
+018800     CLOSE BILLHIST.
+018900     CLOSE BILLARC.
+019000     CLOSE BILLHNEW.
+019100     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+019200     CLOSE RUNLOG.
+019300     DISPLAY "=============================================".
+019400     DISPLAY "BILARCH - BILLING HISTORY ARCHIVE/PURGE SUMMARY".
+019500     DISPLAY "  RECORDS READ      : " WS-RECORDS-READ.
+019600     DISPLAY "  RECORDS ARCHIVED  : " WS-RECORDS-ARCHIVED.
+019700     DISPLAY "  RECORDS RETAINED  : " WS-RECORDS-RETAINED.
+019800     DISPLAY "  CUTOFF DATE USED  : " WS-CUTOFF-DATE.
+019900     DISPLAY "PROMOTE BILLHNEW OVER BILLHIST TO COMPLETE THE RUN".
+020000     DISPLAY "=============================================".
+020100 9000-EXIT.
+020200     EXIT.
+
+020300 9600-WRITE-RUNLOG.
+020400     MOVE "BILARCH"        TO RL-PROGRAM-ID.
+020500     MOVE WS-OPERATOR-ID   TO RL-OPERATOR-ID.
+020600     MOVE WS-SYSTEM-DATE   TO RL-RUN-DATE.
+020700     MOVE WS-SYSTEM-TIME   TO RL-RUN-TIME.
+020800     MOVE "BILLHIST"       TO RL-INPUT-FILE.
+020900     MOVE WS-RECORDS-READ  TO RL-RECORDS-READ.
+021000     MOVE WS-RECORDS-RETAINED TO RL-BILLS-PRODUCED.
+021100     MOVE WS-RECORDS-ARCHIVED TO RL-EXCEPTIONS.
+021200     MOVE ZERO             TO RL-TOTAL-BILLED.
+021300     WRITE RL-RECORD.
+021400 9600-EXIT.
+021500     EXIT.
