@@ -0,0 +1,813 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILREPRO.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILREPRO                                                 *
+000900*  EXCEPTION-QUEUE REPROCESSING BATCH JOB.  MATCHES A CORRECTED  *
+001000*  METER READING ON REPRTXN AGAINST THE OUTSTANDING BILLING        *
+001100*  EXCEPTION IT RESOLVES - NON-NUMERIC, NEGATIVE, OUT-OF-RANGE       *
+001200*  OR NO-READING - THEN VALIDATES AND BILLS IT EXACTLY AS A NORMAL    *
+001300*  CYCLE WOULD HAVE, POSTING TO CUSTMAS, HISTORY, THE CSV AND GL       *
+001400*  EXTRACTS AND THE PRINTED INVOICE.  A RESUBMISSION WITH NO           *
+001500*  MATCHING EXCEPTION, OR ONE THAT STILL FAILS VALIDATION, IS           *
+001600*  LOGGED BACK TO BILLEXCP RATHER THAN SILENTLY DROPPED.  EVERY         *
+001700*  EXCEPTION NOT ADDRESSED THIS RUN - INCLUDING REASON CODES NO         *
+001800*  RESUBMISSION CAN FIX, SUCH AS AN UNKNOWN CUSTOMER OR A                *
+001900*  SUPERVISOR REJECTION - IS WRITTEN BACK TO BILLEXCP UNCHANGED,          *
+002000*  SO THE QUEUE NEVER LOSES A RECORD.  DOES NOT REPEAT THE MANUAL         *
+002100*  ADJUSTMENT OR SUPERVISOR-APPROVAL-HOLD STEPS OF THE MAIN CYCLE -        *
+002200*  THOSE APPLY TO A CUSTOMER'S REGULAR BILL, NOT TO THE RESOLUTION          *
+002300*  OF A HANDFUL OF PREVIOUSLY-REJECTED READINGS.                            *
+002400*-----------------------------------------------------------*
+002500*  MODIFICATION HISTORY                                      *
+002600*  DATE       INIT  DESCRIPTION                               *
+002700*  2026-08-09 RSH   ORIGINAL                                  *
+002710*  2026-08-09 RSH   WIDEN WS-MAX-REASONABLE-UNITS TO 9 DIGITS,    *
+002720*                   MATCHING CM-LAST-UNITS, SO A LARGE COMMERCIAL  *
+002730*                   ACCOUNT'S SANITY-CHECK MULTIPLE DOES NOT         *
+002740*                   OVERFLOW.                                       *
+002750*  2026-08-09 RSH   WIDEN WS-ADJUSTMENT-TOTAL TO S9(07)V99 TO         *
+002760*                   MATCH THE WIDENED BILPRINT LINKAGE PARAMETER.      *
+002770*  2026-08-09 RSH   POST THE ACTUAL BILL PERIOD OF THE REPROCESSED
+002780*                   BILLS TO THE GL EXTRACT INSTEAD OF ZERO, SO
+002790*                   THESE ENTRIES CAN BE RECONCILED BY PERIOD IN
+002795*                   THE DOWNSTREAM GL SYSTEM.
+002796*  2026-08-09 RSH   COMPUTE BILL THROUGH A SIGNED WS-NET-BILL WORK
+002797*                   FIELD, THE SAME WAY BILLING AND BILBATCH DO -
+002798*                   SUBTRACTING CM-CREDIT-BALANCE STRAIGHT INTO THE
+002799*                   UNSIGNED BILL FIELD WENT NEGATIVE/UNDEFINED WHEN
+002799*                   THE CREDIT EXCEEDED THE GROSS BILL, AND SILENTLY
+002799*                   DESTROYED THE UNAPPLIED EXCESS INSTEAD OF
+002799*                   CARRYING IT FORWARD.
+002800*-----------------------------------------------------------*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS DYNAMIC
+003800         RECORD KEY IS CM-CUST-ID
+003900         FILE STATUS IS FS-CUSTMAS.
+
+004000     SELECT RATETAB ASSIGN TO "RATETAB"
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS FS-RATETAB.
+
+004300     SELECT REPRTXN ASSIGN TO "REPRTXN"
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS FS-REPRTXN.
+
+004600     SELECT BILLEXCP ASSIGN TO "BILLEXCP"
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS IS FS-BILLEXCP.
+
+004900     SELECT BILLHIST ASSIGN TO "BILLHIST"
+005000         ORGANIZATION IS SEQUENTIAL
+005100         FILE STATUS IS FS-BILLHIST.
+
+005200     SELECT CSVEXTR ASSIGN TO "BILLCSV"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS FS-CSVEXTR.
+
+005500     SELECT NOTIFEXT ASSIGN TO "BILLNOTF"
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS FS-NOTIFEXT.
+
+005800     SELECT GLEXTR ASSIGN TO "BILGL"
+005900         ORGANIZATION IS SEQUENTIAL
+006000         FILE STATUS IS FS-GLEXTR.
+
+006100     SELECT INVCTL ASSIGN TO "INVCTL"
+006200         ORGANIZATION IS SEQUENTIAL
+006300         FILE STATUS IS FS-INVCTL.
+
+006400     SELECT RUNLOG ASSIGN TO "RUNLOG"
+006500         ORGANIZATION IS SEQUENTIAL
+006600         FILE STATUS IS FS-RUNLOG.
+
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900 FD  CUSTMAS
+007000     LABEL RECORDS ARE STANDARD.
+007100 COPY CUSTMAS.
+
+007200 FD  RATETAB
+007300     LABEL RECORDS ARE STANDARD.
+007400 COPY RATETAB.
+
+007500 FD  REPRTXN
+007600     LABEL RECORDS ARE STANDARD.
+007700 COPY REPRTXN.
+
+007800 FD  BILLEXCP
+007900     LABEL RECORDS ARE STANDARD.
+008000 COPY BILLEXCP.
+
+008100 FD  BILLHIST
+008200     LABEL RECORDS ARE STANDARD.
+008300 COPY BILLHIST.
+
+008400 FD  CSVEXTR.
+008500 COPY CSVEXTR.
+
+008600 FD  NOTIFEXT.
+008700 COPY NOTEXTR.
+
+008800 FD  GLEXTR
+008900     LABEL RECORDS ARE STANDARD.
+009000 COPY GLJRNL.
+
+009100 FD  INVCTL
+009200     LABEL RECORDS ARE STANDARD.
+009300 COPY INVCTL.
+
+009400 FD  RUNLOG
+009500     LABEL RECORDS ARE STANDARD.
+009600 COPY RUNLOG.
+
+009700 WORKING-STORAGE SECTION.
+009800*-----------------------------------------------------------*
+009900*    FILE STATUS SWITCHES                                    *
+010000*-----------------------------------------------------------*
+010100 77  FS-CUSTMAS              PIC X(02).
+010200     88  FS-CUSTMAS-OK               VALUE "00".
+010300 77  FS-RATETAB              PIC X(02).
+010400     88  FS-RATETAB-OK               VALUE "00".
+010500 77  FS-REPRTXN              PIC X(02).
+010600     88  FS-REPRTXN-OK               VALUE "00".
+010700 77  FS-BILLEXCP             PIC X(02).
+010800     88  FS-BILLEXCP-OK              VALUE "00".
+010900 77  FS-BILLHIST             PIC X(02).
+011000     88  FS-BILLHIST-OK              VALUE "00".
+011100 77  FS-CSVEXTR              PIC X(02).
+011200     88  FS-CSVEXTR-OK               VALUE "00".
+011300 77  FS-NOTIFEXT             PIC X(02).
+011400     88  FS-NOTIFEXT-OK              VALUE "00".
+011500 77  FS-GLEXTR               PIC X(02).
+011600     88  FS-GLEXTR-OK                VALUE "00".
+011700 77  FS-INVCTL               PIC X(02).
+011800     88  FS-INVCTL-OK                VALUE "00".
+011900 77  FS-RUNLOG               PIC X(02).
+012000     88  FS-RUNLOG-OK                VALUE "00".
+
+012100*-----------------------------------------------------------*
+012200*    PROGRAM SWITCHES                                        *
+012300*-----------------------------------------------------------*
+012400 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+012500     88  WS-ABORT                    VALUE "Y".
+012600 77  WS-EOF-SW               PIC X(01) VALUE "N".
+012700     88  WS-EOF                      VALUE "Y".
+012800 77  WS-RT-EOF-SW            PIC X(01) VALUE "N".
+012900     88  WS-RT-EOF                   VALUE "Y".
+013000 77  WS-XQ-EOF-SW            PIC X(01) VALUE "N".
+013100     88  WS-XQ-EOF                   VALUE "Y".
+013200 77  WS-IC-EOF-SW            PIC X(01) VALUE "N".
+013300     88  WS-IC-EOF                   VALUE "Y".
+013400 77  WS-FOUND-SW             PIC X(01) VALUE "N".
+013500     88  WS-FOUND                    VALUE "Y".
+013600 77  WS-VALID-SW             PIC X(01) VALUE "N".
+013700     88  WS-VALID                    VALUE "Y".
+
+013800*-----------------------------------------------------------*
+013900*    RATE TABLE, LOADED ONCE AT STARTUP                       *
+014000*-----------------------------------------------------------*
+014100 COPY RATETBL.
+
+014200*-----------------------------------------------------------*
+014300*    OUTSTANDING BILLING EXCEPTION QUEUE, LOADED ONCE AT        *
+014400*    STARTUP AND MATCHED AGAINST EACH CORRECTED READING          *
+014500*-----------------------------------------------------------*
+014600 COPY REPRTBL.
+
+014700*-----------------------------------------------------------*
+014800*    CALL PARAMETER BLOCK FOR THE SHARED TIER-CALC ROUTINE    *
+014900*-----------------------------------------------------------*
+015000 COPY BILCALC.
+
+015100*-----------------------------------------------------------*
+015200*    PRORATION AND VALIDATION CONSTANTS                       *
+015300*-----------------------------------------------------------*
+015400 77  WS-MAX-REASONABLE-UNITS PIC 9(09).
+
+015500*-----------------------------------------------------------*
+015600*    BILL COMPUTATION WORK FIELDS                             *
+015700*-----------------------------------------------------------*
+015800 77  WS-PEAK-SW              PIC X(01) VALUE "N".
+015900     88  WS-PEAK-MONTH               VALUE "Y".
+016000 77  WS-PEAK-FROM            PIC 9(02).
+016100 77  WS-PEAK-TO              PIC 9(02).
+016200 77  WS-PEAK-PCT             PIC 9(03)V99.
+016300 77  WS-BILL-MONTH           PIC 9(02).
+016400 77  WS-PENALTY-PCT          PIC 9(02)V99.
+016500 77  WS-GST-PCT              PIC 9(02)V99.
+016600 77  WS-GST-AMT              PIC 9(09)V99.
+016700 77  WS-MIN-CHARGE           PIC 9(05)V99.
+016800 77  WS-ARREARS-BILLED       PIC 9(07)V99.
+016900 77  WS-SUBSIDY-AMT          PIC 9(09)V99.
+017000 77  WS-GROSS-BILL           PIC 9(09)V99.
+017050 77  WS-NET-BILL             PIC S9(09)V99.
+017100 77  WS-ADJUSTMENT-TOTAL     PIC S9(07)V99 VALUE ZERO.
+017200 77  WS-ADJ-REASON-FOUND     PIC X(30) VALUE SPACES.
+017300 77  BILL                    PIC 9(09)V99.
+
+017400*-----------------------------------------------------------*
+017500*    CONTROL TOTALS                                          *
+017600*-----------------------------------------------------------*
+017700 77  WS-TXN-READ             PIC 9(05) VALUE ZERO.
+017800 77  WS-BILL-COUNT           PIC 9(07) VALUE ZERO.
+017900 77  WS-REJECTED-COUNT       PIC 9(05) VALUE ZERO.
+018000 77  WS-UNMATCHED-COUNT      PIC 9(05) VALUE ZERO.
+018100 77  WS-REQUEUED-COUNT       PIC 9(05) VALUE ZERO.
+018200 77  WS-TOTAL-UNITS          PIC 9(09) VALUE ZERO.
+018300 77  WS-TOTAL-BILL           PIC 9(09)V99 VALUE ZERO.
+018350 77  WS-GL-BILL-PERIOD       PIC 9(06) VALUE ZERO.
+018400 77  WS-GL-REVENUE           PIC 9(09)V99 VALUE ZERO.
+018500 77  WS-GL-TAX               PIC 9(09)V99 VALUE ZERO.
+018600 77  WS-GL-ARREARS           PIC 9(09)V99 VALUE ZERO.
+018700 77  WS-INVOICE-NO           PIC 9(09) VALUE ZERO.
+018800 77  WS-PAYMENT-TERM-DAYS    PIC 9(03) VALUE 015.
+018900 77  WS-OPERATOR-ID          PIC X(08).
+019000 77  WS-SYSTEM-DATE          PIC 9(08).
+019100 77  WS-SYSTEM-TIME          PIC 9(08).
+019200 77  WS-CSV-GST-ED           PIC 9(09).99.
+019300 77  WS-CSV-BILL-ED          PIC 9(09).99.
+
+019400 PROCEDURE DIVISION.
+019500 0000-MAINLINE SECTION.
+019600     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+019700     IF NOT WS-ABORT
+019800         PERFORM 2000-PROCESS-RESUBMISSION THRU 2000-EXIT
+019900             UNTIL WS-EOF
+020000         PERFORM 3000-REWRITE-QUEUE        THRU 3000-EXIT
+020100     END-IF.
+020200     PERFORM 9000-TERMINATE            THRU 9000-EXIT.
+020300     STOP RUN.
+
+020400 1000-INITIALIZE.
+020500     OPEN I-O CUSTMAS.
+020600     IF NOT FS-CUSTMAS-OK
+020700         DISPLAY "BILREPRO: UNABLE TO OPEN CUSTMAS, STATUS "
+020800             FS-CUSTMAS
+020900         MOVE "Y" TO WS-ABORT-SW
+021000     END-IF.
+021100     OPEN INPUT BILLEXCP.
+021200     IF NOT FS-BILLEXCP-OK
+021300         DISPLAY "BILREPRO: UNABLE TO OPEN BILLEXCP, STATUS "
+021400             FS-BILLEXCP
+021500         MOVE "Y" TO WS-ABORT-SW
+021600     ELSE
+021700         PERFORM 1100-LOAD-EXCEPTION-QUEUE THRU 1100-EXIT
+021800             UNTIL WS-XQ-EOF
+021900         CLOSE BILLEXCP
+022000     END-IF.
+022100     OPEN INPUT REPRTXN.
+022200     IF NOT FS-REPRTXN-OK
+022300         DISPLAY "BILREPRO: UNABLE TO OPEN REPRTXN, STATUS "
+022400             FS-REPRTXN
+022500         MOVE "Y" TO WS-ABORT-SW
+022600     END-IF.
+022700     OPEN EXTEND BILLEXCP.
+022800     IF NOT FS-BILLEXCP-OK
+022900         DISPLAY "BILREPRO: UNABLE TO REOPEN BILLEXCP, STATUS "
+023000             FS-BILLEXCP
+023100         MOVE "Y" TO WS-ABORT-SW
+023200     END-IF.
+023300     OPEN EXTEND BILLHIST.
+023400     IF NOT FS-BILLHIST-OK
+023500         DISPLAY "BILREPRO: UNABLE TO OPEN BILLHIST, STATUS "
+023600             FS-BILLHIST
+023700         MOVE "Y" TO WS-ABORT-SW
+023800     END-IF.
+023900     OPEN EXTEND CSVEXTR.
+024000     IF NOT FS-CSVEXTR-OK
+024100         DISPLAY "BILREPRO: UNABLE TO OPEN BILLCSV, STATUS "
+024200             FS-CSVEXTR
+024300         MOVE "Y" TO WS-ABORT-SW
+024400     END-IF.
+024500     OPEN EXTEND NOTIFEXT.
+024600     IF NOT FS-NOTIFEXT-OK
+024700         DISPLAY "BILREPRO: UNABLE TO OPEN BILLNOTF, STATUS "
+024800             FS-NOTIFEXT
+024900         MOVE "Y" TO WS-ABORT-SW
+025000     END-IF.
+025100     OPEN EXTEND GLEXTR.
+025200     IF NOT FS-GLEXTR-OK
+025300         DISPLAY "BILREPRO: UNABLE TO OPEN BILGL, STATUS "
+025400             FS-GLEXTR
+025500         MOVE "Y" TO WS-ABORT-SW
+025600     END-IF.
+025700     OPEN EXTEND RUNLOG.
+025800     IF NOT FS-RUNLOG-OK
+025900         DISPLAY "BILREPRO: UNABLE TO OPEN RUNLOG, STATUS "
+026000             FS-RUNLOG
+026100         MOVE "Y" TO WS-ABORT-SW
+026200     END-IF.
+026300     MOVE ZERO TO WS-INVOICE-NO.
+026400     OPEN INPUT INVCTL.
+026500     IF FS-INVCTL-OK
+026600         PERFORM 1300-READ-INVCTL THRU 1300-EXIT
+026700             UNTIL WS-IC-EOF
+026800         CLOSE INVCTL
+026900     END-IF.
+027000     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+027100     ACCEPT WS-SYSTEM-TIME FROM TIME.
+027200     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+027300     ACCEPT WS-OPERATOR-ID.
+027400     IF NOT WS-ABORT
+027500         PERFORM 1200-LOAD-RATE-TABLE THRU 1200-EXIT
+027600     END-IF.
+027700     IF NOT WS-ABORT
+027800         PERFORM 2100-READ-RESUBMISSION THRU 2100-EXIT
+027900     END-IF.
+028000 1000-EXIT.
+028100     EXIT.
+
+028200*-----------------------------------------------------------*
+028300*    THE ENTIRE QUEUE IS LOADED INTO THE TABLE.  ONLY THE          *
+028400*    REASON CODES A CORRECTED READING CAN ACTUALLY RESOLVE ARE      *
+028500*    ELIGIBLE FOR MATCHING (SEE WS-RQ-CORRECTABLE IN REPRTBL) -      *
+028600*    AN ENTRY THIS PROGRAM DOES NOT HANDLE SIMPLY NEVER MATCHES      *
+028700*    AND FLOWS STRAIGHT BACK OUT WHEN THE QUEUE IS REWRITTEN.        *
+028800*-----------------------------------------------------------*
+028900 1100-LOAD-EXCEPTION-QUEUE.
+029000     READ BILLEXCP
+029100         AT END
+029200             MOVE "Y" TO WS-XQ-EOF-SW
+029300         NOT AT END
+029400             ADD 1 TO WS-RQ-COUNT
+029500             MOVE EX-CUST-ID     TO WS-RQ-CUST-ID(WS-RQ-COUNT)
+029600             MOVE EX-BILL-PERIOD TO
+029700                 WS-RQ-BILL-PERIOD(WS-RQ-COUNT)
+029800             MOVE EX-UNITS       TO WS-RQ-UNITS(WS-RQ-COUNT)
+029900             MOVE EX-REASON-CODE TO
+030000                 WS-RQ-REASON-CODE(WS-RQ-COUNT)
+030100             MOVE EX-REASON-TEXT TO
+030200                 WS-RQ-REASON-TEXT(WS-RQ-COUNT)
+030300     END-READ.
+030400 1100-EXIT.
+030500     EXIT.
+
+030600 1200-LOAD-RATE-TABLE.
+032100     OPEN INPUT RATETAB.
+032200     IF NOT FS-RATETAB-OK
+032300         DISPLAY "BILREPRO: UNABLE TO OPEN RATETAB, STATUS "
+032400             FS-RATETAB
+032500         MOVE "Y" TO WS-ABORT-SW
+032600         GO TO 1200-EXIT
+032700     END-IF.
+032800     READ RATETAB
+032900         AT END
+033000             DISPLAY "BILREPRO: RATETAB HAS NO RATE SCHEDULE"
+033100             MOVE "Y" TO WS-ABORT-SW
+033200     END-READ.
+033300     PERFORM 1210-STORE-RATE-ENTRY THRU 1210-EXIT
+033400         UNTIL WS-RT-EOF OR WS-ABORT.
+033500     CLOSE RATETAB.
+033600 1200-EXIT.
+033700     EXIT.
+
+033800 1210-STORE-RATE-ENTRY.
+033900     ADD 1 TO WS-RATE-COUNT.
+034000     MOVE RT-SERVICE-TYPE TO WS-RT-SERVICE-TYPE(WS-RATE-COUNT).
+034100     MOVE RT-CUST-CLASS  TO WS-RT-CUST-CLASS(WS-RATE-COUNT).
+034200     MOVE RT-TIER1-LIMIT TO WS-RT-TIER1-LIMIT(WS-RATE-COUNT).
+034300     MOVE RT-TIER1-RATE  TO WS-RT-TIER1-RATE(WS-RATE-COUNT).
+034400     MOVE RT-TIER2-LIMIT TO WS-RT-TIER2-LIMIT(WS-RATE-COUNT).
+034500     MOVE RT-TIER2-RATE  TO WS-RT-TIER2-RATE(WS-RATE-COUNT).
+034600     MOVE RT-TIER3-RATE  TO WS-RT-TIER3-RATE(WS-RATE-COUNT).
+034700     MOVE RT-PENALTY-PCT TO WS-RT-PENALTY-PCT(WS-RATE-COUNT).
+034800     MOVE RT-GST-PCT     TO WS-RT-GST-PCT(WS-RATE-COUNT).
+034900     MOVE RT-MIN-CHARGE  TO WS-RT-MIN-CHARGE(WS-RATE-COUNT).
+035000     MOVE RT-EFF-FROM    TO WS-RT-EFF-FROM(WS-RATE-COUNT).
+035100     MOVE RT-EFF-TO      TO WS-RT-EFF-TO(WS-RATE-COUNT).
+035200     MOVE RT-PEAK-FROM-MONTH TO
+035300        WS-RT-PEAK-FROM-MONTH(WS-RATE-COUNT).
+035400     MOVE RT-PEAK-TO-MONTH   TO
+035500        WS-RT-PEAK-TO-MONTH(WS-RATE-COUNT).
+035600     MOVE RT-PEAK-MULT-PCT   TO
+035700        WS-RT-PEAK-MULT-PCT(WS-RATE-COUNT).
+035800     READ RATETAB
+035900         AT END
+036000             MOVE "Y" TO WS-RT-EOF-SW
+036100     END-READ.
+036200 1210-EXIT.
+036300     EXIT.
+
+036400 1300-READ-INVCTL.
+036500     READ INVCTL
+036600         AT END
+036700             MOVE "Y" TO WS-IC-EOF-SW
+036800         NOT AT END
+036900             MOVE IC-LAST-INVOICE-NO TO WS-INVOICE-NO
+037000     END-READ.
+037100 1300-EXIT.
+037200     EXIT.
+
+037300 1400-FIND-RATE-CLASS.
+037400     SET WS-RATE-IDX TO 1.
+037500     SEARCH WS-RATE-ENTRY
+037600         AT END
+037700             DISPLAY "BILREPRO: NO RATE SCHEDULE FOR SERVICE "
+037800                 CM-SERVICE-TYPE " CLASS "
+037900                 CM-CUST-CLASS " EFFECTIVE " RP-BILL-PERIOD
+038000                 " - USING SCHEDULE 1"
+038100             SET WS-RATE-IDX TO 1
+038200         WHEN WS-RT-SERVICE-TYPE(WS-RATE-IDX) = CM-SERVICE-TYPE
+038300             AND WS-RT-CUST-CLASS(WS-RATE-IDX) = CM-CUST-CLASS
+038400             AND RP-BILL-PERIOD >= WS-RT-EFF-FROM(WS-RATE-IDX)
+038500             AND RP-BILL-PERIOD <= WS-RT-EFF-TO(WS-RATE-IDX)
+038600             CONTINUE
+038700     END-SEARCH.
+038800     MOVE WS-RT-TIER1-LIMIT(WS-RATE-IDX) TO BC-TIER1-LIMIT.
+038900     MOVE WS-RT-TIER1-RATE(WS-RATE-IDX)  TO BC-TIER1-RATE.
+039000     MOVE WS-RT-TIER2-LIMIT(WS-RATE-IDX) TO BC-TIER2-LIMIT.
+039100     MOVE WS-RT-TIER2-RATE(WS-RATE-IDX)  TO BC-TIER2-RATE.
+039200     MOVE WS-RT-TIER3-RATE(WS-RATE-IDX)  TO BC-TIER3-RATE.
+039300     MOVE WS-RT-PENALTY-PCT(WS-RATE-IDX) TO WS-PENALTY-PCT.
+039400     MOVE WS-RT-GST-PCT(WS-RATE-IDX)     TO WS-GST-PCT.
+039500     MOVE WS-RT-MIN-CHARGE(WS-RATE-IDX)  TO WS-MIN-CHARGE.
+039600     PERFORM 1410-APPLY-SEASONAL-RATE THRU 1410-EXIT.
+039700 1400-EXIT.
+039800     EXIT.
+
+039900 1410-APPLY-SEASONAL-RATE.
+040000     MOVE RP-BILL-PERIOD(5:2) TO WS-BILL-MONTH.
+040100     MOVE "N" TO WS-PEAK-SW.
+040200     MOVE WS-RT-PEAK-FROM-MONTH(WS-RATE-IDX) TO WS-PEAK-FROM.
+040300     MOVE WS-RT-PEAK-TO-MONTH(WS-RATE-IDX)   TO WS-PEAK-TO.
+040400     MOVE WS-RT-PEAK-MULT-PCT(WS-RATE-IDX)   TO WS-PEAK-PCT.
+040500     IF WS-PEAK-PCT > 0
+040600         IF WS-PEAK-FROM <= WS-PEAK-TO
+040700             IF WS-BILL-MONTH >= WS-PEAK-FROM
+040800                 AND WS-BILL-MONTH <= WS-PEAK-TO
+040900                 MOVE "Y" TO WS-PEAK-SW
+041000             END-IF
+041100         ELSE
+041200             IF WS-BILL-MONTH >= WS-PEAK-FROM
+041300                 OR WS-BILL-MONTH <= WS-PEAK-TO
+041400                 MOVE "Y" TO WS-PEAK-SW
+041500             END-IF
+041600         END-IF
+041700     END-IF.
+041800     IF WS-PEAK-MONTH
+041900         COMPUTE BC-TIER1-RATE ROUNDED =
+042000             BC-TIER1-RATE * WS-PEAK-PCT / 100
+042100         COMPUTE BC-TIER2-RATE ROUNDED =
+042200             BC-TIER2-RATE * WS-PEAK-PCT / 100
+042300         COMPUTE BC-TIER3-RATE ROUNDED =
+042400             BC-TIER3-RATE * WS-PEAK-PCT / 100
+042500     END-IF.
+042600 1410-EXIT.
+042700     EXIT.
+
+042800 2000-PROCESS-RESUBMISSION.
+042900     ADD 1 TO WS-TXN-READ.
+043000     PERFORM 2150-FIND-EXCEPTION THRU 2150-EXIT.
+043100     IF WS-FOUND
+043200         PERFORM 2200-GET-CUSTOMER THRU 2200-EXIT
+043300     ELSE
+043400         PERFORM 2900-LOG-UNMATCHED THRU 2900-EXIT
+043500     END-IF.
+043600     PERFORM 2100-READ-RESUBMISSION THRU 2100-EXIT.
+043700 2000-EXIT.
+043800     EXIT.
+
+043900 2100-READ-RESUBMISSION.
+044000     READ REPRTXN
+044100         AT END
+044200             MOVE "Y" TO WS-EOF-SW
+044300     END-READ.
+044400 2100-EXIT.
+044500     EXIT.
+
+044600*-----------------------------------------------------------*
+044700*    LINEAR SCAN OF THE EXCEPTION TABLE FOR AN UNMATCHED         *
+044800*    ENTRY FOR THIS CUSTOMER AND BILL PERIOD.                     *
+044900*-----------------------------------------------------------*
+045000 2150-FIND-EXCEPTION.
+045100     MOVE "N" TO WS-FOUND-SW.
+045200     SET WS-RQ-IDX TO 1.
+045300     SEARCH WS-RQ-ENTRY
+045400         AT END
+045500             CONTINUE
+045600         WHEN WS-RQ-CUST-ID(WS-RQ-IDX) = RP-CUST-ID
+045700             AND WS-RQ-BILL-PERIOD(WS-RQ-IDX) = RP-BILL-PERIOD
+045800             AND WS-RQ-CORRECTABLE(WS-RQ-IDX)
+045900             AND NOT WS-RQ-MATCHED(WS-RQ-IDX)
+046000             MOVE "Y" TO WS-FOUND-SW
+046100             SET WS-RQ-MATCHED(WS-RQ-IDX) TO TRUE
+046200     END-SEARCH.
+046200 2150-EXIT.
+046300     EXIT.
+
+046400 2200-GET-CUSTOMER.
+046500     MOVE RP-CUST-ID TO CM-CUST-ID.
+046600     READ CUSTMAS
+046700         INVALID KEY
+046800             PERFORM 2910-REJECT-NOT-FOUND THRU 2910-EXIT
+046900         NOT INVALID KEY
+047000             PERFORM 2300-VALIDATE-UNITS   THRU 2300-EXIT
+047100     END-READ.
+047200 2200-EXIT.
+047300     EXIT.
+
+047400 2300-VALIDATE-UNITS.
+047500     MOVE "Y" TO WS-VALID-SW.
+047600     IF NOT CM-STAT-ACTIVE
+047700         SET EX-REASON-INACTIVE TO TRUE
+047800         MOVE "CONNECTION IS NOT ACTIVE - BILLING SKIPPED"
+047900             TO EX-REASON-TEXT
+048000         MOVE "N" TO WS-VALID-SW
+048100     ELSE IF CM-LAST-BILL-PERIOD = RP-BILL-PERIOD
+048200         SET EX-REASON-DUPLICATE TO TRUE
+048300         MOVE "ALREADY BILLED FOR THIS PERIOD" TO EX-REASON-TEXT
+048400         MOVE "N" TO WS-VALID-SW
+048500     ELSE
+048600         IF CM-LAST-UNITS > 0
+048700             COMPUTE WS-MAX-REASONABLE-UNITS =
+048800                 CM-LAST-UNITS * 100
+048900             IF RP-UNITS > WS-MAX-REASONABLE-UNITS
+049000                 SET EX-REASON-OUT-OF-RANGE TO TRUE
+049100                 MOVE "READING OVER 100X LAST PERIOD'S UNITS"
+049200                     TO EX-REASON-TEXT
+049300                 MOVE "N" TO WS-VALID-SW
+049400             END-IF
+049500         END-IF
+049600     END-IF.
+049700     IF WS-VALID
+049800         PERFORM 4000-COMPUTE-BILL THRU 4000-EXIT
+049900         ADD 1 TO WS-BILL-COUNT
+050000     ELSE
+050100         PERFORM 2920-REJECT-STILL-INVALID THRU 2920-EXIT
+050200     END-IF.
+050300 2300-EXIT.
+050400     EXIT.
+
+050500 2900-LOG-UNMATCHED.
+050600     MOVE SPACES TO EX-RECORD.
+050700     MOVE RP-CUST-ID     TO EX-CUST-ID.
+050800     MOVE RP-BILL-PERIOD TO EX-BILL-PERIOD.
+050900     MOVE RP-UNITS       TO EX-UNITS.
+051000     SET EX-REASON-NOT-FOUND TO TRUE.
+051100     MOVE "RESUBMISSION HAS NO MATCHING OUTSTANDING EXCEPTION"
+051200         TO EX-REASON-TEXT.
+051300     WRITE EX-RECORD.
+051400     ADD 1 TO WS-UNMATCHED-COUNT.
+051500 2900-EXIT.
+051600     EXIT.
+
+051700 2910-REJECT-NOT-FOUND.
+051800     MOVE SPACES TO EX-RECORD.
+051900     MOVE RP-CUST-ID     TO EX-CUST-ID.
+052000     MOVE RP-BILL-PERIOD TO EX-BILL-PERIOD.
+052100     MOVE RP-UNITS       TO EX-UNITS.
+052200     SET EX-REASON-NOT-FOUND TO TRUE.
+052300     MOVE "CUSTOMER NOT FOUND ON CUSTMAS" TO EX-REASON-TEXT.
+052400     WRITE EX-RECORD.
+052500     ADD 1 TO WS-REJECTED-COUNT.
+052600 2910-EXIT.
+052700     EXIT.
+
+052800 2920-REJECT-STILL-INVALID.
+052900     MOVE RP-CUST-ID     TO EX-CUST-ID.
+053000     MOVE RP-BILL-PERIOD TO EX-BILL-PERIOD.
+053100     MOVE RP-UNITS       TO EX-UNITS.
+053200     WRITE EX-RECORD.
+053300     DISPLAY "BILREPRO: RESUBMISSION STILL REJECTED - "
+053400         EX-REASON-TEXT.
+053500     ADD 1 TO WS-REJECTED-COUNT.
+053600 2920-EXIT.
+053700     EXIT.
+
+053800 4000-COMPUTE-BILL.
+053900     PERFORM 1400-FIND-RATE-CLASS THRU 1400-EXIT.
+054000     MOVE RP-UNITS TO BC-UNITS.
+054100     CALL "BILCALC" USING BC-PARMS.
+054200     IF BC-BILL < WS-MIN-CHARGE
+054300         MOVE WS-MIN-CHARGE TO BC-BILL
+054400     END-IF.
+054500     COMPUTE WS-ARREARS-BILLED ROUNDED =
+054600         CM-ARREARS + CM-ARREARS * WS-PENALTY-PCT / 100.
+054700     COMPUTE WS-GST-AMT ROUNDED = BC-BILL * WS-GST-PCT / 100.
+054800     PERFORM 4100-APPLY-SUBSIDY THRU 4100-EXIT.
+054900     COMPUTE WS-GROSS-BILL =
+055000         BC-BILL + WS-GST-AMT + WS-ARREARS-BILLED - WS-SUBSIDY-AMT.
+055050     COMPUTE WS-NET-BILL = WS-GROSS-BILL - CM-CREDIT-BALANCE.
+055060     IF WS-NET-BILL < 0
+055070         MOVE ZERO TO BILL
+055080         COMPUTE CM-CREDIT-BALANCE = ZERO - WS-NET-BILL
+055090     ELSE
+055095         MOVE WS-NET-BILL TO BILL
+055099         MOVE ZERO TO CM-CREDIT-BALANCE
+055100     END-IF.
+055200     MOVE RP-UNITS       TO CM-LAST-UNITS.
+055300     MOVE ZERO           TO CM-ARREARS.
+055500     MOVE RP-BILL-PERIOD TO CM-LAST-BILL-PERIOD.
+055550     MOVE RP-BILL-PERIOD TO WS-GL-BILL-PERIOD.
+055600     ADD RP-UNITS TO CM-YTD-UNITS.
+055700     ADD BILL     TO CM-YTD-BILL.
+055800     REWRITE CM-RECORD
+055900         INVALID KEY
+056000             DISPLAY "BILREPRO: REWRITE FAILED FOR CUSTOMER "
+056100                 CM-CUST-ID
+056200     END-REWRITE.
+056300     PERFORM 4200-WRITE-HISTORY      THRU 4200-EXIT.
+056400     PERFORM 4300-WRITE-CSV-EXTRACT  THRU 4300-EXIT.
+056500     PERFORM 4400-WRITE-NOTIFICATION THRU 4400-EXIT.
+056600     PERFORM 4500-PRINT-BILL         THRU 4500-EXIT.
+056700     ADD RP-UNITS   TO WS-TOTAL-UNITS.
+056800     ADD BILL       TO WS-TOTAL-BILL.
+056900     ADD BC-BILL    TO WS-GL-REVENUE.
+057000     ADD WS-GST-AMT TO WS-GL-TAX.
+057100     ADD WS-ARREARS-BILLED TO WS-GL-ARREARS.
+057200 4000-EXIT.
+057300     EXIT.
+
+057400 4100-APPLY-SUBSIDY.
+057500     MOVE ZERO TO WS-SUBSIDY-AMT.
+057600     IF CM-SUBSIDY-ELIGIBLE
+057700         IF CM-SUBSIDY-FIXED
+057800             MOVE CM-SUBSIDY-RATE TO WS-SUBSIDY-AMT
+057900         ELSE
+058000             COMPUTE WS-SUBSIDY-AMT ROUNDED =
+058100                 BC-BILL * CM-SUBSIDY-RATE / 100
+058200         END-IF
+058300         IF WS-SUBSIDY-AMT > BC-BILL
+058400             MOVE BC-BILL TO WS-SUBSIDY-AMT
+058500         END-IF
+058600     END-IF.
+058700 4100-EXIT.
+058800     EXIT.
+
+058900 4200-WRITE-HISTORY.
+059000     ADD 1 TO WS-INVOICE-NO.
+059100     MOVE CM-CUST-ID     TO BH-CUST-ID.
+059200     MOVE RP-BILL-PERIOD TO BH-BILL-PERIOD.
+059300     MOVE RP-UNITS       TO BH-UNITS.
+059400     MOVE BILL           TO BH-BILL.
+059500     MOVE BC-TIER1-UNITS TO BH-TIER1-UNITS.
+059600     MOVE BC-TIER2-UNITS TO BH-TIER2-UNITS.
+059700     MOVE BC-TIER3-UNITS TO BH-TIER3-UNITS.
+059800     MOVE WS-SYSTEM-DATE TO BH-BILL-DATE.
+059900     COMPUTE BH-DUE-DATE = FUNCTION DATE-OF-INTEGER(
+060000         FUNCTION INTEGER-OF-DATE(WS-SYSTEM-DATE)
+060100             + WS-PAYMENT-TERM-DAYS).
+060200     MOVE WS-INVOICE-NO  TO BH-INVOICE-NO.
+060300     WRITE BH-RECORD.
+060400 4200-EXIT.
+060500     EXIT.
+
+060600 4300-WRITE-CSV-EXTRACT.
+060700     MOVE WS-GST-AMT TO WS-CSV-GST-ED.
+060800     MOVE BILL       TO WS-CSV-BILL-ED.
+060900     MOVE SPACES     TO CE-LINE.
+061000     STRING CM-CUST-ID     DELIMITED BY SIZE
+061100            ","            DELIMITED BY SIZE
+061200            RP-UNITS       DELIMITED BY SIZE
+061300            ","            DELIMITED BY SIZE
+061400            BC-TIER1-UNITS DELIMITED BY SIZE
+061500            ","            DELIMITED BY SIZE
+061600            BC-TIER2-UNITS DELIMITED BY SIZE
+061700            ","            DELIMITED BY SIZE
+061800            BC-TIER3-UNITS DELIMITED BY SIZE
+061900            ","            DELIMITED BY SIZE
+062000            WS-CSV-GST-ED  DELIMITED BY SIZE
+062100            ","            DELIMITED BY SIZE
+062200            WS-CSV-BILL-ED DELIMITED BY SIZE
+062300       INTO CE-LINE
+062400     END-STRING.
+062500     WRITE CE-RECORD.
+062600 4300-EXIT.
+062700     EXIT.
+
+062800 4400-WRITE-NOTIFICATION.
+062900     IF NOT CM-NOTIFY-NONE
+063000         MOVE SPACES         TO NE-RECORD
+063100         STRING CM-CUST-ID       DELIMITED BY SIZE
+063200                ","              DELIMITED BY SIZE
+063300                CM-NOTIFY-METHOD DELIMITED BY SIZE
+063400                ","              DELIMITED BY SIZE
+063500                CM-PHONE         DELIMITED BY SIZE
+063600                ","              DELIMITED BY SIZE
+063700                CM-EMAIL         DELIMITED BY SIZE
+063800                ","              DELIMITED BY SIZE
+063900                RP-BILL-PERIOD   DELIMITED BY SIZE
+064000                ","              DELIMITED BY SIZE
+064100                WS-CSV-BILL-ED   DELIMITED BY SIZE
+064200                ","              DELIMITED BY SIZE
+064300                BH-DUE-DATE      DELIMITED BY SIZE
+064400                ","              DELIMITED BY SIZE
+064500                WS-INVOICE-NO    DELIMITED BY SIZE
+064600           INTO NE-RECORD
+064700         END-STRING
+064800         WRITE NE-RECORD
+064900     END-IF.
+065000 4400-EXIT.
+065100     EXIT.
+
+065200 4500-PRINT-BILL.
+065300     CALL "BILPRINT" USING CM-RECORD, BC-PARMS, RP-BILL-PERIOD,
+065400         WS-GST-AMT, WS-ARREARS-BILLED, WS-GROSS-BILL,
+065500         WS-ADJUSTMENT-TOTAL, WS-ADJ-REASON-FOUND, WS-SUBSIDY-AMT,
+065600         CM-CREDIT-BALANCE, WS-INVOICE-NO, BILL.
+065700 4500-EXIT.
+065800     EXIT.
+
+065900*-----------------------------------------------------------*
+066000*    ANY EXCEPTION-TABLE ENTRY STILL UNMATCHED THIS RUN -         *
+066100*    UNRESOLVED OR NOT A REASON CODE THIS PROGRAM HANDLES - IS      *
+066200*    WRITTEN BACK TO BILLEXCP, THE SAME TRUNCATE-AND-KEEP-           *
+066300*    SURVIVORS IDIOM BILAPPR USES FOR APPRHLD.                       *
+066400*-----------------------------------------------------------*
+066500 3000-REWRITE-QUEUE.
+066600     SET WS-RQ-IDX TO 1.
+066700     PERFORM 3100-REQUEUE-IF-UNMATCHED THRU 3100-EXIT
+066800         VARYING WS-RQ-IDX FROM 1 BY 1
+066900         UNTIL WS-RQ-IDX > WS-RQ-COUNT.
+067000 3000-EXIT.
+067100     EXIT.
+
+067200 3100-REQUEUE-IF-UNMATCHED.
+067300     IF NOT WS-RQ-MATCHED(WS-RQ-IDX)
+067400         MOVE SPACES TO EX-RECORD
+067500         MOVE WS-RQ-CUST-ID(WS-RQ-IDX)     TO EX-CUST-ID
+067600         MOVE WS-RQ-BILL-PERIOD(WS-RQ-IDX) TO EX-BILL-PERIOD
+067700         MOVE WS-RQ-UNITS(WS-RQ-IDX)       TO EX-UNITS
+067800         MOVE WS-RQ-REASON-CODE(WS-RQ-IDX) TO EX-REASON-CODE
+067900         MOVE WS-RQ-REASON-TEXT(WS-RQ-IDX) TO EX-REASON-TEXT
+068000         WRITE EX-RECORD
+068100         ADD 1 TO WS-REQUEUED-COUNT
+068200     END-IF.
+068300 3100-EXIT.
+068400     EXIT.
+
+068500 9000-TERMINATE.
+068600     CLOSE CUSTMAS.
+068700     CLOSE REPRTXN.
+068800     CLOSE BILLEXCP.
+068900     CLOSE BILLHIST.
+069000     CLOSE CSVEXTR.
+069100     CLOSE NOTIFEXT.
+069200     PERFORM 9700-WRITE-GL-EXTRACT THRU 9700-EXIT.
+069300     CLOSE GLEXTR.
+069400     OPEN OUTPUT INVCTL.
+069500     MOVE WS-INVOICE-NO TO IC-LAST-INVOICE-NO.
+069600     WRITE IC-RECORD.
+069700     CLOSE INVCTL.
+069800     PERFORM 9500-PRINT-SUMMARY THRU 9500-EXIT.
+069900     PERFORM 9600-WRITE-RUNLOG  THRU 9600-EXIT.
+070000     CLOSE RUNLOG.
+070100 9000-EXIT.
+070200     EXIT.
+
+070300 9500-PRINT-SUMMARY.
+070400     DISPLAY "=============================================".
+070500     DISPLAY "BILREPRO - EXCEPTION REPROCESSING SUMMARY".
+070600     DISPLAY "  RESUBMISSIONS READ  : " WS-TXN-READ.
+070700     DISPLAY "  BILLS PRODUCED      : " WS-BILL-COUNT.
+070800     DISPLAY "  STILL REJECTED      : " WS-REJECTED-COUNT.
+070900     DISPLAY "  UNMATCHED           : " WS-UNMATCHED-COUNT.
+071000     DISPLAY "  STILL QUEUED        : " WS-REQUEUED-COUNT.
+071100     DISPLAY "  TOTAL BILL AMT      : RS " WS-TOTAL-BILL.
+071200     DISPLAY "=============================================".
+071300 9500-EXIT.
+071400     EXIT.
+
+071500 9600-WRITE-RUNLOG.
+071600     MOVE "BILREPRO"       TO RL-PROGRAM-ID.
+071700     MOVE WS-OPERATOR-ID   TO RL-OPERATOR-ID.
+071800     MOVE WS-SYSTEM-DATE   TO RL-RUN-DATE.
+071900     MOVE WS-SYSTEM-TIME   TO RL-RUN-TIME.
+072000     MOVE "REPRTXN"        TO RL-INPUT-FILE.
+072100     MOVE WS-TXN-READ      TO RL-RECORDS-READ.
+072200     MOVE WS-BILL-COUNT    TO RL-BILLS-PRODUCED.
+072300     MOVE WS-REJECTED-COUNT TO RL-EXCEPTIONS.
+072400     MOVE WS-TOTAL-BILL    TO RL-TOTAL-BILLED.
+072500     WRITE RL-RECORD.
+072600 9600-EXIT.
+072700     EXIT.
+
+072800 9700-WRITE-GL-EXTRACT.
+072900     MOVE WS-SYSTEM-DATE  TO GJ-RUN-DATE.
+073000     MOVE WS-GL-BILL-PERIOD TO GJ-BILL-PERIOD.
+073100     MOVE "4000-REV"      TO GJ-ACCOUNT-CODE.
+073200     MOVE "REPROCESSED BILLS - REVENUE" TO GJ-ACCOUNT-DESC.
+073300     MOVE WS-GL-REVENUE   TO GJ-AMOUNT.
+073400     WRITE GJ-RECORD.
+073500     MOVE "2310-TAX"      TO GJ-ACCOUNT-CODE.
+073600     MOVE "REPROCESSED BILLS - GST"     TO GJ-ACCOUNT-DESC.
+073700     MOVE WS-GL-TAX       TO GJ-AMOUNT.
+073800     WRITE GJ-RECORD.
+073900     MOVE "1310-ARR"      TO GJ-ACCOUNT-CODE.
+074000     MOVE "REPROCESSED BILLS - ARREARS" TO GJ-ACCOUNT-DESC.
+074100     MOVE WS-GL-ARREARS   TO GJ-AMOUNT.
+074200     WRITE GJ-RECORD.
+074300 9700-EXIT.
+074400     EXIT.
