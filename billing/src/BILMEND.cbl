@@ -0,0 +1,484 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILMEND.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILMEND                                                  *
+000900*  MONTH-END CLOSING BATCH JOB.  CONFIRMS EVERY ACTIVE OR      *
+001000*  SUSPENDED CONNECTION WAS EITHER BILLED FOR THE PERIOD BEING   *
+001100*  CLOSED OR IS STILL SITTING IN APPRHLD AWAITING SUPERVISOR      *
+001200*  APPROVAL - ANY CONNECTION THAT IS NEITHER IS WRITTEN TO         *
+001300*  MENDEXCP SO IT CAN BE CHASED DOWN BEFORE THE PERIOD IS TREATED   *
+001400*  AS CLOSED.  AT FISCAL YEAR END (CLOSING MONTH 12) THE YEAR-TO-    *
+001500*  DATE UNITS AND BILL ACCUMULATORS ON CUSTMAS ARE RESET TO ZERO      *
+001600*  FOR EVERY CONNECTION CHECKED, WITH ONE LINE PER RESET WRITTEN       *
+001700*  TO MENDRPT.  THE PERIOD CLOSED IS RECORDED ON MECTL SO THE SAME     *
+001800*  PERIOD CANNOT BE CLOSED TWICE OR OUT OF SEQUENCE.  ONCE THE         *
+001900*  CLOSE COMES BACK WITH NO CONNECTIONS LEFT UNBILLED, METERTXN IS      *
+002000*  TRUNCATED THE SAME WAY BILBATCH TRUNCATES CHKPT ON A CLEAN RUN,       *
+002100*  SO IT IS EMPTY AND READY FOR THE NEXT CYCLE'S METER READINGS.         *
+002200*-----------------------------------------------------------*
+002300*  MODIFICATION HISTORY                                      *
+002400*  DATE       INIT  DESCRIPTION                               *
+002500*  2026-08-09 RSH   ORIGINAL                                  *
+002510*  2026-08-09 RSH   9600-WRITE-RUNLOG WAS BUILDING THE RUNLOG     *
+002520*                   RECORD BUT NEVER WRITING IT - ADD THE WRITE     *
+002530*                   SO A CLOSING RUN IS ACTUALLY RECORDED.            *
+002540*  2026-08-09 RSH   RL-TOTAL-BILLED (RUNLOG.CPY) IS NOW 9(11)V99,       *
+002550*                   WIDE ENOUGH TO HOLD WS-TOTAL-YTD-BILL'S YEAR-END    *
+002560*                   AGGREGATE WITHOUT TRUNCATION.                       *
+002570*  2026-08-09 RSH   A BI-MONTHLY CUSTOMER'S LEGITIMATE OFF-CYCLE          *
+002580*                   MONTH WAS BEING LOGGED TO MENDEXCP AS NOT BILLED      *
+002590*                   AND SKIPPED FOR YEAR-END ROLLOVER - ADD THE SAME       *
+002591*                   MONTHS-ELAPSED CHECK BILBATCH USES SO AN OFF-CYCLE      *
+002592*                   MONTH IS RECOGNIZED AS CORRECTLY SKIPPED, NOT MISSED.    *
+002593*  2026-08-09 RSH   A CUSTOMER STILL AWAITING SUPERVISOR APPROVAL AT        *
+002594*                   FISCAL YEAR END NEVER HAD ITS YTD ACCUMULATORS          *
+002595*                   RESET, SO BILAPPR LATER ADDED THE HELD BILL ONTO         *
+002596*                   THE STALE PRIOR-YEAR TOTAL - ROLL OVER YTD FOR A         *
+002597*                   PENDING CUSTOMER TOO, DEFERRING ONLY THE BILL ITSELF.    *
+002600*-----------------------------------------------------------*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS DYNAMIC
+003600         RECORD KEY IS CM-CUST-ID
+003700         FILE STATUS IS FS-CUSTMAS.
+
+003800     SELECT APPRHLD ASSIGN TO "APPRHLD"
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS FS-APPRHLD.
+
+004100     SELECT MECTL ASSIGN TO "MECTL"
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS IS FS-MECTL.
+
+004400     SELECT MENDEXCP ASSIGN TO "MENDEXCP"
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS FS-MENDEXCP.
+
+004700     SELECT MENDRPT ASSIGN TO "MENDRPT"
+004800         ORGANIZATION IS SEQUENTIAL
+004900         FILE STATUS IS FS-MENDRPT.
+
+005000     SELECT METERTXN ASSIGN TO "METERTXN"
+005100         ORGANIZATION IS SEQUENTIAL
+005200         FILE STATUS IS FS-METERTXN.
+
+005300     SELECT RUNLOG ASSIGN TO "RUNLOG"
+005400         ORGANIZATION IS SEQUENTIAL
+005500         FILE STATUS IS FS-RUNLOG.
+
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  CUSTMAS
+005900     LABEL RECORDS ARE STANDARD.
+006000 COPY CUSTMAS.
+
+006100 FD  APPRHLD
+006200     LABEL RECORDS ARE STANDARD.
+006300 COPY APPRHLD.
+
+006400 FD  MECTL
+006500     LABEL RECORDS ARE STANDARD.
+006600 COPY MECTL.
+
+006700 FD  MENDEXCP
+006800     LABEL RECORDS ARE STANDARD.
+006900 COPY MENDEXCP.
+
+007000 FD  MENDRPT
+007100     LABEL RECORDS ARE STANDARD.
+007200 COPY MENDRPT.
+
+007300 FD  METERTXN
+007400     LABEL RECORDS ARE STANDARD.
+007500 COPY METERTXN.
+
+007600 FD  RUNLOG
+007700     LABEL RECORDS ARE STANDARD.
+007800 COPY RUNLOG.
+
+007900 WORKING-STORAGE SECTION.
+008000*-----------------------------------------------------------*
+008100*    FILE STATUS SWITCHES                                    *
+008200*-----------------------------------------------------------*
+008300 77  FS-CUSTMAS              PIC X(02).
+008400     88  FS-CUSTMAS-OK               VALUE "00".
+008500 77  FS-APPRHLD              PIC X(02).
+008600     88  FS-APPRHLD-OK               VALUE "00".
+008700 77  FS-MECTL                PIC X(02).
+008800     88  FS-MECTL-OK                 VALUE "00".
+008900 77  FS-MENDEXCP             PIC X(02).
+009000     88  FS-MENDEXCP-OK              VALUE "00".
+009100 77  FS-MENDRPT              PIC X(02).
+009200     88  FS-MENDRPT-OK               VALUE "00".
+009300 77  FS-METERTXN             PIC X(02).
+009400     88  FS-METERTXN-OK              VALUE "00".
+009500 77  FS-RUNLOG               PIC X(02).
+009600     88  FS-RUNLOG-OK                VALUE "00".
+
+009700*-----------------------------------------------------------*
+009800*    PROGRAM SWITCHES                                        *
+009900*-----------------------------------------------------------*
+010000 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+010100     88  WS-ABORT                    VALUE "Y".
+010200 77  WS-CM-EOF-SW            PIC X(01) VALUE "N".
+010300     88  WS-CM-EOF                   VALUE "Y".
+010400 77  WS-AH-EOF-SW            PIC X(01) VALUE "N".
+010500     88  WS-AH-EOF                   VALUE "Y".
+010600 77  WS-MC-EOF-SW            PIC X(01) VALUE "N".
+010700     88  WS-MC-EOF                   VALUE "Y".
+010800 77  WS-YEAR-END-SW          PIC X(01) VALUE "N".
+010900     88  WS-YEAR-END                 VALUE "Y".
+
+011000*-----------------------------------------------------------*
+011100*    PENDING-APPROVAL HOLD TABLE, LOADED ONCE AT STARTUP      *
+011200*-----------------------------------------------------------*
+011300 COPY MHTBL.
+
+011400*-----------------------------------------------------------*
+011500*    PERIOD AND DATE WORK FIELDS                              *
+011600*-----------------------------------------------------------*
+011700 77  WS-CLOSE-PERIOD         PIC 9(06).
+011800 77  WS-CLOSE-MONTH          PIC 9(02).
+011900 77  WS-LAST-CLOSED-PERIOD   PIC 9(06) VALUE ZERO.
+011910 77  WS-CYC-BILL-YEAR        PIC 9(04).
+011920 77  WS-CYC-BILL-MONTH       PIC 9(02).
+011930 77  WS-CYC-LAST-YEAR        PIC 9(04).
+011940 77  WS-CYC-LAST-MONTH       PIC 9(02).
+011950 77  WS-CYC-MONTHS-ELAPSED   PIC S9(05) VALUE ZERO.
+012000 77  WS-OPERATOR-ID          PIC X(08).
+012100 77  WS-SYSTEM-DATE          PIC 9(08).
+012200 77  WS-SYSTEM-TIME          PIC 9(08).
+
+012300*-----------------------------------------------------------*
+012400*    CONTROL TOTALS                                          *
+012500*-----------------------------------------------------------*
+012600 77  WS-CUST-CHECKED         PIC 9(07) VALUE ZERO.
+012700 77  WS-CUST-BILLED          PIC 9(07) VALUE ZERO.
+012800 77  WS-EXCEPTION-COUNT      PIC 9(07) VALUE ZERO.
+012900 77  WS-PENDING-COUNT        PIC 9(07) VALUE ZERO.
+013000 77  WS-YEAR-END-RESETS      PIC 9(07) VALUE ZERO.
+013100 77  WS-TOTAL-YTD-UNITS      PIC 9(09) VALUE ZERO.
+013200 77  WS-TOTAL-YTD-BILL       PIC 9(11)V99 VALUE ZERO.
+
+013300*-----------------------------------------------------------*
+013400*    PRINT WORK FIELDS                                       *
+013500*-----------------------------------------------------------*
+013600 01  WS-MEND-LINE            PIC X(80).
+013700 01  WS-YTD-UNITS-ED         PIC ZZZZZZ9.
+013800 01  WS-YTD-BILL-ED          PIC ZZZZZZZZ9.99.
+
+013900 PROCEDURE DIVISION.
+014000 0000-MAINLINE SECTION.
+014100     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+014200     IF NOT WS-ABORT
+014300         MOVE SPACES TO WS-MEND-LINE
+014400         STRING "CUST_ID      STATUS   YTD UNITS   YTD BILL"
+014500             DELIMITED BY SIZE
+014600             INTO WS-MEND-LINE
+014700         WRITE MR-LINE FROM WS-MEND-LINE
+014800         PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+014900             UNTIL WS-CM-EOF
+015000         PERFORM 3000-PRINT-TOTALS     THRU 3000-EXIT
+015100     END-IF.
+015200     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+015300     STOP RUN.
+
+015400 1000-INITIALIZE.
+015500     OPEN I-O CUSTMAS.
+015600     IF NOT FS-CUSTMAS-OK
+015700         DISPLAY "BILMEND: UNABLE TO OPEN CUSTMAS, STATUS "
+015800             FS-CUSTMAS
+015900         MOVE "Y" TO WS-ABORT-SW
+016000     END-IF.
+016100     OPEN INPUT APPRHLD.
+016200     IF NOT FS-APPRHLD-OK
+016300         DISPLAY "BILMEND: UNABLE TO OPEN APPRHLD, STATUS "
+016400             FS-APPRHLD
+016500         MOVE "Y" TO WS-ABORT-SW
+016600     END-IF.
+016700     OPEN OUTPUT MENDEXCP.
+016800     IF NOT FS-MENDEXCP-OK
+016900         DISPLAY "BILMEND: UNABLE TO OPEN MENDEXCP, STATUS "
+017000             FS-MENDEXCP
+017100         MOVE "Y" TO WS-ABORT-SW
+017200     END-IF.
+017300     OPEN OUTPUT MENDRPT.
+017400     IF NOT FS-MENDRPT-OK
+017500         DISPLAY "BILMEND: UNABLE TO OPEN MENDRPT, STATUS "
+017600             FS-MENDRPT
+017700         MOVE "Y" TO WS-ABORT-SW
+017800     END-IF.
+017900     OPEN EXTEND RUNLOG.
+018000     IF NOT FS-RUNLOG-OK
+018100         DISPLAY "BILMEND: UNABLE TO OPEN RUNLOG, STATUS "
+018200             FS-RUNLOG
+018300         MOVE "Y" TO WS-ABORT-SW
+018400     END-IF.
+018500     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+018600     ACCEPT WS-SYSTEM-TIME FROM TIME.
+018700     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+018800     ACCEPT WS-OPERATOR-ID.
+018900     MOVE WS-SYSTEM-DATE(1:6) TO WS-CLOSE-PERIOD.
+019000     MOVE WS-CLOSE-PERIOD(5:2) TO WS-CLOSE-MONTH.
+019100     IF WS-CLOSE-MONTH = 12
+019200         MOVE "Y" TO WS-YEAR-END-SW
+019300     END-IF.
+019400     IF NOT WS-ABORT
+019500         PERFORM 1120-READ-MECTL     THRU 1120-EXIT
+019600     END-IF.
+019700     IF NOT WS-ABORT
+019800         IF WS-CLOSE-PERIOD NOT > WS-LAST-CLOSED-PERIOD
+019900             DISPLAY "BILMEND: PERIOD " WS-CLOSE-PERIOD
+020000                 " ALREADY CLOSED THROUGH " WS-LAST-CLOSED-PERIOD
+020100             MOVE "Y" TO WS-ABORT-SW
+020200         END-IF
+020300     END-IF.
+020400     IF NOT WS-ABORT
+020500         PERFORM 1200-LOAD-HOLD-TABLE THRU 1200-EXIT
+020600     END-IF.
+020700     IF NOT WS-ABORT
+020800         MOVE LOW-VALUES TO CM-CUST-ID
+020900         START CUSTMAS KEY IS NOT LESS THAN CM-CUST-ID
+021000             INVALID KEY
+021100                 MOVE "Y" TO WS-CM-EOF-SW
+021200         END-START
+021300         IF NOT WS-CM-EOF
+021400             PERFORM 2500-READ-NEXT-CUSTOMER THRU 2500-EXIT
+021500         END-IF
+021600     END-IF.
+021700 1000-EXIT.
+021800     EXIT.
+
+021900 1120-READ-MECTL.
+022000     MOVE ZERO TO WS-LAST-CLOSED-PERIOD.
+022100     OPEN INPUT MECTL.
+022200     IF FS-MECTL-OK
+022300         READ MECTL
+022400             AT END
+022500                 CONTINUE
+022600             NOT AT END
+022700                 MOVE ME-LAST-PERIOD-CLOSED TO
+022750                     WS-LAST-CLOSED-PERIOD
+022800         END-READ
+022900         CLOSE MECTL
+023000     END-IF.
+023100 1120-EXIT.
+023200     EXIT.
+
+023300 1200-LOAD-HOLD-TABLE.
+023400     READ APPRHLD
+023500         AT END
+023600             MOVE "Y" TO WS-AH-EOF-SW
+023700     END-READ.
+023800     PERFORM 1210-STORE-HOLD THRU 1210-EXIT
+023900         UNTIL WS-AH-EOF.
+024000     CLOSE APPRHLD.
+024100 1200-EXIT.
+024200     EXIT.
+
+024300 1210-STORE-HOLD.
+024400     IF AH-STATUS-PENDING
+024500         ADD 1 TO WS-MH-COUNT
+024600         MOVE AH-CUST-ID     TO WS-MH-CUST-ID(WS-MH-COUNT)
+024700         MOVE AH-BILL-PERIOD TO WS-MH-BILL-PERIOD(WS-MH-COUNT)
+024800     END-IF.
+024900     READ APPRHLD
+025000         AT END
+025100             MOVE "Y" TO WS-AH-EOF-SW
+025200     END-READ.
+025300 1210-EXIT.
+025400     EXIT.
+
+025500 2000-PROCESS-CUSTOMER.
+025600     ADD 1 TO WS-CUST-CHECKED.
+025700     IF CM-STAT-CLOSED OR CM-STAT-DISCONNECTED
+025800         CONTINUE
+025900     ELSE
+026000         IF CM-LAST-BILL-PERIOD = WS-CLOSE-PERIOD
+026100             ADD 1 TO WS-CUST-BILLED
+026200             IF WS-YEAR-END
+026300                 PERFORM 4000-ROLLOVER-YTD THRU 4000-EXIT
+026400             END-IF
+026450         ELSE IF CM-CYCLE-BIMONTHLY
+026460                 AND CM-LAST-BILL-PERIOD > 0
+026470             PERFORM 2295-COMPUTE-MONTHS-ELAPSED THRU 2295-EXIT
+026480             IF WS-CYC-MONTHS-ELAPSED < 2
+026490                 IF WS-YEAR-END
+026492                     PERFORM 4000-ROLLOVER-YTD THRU 4000-EXIT
+026494                 END-IF
+026496             ELSE
+026498                 PERFORM 2200-CHECK-PENDING THRU 2200-EXIT
+026499             END-IF
+026500         ELSE
+026600             PERFORM 2200-CHECK-PENDING THRU 2200-EXIT
+026700         END-IF
+026800     END-IF.
+026900     PERFORM 2500-READ-NEXT-CUSTOMER THRU 2500-EXIT.
+027000 2000-EXIT.
+027100     EXIT.
+
+027150*-----------------------------------------------------------*
+027160*    MONTHS SINCE THE LAST BILL, USED SOLELY TO TELL A          *
+027170*    BI-MONTHLY CUSTOMER'S LEGITIMATE OFF-CYCLE MONTH APART        *
+027180*    FROM ONE GENUINELY MISSED - SAME COMPUTATION BILBATCH USES     *
+027190*    TO DECIDE WHETHER A READING IS DUE.                            *
+027195*-----------------------------------------------------------*
+027200 2295-COMPUTE-MONTHS-ELAPSED.
+027210     MOVE WS-CLOSE-PERIOD(1:4)     TO WS-CYC-BILL-YEAR.
+027220     MOVE WS-CLOSE-PERIOD(5:2)     TO WS-CYC-BILL-MONTH.
+027230     MOVE CM-LAST-BILL-PERIOD(1:4) TO WS-CYC-LAST-YEAR.
+027240     MOVE CM-LAST-BILL-PERIOD(5:2) TO WS-CYC-LAST-MONTH.
+027250     COMPUTE WS-CYC-MONTHS-ELAPSED =
+027260         (WS-CYC-BILL-YEAR - WS-CYC-LAST-YEAR) * 12 +
+027270         (WS-CYC-BILL-MONTH - WS-CYC-LAST-MONTH).
+027280 2295-EXIT.
+027290     EXIT.
+
+027200 2200-CHECK-PENDING.
+027300     IF WS-MH-COUNT = ZERO
+027400         PERFORM 2300-LOG-NOT-BILLED THRU 2300-EXIT
+027500     ELSE
+027600         SET WS-MH-IDX TO 1
+027700         SEARCH WS-MHOLD-ENTRY
+027800             AT END
+027900                 PERFORM 2300-LOG-NOT-BILLED THRU 2300-EXIT
+028000             WHEN WS-MH-CUST-ID(WS-MH-IDX) = CM-CUST-ID
+028100                 PERFORM 2350-LOG-PENDING THRU 2350-EXIT
+028200         END-SEARCH
+028300     END-IF.
+028400 2200-EXIT.
+028500     EXIT.
+
+028600 2300-LOG-NOT-BILLED.
+028700     MOVE SPACES TO MX-RECORD.
+028800     MOVE CM-CUST-ID TO MX-CUST-ID.
+028900     SET MX-REASON-NOT-BILLED TO TRUE.
+029000     MOVE "NOT BILLED FOR THE PERIOD BEING CLOSED" TO
+029050         MX-REASON-TEXT.
+029100     WRITE MX-RECORD.
+029200     ADD 1 TO WS-EXCEPTION-COUNT.
+029300 2300-EXIT.
+029400     EXIT.
+
+029500 2350-LOG-PENDING.
+029600     MOVE SPACES TO MX-RECORD.
+029700     MOVE CM-CUST-ID TO MX-CUST-ID.
+029800     SET MX-REASON-PENDING-APPR TO TRUE.
+029900     MOVE "BILL PENDING SUPERVISOR APPROVAL" TO MX-REASON-TEXT.
+030000     WRITE MX-RECORD.
+030100     ADD 1 TO WS-PENDING-COUNT.
+030110     IF WS-YEAR-END
+030120         PERFORM 4000-ROLLOVER-YTD THRU 4000-EXIT
+030130     END-IF.
+030200 2350-EXIT.
+030300     EXIT.
+
+030400 2500-READ-NEXT-CUSTOMER.
+030500     READ CUSTMAS NEXT RECORD
+030600         AT END
+030700             MOVE "Y" TO WS-CM-EOF-SW
+030800     END-READ.
+030900 2500-EXIT.
+031000     EXIT.
+
+031100 4000-ROLLOVER-YTD.
+031200     MOVE SPACES TO WS-MEND-LINE.
+031300     MOVE CM-YTD-UNITS TO WS-YTD-UNITS-ED.
+031400     MOVE CM-YTD-BILL  TO WS-YTD-BILL-ED.
+031500     STRING CM-CUST-ID     DELIMITED BY SIZE
+031600         "  YEAR-END  " DELIMITED BY SIZE
+031700         WS-YTD-UNITS-ED   DELIMITED BY SIZE
+031800         "  "              DELIMITED BY SIZE
+031900         WS-YTD-BILL-ED    DELIMITED BY SIZE
+032000         INTO WS-MEND-LINE.
+032100     WRITE MR-LINE FROM WS-MEND-LINE.
+032200     ADD CM-YTD-UNITS TO WS-TOTAL-YTD-UNITS.
+032300     ADD CM-YTD-BILL  TO WS-TOTAL-YTD-BILL.
+032400     MOVE ZERO TO CM-YTD-UNITS.
+032500     MOVE ZERO TO CM-YTD-BILL.
+032600     REWRITE CM-RECORD
+032700         INVALID KEY
+032800             DISPLAY "BILMEND: REWRITE FAILED FOR CUSTOMER "
+032900                 CM-CUST-ID
+033000     END-REWRITE.
+033100     ADD 1 TO WS-YEAR-END-RESETS.
+033200 4000-EXIT.
+033300     EXIT.
+
+033400 3000-PRINT-TOTALS.
+033500     MOVE SPACES TO WS-MEND-LINE.
+033600     STRING "CONNECTIONS CHECKED: " DELIMITED BY SIZE
+033700         WS-CUST-CHECKED         DELIMITED BY SIZE
+033800         "  BILLED: "            DELIMITED BY SIZE
+033900         WS-CUST-BILLED          DELIMITED BY SIZE
+034000         INTO WS-MEND-LINE.
+034100     WRITE MR-LINE FROM WS-MEND-LINE.
+034200     MOVE SPACES TO WS-MEND-LINE.
+034300     STRING "NOT BILLED: "       DELIMITED BY SIZE
+034400         WS-EXCEPTION-COUNT      DELIMITED BY SIZE
+034500         "  PENDING APPROVAL: "  DELIMITED BY SIZE
+034600         WS-PENDING-COUNT        DELIMITED BY SIZE
+034700         "  YEAR-END RESETS: "   DELIMITED BY SIZE
+034800         WS-YEAR-END-RESETS      DELIMITED BY SIZE
+034900         INTO WS-MEND-LINE.
+035000     WRITE MR-LINE FROM WS-MEND-LINE.
+035100 3000-EXIT.
+035200     EXIT.
+
+035300 9000-TERMINATE.
+035400     CLOSE CUSTMAS.
+035500     CLOSE MENDEXCP.
+035600     CLOSE MENDRPT.
+035700     IF WS-EXCEPTION-COUNT = ZERO AND NOT WS-ABORT
+035800         OPEN OUTPUT MECTL
+035900         MOVE WS-CLOSE-PERIOD TO ME-LAST-PERIOD-CLOSED
+036000         WRITE ME-RECORD
+036100         CLOSE MECTL
+036200         OPEN OUTPUT METERTXN
+036300         CLOSE METERTXN
+036400     END-IF.
+036500     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+036600     CLOSE RUNLOG.
+036700     DISPLAY "=============================================".
+036800     DISPLAY "BILMEND - MONTH-END CLOSING SUMMARY".
+036900     DISPLAY "  PERIOD CLOSED             : " WS-CLOSE-PERIOD.
+037000     DISPLAY "  CONNECTIONS CHECKED       : " WS-CUST-CHECKED.
+037100     DISPLAY "  CONNECTIONS BILLED        : " WS-CUST-BILLED.
+037200     DISPLAY "  NOT BILLED (EXCEPTIONS)   : " WS-EXCEPTION-COUNT.
+037300     DISPLAY "  PENDING SUPERVISOR APPROVAL: " WS-PENDING-COUNT.
+037400     DISPLAY "  YEAR-END YTD RESETS       : " WS-YEAR-END-RESETS.
+037500     IF WS-EXCEPTION-COUNT = ZERO AND NOT WS-ABORT
+037600         DISPLAY "  PERIOD CLOSED - METERTXN TRUNCATED FOR"
+037650             " NEXT CYCLE"
+037700     ELSE
+037800         DISPLAY "  PERIOD NOT CLOSED - RESOLVE EXCEPTIONS"
+037850             " AND RERUN"
+037900     END-IF.
+038000     DISPLAY "=============================================".
+038100 9000-EXIT.
+038200     EXIT.
+
+038300 9600-WRITE-RUNLOG.
+038400     MOVE "BILMEND"       TO RL-PROGRAM-ID.
+038500     MOVE WS-OPERATOR-ID  TO RL-OPERATOR-ID.
+038600     MOVE WS-SYSTEM-DATE  TO RL-RUN-DATE.
+038700     MOVE WS-SYSTEM-TIME  TO RL-RUN-TIME.
+038800     MOVE "CUSTMAS"       TO RL-INPUT-FILE.
+038900     MOVE WS-CUST-CHECKED TO RL-RECORDS-READ.
+039000     MOVE WS-CUST-BILLED  TO RL-BILLS-PRODUCED.
+039100     MOVE WS-EXCEPTION-COUNT TO RL-EXCEPTIONS.
+039200     MOVE WS-TOTAL-YTD-BILL TO RL-TOTAL-BILLED.
+039250     WRITE RL-RECORD.
+039300 9600-EXIT.
+039400     EXIT.
