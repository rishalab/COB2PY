@@ -0,0 +1,614 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILCLOSE.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILCLOSE                                                 *
+000900*  ACCOUNT-CLOSURE BATCH JOB.  RAISES A FINAL, PRORATED BILL  *
+001000*  FOR EACH CONNECTION BEING TAKEN OUT OF SERVICE, NETS THE    *
+001100*  RESULT AGAINST THE CUSTOMER'S SECURITY DEPOSIT AND ANY      *
+001200*  OUTSTANDING ARREARS, THEN MARKS CUSTMAS CLOSED SO LATER      *
+001300*  BATCH RUNS SKIP THE CONNECTION THE SAME WAY THEY SKIP A       *
+001400*  DISCONNECTED ONE.  THE DEPOSIT IS NOT TOUCHED DIRECTLY -      *
+001500*  THIS PROGRAM WRITES DRAW/REFUND RECORDS TO DEPTXN AND         *
+001600*  LEAVES THE ACTUAL BALANCE UPDATE TO BILDEP, SO THE DEPOSIT     *
+001700*  BALANCE IS STILL ONLY EVER CHANGED IN ONE PLACE.               *
+001800*-----------------------------------------------------------*
+001900*  MODIFICATION HISTORY                                      *
+002000*  DATE       INIT  DESCRIPTION                               *
+002100*  2026-08-08 RSH   ORIGINAL                                  *
+002150*  2026-08-08 RSH   SCALE THE TIER RATES FOR THE PEAK-SEASON       *
+002160*                   MONTHS CARRIED ON THE RATE RECORD, SAME AS      *
+002170*                   THE REGULAR BILLING RUNS, SO A FINAL BILL        *
+002180*                   RAISED DURING PEAK SEASON REFLECTS IT TOO.        *
+002190*  2026-08-08 RSH   STAMP THE FINAL BILL WITH A UNIQUE INVOICE         *
+002195*                   NUMBER FROM THE SAME INVCTL SEQUENCE USED BY       *
+002196*                   THE REGULAR BILLING RUNS.                         *
+002197*  2026-08-08 RSH   CAPTURE THE OPERATOR ID AND LOG RUN TOTALS TO       *
+002198*                   RUNLOG, SAME AS THE OTHER BILLING PROGRAMS, SO      *
+002199*                   AN ACCOUNT CLOSURE CAN BE TRACED BACK TO WHO RAN    *
+002201*                   IT.                                                 *
+002202*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9
+002203*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL
+002204*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT
+002205*                   OVERFLOW.
+002206*  2026-08-09 RSH   THE PRECEDING WIDENING MISSED THE FINAL/DRAW/     *
+002207*                   DUE-NOW/REFUND WORK FIELDS, WHICH WERE STILL       *
+002208*                   COMPUTED FROM 9-DIGIT SOURCES INTO A 7-DIGIT        *
+002209*                   RESULT - WIDEN THEM AND THEIR PRINTED EDIT           *
+002210*                   FIELDS TO MATCH.                                     *
+002200*-----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CLOSTXN ASSIGN TO "CLOSTXN"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS FS-CLOSTXN.
+
+003200     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS CM-CUST-ID
+003600         FILE STATUS IS FS-CUSTMAS.
+
+003700     SELECT RATETAB ASSIGN TO "RATETAB"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS FS-RATETAB.
+
+004000     SELECT BILLHIST ASSIGN TO "BILLHIST"
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS FS-BILLHIST.
+
+004300     SELECT DEPTXN ASSIGN TO "DEPTXN"
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS FS-DEPTXN.
+
+004600     SELECT CLSEXCP ASSIGN TO "CLSEXCP"
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS IS FS-CLSEXCP.
+
+004900     SELECT CLSRPT ASSIGN TO "CLSRPT"
+005000         ORGANIZATION IS SEQUENTIAL
+005100         FILE STATUS IS FS-CLSRPT.
+
+005150     SELECT INVCTL ASSIGN TO "INVCTL"
+005160         ORGANIZATION IS SEQUENTIAL
+005170         FILE STATUS IS FS-INVCTL.
+
+005180     SELECT RUNLOG ASSIGN TO "RUNLOG"
+005190         ORGANIZATION IS SEQUENTIAL
+005195         FILE STATUS IS FS-RUNLOG.
+
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  CLOSTXN
+005500     LABEL RECORDS ARE STANDARD.
+005600 COPY CLOSTXN.
+
+005700 FD  CUSTMAS
+005800     LABEL RECORDS ARE STANDARD.
+005900 COPY CUSTMAS.
+
+006000 FD  RATETAB
+006100     LABEL RECORDS ARE STANDARD.
+006200 COPY RATETAB.
+
+006300 FD  BILLHIST
+006400     LABEL RECORDS ARE STANDARD.
+006500 COPY BILLHIST.
+
+006600 FD  DEPTXN
+006700     LABEL RECORDS ARE STANDARD.
+006800 COPY DEPTXN.
+
+006900 FD  CLSEXCP
+007000     LABEL RECORDS ARE STANDARD.
+007100 COPY CLSEXCP.
+
+007200 FD  CLSRPT
+007300     LABEL RECORDS ARE STANDARD.
+007400 COPY CLSRPT.
+
+007450 FD  INVCTL
+007460     LABEL RECORDS ARE STANDARD.
+007470 COPY INVCTL.
+
+007480 FD  RUNLOG
+007485     LABEL RECORDS ARE STANDARD.
+007490 COPY RUNLOG.
+
+007500 WORKING-STORAGE SECTION.
+007600*-----------------------------------------------------------*
+007700*    FILE STATUS SWITCHES                                    *
+007800*-----------------------------------------------------------*
+007900 77  FS-CLOSTXN              PIC X(02).
+008000     88  FS-CLOSTXN-OK               VALUE "00".
+008100 77  FS-CUSTMAS              PIC X(02).
+008200     88  FS-CUSTMAS-OK               VALUE "00".
+008300 77  FS-RATETAB              PIC X(02).
+008400     88  FS-RATETAB-OK               VALUE "00".
+008500 77  FS-BILLHIST             PIC X(02).
+008600     88  FS-BILLHIST-OK              VALUE "00".
+008700 77  FS-DEPTXN               PIC X(02).
+008800     88  FS-DEPTXN-OK                VALUE "00".
+008900 77  FS-CLSEXCP              PIC X(02).
+009000     88  FS-CLSEXCP-OK               VALUE "00".
+009100 77  FS-CLSRPT               PIC X(02).
+009200     88  FS-CLSRPT-OK                VALUE "00".
+009210 77  FS-INVCTL               PIC X(02).
+009220     88  FS-INVCTL-OK                VALUE "00".
+009230 77  FS-RUNLOG               PIC X(02).
+009240     88  FS-RUNLOG-OK                VALUE "00".
+
+009300*-----------------------------------------------------------*
+009400*    PROGRAM SWITCHES                                        *
+009500*-----------------------------------------------------------*
+009600 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+009700     88  WS-ABORT                    VALUE "Y".
+009800 77  WS-EOF-SW               PIC X(01) VALUE "N".
+009900     88  WS-EOF                      VALUE "Y".
+010000 77  WS-RT-EOF-SW            PIC X(01) VALUE "N".
+010100     88  WS-RT-EOF                   VALUE "Y".
+010110 77  WS-IC-EOF-SW            PIC X(01) VALUE "N".
+010120     88  WS-IC-EOF                   VALUE "Y".
+010200 77  WS-CUST-FOUND-SW        PIC X(01) VALUE "N".
+010300     88  WS-CUST-FOUND               VALUE "Y".
+010400 77  WS-VALID-SW             PIC X(01) VALUE "N".
+010500     88  WS-VALID                    VALUE "Y".
+
+010600*-----------------------------------------------------------*
+010700*    RATE TABLE, LOADED ONCE AT STARTUP                       *
+010800*-----------------------------------------------------------*
+010900 COPY RATETBL.
+
+011000*-----------------------------------------------------------*
+011100*    PRORATION CONSTANT                                      *
+011200*-----------------------------------------------------------*
+011300 77  WS-STD-CYCLE-DAYS       PIC 9(03) VALUE 030.
+
+011400*-----------------------------------------------------------*
+011500*    BILL COMPUTATION WORK FIELDS                             *
+011600*-----------------------------------------------------------*
+011700 77  WS-BILL-PERIOD          PIC 9(06).
+011710 77  WS-BILL-MONTH           PIC 9(02).
+011720 77  WS-PEAK-SW              PIC X(01) VALUE "N".
+011730     88  WS-PEAK-MONTH               VALUE "Y".
+011740 77  WS-PEAK-FROM            PIC 9(02).
+011750 77  WS-PEAK-TO              PIC 9(02).
+011760 77  WS-PEAK-PCT             PIC 9(03)V99.
+011800 77  WS-PENALTY-PCT          PIC 9(02)V99.
+011900 77  WS-GST-PCT              PIC 9(02)V99.
+012000 77  WS-GST-AMT              PIC 9(09)V99.
+012100 77  WS-MIN-CHARGE           PIC 9(05)V99.
+012200 77  WS-PRORATED-MIN         PIC 9(05)V99.
+012300 77  WS-FINAL-AMOUNT         PIC 9(09)V99.
+012400 77  WS-DRAW-AMOUNT          PIC 9(09)V99.
+012450 77  WS-DUE-NOW-AMOUNT       PIC 9(09)V99.
+012500 77  WS-REFUND-AMOUNT        PIC 9(09)V99.
+
+012600*-----------------------------------------------------------*
+012700*    CALL PARAMETER BLOCK FOR THE SHARED TIER-CALC ROUTINE    *
+012800*-----------------------------------------------------------*
+012900 COPY BILCALC.
+
+013000*-----------------------------------------------------------*
+013100*    CONTROL TOTALS                                          *
+013200*-----------------------------------------------------------*
+013300 77  WS-TXN-READ             PIC 9(05) VALUE ZERO.
+013400 77  WS-TXN-CLOSED           PIC 9(05) VALUE ZERO.
+013500 77  WS-TXN-REJECTED         PIC 9(05) VALUE ZERO.
+013600 77  WS-TOTAL-FINAL-BILL     PIC 9(09)V99 VALUE ZERO.
+013610 77  WS-INVOICE-NO           PIC 9(09) VALUE ZERO.
+013620 77  WS-OPERATOR-ID          PIC X(08).
+013630 77  WS-SYSTEM-DATE          PIC 9(08).
+013640 77  WS-SYSTEM-TIME          PIC 9(08).
+
+013700*-----------------------------------------------------------*
+013800*    PRINT WORK FIELDS                                       *
+013900*-----------------------------------------------------------*
+014000 01  WS-CLS-LINE             PIC X(80).
+014100 01  WS-CLS-AMT-ED           PIC ZZZZZZZZ9.99.
+014200 01  WS-CLS-DUE-ED           PIC ZZZZZZZZ9.99.
+014300 01  WS-CLS-REFUND-ED        PIC ZZZZZZZZ9.99.
+
+014400 PROCEDURE DIVISION.
+014500 0000-MAINLINE SECTION.
+014600     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+014700     IF NOT WS-ABORT
+014800         MOVE SPACES TO WS-CLS-LINE
+014900         STRING "CUST_ID      UNITS FINAL BILL  DUE NOW  REFUND"
+015000             DELIMITED BY SIZE
+015100             INTO WS-CLS-LINE
+015200         WRITE CR-LINE FROM WS-CLS-LINE
+015300         PERFORM 2000-PROCESS-CLOSURE THRU 2000-EXIT
+015400             UNTIL WS-EOF
+015500         PERFORM 3000-PRINT-TOTALS    THRU 3000-EXIT
+015600     END-IF.
+015700     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+015800     STOP RUN.
+
+015900 1000-INITIALIZE.
+016000     OPEN INPUT CLOSTXN.
+016100     IF NOT FS-CLOSTXN-OK
+016200         DISPLAY "BILCLOSE: UNABLE TO OPEN CLOSTXN, STATUS "
+016300             FS-CLOSTXN
+016400         MOVE "Y" TO WS-ABORT-SW
+016500     END-IF.
+016600     OPEN I-O CUSTMAS.
+016700     IF NOT FS-CUSTMAS-OK
+016800         DISPLAY "BILCLOSE: UNABLE TO OPEN CUSTMAS, STATUS "
+016900             FS-CUSTMAS
+017000         MOVE "Y" TO WS-ABORT-SW
+017100     END-IF.
+017200     OPEN OUTPUT BILLHIST.
+017300     IF NOT FS-BILLHIST-OK
+017400         DISPLAY "BILCLOSE: UNABLE TO OPEN BILLHIST, STATUS "
+017500             FS-BILLHIST
+017600         MOVE "Y" TO WS-ABORT-SW
+017700     END-IF.
+017800     OPEN OUTPUT DEPTXN.
+017900     IF NOT FS-DEPTXN-OK
+018000         DISPLAY "BILCLOSE: UNABLE TO OPEN DEPTXN, STATUS "
+018100             FS-DEPTXN
+018200         MOVE "Y" TO WS-ABORT-SW
+018300     END-IF.
+018400     OPEN OUTPUT CLSEXCP.
+018500     IF NOT FS-CLSEXCP-OK
+018600         DISPLAY "BILCLOSE: UNABLE TO OPEN CLSEXCP, STATUS "
+018700             FS-CLSEXCP
+018800         MOVE "Y" TO WS-ABORT-SW
+018900     END-IF.
+019000     OPEN OUTPUT CLSRPT.
+019100     IF NOT FS-CLSRPT-OK
+019200         DISPLAY "BILCLOSE: UNABLE TO OPEN CLSRPT, STATUS "
+019300             FS-CLSRPT
+019400         MOVE "Y" TO WS-ABORT-SW
+019500     END-IF.
+019510     MOVE ZERO TO WS-INVOICE-NO.
+019520     OPEN INPUT INVCTL.
+019530     IF FS-INVCTL-OK
+019540         PERFORM 1120-READ-INVCTL THRU 1120-EXIT
+019550             UNTIL WS-IC-EOF
+019560         CLOSE INVCTL
+019570     END-IF.
+019580     OPEN EXTEND RUNLOG.
+019585     IF NOT FS-RUNLOG-OK
+019590         DISPLAY "BILCLOSE: UNABLE TO OPEN RUNLOG, STATUS "
+019595             FS-RUNLOG
+019597         MOVE "Y" TO WS-ABORT-SW
+019598     END-IF.
+019599     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+019599     ACCEPT WS-SYSTEM-TIME FROM TIME.
+019599     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+019599     ACCEPT WS-OPERATOR-ID.
+019600     IF NOT WS-ABORT
+019700         PERFORM 1100-LOAD-RATE-TABLE THRU 1100-EXIT
+019800     END-IF.
+019900     IF NOT WS-ABORT
+020000         PERFORM 2100-READ-TXN        THRU 2100-EXIT
+020100     END-IF.
+020200 1000-EXIT.
+020300     EXIT.
+
+020400 1100-LOAD-RATE-TABLE.
+020500     OPEN INPUT RATETAB.
+020600     IF NOT FS-RATETAB-OK
+020700         DISPLAY "BILCLOSE: UNABLE TO OPEN RATETAB, STATUS "
+020800             FS-RATETAB
+020900         MOVE "Y" TO WS-ABORT-SW
+021000         GO TO 1100-EXIT
+021100     END-IF.
+021200     READ RATETAB
+021300         AT END
+021400             DISPLAY "BILCLOSE: RATETAB HAS NO RATE SCHEDULE"
+021500             MOVE "Y" TO WS-ABORT-SW
+021600     END-READ.
+021700     PERFORM 1110-STORE-RATE-ENTRY THRU 1110-EXIT
+021800         UNTIL WS-RT-EOF OR WS-ABORT.
+021900     CLOSE RATETAB.
+022000 1100-EXIT.
+022100     EXIT.
+
+022200 1110-STORE-RATE-ENTRY.
+022300     ADD 1 TO WS-RATE-COUNT.
+022400     MOVE RT-SERVICE-TYPE TO WS-RT-SERVICE-TYPE(WS-RATE-COUNT).
+022500     MOVE RT-CUST-CLASS  TO WS-RT-CUST-CLASS(WS-RATE-COUNT).
+022600     MOVE RT-TIER1-LIMIT TO WS-RT-TIER1-LIMIT(WS-RATE-COUNT).
+022700     MOVE RT-TIER1-RATE  TO WS-RT-TIER1-RATE(WS-RATE-COUNT).
+022800     MOVE RT-TIER2-LIMIT TO WS-RT-TIER2-LIMIT(WS-RATE-COUNT).
+022900     MOVE RT-TIER2-RATE  TO WS-RT-TIER2-RATE(WS-RATE-COUNT).
+023000     MOVE RT-TIER3-RATE  TO WS-RT-TIER3-RATE(WS-RATE-COUNT).
+023100     MOVE RT-PENALTY-PCT TO WS-RT-PENALTY-PCT(WS-RATE-COUNT).
+023200     MOVE RT-GST-PCT     TO WS-RT-GST-PCT(WS-RATE-COUNT).
+023300     MOVE RT-MIN-CHARGE  TO WS-RT-MIN-CHARGE(WS-RATE-COUNT).
+023400     MOVE RT-EFF-FROM    TO WS-RT-EFF-FROM(WS-RATE-COUNT).
+023500     MOVE RT-EFF-TO      TO WS-RT-EFF-TO(WS-RATE-COUNT).
+023510     MOVE RT-PEAK-FROM-MONTH TO
+023520        WS-RT-PEAK-FROM-MONTH(WS-RATE-COUNT).
+023530     MOVE RT-PEAK-TO-MONTH   TO
+023540        WS-RT-PEAK-TO-MONTH(WS-RATE-COUNT).
+023550     MOVE RT-PEAK-MULT-PCT   TO
+023560        WS-RT-PEAK-MULT-PCT(WS-RATE-COUNT).
+023600     READ RATETAB
+023700         AT END
+023800             MOVE "Y" TO WS-RT-EOF-SW
+023900     END-READ.
+024000 1110-EXIT.
+024100     EXIT.
+
+024110 1120-READ-INVCTL.
+024120     READ INVCTL
+024130         AT END
+024140             MOVE "Y" TO WS-IC-EOF-SW
+024150         NOT AT END
+024160             MOVE IC-LAST-INVOICE-NO TO WS-INVOICE-NO
+024170     END-READ.
+024180 1120-EXIT.
+024190     EXIT.
+
+024200 1150-FIND-RATE-CLASS.
+024300     SET WS-RATE-IDX TO 1.
+024400     SEARCH WS-RATE-ENTRY
+024500         AT END
+024600             DISPLAY "BILCLOSE: NO RATE SCHEDULE FOR SERVICE "
+024700                 CM-SERVICE-TYPE " CLASS "
+024800                 CM-CUST-CLASS " EFFECTIVE " WS-BILL-PERIOD
+024900                 " - USING SCHEDULE 1"
+025000             SET WS-RATE-IDX TO 1
+025100         WHEN WS-RT-SERVICE-TYPE(WS-RATE-IDX) = CM-SERVICE-TYPE
+025200             AND WS-RT-CUST-CLASS(WS-RATE-IDX) = CM-CUST-CLASS
+025300             AND WS-BILL-PERIOD >= WS-RT-EFF-FROM(WS-RATE-IDX)
+025400             AND WS-BILL-PERIOD <= WS-RT-EFF-TO(WS-RATE-IDX)
+025500             CONTINUE
+025600     END-SEARCH.
+025700     MOVE WS-RT-TIER1-LIMIT(WS-RATE-IDX) TO BC-TIER1-LIMIT.
+025800     MOVE WS-RT-TIER1-RATE(WS-RATE-IDX)  TO BC-TIER1-RATE.
+025900     MOVE WS-RT-TIER2-LIMIT(WS-RATE-IDX) TO BC-TIER2-LIMIT.
+026000     MOVE WS-RT-TIER2-RATE(WS-RATE-IDX)  TO BC-TIER2-RATE.
+026100     MOVE WS-RT-TIER3-RATE(WS-RATE-IDX)  TO BC-TIER3-RATE.
+026200     MOVE WS-RT-PENALTY-PCT(WS-RATE-IDX) TO WS-PENALTY-PCT.
+026300     MOVE WS-RT-GST-PCT(WS-RATE-IDX)     TO WS-GST-PCT.
+026400     MOVE WS-RT-MIN-CHARGE(WS-RATE-IDX)  TO WS-MIN-CHARGE.
+026410     PERFORM 1160-APPLY-SEASONAL-RATE THRU 1160-EXIT.
+026500 1150-EXIT.
+026600     EXIT.
+
+026610 1160-APPLY-SEASONAL-RATE.
+026620     MOVE WS-BILL-PERIOD(5:2) TO WS-BILL-MONTH.
+026630     MOVE "N" TO WS-PEAK-SW.
+026640     MOVE WS-RT-PEAK-FROM-MONTH(WS-RATE-IDX) TO WS-PEAK-FROM.
+026650     MOVE WS-RT-PEAK-TO-MONTH(WS-RATE-IDX)   TO WS-PEAK-TO.
+026660     MOVE WS-RT-PEAK-MULT-PCT(WS-RATE-IDX)   TO WS-PEAK-PCT.
+026670     IF WS-PEAK-PCT > 0
+026680         IF WS-PEAK-FROM <= WS-PEAK-TO
+026690             IF WS-BILL-MONTH >= WS-PEAK-FROM
+026700                 AND WS-BILL-MONTH <= WS-PEAK-TO
+026710                 MOVE "Y" TO WS-PEAK-SW
+026720             END-IF
+026730         ELSE
+026740             IF WS-BILL-MONTH >= WS-PEAK-FROM
+026750                 OR WS-BILL-MONTH <= WS-PEAK-TO
+026760                 MOVE "Y" TO WS-PEAK-SW
+026770             END-IF
+026780         END-IF
+026790     END-IF.
+026800     IF WS-PEAK-MONTH
+026810         COMPUTE BC-TIER1-RATE ROUNDED =
+026820             BC-TIER1-RATE * WS-PEAK-PCT / 100
+026830         COMPUTE BC-TIER2-RATE ROUNDED =
+026840             BC-TIER2-RATE * WS-PEAK-PCT / 100
+026850         COMPUTE BC-TIER3-RATE ROUNDED =
+026860             BC-TIER3-RATE * WS-PEAK-PCT / 100
+026870     END-IF.
+026880 1160-EXIT.
+026890     EXIT.
+
+026700 2000-PROCESS-CLOSURE.
+026800     ADD 1 TO WS-TXN-READ.
+026900     PERFORM 2200-GET-CUSTOMER THRU 2200-EXIT.
+027000     IF WS-CUST-FOUND
+027100         PERFORM 2300-VALIDATE-CLOSURE THRU 2300-EXIT
+027200         IF WS-VALID
+027300             PERFORM 4000-COMPUTE-FINAL-BILL THRU 4000-EXIT
+027400             PERFORM 4500-APPLY-DEPOSIT      THRU 4500-EXIT
+027500             PERFORM 4600-WRITE-HISTORY      THRU 4600-EXIT
+027600             PERFORM 4700-CLOSE-CUSTOMER     THRU 4700-EXIT
+027700             PERFORM 4800-PRINT-CLOSURE-LINE THRU 4800-EXIT
+027800             ADD 1 TO WS-TXN-CLOSED
+027900         END-IF
+028000     END-IF.
+028100     PERFORM 2100-READ-TXN THRU 2100-EXIT.
+028200 2000-EXIT.
+028300     EXIT.
+
+028400 2100-READ-TXN.
+028500     READ CLOSTXN
+028600         AT END
+028700             MOVE "Y" TO WS-EOF-SW
+028800     END-READ.
+028900 2100-EXIT.
+029000     EXIT.
+
+029100 2200-GET-CUSTOMER.
+029200     MOVE "N" TO WS-CUST-FOUND-SW.
+029300     MOVE CX-CUST-ID TO CM-CUST-ID.
+029400     READ CUSTMAS
+029500         INVALID KEY
+029600             PERFORM 2900-REJECT-NOT-FOUND THRU 2900-EXIT
+029700         NOT INVALID KEY
+029800             MOVE "Y" TO WS-CUST-FOUND-SW
+029900     END-READ.
+030000 2200-EXIT.
+030100     EXIT.
+
+030200 2300-VALIDATE-CLOSURE.
+030300     MOVE "Y" TO WS-VALID-SW.
+030400     IF CM-STAT-CLOSED
+030500         PERFORM 2920-REJECT-ALREADY-CLOSED THRU 2920-EXIT
+030600         MOVE "N" TO WS-VALID-SW
+030700     END-IF.
+030800 2300-EXIT.
+030900     EXIT.
+
+031000 2900-REJECT-NOT-FOUND.
+031100     MOVE SPACES TO XC-RECORD.
+031200     MOVE CX-CUST-ID TO XC-CUST-ID.
+031300     SET XC-REASON-NOT-FOUND TO TRUE.
+031400     MOVE "CUSTOMER NOT FOUND ON CUSTMAS" TO XC-REASON-TEXT.
+031500     WRITE XC-RECORD.
+031600     ADD 1 TO WS-TXN-REJECTED.
+031700 2900-EXIT.
+031800     EXIT.
+
+031900 2920-REJECT-ALREADY-CLOSED.
+032000     MOVE SPACES TO XC-RECORD.
+032100     MOVE CX-CUST-ID TO XC-CUST-ID.
+032200     SET XC-REASON-ALREADY-CLOSED TO TRUE.
+032300     MOVE "CONNECTION IS ALREADY CLOSED" TO XC-REASON-TEXT.
+032400     WRITE XC-RECORD.
+032500     ADD 1 TO WS-TXN-REJECTED.
+032600 2920-EXIT.
+032700     EXIT.
+
+032800 4000-COMPUTE-FINAL-BILL.
+032900     MOVE CX-CLOSURE-DATE(1:6) TO WS-BILL-PERIOD.
+033000     PERFORM 1150-FIND-RATE-CLASS THRU 1150-EXIT.
+033100     MOVE CX-FINAL-UNITS TO BC-UNITS.
+033200     CALL "BILCALC" USING BC-PARMS.
+033300     COMPUTE WS-PRORATED-MIN ROUNDED =
+033400         WS-MIN-CHARGE * CX-DAYS-IN-PERIOD / WS-STD-CYCLE-DAYS.
+033500     IF BC-BILL < WS-PRORATED-MIN
+033600         MOVE WS-PRORATED-MIN TO BC-BILL
+033700     END-IF.
+033800     COMPUTE WS-GST-AMT ROUNDED = BC-BILL * WS-GST-PCT / 100.
+033900     COMPUTE WS-FINAL-AMOUNT =
+034000         BC-BILL + WS-GST-AMT + CM-ARREARS.
+034100 4000-EXIT.
+034200     EXIT.
+
+034300 4500-APPLY-DEPOSIT.
+034400     IF WS-FINAL-AMOUNT > CM-DEPOSIT-BALANCE
+034500         MOVE CM-DEPOSIT-BALANCE TO WS-DRAW-AMOUNT
+034550         COMPUTE WS-DUE-NOW-AMOUNT =
+034560             WS-FINAL-AMOUNT - CM-DEPOSIT-BALANCE
+034600         MOVE ZERO TO WS-REFUND-AMOUNT
+034700     ELSE
+034800         MOVE WS-FINAL-AMOUNT TO WS-DRAW-AMOUNT
+034850         MOVE ZERO TO WS-DUE-NOW-AMOUNT
+034900         COMPUTE WS-REFUND-AMOUNT =
+035000             CM-DEPOSIT-BALANCE - WS-FINAL-AMOUNT
+035100     END-IF.
+035200     IF WS-DRAW-AMOUNT > 0
+035300         MOVE SPACES TO DT-RECORD
+035400         MOVE CX-CUST-ID TO DT-CUST-ID
+035500         MOVE WS-DRAW-AMOUNT TO DT-AMOUNT
+035600         SET DT-TYPE-DRAW TO TRUE
+035700         MOVE CX-CLOSURE-DATE TO DT-TXN-DATE
+035800         WRITE DT-RECORD
+035900     END-IF.
+036000     IF WS-REFUND-AMOUNT > 0
+036100         MOVE SPACES TO DT-RECORD
+036200         MOVE CX-CUST-ID TO DT-CUST-ID
+036300         MOVE WS-REFUND-AMOUNT TO DT-AMOUNT
+036400         SET DT-TYPE-REFUND TO TRUE
+036500         MOVE CX-CLOSURE-DATE TO DT-TXN-DATE
+036600         WRITE DT-RECORD
+036700     END-IF.
+036800 4500-EXIT.
+036900     EXIT.
+
+037000 4600-WRITE-HISTORY.
+037050     ADD 1 TO WS-INVOICE-NO.
+037100     MOVE CX-CUST-ID      TO BH-CUST-ID.
+037200     MOVE WS-BILL-PERIOD  TO BH-BILL-PERIOD.
+037300     MOVE CX-FINAL-UNITS  TO BH-UNITS.
+037400     MOVE WS-FINAL-AMOUNT TO BH-BILL.
+037500     MOVE BC-TIER1-UNITS  TO BH-TIER1-UNITS.
+037600     MOVE BC-TIER2-UNITS  TO BH-TIER2-UNITS.
+037700     MOVE BC-TIER3-UNITS  TO BH-TIER3-UNITS.
+037800     MOVE CX-CLOSURE-DATE TO BH-BILL-DATE.
+037900     MOVE CX-CLOSURE-DATE TO BH-DUE-DATE.
+037950     MOVE WS-INVOICE-NO   TO BH-INVOICE-NO.
+038000     WRITE BH-RECORD.
+038100     ADD WS-FINAL-AMOUNT TO WS-TOTAL-FINAL-BILL.
+038200 4600-EXIT.
+038300     EXIT.
+
+038400 4700-CLOSE-CUSTOMER.
+038500     SET CM-STAT-CLOSED TO TRUE.
+038600     MOVE ZERO TO CM-ARREARS.
+038700     MOVE WS-BILL-PERIOD TO CM-LAST-BILL-PERIOD.
+038800     REWRITE CM-RECORD
+038900         INVALID KEY
+039000             DISPLAY "BILCLOSE: REWRITE FAILED FOR CUSTOMER "
+039100                 CM-CUST-ID
+039200     END-REWRITE.
+039300 4700-EXIT.
+039400     EXIT.
+
+039500 4800-PRINT-CLOSURE-LINE.
+039600     MOVE SPACES TO WS-CLS-LINE.
+039700     MOVE WS-FINAL-AMOUNT    TO WS-CLS-AMT-ED.
+039800     MOVE WS-DUE-NOW-AMOUNT  TO WS-CLS-DUE-ED.
+039900     MOVE WS-REFUND-AMOUNT   TO WS-CLS-REFUND-ED.
+040000     STRING CX-CUST-ID    DELIMITED BY SIZE
+040100         "  " CX-FINAL-UNITS DELIMITED BY SIZE
+040200         "  " WS-CLS-AMT-ED    DELIMITED BY SIZE
+040300         "  " WS-CLS-DUE-ED    DELIMITED BY SIZE
+040400         "  " WS-CLS-REFUND-ED DELIMITED BY SIZE
+040500         INTO WS-CLS-LINE.
+040600     WRITE CR-LINE FROM WS-CLS-LINE.
+040700 4800-EXIT.
+040800     EXIT.
+
+040900 3000-PRINT-TOTALS.
+041000     MOVE SPACES TO WS-CLS-LINE.
+041100     MOVE WS-TOTAL-FINAL-BILL TO WS-CLS-AMT-ED.
+041200     STRING "TOTAL FINAL BILLS: RS " DELIMITED BY SIZE
+041300         WS-CLS-AMT-ED DELIMITED BY SIZE
+041400         INTO WS-CLS-LINE.
+041500     WRITE CR-LINE FROM WS-CLS-LINE.
+041600 3000-EXIT.
+041700     EXIT.
+
+041800 9000-TERMINATE.
+041900     CLOSE CLOSTXN.
+042000     CLOSE CUSTMAS.
+042100     CLOSE BILLHIST.
+042200     CLOSE DEPTXN.
+042300     CLOSE CLSEXCP.
+042400     CLOSE CLSRPT.
+042410     OPEN OUTPUT INVCTL.
+042420     MOVE WS-INVOICE-NO TO IC-LAST-INVOICE-NO.
+042430     WRITE IC-RECORD.
+042440     CLOSE INVCTL.
+042450     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+042460     CLOSE RUNLOG.
+042500     DISPLAY "=============================================".
+042600     DISPLAY "BILCLOSE - ACCOUNT CLOSURE SUMMARY".
+042700     DISPLAY "  CLOSURE TRANSACTIONS READ   : " WS-TXN-READ.
+042800     DISPLAY "  CONNECTIONS CLOSED          : " WS-TXN-CLOSED.
+042900     DISPLAY "  TRANSACTIONS REJECTED       : " WS-TXN-REJECTED.
+043000     DISPLAY "=============================================".
+043050 9000-EXIT.
+043060     EXIT.
+
+043070 9600-WRITE-RUNLOG.
+043080     MOVE "BILCLOSE"      TO RL-PROGRAM-ID.
+043090     MOVE WS-OPERATOR-ID  TO RL-OPERATOR-ID.
+043100     MOVE WS-SYSTEM-DATE  TO RL-RUN-DATE.
+043110     MOVE WS-SYSTEM-TIME  TO RL-RUN-TIME.
+043120     MOVE "CLOSTXN"       TO RL-INPUT-FILE.
+043130     MOVE WS-TXN-READ     TO RL-RECORDS-READ.
+043140     MOVE WS-TXN-CLOSED   TO RL-BILLS-PRODUCED.
+043150     MOVE WS-TXN-REJECTED TO RL-EXCEPTIONS.
+043160     MOVE WS-TOTAL-FINAL-BILL TO RL-TOTAL-BILLED.
+043170     WRITE RL-RECORD.
+043180 9600-EXIT.
+043200     EXIT.
