@@ -0,0 +1,58 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILCALC.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILCALC                                                   *
+000900*  CALLED SUBPROGRAM THAT APPLIES THE THREE-TIER SLAB RATE    *
+001000*  TO A UNITS-CONSUMED FIGURE AND RETURNS THE USAGE CHARGE.   *
+001100*  SHARED BY THE INTERACTIVE (BILLING) AND BATCH (BILBATCH)   *
+001200*  PROGRAMS SO THE TIER LOGIC LIVES IN EXACTLY ONE PLACE.     *
+001300*-----------------------------------------------------------*
+001400*  MODIFICATION HISTORY                                      *
+001500*  DATE       INIT  DESCRIPTION                               *
+001600*  2026-08-08 RSH   ORIGINAL - FACTORED OUT OF BILLING WHEN   *
+001700*                   THE BATCH METER-READING RUN (BILBATCH)    *
+001800*                   WAS ADDED, SO BOTH PROGRAMS SHARE ONE     *
+001900*                   COMPUTE BILL ROUTINE.                     *
+001910*  2026-08-08 RSH   RETURN THE PER-TIER UNITS BILLED FOR THE   *
+001920*                   PRINTED INVOICE'S SLAB BREAKDOWN.          *
+002000*-----------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+
+002700 LINKAGE SECTION.
+002800 COPY BILCALC.
+
+003600 PROCEDURE DIVISION USING BC-PARMS.
+003700 0000-MAINLINE SECTION.
+003800     PERFORM 4000-COMPUTE-BILL THRU 4000-EXIT.
+003900     GOBACK.
+
+004000 4000-COMPUTE-BILL.
+004010     MOVE ZERO TO BC-TIER1-UNITS BC-TIER2-UNITS BC-TIER3-UNITS.
+004100     IF BC-UNITS <= BC-TIER1-LIMIT
+004110         MOVE BC-UNITS TO BC-TIER1-UNITS
+004200         COMPUTE BC-BILL = BC-UNITS * BC-TIER1-RATE
+004300     ELSE IF BC-UNITS <= BC-TIER2-LIMIT
+004310         MOVE BC-TIER1-LIMIT TO BC-TIER1-UNITS
+004320         COMPUTE BC-TIER2-UNITS = BC-UNITS - BC-TIER1-LIMIT
+004400         COMPUTE BC-BILL = BC-TIER1-LIMIT * BC-TIER1-RATE
+004410             + (BC-UNITS - BC-TIER1-LIMIT) * BC-TIER2-RATE
+004500     ELSE
+004510         MOVE BC-TIER1-LIMIT TO BC-TIER1-UNITS
+004520         COMPUTE BC-TIER2-UNITS = BC-TIER2-LIMIT - BC-TIER1-LIMIT
+004530         COMPUTE BC-TIER3-UNITS = BC-UNITS - BC-TIER2-LIMIT
+004600         COMPUTE BC-BILL = BC-TIER1-LIMIT * BC-TIER1-RATE
+004610             + (BC-TIER2-LIMIT - BC-TIER1-LIMIT) * BC-TIER2-RATE
+004620             + (BC-UNITS - BC-TIER2-LIMIT) * BC-TIER3-RATE
+004700     END-IF.
+004800 4000-EXIT.
+004900     EXIT.
