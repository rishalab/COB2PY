@@ -0,0 +1,576 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILSIM.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILSIM                                                   *
+000900*  RATE-SIMULATION "WHAT-IF" RUN.  REPLAYS LAST CYCLE'S       *
+001000*  METER READINGS THROUGH THE SAME TIERED COMPUTE BILL LOGIC  *
+001100*  TWICE - ONCE UNDER THE LIVE RATETAB SCHEDULE AND ONCE       *
+001200*  UNDER A PROPOSED SCHEDULE IN RATESIM - AND PRINTS A         *
+001300*  CUSTOMER-BY-CUSTOMER COMPARISON.  A STUDY RUN ONLY: IT      *
+001400*  NEVER REWRITES CUSTMAS AND NEVER WRITES TO BILLHIST,        *
+001500*  RUNLOG, CSVEXTR OR BILLEXCP, SO IT CAN BE RUN AS OFTEN AS    *
+001600*  THE RATES BOARD WANTS TO TEST A PROPOSAL WITHOUT AFFECTING   *
+001700*  A SINGLE CUSTOMER'S ACCOUNT.                                *
+001800*-----------------------------------------------------------*
+001900*  MODIFICATION HISTORY                                      *
+002000*  DATE       INIT  DESCRIPTION                               *
+002100*  2026-08-08 RSH   ORIGINAL                                  *
+002150*  2026-08-08 RSH   MATCH ON SERVICE TYPE AS WELL AS CUSTOMER    *
+002160*                   CLASS WHEN SELECTING BOTH THE LIVE AND THE    *
+002170*                   PROPOSED RATE SCHEDULE, SO THE COMPARISON      *
+002180*                   DOESN'T MIX ELECTRICITY AND WATER SLABS.        *
+002190*  2026-08-08 RSH   SCALE BOTH THE LIVE AND PROPOSED TIER RATES      *
+002191*                   FOR THEIR RESPECTIVE PEAK-SEASON MONTHS, SO A     *
+002192*                   COMPARISON RUN IN A PEAK MONTH IS APPLES-TO-       *
+002193*                   APPLES WITH THE REGULAR BILLING RUN.               *
+002194*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9
+002195*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL
+002196*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT
+002197*                   OVERFLOW.
+002200*-----------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS CM-CUST-ID
+003300         FILE STATUS IS FS-CUSTMAS.
+
+003400     SELECT RATETAB ASSIGN TO "RATETAB"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS FS-RATETAB.
+
+003700     SELECT RATESIM ASSIGN TO "RATESIM"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS FS-RATESIM.
+
+004000     SELECT METERTXN ASSIGN TO "METERTXN"
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS FS-METERTXN.
+
+004300     SELECT SIMRPT ASSIGN TO "SIMRPT"
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS FS-SIMRPT.
+
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  CUSTMAS
+004900     LABEL RECORDS ARE STANDARD.
+005000 COPY CUSTMAS.
+
+005100 FD  RATETAB
+005200     LABEL RECORDS ARE STANDARD.
+005300 COPY RATETAB.
+
+005400 FD  RATESIM
+005500     LABEL RECORDS ARE STANDARD.
+005600 COPY RATETAB REPLACING
+005610     ==RT-RECORD==           BY ==PR-RECORD==
+005615     ==RT-SERVICE-TYPE==     BY ==PR-SERVICE-TYPE==
+005616     ==RT-SVC-ELECTRICITY==  BY ==PR-SVC-ELECTRICITY==
+005617     ==RT-SVC-WATER==        BY ==PR-SVC-WATER==
+005620     ==RT-CUST-CLASS==       BY ==PR-CUST-CLASS==
+005630     ==RT-CLASS-RESIDENTIAL== BY ==PR-CLASS-RESIDENTIAL==
+005640     ==RT-CLASS-COMMERCIAL== BY ==PR-CLASS-COMMERCIAL==
+005650     ==RT-CLASS-INDUSTRIAL== BY ==PR-CLASS-INDUSTRIAL==
+005660     ==RT-TIER1-LIMIT==      BY ==PR-TIER1-LIMIT==
+005670     ==RT-TIER1-RATE==       BY ==PR-TIER1-RATE==
+005680     ==RT-TIER2-LIMIT==      BY ==PR-TIER2-LIMIT==
+005690     ==RT-TIER2-RATE==       BY ==PR-TIER2-RATE==
+005700     ==RT-TIER3-RATE==       BY ==PR-TIER3-RATE==
+005710     ==RT-PENALTY-PCT==      BY ==PR-PENALTY-PCT==
+005720     ==RT-GST-PCT==          BY ==PR-GST-PCT==
+005730     ==RT-MIN-CHARGE==       BY ==PR-MIN-CHARGE==
+005740     ==RT-EFF-FROM==         BY ==PR-EFF-FROM==
+005750     ==RT-EFF-TO==           BY ==PR-EFF-TO==
+005760     ==RT-PEAK-FROM-MONTH==  BY ==PR-PEAK-FROM-MONTH==
+005770     ==RT-PEAK-TO-MONTH==    BY ==PR-PEAK-TO-MONTH==
+005780     ==RT-PEAK-MULT-PCT==    BY ==PR-PEAK-MULT-PCT==.
+
+005700 FD  METERTXN
+005800     LABEL RECORDS ARE STANDARD.
+005900 COPY METERTXN.
+
+006000 FD  SIMRPT
+006100     LABEL RECORDS ARE STANDARD.
+006200 COPY SIMRPT.
+
+006300 WORKING-STORAGE SECTION.
+006400*-----------------------------------------------------------*
+006500*    FILE STATUS SWITCHES                                    *
+006600*-----------------------------------------------------------*
+006700 77  FS-CUSTMAS              PIC X(02).
+006800     88  FS-CUSTMAS-OK               VALUE "00".
+006900 77  FS-RATETAB              PIC X(02).
+007000     88  FS-RATETAB-OK               VALUE "00".
+007100 77  FS-RATESIM              PIC X(02).
+007200     88  FS-RATESIM-OK               VALUE "00".
+007300 77  FS-METERTXN             PIC X(02).
+007400     88  FS-METERTXN-OK              VALUE "00".
+007500 77  FS-SIMRPT               PIC X(02).
+007600     88  FS-SIMRPT-OK                VALUE "00".
+
+007700*-----------------------------------------------------------*
+007800*    PROGRAM SWITCHES                                        *
+007900*-----------------------------------------------------------*
+008000 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+008100     88  WS-ABORT                    VALUE "Y".
+008200 77  WS-EOF-SW               PIC X(01) VALUE "N".
+008300     88  WS-EOF                      VALUE "Y".
+008400 77  WS-RT-EOF-SW            PIC X(01) VALUE "N".
+008500     88  WS-RT-EOF                   VALUE "Y".
+008600 77  WS-PR-EOF-SW            PIC X(01) VALUE "N".
+008700     88  WS-PR-EOF                   VALUE "Y".
+008800 77  WS-CUST-FOUND-SW        PIC X(01) VALUE "N".
+008900     88  WS-CUST-FOUND               VALUE "Y".
+009000 77  WS-SYSTEM-DATE          PIC 9(08).
+009100 77  WS-BILL-PERIOD          PIC 9(06).
+009110 77  WS-BILL-MONTH           PIC 9(02).
+009120 77  WS-PEAK-SW              PIC X(01) VALUE "N".
+009130     88  WS-PEAK-MONTH               VALUE "Y".
+009140 77  WS-PEAK-FROM            PIC 9(02).
+009150 77  WS-PEAK-TO              PIC 9(02).
+009160 77  WS-PEAK-PCT             PIC 9(03)V99.
+
+009200*-----------------------------------------------------------*
+009300*    WORK FIELDS AND END-OF-RUN CONTROL TOTALS                *
+009400*-----------------------------------------------------------*
+009500 77  WS-MIN-CHARGE-ACT       PIC 9(05)V99.
+009600 77  WS-MIN-CHARGE-SIM       PIC 9(05)V99.
+009700 77  WS-ACTUAL-BILL          PIC 9(09)V99.
+009800 77  WS-SIMULATED-BILL       PIC 9(09)V99.
+009900 77  WS-DELTA                PIC S9(09)V99.
+010000 77  WS-COMPARE-COUNT        PIC 9(07) VALUE ZERO.
+010100 77  WS-ACTUAL-TOTAL         PIC 9(09)V99 VALUE ZERO.
+010200 77  WS-SIM-TOTAL            PIC 9(09)V99 VALUE ZERO.
+010300 01  WS-SIM-LINE             PIC X(80).
+010400 01  WS-UNITS-ED             PIC ZZZZZZ9.
+010500 01  WS-ACT-BILL-ED          PIC ZZZZZZZZ9.99.
+010600 01  WS-SIM-BILL-ED          PIC ZZZZZZZZ9.99.
+010700 01  WS-DELTA-ED             PIC -ZZZZZZZZ9.99.
+010800 01  WS-ACTUAL-TOTAL-ED      PIC ZZZZZZZZ9.99.
+010900 01  WS-SIM-TOTAL-ED         PIC ZZZZZZZZ9.99.
+
+011000*-----------------------------------------------------------*
+011100*    LIVE RATE SCHEDULE, LOADED FROM RATETAB                  *
+011200*-----------------------------------------------------------*
+011300 COPY RATETBL.
+
+011400*-----------------------------------------------------------*
+011500*    PROPOSED RATE SCHEDULE, LOADED FROM RATESIM              *
+011600*-----------------------------------------------------------*
+011700 COPY RATETBL REPLACING
+011710     ==WS-RATE-TABLE==       BY ==SIM-RATE-TABLE==
+011720     ==WS-RATE-ENTRY==       BY ==SIM-RATE-ENTRY==
+011730     ==WS-RATE-IDX==         BY ==SIM-RATE-IDX==
+011735     ==WS-RT-SERVICE-TYPE==  BY ==SIM-RT-SERVICE-TYPE==
+011740     ==WS-RT-CUST-CLASS==    BY ==SIM-RT-CUST-CLASS==
+011750     ==WS-RT-TIER1-LIMIT==   BY ==SIM-RT-TIER1-LIMIT==
+011760     ==WS-RT-TIER1-RATE==    BY ==SIM-RT-TIER1-RATE==
+011770     ==WS-RT-TIER2-LIMIT==   BY ==SIM-RT-TIER2-LIMIT==
+011780     ==WS-RT-TIER2-RATE==    BY ==SIM-RT-TIER2-RATE==
+011790     ==WS-RT-TIER3-RATE==    BY ==SIM-RT-TIER3-RATE==
+011800     ==WS-RT-PENALTY-PCT==   BY ==SIM-RT-PENALTY-PCT==
+011810     ==WS-RT-GST-PCT==       BY ==SIM-RT-GST-PCT==
+011820     ==WS-RT-MIN-CHARGE==    BY ==SIM-RT-MIN-CHARGE==
+011830     ==WS-RT-EFF-FROM==      BY ==SIM-RT-EFF-FROM==
+011840     ==WS-RT-EFF-TO==        BY ==SIM-RT-EFF-TO==
+011845     ==WS-RT-PEAK-FROM-MONTH== BY ==SIM-RT-PEAK-FROM-MONTH==
+011846     ==WS-RT-PEAK-TO-MONTH==  BY ==SIM-RT-PEAK-TO-MONTH==
+011847     ==WS-RT-PEAK-MULT-PCT==  BY ==SIM-RT-PEAK-MULT-PCT==
+011850     ==WS-RATE-COUNT==       BY ==SIM-RATE-COUNT==.
+
+011800*-----------------------------------------------------------*
+011900*    PARAMETER BLOCKS PASSED TO BILCALC - ONE FOR THE ACTUAL   *
+012000*    BILL UNDER THE LIVE SCHEDULE, ONE FOR THE SIMULATED BILL   *
+012100*    UNDER THE PROPOSED SCHEDULE.                               *
+012200*-----------------------------------------------------------*
+012300 COPY BILCALC REPLACING
+012310     ==BC-PARMS==            BY ==AC-PARMS==
+012320     ==BC-UNITS==            BY ==AC-UNITS==
+012330     ==BC-TIER1-LIMIT==      BY ==AC-TIER1-LIMIT==
+012340     ==BC-TIER1-RATE==       BY ==AC-TIER1-RATE==
+012350     ==BC-TIER2-LIMIT==      BY ==AC-TIER2-LIMIT==
+012360     ==BC-TIER2-RATE==       BY ==AC-TIER2-RATE==
+012370     ==BC-TIER3-RATE==       BY ==AC-TIER3-RATE==
+012380     ==BC-BILL==             BY ==AC-BILL==
+012390     ==BC-TIER1-UNITS==      BY ==AC-TIER1-UNITS==
+012400     ==BC-TIER2-UNITS==      BY ==AC-TIER2-UNITS==
+012410     ==BC-TIER3-UNITS==      BY ==AC-TIER3-UNITS==.
+012420 COPY BILCALC REPLACING
+012430     ==BC-PARMS==            BY ==SC-PARMS==
+012440     ==BC-UNITS==            BY ==SC-UNITS==
+012450     ==BC-TIER1-LIMIT==      BY ==SC-TIER1-LIMIT==
+012460     ==BC-TIER1-RATE==       BY ==SC-TIER1-RATE==
+012470     ==BC-TIER2-LIMIT==      BY ==SC-TIER2-LIMIT==
+012480     ==BC-TIER2-RATE==       BY ==SC-TIER2-RATE==
+012490     ==BC-TIER3-RATE==       BY ==SC-TIER3-RATE==
+012500     ==BC-BILL==             BY ==SC-BILL==
+012510     ==BC-TIER1-UNITS==      BY ==SC-TIER1-UNITS==
+012520     ==BC-TIER2-UNITS==      BY ==SC-TIER2-UNITS==
+012530     ==BC-TIER3-UNITS==      BY ==SC-TIER3-UNITS==.
+
+012500 PROCEDURE DIVISION.
+012600 0000-MAINLINE SECTION.
+012700     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+012800     IF NOT WS-ABORT
+012900         PERFORM 2000-PROCESS-TXN   THRU 2000-EXIT
+013000             UNTIL WS-EOF
+013100     END-IF.
+013200     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+013300     STOP RUN.
+
+013400 1000-INITIALIZE.
+013500     OPEN INPUT CUSTMAS.
+013600     IF NOT FS-CUSTMAS-OK
+013700         DISPLAY "BILSIM: UNABLE TO OPEN CUSTMAS, STATUS "
+013800             FS-CUSTMAS
+013900         MOVE "Y" TO WS-ABORT-SW
+014000     END-IF.
+014100     OPEN INPUT METERTXN.
+014200     IF NOT FS-METERTXN-OK
+014300         DISPLAY "BILSIM: UNABLE TO OPEN METERTXN, STATUS "
+014400             FS-METERTXN
+014500         MOVE "Y" TO WS-ABORT-SW
+014600     END-IF.
+014700     OPEN OUTPUT SIMRPT.
+014800     IF NOT FS-SIMRPT-OK
+014900         DISPLAY "BILSIM: UNABLE TO OPEN SIMRPT, STATUS "
+015000             FS-SIMRPT
+015100         MOVE "Y" TO WS-ABORT-SW
+015200     ELSE
+015300         MOVE SPACES TO WS-SIM-LINE
+015400         STRING "CUST_ID    UNITS   ACTUAL BILL   SIMULATED BILL"
+015500             DELIMITED BY SIZE
+015600             "   DELTA" DELIMITED BY SIZE
+015700             INTO WS-SIM-LINE
+015800         WRITE SR-LINE FROM WS-SIM-LINE
+015900     END-IF.
+016000     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+016100     MOVE WS-SYSTEM-DATE(1:6) TO WS-BILL-PERIOD.
+016200     PERFORM 1100-LOAD-RATE-TABLE THRU 1100-EXIT.
+016300     IF NOT WS-ABORT
+016400         PERFORM 1200-LOAD-SIM-RATES THRU 1200-EXIT
+016500     END-IF.
+016600     IF NOT WS-ABORT
+016700         PERFORM 2100-READ-TXN THRU 2100-EXIT
+016800     END-IF.
+016900 1000-EXIT.
+017000     EXIT.
+
+017100 1100-LOAD-RATE-TABLE.
+017200     OPEN INPUT RATETAB.
+017300     IF NOT FS-RATETAB-OK
+017400         DISPLAY "BILSIM: UNABLE TO OPEN RATETAB, STATUS "
+017500             FS-RATETAB
+017600         MOVE "Y" TO WS-ABORT-SW
+017700         GO TO 1100-EXIT
+017800     END-IF.
+017900     READ RATETAB
+018000         AT END
+018100             DISPLAY "BILSIM: RATETAB HAS NO RATE SCHEDULE"
+018200             MOVE "Y" TO WS-ABORT-SW
+018300     END-READ.
+018400     PERFORM 1110-STORE-RATE-ENTRY THRU 1110-EXIT
+018500         UNTIL WS-RT-EOF OR WS-ABORT.
+018600     CLOSE RATETAB.
+018700 1100-EXIT.
+018800     EXIT.
+
+018900 1110-STORE-RATE-ENTRY.
+019000     ADD 1 TO WS-RATE-COUNT.
+019050     MOVE RT-SERVICE-TYPE TO WS-RT-SERVICE-TYPE(WS-RATE-COUNT).
+019100     MOVE RT-CUST-CLASS  TO WS-RT-CUST-CLASS(WS-RATE-COUNT).
+019200     MOVE RT-TIER1-LIMIT TO WS-RT-TIER1-LIMIT(WS-RATE-COUNT).
+019300     MOVE RT-TIER1-RATE  TO WS-RT-TIER1-RATE(WS-RATE-COUNT).
+019400     MOVE RT-TIER2-LIMIT TO WS-RT-TIER2-LIMIT(WS-RATE-COUNT).
+019500     MOVE RT-TIER2-RATE  TO WS-RT-TIER2-RATE(WS-RATE-COUNT).
+019600     MOVE RT-TIER3-RATE  TO WS-RT-TIER3-RATE(WS-RATE-COUNT).
+019700     MOVE RT-PENALTY-PCT TO WS-RT-PENALTY-PCT(WS-RATE-COUNT).
+019800     MOVE RT-GST-PCT     TO WS-RT-GST-PCT(WS-RATE-COUNT).
+019900     MOVE RT-MIN-CHARGE  TO WS-RT-MIN-CHARGE(WS-RATE-COUNT).
+020000     MOVE RT-EFF-FROM    TO WS-RT-EFF-FROM(WS-RATE-COUNT).
+020100     MOVE RT-EFF-TO      TO WS-RT-EFF-TO(WS-RATE-COUNT).
+020110     MOVE RT-PEAK-FROM-MONTH TO
+020120        WS-RT-PEAK-FROM-MONTH(WS-RATE-COUNT).
+020130     MOVE RT-PEAK-TO-MONTH   TO
+020140        WS-RT-PEAK-TO-MONTH(WS-RATE-COUNT).
+020150     MOVE RT-PEAK-MULT-PCT   TO
+020160        WS-RT-PEAK-MULT-PCT(WS-RATE-COUNT).
+020200     READ RATETAB
+020300         AT END
+020400             MOVE "Y" TO WS-RT-EOF-SW
+020500     END-READ.
+020600 1110-EXIT.
+020700     EXIT.
+
+020800 1150-FIND-RATE-CLASS.
+020900     SET WS-RATE-IDX TO 1.
+021000     SEARCH WS-RATE-ENTRY
+021100         AT END
+021150             DISPLAY "BILSIM: NO LIVE RATE SCHEDULE FOR SERVICE "
+021160                 CM-SERVICE-TYPE " CLASS "
+021200                 CM-CUST-CLASS " EFFECTIVE " WS-BILL-PERIOD
+021300                 " - USING SCHEDULE 1"
+021400             SET WS-RATE-IDX TO 1
+021500         WHEN WS-RT-SERVICE-TYPE(WS-RATE-IDX) = CM-SERVICE-TYPE
+021550             AND WS-RT-CUST-CLASS(WS-RATE-IDX) = CM-CUST-CLASS
+021600             AND WS-BILL-PERIOD >= WS-RT-EFF-FROM(WS-RATE-IDX)
+021700             AND WS-BILL-PERIOD <= WS-RT-EFF-TO(WS-RATE-IDX)
+021900             CONTINUE
+022000     END-SEARCH.
+022100     MOVE WS-RT-TIER1-LIMIT(WS-RATE-IDX) TO AC-TIER1-LIMIT.
+022200     MOVE WS-RT-TIER1-RATE(WS-RATE-IDX)  TO AC-TIER1-RATE.
+022300     MOVE WS-RT-TIER2-LIMIT(WS-RATE-IDX) TO AC-TIER2-LIMIT.
+022400     MOVE WS-RT-TIER2-RATE(WS-RATE-IDX)  TO AC-TIER2-RATE.
+022500     MOVE WS-RT-TIER3-RATE(WS-RATE-IDX)  TO AC-TIER3-RATE.
+022600     MOVE WS-RT-MIN-CHARGE(WS-RATE-IDX)  TO WS-MIN-CHARGE-ACT.
+022610     PERFORM 1160-APPLY-SEASONAL-RATE THRU 1160-EXIT.
+022700 1150-EXIT.
+022800     EXIT.
+
+022810 1160-APPLY-SEASONAL-RATE.
+022820     MOVE WS-BILL-PERIOD(5:2) TO WS-BILL-MONTH.
+022830     MOVE "N" TO WS-PEAK-SW.
+022840     MOVE WS-RT-PEAK-FROM-MONTH(WS-RATE-IDX) TO WS-PEAK-FROM.
+022850     MOVE WS-RT-PEAK-TO-MONTH(WS-RATE-IDX)   TO WS-PEAK-TO.
+022860     MOVE WS-RT-PEAK-MULT-PCT(WS-RATE-IDX)   TO WS-PEAK-PCT.
+022870     IF WS-PEAK-PCT > 0
+022880         IF WS-PEAK-FROM <= WS-PEAK-TO
+022890             IF WS-BILL-MONTH >= WS-PEAK-FROM
+022900                 AND WS-BILL-MONTH <= WS-PEAK-TO
+022910                 MOVE "Y" TO WS-PEAK-SW
+022920             END-IF
+022930         ELSE
+022940             IF WS-BILL-MONTH >= WS-PEAK-FROM
+022950                 OR WS-BILL-MONTH <= WS-PEAK-TO
+022960                 MOVE "Y" TO WS-PEAK-SW
+022970             END-IF
+022980         END-IF
+022990     END-IF.
+023010     IF WS-PEAK-MONTH
+023020         COMPUTE AC-TIER1-RATE ROUNDED =
+023030             AC-TIER1-RATE * WS-PEAK-PCT / 100
+023040         COMPUTE AC-TIER2-RATE ROUNDED =
+023050             AC-TIER2-RATE * WS-PEAK-PCT / 100
+023060         COMPUTE AC-TIER3-RATE ROUNDED =
+023070             AC-TIER3-RATE * WS-PEAK-PCT / 100
+023080     END-IF.
+023090 1160-EXIT.
+023095     EXIT.
+
+022900 1200-LOAD-SIM-RATES.
+023000     OPEN INPUT RATESIM.
+023100     IF NOT FS-RATESIM-OK
+023200         DISPLAY "BILSIM: UNABLE TO OPEN RATESIM, STATUS "
+023300             FS-RATESIM
+023400         MOVE "Y" TO WS-ABORT-SW
+023500         GO TO 1200-EXIT
+023600     END-IF.
+023700     READ RATESIM
+023800         AT END
+023900             DISPLAY "BILSIM: RATESIM HAS NO PROPOSED SCHEDULE"
+024000             MOVE "Y" TO WS-ABORT-SW
+024100     END-READ.
+024200     PERFORM 1210-STORE-SIM-ENTRY THRU 1210-EXIT
+024300         UNTIL WS-PR-EOF OR WS-ABORT.
+024400     CLOSE RATESIM.
+024500 1200-EXIT.
+024600     EXIT.
+
+024700 1210-STORE-SIM-ENTRY.
+024800     ADD 1 TO SIM-RATE-COUNT.
+024850     MOVE PR-SERVICE-TYPE TO SIM-RT-SERVICE-TYPE(SIM-RATE-COUNT).
+024900     MOVE PR-CUST-CLASS  TO SIM-RT-CUST-CLASS(SIM-RATE-COUNT).
+025000     MOVE PR-TIER1-LIMIT TO SIM-RT-TIER1-LIMIT(SIM-RATE-COUNT).
+025100     MOVE PR-TIER1-RATE  TO SIM-RT-TIER1-RATE(SIM-RATE-COUNT).
+025200     MOVE PR-TIER2-LIMIT TO SIM-RT-TIER2-LIMIT(SIM-RATE-COUNT).
+025300     MOVE PR-TIER2-RATE  TO SIM-RT-TIER2-RATE(SIM-RATE-COUNT).
+025400     MOVE PR-TIER3-RATE  TO SIM-RT-TIER3-RATE(SIM-RATE-COUNT).
+025500     MOVE PR-PENALTY-PCT TO SIM-RT-PENALTY-PCT(SIM-RATE-COUNT).
+025600     MOVE PR-GST-PCT     TO SIM-RT-GST-PCT(SIM-RATE-COUNT).
+025700     MOVE PR-MIN-CHARGE  TO SIM-RT-MIN-CHARGE(SIM-RATE-COUNT).
+025800     MOVE PR-EFF-FROM    TO SIM-RT-EFF-FROM(SIM-RATE-COUNT).
+025900     MOVE PR-EFF-TO      TO SIM-RT-EFF-TO(SIM-RATE-COUNT).
+025910     MOVE PR-PEAK-FROM-MONTH TO
+025920        SIM-RT-PEAK-FROM-MONTH(SIM-RATE-COUNT).
+025930     MOVE PR-PEAK-TO-MONTH   TO
+025940        SIM-RT-PEAK-TO-MONTH(SIM-RATE-COUNT).
+025950     MOVE PR-PEAK-MULT-PCT   TO
+025960        SIM-RT-PEAK-MULT-PCT(SIM-RATE-COUNT).
+026000     READ RATESIM
+026100         AT END
+026200             MOVE "Y" TO WS-PR-EOF-SW
+026300     END-READ.
+026400 1210-EXIT.
+026500     EXIT.
+
+026600 1250-FIND-SIM-RATE-CLASS.
+026700     SET SIM-RATE-IDX TO 1.
+026800     SEARCH SIM-RATE-ENTRY
+026900         AT END
+026950             DISPLAY "BILSIM: NO SIM RATE SCHEDULE FOR SERVICE "
+026960                 CM-SERVICE-TYPE " CLASS "
+027000                 CM-CUST-CLASS " EFFECTIVE " WS-BILL-PERIOD
+027100                 " - USING SCHEDULE 1"
+027300             SET SIM-RATE-IDX TO 1
+027350         WHEN SIM-RT-SERVICE-TYPE(SIM-RATE-IDX) = CM-SERVICE-TYPE
+027400             AND SIM-RT-CUST-CLASS(SIM-RATE-IDX) = CM-CUST-CLASS
+027500             AND WS-BILL-PERIOD >= SIM-RT-EFF-FROM(SIM-RATE-IDX)
+027600             AND WS-BILL-PERIOD <= SIM-RT-EFF-TO(SIM-RATE-IDX)
+027700             CONTINUE
+027800     END-SEARCH.
+027900     MOVE SIM-RT-TIER1-LIMIT(SIM-RATE-IDX) TO SC-TIER1-LIMIT.
+028000     MOVE SIM-RT-TIER1-RATE(SIM-RATE-IDX)  TO SC-TIER1-RATE.
+028100     MOVE SIM-RT-TIER2-LIMIT(SIM-RATE-IDX) TO SC-TIER2-LIMIT.
+028200     MOVE SIM-RT-TIER2-RATE(SIM-RATE-IDX)  TO SC-TIER2-RATE.
+028300     MOVE SIM-RT-TIER3-RATE(SIM-RATE-IDX)  TO SC-TIER3-RATE.
+028400     MOVE SIM-RT-MIN-CHARGE(SIM-RATE-IDX)  TO WS-MIN-CHARGE-SIM.
+028410     PERFORM 1260-APPLY-SIM-SEASONAL-RATE THRU 1260-EXIT.
+028500 1250-EXIT.
+028600     EXIT.
+
+028610 1260-APPLY-SIM-SEASONAL-RATE.
+028620     MOVE WS-BILL-PERIOD(5:2) TO WS-BILL-MONTH.
+028630     MOVE "N" TO WS-PEAK-SW.
+028640     MOVE SIM-RT-PEAK-FROM-MONTH(SIM-RATE-IDX) TO WS-PEAK-FROM.
+028650     MOVE SIM-RT-PEAK-TO-MONTH(SIM-RATE-IDX)   TO WS-PEAK-TO.
+028660     MOVE SIM-RT-PEAK-MULT-PCT(SIM-RATE-IDX)   TO WS-PEAK-PCT.
+028670     IF WS-PEAK-PCT > 0
+028680         IF WS-PEAK-FROM <= WS-PEAK-TO
+028690             IF WS-BILL-MONTH >= WS-PEAK-FROM
+028700                 AND WS-BILL-MONTH <= WS-PEAK-TO
+028710                 MOVE "Y" TO WS-PEAK-SW
+028720             END-IF
+028730         ELSE
+028740             IF WS-BILL-MONTH >= WS-PEAK-FROM
+028750                 OR WS-BILL-MONTH <= WS-PEAK-TO
+028760                 MOVE "Y" TO WS-PEAK-SW
+028770             END-IF
+028780         END-IF
+028790     END-IF.
+028810     IF WS-PEAK-MONTH
+028820         COMPUTE SC-TIER1-RATE ROUNDED =
+028830             SC-TIER1-RATE * WS-PEAK-PCT / 100
+028840         COMPUTE SC-TIER2-RATE ROUNDED =
+028850             SC-TIER2-RATE * WS-PEAK-PCT / 100
+028860         COMPUTE SC-TIER3-RATE ROUNDED =
+028870             SC-TIER3-RATE * WS-PEAK-PCT / 100
+028880     END-IF.
+028890 1260-EXIT.
+028895     EXIT.
+
+028700 2000-PROCESS-TXN.
+028800     PERFORM 2200-GET-CUSTOMER   THRU 2200-EXIT.
+028900     IF WS-CUST-FOUND AND CM-STAT-ACTIVE AND MT-UNITS NUMERIC
+029000         PERFORM 4000-COMPUTE-ACTUAL     THRU 4000-EXIT
+029100         PERFORM 4100-COMPUTE-SIMULATED  THRU 4100-EXIT
+029200         PERFORM 4200-PRINT-COMPARISON   THRU 4200-EXIT
+029300     END-IF.
+029400     PERFORM 2100-READ-TXN       THRU 2100-EXIT.
+029500 2000-EXIT.
+029600     EXIT.
+
+029700 2100-READ-TXN.
+029800     READ METERTXN
+029900         AT END
+030000             MOVE "Y" TO WS-EOF-SW
+030100     END-READ.
+030200 2100-EXIT.
+030300     EXIT.
+
+030400 2200-GET-CUSTOMER.
+030500     MOVE "N" TO WS-CUST-FOUND-SW.
+030600     MOVE MT-CUST-ID TO CM-CUST-ID.
+030700     READ CUSTMAS
+030800         INVALID KEY
+030900             DISPLAY "BILSIM: CUSTOMER " MT-CUST-ID
+031000                 " NOT ON FILE - SKIPPED"
+031100         NOT INVALID KEY
+031200             MOVE "Y" TO WS-CUST-FOUND-SW
+031300     END-READ.
+031400 2200-EXIT.
+031500     EXIT.
+
+031600 4000-COMPUTE-ACTUAL.
+031700     PERFORM 1150-FIND-RATE-CLASS THRU 1150-EXIT.
+031800     MOVE MT-UNITS TO AC-UNITS.
+031900     CALL "BILCALC" USING AC-PARMS.
+032000     IF AC-BILL < WS-MIN-CHARGE-ACT
+032100         MOVE WS-MIN-CHARGE-ACT TO AC-BILL
+032200     END-IF.
+032300     MOVE AC-BILL TO WS-ACTUAL-BILL.
+032400 4000-EXIT.
+032500     EXIT.
+
+032600 4100-COMPUTE-SIMULATED.
+032700     PERFORM 1250-FIND-SIM-RATE-CLASS THRU 1250-EXIT.
+032800     MOVE MT-UNITS TO SC-UNITS.
+032900     CALL "BILCALC" USING SC-PARMS.
+033000     IF SC-BILL < WS-MIN-CHARGE-SIM
+033100         MOVE WS-MIN-CHARGE-SIM TO SC-BILL
+033200     END-IF.
+033300     MOVE SC-BILL TO WS-SIMULATED-BILL.
+033400 4100-EXIT.
+033500     EXIT.
+
+033600 4200-PRINT-COMPARISON.
+033700     COMPUTE WS-DELTA = WS-SIMULATED-BILL - WS-ACTUAL-BILL.
+033800     MOVE MT-UNITS        TO WS-UNITS-ED.
+033900     MOVE WS-ACTUAL-BILL     TO WS-ACT-BILL-ED.
+034000     MOVE WS-SIMULATED-BILL  TO WS-SIM-BILL-ED.
+034100     MOVE WS-DELTA           TO WS-DELTA-ED.
+034200     MOVE SPACES TO WS-SIM-LINE.
+034300     STRING MT-CUST-ID       DELIMITED BY SIZE
+034400            "  "             DELIMITED BY SIZE
+034500            WS-UNITS-ED      DELIMITED BY SIZE
+034600            "   "            DELIMITED BY SIZE
+034700            WS-ACT-BILL-ED   DELIMITED BY SIZE
+034800            "      "         DELIMITED BY SIZE
+034900            WS-SIM-BILL-ED   DELIMITED BY SIZE
+035000            "    "           DELIMITED BY SIZE
+035100            WS-DELTA-ED      DELIMITED BY SIZE
+035200       INTO WS-SIM-LINE
+035300     END-STRING.
+035400     WRITE SR-LINE FROM WS-SIM-LINE.
+035500     ADD 1              TO WS-COMPARE-COUNT.
+035600     ADD WS-ACTUAL-BILL TO WS-ACTUAL-TOTAL.
+035700     ADD WS-SIMULATED-BILL TO WS-SIM-TOTAL.
+035800 4200-EXIT.
+035900     EXIT.
+
+036000 9000-TERMINATE.
+036100     CLOSE CUSTMAS.
+036200     CLOSE METERTXN.
+036300     PERFORM 9500-PRINT-SUMMARY THRU 9500-EXIT.
+036400     CLOSE SIMRPT.
+036500     DISPLAY "BILSIM: " WS-COMPARE-COUNT " CUSTOMER(S) SIMULATED".
+036600 9000-EXIT.
+036700     EXIT.
+
+036800 9500-PRINT-SUMMARY.
+036900     MOVE WS-ACTUAL-TOTAL TO WS-ACTUAL-TOTAL-ED.
+037000     MOVE WS-SIM-TOTAL    TO WS-SIM-TOTAL-ED.
+037100     MOVE SPACES TO WS-SIM-LINE.
+037200     STRING "TOTAL ACTUAL BILLED: " DELIMITED BY SIZE
+037300            WS-ACTUAL-TOTAL-ED      DELIMITED BY SIZE
+037400       INTO WS-SIM-LINE
+037500     END-STRING.
+037600     WRITE SR-LINE FROM WS-SIM-LINE.
+037700     MOVE SPACES TO WS-SIM-LINE.
+037800     STRING "TOTAL SIMULATED BILL: " DELIMITED BY SIZE
+037900            WS-SIM-TOTAL-ED          DELIMITED BY SIZE
+038000       INTO WS-SIM-LINE
+038100     END-STRING.
+038200     WRITE SR-LINE FROM WS-SIM-LINE.
+038300 9500-EXIT.
+038400     EXIT.
