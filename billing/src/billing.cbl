@@ -0,0 +1,762 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILLING.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILLING                                                   *
+000900*  COMPUTES AND PRINTS ONE CUSTOMER'S ELECTRICITY BILL FOR   *
+001000*  THE UNITS CONSUMED THIS PERIOD, APPLYING THE THREE-TIER   *
+001100*  SLAB RATE (0-100 / 101-200 / 201-UP).                     *
+001200*-----------------------------------------------------------*
+001300*  MODIFICATION HISTORY                                      *
+001400*  DATE       INIT  DESCRIPTION                               *
+001500*  2026-08-08 RSH   REPLACED ACCEPT NAME WITH A LOOKUP AGAINST*
+001600*                   THE CUSTOMER MASTER FILE, KEYED BY        *
+001700*                   CUSTOMER ID, SO OPERATORS NO LONGER KEY   *
+001800*                   THE CUSTOMER NAME IN BY HAND EACH CYCLE.  *
+001810*  2026-08-08 RSH   MOVED THE TIER RATES AND BREAKPOINTS OUT   *
+001820*                   OF THE COMPUTE STATEMENT INTO THE RATETAB *
+001830*                   RATE TABLE, READ AT STARTUP.              *
+001840*  2026-08-08 RSH   TIER COMPUTATION FACTORED OUT TO THE       *
+001850*                   BILCALC SUBPROGRAM, SHARED WITH THE NEW    *
+001860*                   BATCH RUN (BILBATCH).                      *
+001870*  2026-08-08 RSH   VALIDATE UNITS BEFORE COMPUTING THE BILL - *
+001880*                   NON-NUMERIC OR OVER 100X LAST PERIOD'S     *
+001890*                   READING IS ROUTED TO BILLEXCP INSTEAD OF   *
+001895*                   BEING BILLED.                              *
+001896*  2026-08-08 RSH   REPLACED THE FIVE-LINE CONSOLE DISPLAY     *
+001897*                   WITH A PRINT-IMAGE INVOICE (NAME/ADDRESS/  *
+001898*                   METER/PERIOD/TIER BREAKDOWN/TOTAL), BUILT  *
+001899*                   BY THE SHARED BILPRINT SUBPROGRAM.         *
+001901*  2026-08-08 RSH   CARRY FORWARD CM-ARREARS INTO THE BILL.     *
+001902*  2026-08-08 RSH   APPLY THE RATETAB LATE-PAYMENT PENALTY      *
+001903*                   PERCENTAGE TO ANY ARREARS BEFORE ADDING     *
+001904*                   THEM IN.                                    *
+001905*  2026-08-08 RSH   GST SHOWN AS ITS OWN INVOICE LINE.           *
+001906*  2026-08-08 RSH   RATETAB NOW HOLDS ONE SCHEDULE PER CUSTOMER  *
+001907*                   CLASS.  ALL SCHEDULES ARE LOADED INTO A      *
+001908*                   TABLE AT STARTUP AND THE ONE MATCHING THE    *
+001909*                   CUSTOMER'S CLASS IS SELECTED BEFORE EACH     *
+001910*                   BILL IS COMPUTED.                            *
+001911*  2026-08-08 RSH   APPLY THE PER-CLASS MINIMUM CHARGE AS A      *
+001912*                   FLOOR ON THE USAGE CHARGE.                   *
+001913*  2026-08-08 RSH   SKIP BILLING FOR SUSPENDED/DISCONNECTED      *
+001914*                   CONNECTIONS, ROUTING THEM TO BILLEXCP.       *
+001915*  2026-08-08 RSH   STAMP THE BILLING PERIOD ON CUSTMAS AND       *
+001916*                   WRITE A BILLHIST RECORD FOR EACH BILL, AND    *
+001917*                   REFUSE TO BILL A CUSTOMER TWICE FOR THE SAME  *
+001918*                   CYCLE.                                        *
+001919*  2026-08-08 RSH   MAINTAIN YTD UNITS/BILL ACCUMULATORS ON       *
+001920*                   CUSTMAS, SHOWN ON THE INVOICE.                 *
+001921*  2026-08-08 RSH   RATETAB SCHEDULES ARE NOW EFFECTIVE-DATED -    *
+001922*                   THE SCHEDULE SELECTED FOR A BILL IS THE ONE    *
+001923*                   IN FORCE FOR THAT BILL'S PERIOD, NOT SIMPLY    *
+001924*                   THE CUSTOMER'S CLASS.                          *
+001925*  2026-08-08 RSH   SUM ANY SUB-METER READINGS FOR A CUSTOMER      *
+001926*                   INTO THE PRIMARY METER READING BEFORE          *
+001927*                   VALIDATION AND TIER COMPUTATION, FOR MULTI-    *
+001928*                   METER COMMERCIAL ACCOUNTS.                     *
+001929*  2026-08-08 RSH   LOG OPERATOR ID, RUN DATE/TIME AND THE RESULT   *
+001930*                   OF EVERY RUN TO RUNLOG, SO A DISPUTED BILL CAN  *
+001931*                   BE TRACED BACK TO WHO RAN IT AND WHEN.          *
+001932*  2026-08-08 RSH   CARRY THE TIER BREAKDOWN INTO BILLHIST, FOR     *
+001933*                   THE NEW BILL-INQUIRY PROGRAM (BILINQ).          *
+001934*  2026-08-08 RSH   WRITE A COMMA-DELIMITED CSV EXTRACT LINE FOR    *
+001935*                   EVERY BILL PRODUCED, FOR DOWNSTREAM ANALYTICS.  *
+001936*  2026-08-08 RSH   APPLY MANUALLY-AUTHORIZED ADJUSTMENTS/CREDITS    *
+001937*                   FROM ADJTXN AGAINST THE COMPUTED BILL, KEEPING   *
+001938*                   THE ORIGINAL COMPUTED AMOUNT ON THE INVOICE      *
+001939*                   FOR AUDIT.                                       *
+001940*  2026-08-08 RSH   WHEN AN ADJUSTMENT DRIVES THE BILL BELOW ZERO,    *
+001941*                   FLOOR IT AT ZERO AND CARRY THE REMAINDER AS A     *
+001942*                   CREDIT BALANCE ON CUSTMAS, NETTED AGAINST THE     *
+001943*                   CUSTOMER'S NEXT BILL.                             *
+001944*  2026-08-08 RSH   RECORD A BILL DATE AND PAYMENT DUE DATE ON         *
+001945*                   EACH BILLHIST RECORD, FOR THE NEW PAYMENT-         *
+001946*                   RECONCILIATION PROGRAM (BILPAY).                    *
+001947*  2026-08-08 RSH   ADD SERVICE TYPE TO THE RATE LOOKUP SO               *
+001948*                   ELECTRICITY AND WATER CONNECTIONS ARE EACH           *
+001949*                   BILLED UNDER THEIR OWN RATE SCHEDULE.                *
+001955*  2026-08-08 RSH   APPLY A GOVERNMENT SUBSIDY DEDUCTION, FIXED OR        *
+001956*                   PERCENTAGE, AGAINST THE TIERED USAGE CHARGE FOR       *
+001957*                   THE ENROLLED CUSTOMER, SHOWN AS ITS OWN LINE ON       *
+001958*                   THE INVOICE.                                         *
+001960*  2026-08-08 RSH   SCALE THE TIER RATES FOR THE PEAK-SEASON MONTHS        *
+001961*                   CARRIED ON THE RATE RECORD, SO SUMMER-PEAK USAGE       *
+001962*                   IS BILLED AT THE HIGHER RATE AUTOMATICALLY.            *
+001963*  2026-08-08 RSH   STAMP EACH BILL WITH A UNIQUE, SEQUENTIALLY            *
+001964*                   ASSIGNED INVOICE NUMBER, CARRIED ON BILLHIST AND       *
+001965*                   PRINTED ON THE INVOICE, PERSISTED ACROSS RUNS IN       *
+001966*                   THE INVCTL CONTROL FILE SO NUMBERS NEVER REPEAT.       *
+001967*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9
+001968*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL
+001969*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT
+001970*                   OVERFLOW.
+001971*  2026-08-09 RSH   THE PRECEDING WIDENING MISSED THE UNITS,
+001972*                   BILL AND WS-NET-BILL WORK FIELDS THEMSELVES -
+001973*                   WIDEN THEM TO MATCH BC-UNITS/BC-BILL AND THE
+001974*                   REST OF THE CUSTOMER MASTER SO A LARGE BILL
+001975*                   IS NOT TRUNCATED BEFORE IT IS PRINTED.
+001976*  2026-08-09 RSH   THE CSV EXTRACT WAS WRITING BC-BILL, THE
+001977*                   PRE-GST/ARREARS/ADJUSTMENT/SUBSIDY TIERED
+001978*                   CHARGE, INSTEAD OF THE FINAL POSTED BILL -
+001979*                   CHANGED TO MOVE BILL, MATCHING BILREPRO.
+001900*-----------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER.   IBM-370.
+002300 OBJECT-COMPUTER.   IBM-370.
+
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT CUSTMAS ASSIGN TO "CUSTMAS"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS CM-CUST-ID
+003200         FILE STATUS IS FS-CUSTMAS.
+
+003210     SELECT RATETAB ASSIGN TO "RATETAB"
+003220         ORGANIZATION IS SEQUENTIAL
+003230         FILE STATUS IS FS-RATETAB.
+
+003240     SELECT BILLEXCP ASSIGN TO "BILLEXCP"
+003250         ORGANIZATION IS SEQUENTIAL
+003260         FILE STATUS IS FS-BILLEXCP.
+
+003270     SELECT BILLHIST ASSIGN TO "BILLHIST"
+003280         ORGANIZATION IS SEQUENTIAL
+003290         FILE STATUS IS FS-BILLHIST.
+
+003295     SELECT SUBMTR ASSIGN TO "SUBMTR"
+003296         ORGANIZATION IS SEQUENTIAL
+003297         FILE STATUS IS FS-SUBMTR.
+
+003298     SELECT RUNLOG ASSIGN TO "RUNLOG"
+003299         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS FS-RUNLOG.
+
+003301     SELECT CSVEXTR ASSIGN TO "BILLCSV"
+003302         ORGANIZATION IS LINE SEQUENTIAL
+003303         FILE STATUS IS FS-CSVEXTR.
+
+003304     SELECT ADJTXN ASSIGN TO "ADJTXN"
+003305         ORGANIZATION IS SEQUENTIAL
+003306         FILE STATUS IS FS-ADJTXN.
+
+003307     SELECT INVCTL ASSIGN TO "INVCTL"
+003308         ORGANIZATION IS SEQUENTIAL
+003309         FILE STATUS IS FS-INVCTL.
+
+003310 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CUSTMAS
+003600     LABEL RECORDS ARE STANDARD.
+003700 COPY CUSTMAS.
+
+003710 FD  RATETAB
+003720     LABEL RECORDS ARE STANDARD.
+003730 COPY RATETAB.
+
+003740 FD  BILLEXCP
+003750     LABEL RECORDS ARE STANDARD.
+003760 COPY BILLEXCP.
+
+003770 FD  BILLHIST
+003780     LABEL RECORDS ARE STANDARD.
+003790 COPY BILLHIST.
+
+003795 FD  SUBMTR
+003796     LABEL RECORDS ARE STANDARD.
+003797 COPY SUBMTR.
+
+003798 FD  RUNLOG
+003799     LABEL RECORDS ARE STANDARD.
+003799 COPY RUNLOG.
+
+003804 FD  CSVEXTR.
+003806 COPY CSVEXTR.
+
+003807 FD  ADJTXN
+003808     LABEL RECORDS ARE STANDARD.
+003809 COPY ADJTXN.
+
+003811 FD  INVCTL
+003812     LABEL RECORDS ARE STANDARD.
+003813 COPY INVCTL.
+
+003800 WORKING-STORAGE SECTION.
+003900*-----------------------------------------------------------*
+004000*    FILE STATUS SWITCHES                                    *
+004100*-----------------------------------------------------------*
+004200 77  FS-CUSTMAS              PIC X(02).
+004300     88  FS-CUSTMAS-OK               VALUE "00".
+004400     88  FS-CUSTMAS-NOTFOUND         VALUE "23".
+004410 77  FS-RATETAB              PIC X(02).
+004420     88  FS-RATETAB-OK               VALUE "00".
+004430 77  FS-BILLEXCP             PIC X(02).
+004440     88  FS-BILLEXCP-OK              VALUE "00".
+004450 77  FS-BILLHIST             PIC X(02).
+004460     88  FS-BILLHIST-OK              VALUE "00".
+004470 77  FS-SUBMTR               PIC X(02).
+004480     88  FS-SUBMTR-OK                VALUE "00".
+004490 77  FS-RUNLOG               PIC X(02).
+004495     88  FS-RUNLOG-OK                VALUE "00".
+004497 77  FS-CSVEXTR               PIC X(02).
+004498     88  FS-CSVEXTR-OK               VALUE "00".
+004499 77  FS-ADJTXN                PIC X(02).
+004499     88  FS-ADJTXN-OK                VALUE "00".
+004499 77  FS-INVCTL                PIC X(02).
+004499     88  FS-INVCTL-OK                VALUE "00".
+
+004500*-----------------------------------------------------------*
+004600*    PROGRAM SWITCHES                                        *
+004700*-----------------------------------------------------------*
+004800 77  WS-EOF-SW               PIC X(01) VALUE "N".
+004900     88  WS-EOF                      VALUE "Y".
+004910 77  WS-RT-EOF-SW            PIC X(01) VALUE "N".
+004920     88  WS-RT-EOF                   VALUE "Y".
+004930 77  WS-SM-EOF-SW            PIC X(01) VALUE "N".
+004940     88  WS-SM-EOF                   VALUE "Y".
+004941 77  WS-AJ-EOF-SW            PIC X(01) VALUE "N".
+004942     88  WS-AJ-EOF                   VALUE "Y".
+004943 77  WS-IC-EOF-SW            PIC X(01) VALUE "N".
+004944     88  WS-IC-EOF                   VALUE "Y".
+004910 77  WS-VALID-SW             PIC X(01) VALUE "N".
+004920     88  WS-VALID                    VALUE "Y".
+004930 77  WS-MAX-REASONABLE-UNITS PIC 9(09).
+
+005000*-----------------------------------------------------------*
+005100*    BILLING WORK FIELDS                                     *
+005200*-----------------------------------------------------------*
+005300 77  WS-CUST-ID              PIC X(10).
+005400 77  UNITS                   PIC 9(07).
+005500 77  BILL                    PIC 9(09)V99.
+005505 77  WS-SYSTEM-DATE          PIC 9(08).
+005506 77  WS-BILL-PERIOD          PIC 9(06).
+005516 77  WS-BILL-MONTH           PIC 9(02).
+005526 77  WS-PEAK-SW              PIC X(01) VALUE "N".
+005536     88  WS-PEAK-MONTH               VALUE "Y".
+005546 77  WS-PEAK-FROM            PIC 9(02).
+005556 77  WS-PEAK-TO              PIC 9(02).
+005566 77  WS-PEAK-PCT             PIC 9(03)V99.
+005507 77  WS-ARREARS-BILLED       PIC 9(07)V99.
+005508 77  WS-PENALTY-PCT          PIC 9(02)V99.
+005509 77  WS-GST-PCT              PIC 9(02)V99.
+005510 77  WS-GST-AMT              PIC 9(09)V99.
+005515 77  WS-MIN-CHARGE           PIC 9(05)V99.
+005516 77  WS-OPERATOR-ID          PIC X(08).
+005517 77  WS-SYSTEM-TIME          PIC 9(08).
+005518 77  WS-CSV-GST-ED           PIC 9(09).99.
+005519 77  WS-CSV-BILL-ED          PIC 9(09).99.
+005521 77  WS-GROSS-BILL           PIC 9(09)V99.
+005522 77  WS-NET-BILL             PIC S9(09)V99.
+005523 77  WS-PAYMENT-TERM-DAYS    PIC 9(03) VALUE 015.
+005524 77  WS-SUBSIDY-AMT          PIC 9(09)V99.
+005525 77  WS-INVOICE-NO           PIC 9(09) VALUE ZERO.
+
+005511*-----------------------------------------------------------*
+005512*    RATE TABLE, ONE SCHEDULE PER CUSTOMER CLASS               *
+005513*-----------------------------------------------------------*
+005514 COPY RATETBL.
+
+005515*-----------------------------------------------------------*
+005516*    SUB-METER READINGS, SUMMED BY CUSTOMER ID                 *
+005517*-----------------------------------------------------------*
+005518 COPY SUBMTBL.
+
+005525*-----------------------------------------------------------*
+005526*    ADJUSTMENT/CREDIT TRANSACTIONS, SUMMED BY CUSTOMER ID      *
+005527*-----------------------------------------------------------*
+005528 COPY ADJTBL.
+
+005510*-----------------------------------------------------------*
+005520*    PARAMETER BLOCK PASSED TO THE BILCALC SUBPROGRAM.  THE    *
+005530*    RATE SCHEDULE PORTION IS LOADED FROM RATETAB DURING       *
+005540*    INITIALIZATION.                                           *
+005550*-----------------------------------------------------------*
+005560 COPY BILCALC.
+
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE SECTION.
+005800     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+005900     PERFORM 2000-GET-CUSTOMER    THRU 2000-EXIT.
+006000     IF WS-EOF
+006100         GO TO 0000-EXIT
+006200     END-IF.
+006300     PERFORM 3000-GET-READING     THRU 3000-EXIT.
+006305     PERFORM 2250-AGGREGATE-SUBMETERS THRU 2250-EXIT.
+006310     PERFORM 3500-VALIDATE-UNITS  THRU 3500-EXIT.
+006320     IF WS-VALID
+006400         PERFORM 4000-COMPUTE-BILL    THRU 4000-EXIT
+006410         PERFORM 4500-UPDATE-CUSTOMER THRU 4500-EXIT
+006415         PERFORM 4600-WRITE-HISTORY   THRU 4600-EXIT
+006416         PERFORM 4700-WRITE-CSV-EXTRACT THRU 4700-EXIT
+006500         PERFORM 5000-PRINT-BILL      THRU 5000-EXIT
+006420     END-IF.
+006600     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+006700 0000-EXIT.
+006800     STOP RUN.
+
+006900 1000-INITIALIZE.
+007000     OPEN I-O CUSTMAS.
+007100     IF NOT FS-CUSTMAS-OK
+007200         DISPLAY "BILLING: UNABLE TO OPEN CUSTMAS, STATUS "
+007300             FS-CUSTMAS
+007400         MOVE "Y" TO WS-EOF-SW
+007500     END-IF.
+007510     PERFORM 1100-LOAD-RATE-TABLE THRU 1100-EXIT.
+007520     OPEN OUTPUT BILLEXCP.
+007530     IF NOT FS-BILLEXCP-OK
+007540         DISPLAY "BILLING: UNABLE TO OPEN BILLEXCP, STATUS "
+007550             FS-BILLEXCP
+007560         MOVE "Y" TO WS-EOF-SW
+007570     END-IF.
+007580     OPEN EXTEND BILLHIST.
+007585     IF NOT FS-BILLHIST-OK
+007586         DISPLAY "BILLING: UNABLE TO OPEN BILLHIST, STATUS "
+007587             FS-BILLHIST
+007588         MOVE "Y" TO WS-EOF-SW
+007589     END-IF.
+007590     PERFORM 1200-LOAD-SUBMETERS THRU 1200-EXIT.
+007591     OPEN EXTEND RUNLOG.
+007592     IF NOT FS-RUNLOG-OK
+007593         DISPLAY "BILLING: UNABLE TO OPEN RUNLOG, STATUS "
+007594             FS-RUNLOG
+007595         MOVE "Y" TO WS-EOF-SW
+007596     END-IF.
+007595     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+007596     MOVE WS-SYSTEM-DATE(1:6) TO WS-BILL-PERIOD.
+007597     ACCEPT WS-SYSTEM-TIME FROM TIME.
+007598     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+007599     ACCEPT WS-OPERATOR-ID.
+007600     PERFORM 1300-LOAD-ADJUSTMENTS THRU 1300-EXIT.
+007611     MOVE ZERO TO WS-INVOICE-NO.
+007612     OPEN INPUT INVCTL.
+007613     IF FS-INVCTL-OK
+007614         PERFORM 1320-READ-INVCTL THRU 1320-EXIT
+007615             UNTIL WS-IC-EOF
+007616         CLOSE INVCTL
+007617     END-IF.
+007601     OPEN OUTPUT CSVEXTR.
+007602     IF NOT FS-CSVEXTR-OK
+007603         DISPLAY "BILLING: UNABLE TO OPEN BILLCSV, STATUS "
+007604             FS-CSVEXTR
+007605         MOVE "Y" TO WS-EOF-SW
+007606     ELSE
+007607         MOVE
+007608          "CUST_ID,UNITS,TIER1_UNITS,TIER2_UNITS,TIER3_UNITS,GST,TOT
+007608-    "AL_BILL" TO CE-LINE
+007609         WRITE CE-RECORD
+007610     END-IF.
+007600 1000-EXIT.
+007700     EXIT.
+
+007710 1100-LOAD-RATE-TABLE.
+007720     OPEN INPUT RATETAB.
+007730     IF NOT FS-RATETAB-OK
+007740         DISPLAY "BILLING: UNABLE TO OPEN RATETAB, STATUS "
+007750             FS-RATETAB
+007760         MOVE "Y" TO WS-EOF-SW
+007770         GO TO 1100-EXIT
+007780     END-IF.
+007790     READ RATETAB
+007800         AT END
+007810             DISPLAY "BILLING: RATETAB HAS NO RATE SCHEDULE"
+007815             MOVE "Y" TO WS-EOF-SW
+007820             MOVE "Y" TO WS-RT-EOF-SW
+007830     END-READ.
+007840     PERFORM 1110-STORE-RATE-ENTRY THRU 1110-EXIT
+007845         UNTIL WS-RT-EOF.
+007910     CLOSE RATETAB.
+007920 1100-EXIT.
+007930     EXIT.
+
+007931 1110-STORE-RATE-ENTRY.
+007932     ADD 1 TO WS-RATE-COUNT.
+007932     MOVE RT-SERVICE-TYPE TO WS-RT-SERVICE-TYPE(WS-RATE-COUNT).
+007933     MOVE RT-CUST-CLASS  TO WS-RT-CUST-CLASS(WS-RATE-COUNT).
+007934     MOVE RT-TIER1-LIMIT TO WS-RT-TIER1-LIMIT(WS-RATE-COUNT).
+007935     MOVE RT-TIER1-RATE  TO WS-RT-TIER1-RATE(WS-RATE-COUNT).
+007936     MOVE RT-TIER2-LIMIT TO WS-RT-TIER2-LIMIT(WS-RATE-COUNT).
+007937     MOVE RT-TIER2-RATE  TO WS-RT-TIER2-RATE(WS-RATE-COUNT).
+007938     MOVE RT-TIER3-RATE  TO WS-RT-TIER3-RATE(WS-RATE-COUNT).
+007939     MOVE RT-PENALTY-PCT TO WS-RT-PENALTY-PCT(WS-RATE-COUNT).
+007940     MOVE RT-GST-PCT     TO WS-RT-GST-PCT(WS-RATE-COUNT).
+007941     MOVE RT-MIN-CHARGE  TO WS-RT-MIN-CHARGE(WS-RATE-COUNT).
+007942     MOVE RT-EFF-FROM    TO WS-RT-EFF-FROM(WS-RATE-COUNT).
+007943     MOVE RT-EFF-TO      TO WS-RT-EFF-TO(WS-RATE-COUNT).
+007944     MOVE RT-PEAK-FROM-MONTH TO
+007946        WS-RT-PEAK-FROM-MONTH(WS-RATE-COUNT).
+007948     MOVE RT-PEAK-TO-MONTH   TO
+007950        WS-RT-PEAK-TO-MONTH(WS-RATE-COUNT).
+007952     MOVE RT-PEAK-MULT-PCT   TO
+007954        WS-RT-PEAK-MULT-PCT(WS-RATE-COUNT).
+007941     READ RATETAB
+007942         AT END
+007943             MOVE "Y" TO WS-RT-EOF-SW
+007944     END-READ.
+007945 1110-EXIT.
+007946     EXIT.
+
+007950 1150-FIND-RATE-CLASS.
+007951     SET WS-RATE-IDX TO 1.
+007952     SEARCH WS-RATE-ENTRY
+007953         AT END
+007954             DISPLAY "BILLING: NO RATE SCHEDULE FOR SERVICE "
+007954                 CM-SERVICE-TYPE " CLASS "
+007955                 CM-CUST-CLASS " EFFECTIVE " WS-BILL-PERIOD
+007955                 " - USING SCHEDULE 1"
+007956             SET WS-RATE-IDX TO 1
+007957         WHEN WS-RT-SERVICE-TYPE(WS-RATE-IDX) = CM-SERVICE-TYPE
+007957             AND WS-RT-CUST-CLASS(WS-RATE-IDX) = CM-CUST-CLASS
+007957             AND WS-BILL-PERIOD >= WS-RT-EFF-FROM(WS-RATE-IDX)
+007957             AND WS-BILL-PERIOD <= WS-RT-EFF-TO(WS-RATE-IDX)
+007958             CONTINUE
+007959     END-SEARCH.
+007960     MOVE WS-RT-TIER1-LIMIT(WS-RATE-IDX) TO BC-TIER1-LIMIT.
+007961     MOVE WS-RT-TIER1-RATE(WS-RATE-IDX)  TO BC-TIER1-RATE.
+007962     MOVE WS-RT-TIER2-LIMIT(WS-RATE-IDX) TO BC-TIER2-LIMIT.
+007963     MOVE WS-RT-TIER2-RATE(WS-RATE-IDX)  TO BC-TIER2-RATE.
+007964     MOVE WS-RT-TIER3-RATE(WS-RATE-IDX)  TO BC-TIER3-RATE.
+007965     MOVE WS-RT-PENALTY-PCT(WS-RATE-IDX) TO WS-PENALTY-PCT.
+007966     MOVE WS-RT-GST-PCT(WS-RATE-IDX)     TO WS-GST-PCT.
+007967     MOVE WS-RT-MIN-CHARGE(WS-RATE-IDX)  TO WS-MIN-CHARGE.
+007968     PERFORM 1160-APPLY-SEASONAL-RATE THRU 1160-EXIT.
+007970 1150-EXIT.
+007971     EXIT.
+
+007972 1160-APPLY-SEASONAL-RATE.
+007973     MOVE WS-BILL-PERIOD(5:2) TO WS-BILL-MONTH.
+007974     MOVE "N" TO WS-PEAK-SW.
+007975     MOVE WS-RT-PEAK-FROM-MONTH(WS-RATE-IDX) TO WS-PEAK-FROM.
+007976     MOVE WS-RT-PEAK-TO-MONTH(WS-RATE-IDX)   TO WS-PEAK-TO.
+007977     MOVE WS-RT-PEAK-MULT-PCT(WS-RATE-IDX)   TO WS-PEAK-PCT.
+007978     IF WS-PEAK-PCT > 0
+007979         IF WS-PEAK-FROM <= WS-PEAK-TO
+007980             IF WS-BILL-MONTH >= WS-PEAK-FROM
+007981                 AND WS-BILL-MONTH <= WS-PEAK-TO
+007982                 MOVE "Y" TO WS-PEAK-SW
+007983             END-IF
+007984         ELSE
+007985             IF WS-BILL-MONTH >= WS-PEAK-FROM
+007986                 OR WS-BILL-MONTH <= WS-PEAK-TO
+007987                 MOVE "Y" TO WS-PEAK-SW
+007988             END-IF
+007989         END-IF
+007990     END-IF.
+007991     IF WS-PEAK-MONTH
+007992         COMPUTE BC-TIER1-RATE ROUNDED =
+007993             BC-TIER1-RATE * WS-PEAK-PCT / 100
+007994         COMPUTE BC-TIER2-RATE ROUNDED =
+007995             BC-TIER2-RATE * WS-PEAK-PCT / 100
+007996         COMPUTE BC-TIER3-RATE ROUNDED =
+007997             BC-TIER3-RATE * WS-PEAK-PCT / 100
+007998     END-IF.
+007999 1160-EXIT.
+008000     EXIT.
+
+007972 1200-LOAD-SUBMETERS.
+007973     OPEN INPUT SUBMTR.
+007974     IF NOT FS-SUBMTR-OK
+007975         DISPLAY "BILLING: UNABLE TO OPEN SUBMTR, STATUS "
+007976             FS-SUBMTR
+007977         MOVE "Y" TO WS-SM-EOF-SW
+007978         GO TO 1200-EXIT
+007979     END-IF.
+007980     READ SUBMTR
+007981         AT END
+007982             MOVE "Y" TO WS-SM-EOF-SW
+007983     END-READ.
+007984     PERFORM 1210-STORE-SUBMETER THRU 1210-EXIT
+007985         UNTIL WS-SM-EOF.
+007986     CLOSE SUBMTR.
+007987 1200-EXIT.
+007988     EXIT.
+
+007989 1210-STORE-SUBMETER.
+007990     ADD 1 TO WS-SUBMETER-COUNT.
+007991     MOVE SM-CUST-ID TO WS-SM-CUST-ID(WS-SUBMETER-COUNT).
+007992     MOVE SM-UNITS   TO WS-SM-UNITS(WS-SUBMETER-COUNT).
+007993     READ SUBMTR
+007994         AT END
+007995             MOVE "Y" TO WS-SM-EOF-SW
+007996     END-READ.
+007997 1210-EXIT.
+007998     EXIT.
+
+007999 1300-LOAD-ADJUSTMENTS.
+008001     OPEN INPUT ADJTXN.
+008002     IF NOT FS-ADJTXN-OK
+008003         DISPLAY "BILLING: UNABLE TO OPEN ADJTXN, STATUS "
+008004             FS-ADJTXN
+008005         MOVE "Y" TO WS-AJ-EOF-SW
+008006         GO TO 1300-EXIT
+008007     END-IF.
+008008     READ ADJTXN
+008009         AT END
+008010             MOVE "Y" TO WS-AJ-EOF-SW
+008011     END-READ.
+008012     PERFORM 1310-STORE-ADJUSTMENT THRU 1310-EXIT
+008013         UNTIL WS-AJ-EOF.
+008014     CLOSE ADJTXN.
+008015 1300-EXIT.
+008016     EXIT.
+
+008017 1310-STORE-ADJUSTMENT.
+008018     ADD 1 TO WS-ADJUST-COUNT.
+008019     MOVE ADJ-CUST-ID     TO WS-ADJ-CUST-ID(WS-ADJUST-COUNT).
+008020     MOVE ADJ-AMOUNT      TO WS-ADJ-AMOUNT(WS-ADJUST-COUNT).
+008021     MOVE ADJ-REASON-TEXT
+008022         TO WS-ADJ-REASON-TEXT(WS-ADJUST-COUNT).
+008023     READ ADJTXN
+008024         AT END
+008025             MOVE "Y" TO WS-AJ-EOF-SW
+008026     END-READ.
+008027 1310-EXIT.
+008028     EXIT.
+
+008029 1320-READ-INVCTL.
+008030     READ INVCTL
+008031         AT END
+008032             MOVE "Y" TO WS-IC-EOF-SW
+008033         NOT AT END
+008034             MOVE IC-LAST-INVOICE-NO TO WS-INVOICE-NO
+008035     END-READ.
+008036 1320-EXIT.
+008037     EXIT.
+
+007800 2000-GET-CUSTOMER.
+007900     IF WS-EOF
+008000         GO TO 2000-EXIT
+008100     END-IF.
+008200     DISPLAY "CUSTOMER ID: " WITH NO ADVANCING.
+008300     ACCEPT WS-CUST-ID.
+008400     MOVE WS-CUST-ID TO CM-CUST-ID.
+008500     READ CUSTMAS
+008600         INVALID KEY
+008700             DISPLAY "BILLING: CUSTOMER " WS-CUST-ID
+008800                 " NOT ON FILE"
+008900             MOVE "Y" TO WS-EOF-SW
+009000     END-READ.
+009100 2000-EXIT.
+009200     EXIT.
+
+009300 3000-GET-READING.
+009400     DISPLAY "UNITS CONSUMED: " WITH NO ADVANCING.
+009500     ACCEPT UNITS.
+009600 3000-EXIT.
+009700     EXIT.
+
+009610 2250-AGGREGATE-SUBMETERS.
+009611     MOVE ZERO TO WS-SUBMETER-TOTAL.
+009612     PERFORM 2260-ADD-SUBMETER THRU 2260-EXIT
+009613         VARYING WS-SM-IDX FROM 1 BY 1
+009614         UNTIL WS-SM-IDX > WS-SUBMETER-COUNT.
+009615     ADD WS-SUBMETER-TOTAL TO UNITS.
+009616 2250-EXIT.
+009617     EXIT.
+
+009620 2260-ADD-SUBMETER.
+009621     IF WS-SM-CUST-ID(WS-SM-IDX) = CM-CUST-ID
+009622         ADD WS-SM-UNITS(WS-SM-IDX) TO WS-SUBMETER-TOTAL
+009623     END-IF.
+009624 2260-EXIT.
+009625     EXIT.
+
+009626 2270-APPLY-ADJUSTMENTS.
+009627     MOVE ZERO   TO WS-ADJUSTMENT-TOTAL.
+009628     MOVE SPACES TO WS-ADJ-REASON-FOUND.
+009629     SET WS-ADJ-IDX TO 1.
+009630     PERFORM 2280-ADD-ADJUSTMENT THRU 2280-EXIT
+009631         VARYING WS-ADJ-IDX FROM 1 BY 1
+009632         UNTIL WS-ADJ-IDX > WS-ADJUST-COUNT.
+009633 2270-EXIT.
+009634     EXIT.
+
+009635 2280-ADD-ADJUSTMENT.
+009636     IF WS-ADJ-CUST-ID(WS-ADJ-IDX) = CM-CUST-ID
+009637         ADD WS-ADJ-AMOUNT(WS-ADJ-IDX) TO WS-ADJUSTMENT-TOTAL
+009638         MOVE WS-ADJ-REASON-TEXT(WS-ADJ-IDX)
+009639             TO WS-ADJ-REASON-FOUND
+009640     END-IF.
+009641 2280-EXIT.
+009642     EXIT.
+
+009643 2290-APPLY-SUBSIDY.
+009644     MOVE ZERO TO WS-SUBSIDY-AMT.
+009645     IF CM-SUBSIDY-ELIGIBLE
+009646         IF CM-SUBSIDY-FIXED
+009647             MOVE CM-SUBSIDY-RATE TO WS-SUBSIDY-AMT
+009648         ELSE
+009649             COMPUTE WS-SUBSIDY-AMT ROUNDED =
+009650                 BC-BILL * CM-SUBSIDY-RATE / 100
+009651         END-IF
+009652         IF WS-SUBSIDY-AMT > BC-BILL
+009653             MOVE BC-BILL TO WS-SUBSIDY-AMT
+009654         END-IF
+009655     END-IF.
+009656 2290-EXIT.
+009657     EXIT.
+
+009710 3500-VALIDATE-UNITS.
+009720     MOVE "Y" TO WS-VALID-SW.
+009730     MOVE SPACES TO EX-RECORD.
+009740     MOVE CM-CUST-ID TO EX-CUST-ID.
+009745     MOVE WS-BILL-PERIOD TO EX-BILL-PERIOD.
+009750     MOVE UNITS      TO EX-UNITS.
+009755     IF NOT CM-STAT-ACTIVE
+009756         SET EX-REASON-INACTIVE TO TRUE
+009757         MOVE "CONNECTION IS NOT ACTIVE - BILLING SKIPPED"
+009758             TO EX-REASON-TEXT
+009759         MOVE "N" TO WS-VALID-SW
+009760     ELSE IF CM-LAST-BILL-PERIOD = WS-BILL-PERIOD
+009761         SET EX-REASON-DUPLICATE TO TRUE
+009762         MOVE "ALREADY BILLED FOR THIS PERIOD"
+009763             TO EX-REASON-TEXT
+009764         MOVE "N" TO WS-VALID-SW
+009765     ELSE IF UNITS NOT NUMERIC
+009770         SET EX-REASON-NONNUMERIC TO TRUE
+009780         MOVE "METER READING IS NOT NUMERIC" TO EX-REASON-TEXT
+009790         MOVE "N" TO WS-VALID-SW
+009800     ELSE
+009810         IF CM-LAST-UNITS > 0
+009820             COMPUTE WS-MAX-REASONABLE-UNITS =
+009830                 CM-LAST-UNITS * 100
+009840             IF UNITS > WS-MAX-REASONABLE-UNITS
+009850                 SET EX-REASON-OUT-OF-RANGE TO TRUE
+009860                 MOVE "READING OVER 100X LAST PERIOD'S UNITS"
+009870                     TO EX-REASON-TEXT
+009880                 MOVE "N" TO WS-VALID-SW
+009890             END-IF
+009900         END-IF
+009910     END-IF.
+009920     IF NOT WS-VALID
+009930         WRITE EX-RECORD
+009940         DISPLAY "BILLING: READING REJECTED - " EX-REASON-TEXT
+009950     END-IF.
+009960 3500-EXIT.
+009970     EXIT.
+
+009800 4000-COMPUTE-BILL.
+009805     PERFORM 1150-FIND-RATE-CLASS THRU 1150-EXIT.
+009810     MOVE UNITS TO BC-UNITS.
+009820     CALL "BILCALC" USING BC-PARMS.
+009821     IF BC-BILL < WS-MIN-CHARGE
+009822         MOVE WS-MIN-CHARGE TO BC-BILL
+009823     END-IF.
+009825     COMPUTE WS-ARREARS-BILLED ROUNDED =
+009826         CM-ARREARS + CM-ARREARS * WS-PENALTY-PCT / 100.
+009827     COMPUTE WS-GST-AMT ROUNDED = BC-BILL * WS-GST-PCT / 100.
+009828     COMPUTE WS-GROSS-BILL =
+009829         BC-BILL + WS-GST-AMT + WS-ARREARS-BILLED.
+009829     PERFORM 2270-APPLY-ADJUSTMENTS THRU 2270-EXIT.
+009830     PERFORM 2290-APPLY-SUBSIDY     THRU 2290-EXIT.
+009831     COMPUTE WS-NET-BILL =
+009831         WS-GROSS-BILL + WS-ADJUSTMENT-TOTAL - CM-CREDIT-BALANCE
+009831             - WS-SUBSIDY-AMT.
+009832     IF WS-NET-BILL < 0
+009833         MOVE ZERO TO BILL
+009834         COMPUTE CM-CREDIT-BALANCE = ZERO - WS-NET-BILL
+009835     ELSE
+009836         MOVE WS-NET-BILL TO BILL
+009837         MOVE ZERO TO CM-CREDIT-BALANCE
+009838     END-IF.
+010600 4000-EXIT.
+010700     EXIT.
+
+010610 4500-UPDATE-CUSTOMER.
+010620     MOVE UNITS TO CM-LAST-UNITS.
+010625     MOVE ZERO  TO CM-ARREARS.
+010627     MOVE WS-BILL-PERIOD TO CM-LAST-BILL-PERIOD.
+010628     ADD UNITS  TO CM-YTD-UNITS.
+010629     ADD BILL   TO CM-YTD-BILL.
+010630     REWRITE CM-RECORD.
+010640 4500-EXIT.
+010650     EXIT.
+
+010651 4700-WRITE-CSV-EXTRACT.
+010652     MOVE BILL            TO WS-CSV-BILL-ED.
+010653     MOVE WS-GST-AMT      TO WS-CSV-GST-ED.
+010654     MOVE SPACES          TO CE-LINE.
+010655     STRING CM-CUST-ID      DELIMITED BY SIZE
+010656            ","             DELIMITED BY SIZE
+010657            UNITS            DELIMITED BY SIZE
+010658            ","             DELIMITED BY SIZE
+010659            BC-TIER1-UNITS   DELIMITED BY SIZE
+010661            ","             DELIMITED BY SIZE
+010662            BC-TIER2-UNITS   DELIMITED BY SIZE
+010663            ","             DELIMITED BY SIZE
+010664            BC-TIER3-UNITS   DELIMITED BY SIZE
+010665            ","             DELIMITED BY SIZE
+010666            WS-CSV-GST-ED    DELIMITED BY SIZE
+010667            ","             DELIMITED BY SIZE
+010668            WS-CSV-BILL-ED   DELIMITED BY SIZE
+010669       INTO CE-LINE
+010670     END-STRING.
+010671     WRITE CE-RECORD.
+010672 4700-EXIT.
+010673     EXIT.
+
+010660 4600-WRITE-HISTORY.
+010661     ADD 1 TO WS-INVOICE-NO.
+010670     MOVE CM-CUST-ID     TO BH-CUST-ID.
+010680     MOVE WS-BILL-PERIOD TO BH-BILL-PERIOD.
+010690     MOVE UNITS          TO BH-UNITS.
+010700     MOVE BILL           TO BH-BILL.
+010701     MOVE BC-TIER1-UNITS TO BH-TIER1-UNITS.
+010702     MOVE BC-TIER2-UNITS TO BH-TIER2-UNITS.
+010703     MOVE BC-TIER3-UNITS TO BH-TIER3-UNITS.
+010704     MOVE WS-SYSTEM-DATE TO BH-BILL-DATE.
+010705     COMPUTE BH-DUE-DATE = FUNCTION DATE-OF-INTEGER(
+010706         FUNCTION INTEGER-OF-DATE(WS-SYSTEM-DATE)
+010707             + WS-PAYMENT-TERM-DAYS).
+010708     MOVE WS-INVOICE-NO  TO BH-INVOICE-NO.
+010710     WRITE BH-RECORD.
+010720 4600-EXIT.
+010730     EXIT.
+
+010800 5000-PRINT-BILL.
+010810     CALL "BILPRINT" USING CM-RECORD, BC-PARMS, WS-BILL-PERIOD,
+010815         WS-GST-AMT, WS-ARREARS-BILLED, WS-GROSS-BILL,
+010816         WS-ADJUSTMENT-TOTAL, WS-ADJ-REASON-FOUND, WS-SUBSIDY-AMT,
+010817         CM-CREDIT-BALANCE, WS-INVOICE-NO, BILL.
+010830     DISPLAY "BILLING: INVOICE PRINTED FOR " CM-NAME
+010840         " - RS " BILL.
+011400 5000-EXIT.
+011500     EXIT.
+
+011600 9000-TERMINATE.
+011700     CLOSE CUSTMAS.
+011710     CLOSE BILLEXCP.
+011720     CLOSE BILLHIST.
+011730     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+011740     CLOSE RUNLOG.
+011745     CLOSE CSVEXTR.
+011750     OPEN OUTPUT INVCTL.
+011751     MOVE WS-INVOICE-NO TO IC-LAST-INVOICE-NO.
+011752     WRITE IC-RECORD.
+011753     CLOSE INVCTL.
+011800 9000-EXIT.
+011900     EXIT.
+
+011910 9600-WRITE-RUNLOG.
+011920     MOVE "BILLING"       TO RL-PROGRAM-ID.
+011930     MOVE WS-OPERATOR-ID  TO RL-OPERATOR-ID.
+011940     MOVE WS-SYSTEM-DATE  TO RL-RUN-DATE.
+011950     MOVE WS-SYSTEM-TIME  TO RL-RUN-TIME.
+011960     MOVE "CONSOLE"       TO RL-INPUT-FILE.
+011970     MOVE 1               TO RL-RECORDS-READ.
+011980     IF WS-VALID
+011990         MOVE 1           TO RL-BILLS-PRODUCED
+012000         MOVE ZERO        TO RL-EXCEPTIONS
+012010         MOVE BILL        TO RL-TOTAL-BILLED
+012020     ELSE
+012030         MOVE ZERO        TO RL-BILLS-PRODUCED
+012040         MOVE 1           TO RL-EXCEPTIONS
+012050         MOVE ZERO        TO RL-TOTAL-BILLED
+012060     END-IF.
+012070     WRITE RL-RECORD.
+012080 9600-EXIT.
+012090     EXIT.
