@@ -0,0 +1,275 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILPAY.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILPAY                                                    *
+000900*  PAYMENT-RECONCILIATION PROGRAM.  MATCHES INCOMING PAYMENT    *
+001000*  RECORDS (FROM THE SYSTEM THAT ACTUALLY RECORDS PAYMENTS)      *
+001100*  AGAINST THE BILLING HISTORY FILE BY CUSTOMER ID AND AMOUNT,    *
+001200*  FLAGGING ANY PAYMENT THAT DOES NOT MATCH AN OUTSTANDING BILL   *
+001300*  AND ANY BILL STILL UNPAID PAST ITS DUE DATE.                   *
+001400*-----------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                      *
+001600*  DATE       INIT  DESCRIPTION                               *
+001700*  2026-08-08 RSH   ORIGINAL                                  *
+001750*  2026-08-08 RSH   CAPTURE THE OPERATOR ID AND LOG RUN TOTALS TO  *
+001760*                   RUNLOG, SAME AS THE OTHER BILLING PROGRAMS.    *
+001800*-----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT PAYMENT ASSIGN TO "PAYMENT"
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS FS-PAYMENT.
+
+002800     SELECT BILLHIST ASSIGN TO "BILLHIST"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS FS-BILLHIST.
+
+003100     SELECT PAYEXCP ASSIGN TO "PAYEXCP"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS FS-PAYEXCP.
+
+003350     SELECT RUNLOG ASSIGN TO "RUNLOG"
+003360         ORGANIZATION IS SEQUENTIAL
+003370         FILE STATUS IS FS-RUNLOG.
+
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  PAYMENT
+003700     LABEL RECORDS ARE STANDARD.
+003800 COPY PAYMENT.
+
+003900 FD  BILLHIST
+004000     LABEL RECORDS ARE STANDARD.
+004100 COPY BILLHIST.
+
+004200 FD  PAYEXCP
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY PAYEXCP.
+
+004450 FD  RUNLOG
+004460     LABEL RECORDS ARE STANDARD.
+004470 COPY RUNLOG.
+
+004500 WORKING-STORAGE SECTION.
+004600*-----------------------------------------------------------*
+004700*    FILE STATUS SWITCHES                                    *
+004800*-----------------------------------------------------------*
+004900 77  FS-PAYMENT              PIC X(02).
+005000     88  FS-PAYMENT-OK               VALUE "00".
+005100 77  FS-BILLHIST             PIC X(02).
+005200     88  FS-BILLHIST-OK              VALUE "00".
+005300 77  FS-PAYEXCP              PIC X(02).
+005400     88  FS-PAYEXCP-OK               VALUE "00".
+005450 77  FS-RUNLOG               PIC X(02).
+005460     88  FS-RUNLOG-OK                VALUE "00".
+
+005500*-----------------------------------------------------------*
+005600*    PROGRAM SWITCHES                                        *
+005700*-----------------------------------------------------------*
+005800 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+005900     88  WS-ABORT                    VALUE "Y".
+006000 77  WS-EOF-SW               PIC X(01) VALUE "N".
+006100     88  WS-EOF                      VALUE "Y".
+006200 77  WS-BH-EOF-SW            PIC X(01) VALUE "N".
+006300     88  WS-BH-EOF                   VALUE "Y".
+006400 77  WS-MATCH-SW             PIC X(01) VALUE "N".
+006500     88  WS-MATCHED                  VALUE "Y".
+
+006600*-----------------------------------------------------------*
+006700*    WORKING DATE AND CONTROL TOTALS                          *
+006800*-----------------------------------------------------------*
+006900 77  WS-SYSTEM-DATE          PIC 9(08).
+006950 77  WS-SYSTEM-TIME          PIC 9(08).
+006960 77  WS-OPERATOR-ID          PIC X(08).
+007000 77  WS-PAYMENTS-READ        PIC 9(07) VALUE ZERO.
+007100 77  WS-PAYMENTS-MATCHED     PIC 9(07) VALUE ZERO.
+007200 77  WS-PAYMENTS-UNMATCHED   PIC 9(07) VALUE ZERO.
+007300 77  WS-BILLS-OVERDUE        PIC 9(07) VALUE ZERO.
+
+007400*-----------------------------------------------------------*
+007500*    BILLING HISTORY TABLE, LOADED ONCE AT STARTUP             *
+007600*-----------------------------------------------------------*
+007700 COPY BHTBL.
+
+007800 PROCEDURE DIVISION.
+007900 0000-MAINLINE SECTION.
+008000     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+008100     IF NOT WS-ABORT
+008200         PERFORM 2000-PROCESS-PAYMENT THRU 2000-EXIT
+008300             UNTIL WS-EOF
+008400         PERFORM 8000-FLAG-OVERDUE  THRU 8000-EXIT
+008500     END-IF.
+008600     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+008700     STOP RUN.
+
+008800 1000-INITIALIZE.
+008900     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+008950     ACCEPT WS-SYSTEM-TIME FROM TIME.
+008960     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+008970     ACCEPT WS-OPERATOR-ID.
+009000     OPEN INPUT PAYMENT.
+009100     IF NOT FS-PAYMENT-OK
+009200         DISPLAY "BILPAY: UNABLE TO OPEN PAYMENT, STATUS "
+009300             FS-PAYMENT
+009400         MOVE "Y" TO WS-ABORT-SW
+009500     END-IF.
+009600     OPEN INPUT BILLHIST.
+009700     IF NOT FS-BILLHIST-OK
+009800         DISPLAY "BILPAY: UNABLE TO OPEN BILLHIST, STATUS "
+009900             FS-BILLHIST
+010000         MOVE "Y" TO WS-ABORT-SW
+010100     END-IF.
+010200     OPEN OUTPUT PAYEXCP.
+010300     IF NOT FS-PAYEXCP-OK
+010400         DISPLAY "BILPAY: UNABLE TO OPEN PAYEXCP, STATUS "
+010500             FS-PAYEXCP
+010600         MOVE "Y" TO WS-ABORT-SW
+010700     END-IF.
+010710     OPEN EXTEND RUNLOG.
+010720     IF NOT FS-RUNLOG-OK
+010730         DISPLAY "BILPAY: UNABLE TO OPEN RUNLOG, STATUS "
+010740             FS-RUNLOG
+010750         MOVE "Y" TO WS-ABORT-SW
+010760     END-IF.
+010800     IF NOT WS-ABORT
+010900         PERFORM 1100-LOAD-BILLHIST THRU 1100-EXIT
+011000     END-IF.
+011100     IF NOT WS-ABORT
+011200         PERFORM 2100-READ-PAYMENT  THRU 2100-EXIT
+011300     END-IF.
+011400 1000-EXIT.
+011500     EXIT.
+
+011600 1100-LOAD-BILLHIST.
+011700     READ BILLHIST
+011800         AT END
+011900             MOVE "Y" TO WS-BH-EOF-SW
+012000     END-READ.
+012100     PERFORM 1110-STORE-BILLHIST THRU 1110-EXIT
+012200         UNTIL WS-BH-EOF.
+012300     CLOSE BILLHIST.
+012400 1100-EXIT.
+012500     EXIT.
+
+012600 1110-STORE-BILLHIST.
+012700     ADD 1 TO WS-BILLHIST-COUNT.
+012800     MOVE BH-CUST-ID     TO WS-BH-CUST-ID(WS-BILLHIST-COUNT).
+012900     MOVE BH-BILL-PERIOD TO WS-BH-BILL-PERIOD(WS-BILLHIST-COUNT).
+013000     MOVE BH-BILL        TO WS-BH-BILL(WS-BILLHIST-COUNT).
+013100     MOVE BH-DUE-DATE    TO WS-BH-DUE-DATE(WS-BILLHIST-COUNT).
+013200     MOVE "N"            TO WS-BH-PAID-SW(WS-BILLHIST-COUNT).
+013300     READ BILLHIST
+013400         AT END
+013500             MOVE "Y" TO WS-BH-EOF-SW
+013600     END-READ.
+013700 1110-EXIT.
+013800     EXIT.
+
+013900 2000-PROCESS-PAYMENT.
+014000     ADD 1 TO WS-PAYMENTS-READ.
+014100     PERFORM 2200-MATCH-PAYMENT THRU 2200-EXIT.
+014200     IF WS-MATCHED
+014300         ADD 1 TO WS-PAYMENTS-MATCHED
+014400     ELSE
+014500         MOVE SPACES TO PX-RECORD
+014600         MOVE PY-CUST-ID TO PX-CUST-ID
+014700         MOVE ZERO       TO PX-BILL-PERIOD
+014800         MOVE PY-AMOUNT  TO PX-AMOUNT
+014900         SET PX-REASON-NO-MATCH TO TRUE
+015000         MOVE "PAYMENT DOES NOT MATCH ANY OUTSTANDING BILL"
+015100             TO PX-REASON-TEXT
+015200         WRITE PX-RECORD
+015300         ADD 1 TO WS-PAYMENTS-UNMATCHED
+015400     END-IF.
+015500     PERFORM 2100-READ-PAYMENT  THRU 2100-EXIT.
+015600 2000-EXIT.
+015700     EXIT.
+
+015800 2100-READ-PAYMENT.
+015900     READ PAYMENT
+016000         AT END
+016100             MOVE "Y" TO WS-EOF-SW
+016200     END-READ.
+016300 2100-EXIT.
+016400     EXIT.
+
+016500 2200-MATCH-PAYMENT.
+016600     MOVE "N" TO WS-MATCH-SW.
+016700     SET WS-BH-IDX TO 1.
+016800     PERFORM 2210-CHECK-ENTRY THRU 2210-EXIT
+016900         VARYING WS-BH-IDX FROM 1 BY 1
+017000         UNTIL WS-BH-IDX > WS-BILLHIST-COUNT OR WS-MATCHED.
+017100 2200-EXIT.
+017200     EXIT.
+
+017300 2210-CHECK-ENTRY.
+017400     IF NOT WS-BH-PAID(WS-BH-IDX)
+017500         AND WS-BH-CUST-ID(WS-BH-IDX) = PY-CUST-ID
+017600         AND WS-BH-BILL(WS-BH-IDX)    = PY-AMOUNT
+017700         MOVE "Y" TO WS-BH-PAID-SW(WS-BH-IDX)
+017800         MOVE "Y" TO WS-MATCH-SW
+017900     END-IF.
+018000 2210-EXIT.
+018100     EXIT.
+
+018200 8000-FLAG-OVERDUE.
+018300     SET WS-BH-IDX TO 1.
+018400     PERFORM 8100-CHECK-OVERDUE THRU 8100-EXIT
+018500         VARYING WS-BH-IDX FROM 1 BY 1
+018600         UNTIL WS-BH-IDX > WS-BILLHIST-COUNT.
+018700 8000-EXIT.
+018800     EXIT.
+
+018900 8100-CHECK-OVERDUE.
+019000     IF NOT WS-BH-PAID(WS-BH-IDX)
+019100         AND WS-BH-DUE-DATE(WS-BH-IDX) < WS-SYSTEM-DATE
+019200         MOVE SPACES TO PX-RECORD
+019300         MOVE WS-BH-CUST-ID(WS-BH-IDX)     TO PX-CUST-ID
+019400         MOVE WS-BH-BILL-PERIOD(WS-BH-IDX) TO PX-BILL-PERIOD
+019500         MOVE WS-BH-BILL(WS-BH-IDX)        TO PX-AMOUNT
+019600         SET PX-REASON-UNPAID TO TRUE
+019700         MOVE "BILL REMAINS UNPAID PAST ITS DUE DATE"
+019800             TO PX-REASON-TEXT
+019900         WRITE PX-RECORD
+020000         ADD 1 TO WS-BILLS-OVERDUE
+020100     END-IF.
+020200 8100-EXIT.
+020300     EXIT.
+
+020400 9000-TERMINATE.
+020500     CLOSE PAYMENT.
+020600     CLOSE PAYEXCP.
+020610     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+020620     CLOSE RUNLOG.
+020700     DISPLAY "=============================================".
+020800     DISPLAY "BILPAY - PAYMENT RECONCILIATION SUMMARY".
+020900     DISPLAY "  PAYMENTS READ     : " WS-PAYMENTS-READ.
+021000     DISPLAY "  PAYMENTS MATCHED  : " WS-PAYMENTS-MATCHED.
+021100     DISPLAY "  PAYMENTS UNMATCHED: " WS-PAYMENTS-UNMATCHED.
+021200     DISPLAY "  BILLS OVERDUE     : " WS-BILLS-OVERDUE.
+021300     DISPLAY "=============================================".
+021400 9000-EXIT.
+021500     EXIT.
+
+021510 9600-WRITE-RUNLOG.
+021520     MOVE "BILPAY"         TO RL-PROGRAM-ID.
+021530     MOVE WS-OPERATOR-ID   TO RL-OPERATOR-ID.
+021540     MOVE WS-SYSTEM-DATE   TO RL-RUN-DATE.
+021550     MOVE WS-SYSTEM-TIME   TO RL-RUN-TIME.
+021560     MOVE "PAYMENT"        TO RL-INPUT-FILE.
+021570     MOVE WS-PAYMENTS-READ TO RL-RECORDS-READ.
+021580     MOVE WS-PAYMENTS-MATCHED TO RL-BILLS-PRODUCED.
+021590     MOVE WS-PAYMENTS-UNMATCHED TO RL-EXCEPTIONS.
+021600     MOVE ZERO             TO RL-TOTAL-BILLED.
+021610     WRITE RL-RECORD.
+021620 9600-EXIT.
+021630     EXIT.
