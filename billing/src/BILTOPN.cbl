@@ -0,0 +1,268 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILTOPN.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILTOPN                                                   *
+000900*  TOP-N HIGHEST-CONSUMPTION CUSTOMERS REPORT.  SCANS THE      *
+001000*  BILLING HISTORY FILE FOR ONE BILL PERIOD, RANKS CUSTOMERS    *
+001100*  BY UNITS CONSUMED (HIGHEST FIRST) AND PRINTS THE TOP N SO    *
+001200*  HIGH-USAGE ACCOUNTS CAN BE FLAGGED FOR REVIEW WITHOUT        *
+001300*  SCANNING EVERY BATCH RUN'S OUTPUT BY HAND.                   *
+001400*-----------------------------------------------------------*
+001500*  MODIFICATION HISTORY                                      *
+001600*  DATE       INIT  DESCRIPTION                               *
+001700*  2026-08-08 RSH   ORIGINAL                                  *
+001750*  2026-08-08 RSH   CAPTURE THE OPERATOR ID AND LOG RUN TOTALS TO  *
+001760*                   RUNLOG, SAME AS THE OTHER BILLING PROGRAMS.    *
+001768*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9
+001776*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL
+001784*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT
+001792*                   OVERFLOW.
+001800*-----------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.   IBM-370.
+002200 OBJECT-COMPUTER.   IBM-370.
+
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT BILLHIST ASSIGN TO "BILLHIST"
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS FS-BILLHIST.
+
+002800     SELECT TOPNRPT ASSIGN TO "TOPNRPT"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS FS-TOPNRPT.
+
+003050     SELECT RUNLOG ASSIGN TO "RUNLOG"
+003060         ORGANIZATION IS SEQUENTIAL
+003070         FILE STATUS IS FS-RUNLOG.
+
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  BILLHIST
+003400     LABEL RECORDS ARE STANDARD.
+003500 COPY BILLHIST.
+
+003600 FD  TOPNRPT
+003700     LABEL RECORDS ARE STANDARD.
+003800 COPY TOPNRPT.
+
+003850 FD  RUNLOG
+003860     LABEL RECORDS ARE STANDARD.
+003870 COPY RUNLOG.
+
+003900 WORKING-STORAGE SECTION.
+004000*-----------------------------------------------------------*
+004100*    FILE STATUS SWITCHES                                    *
+004200*-----------------------------------------------------------*
+004300 77  FS-BILLHIST             PIC X(02).
+004400     88  FS-BILLHIST-OK              VALUE "00".
+004500 77  FS-TOPNRPT              PIC X(02).
+004600     88  FS-TOPNRPT-OK               VALUE "00".
+004650 77  FS-RUNLOG               PIC X(02).
+004660     88  FS-RUNLOG-OK                VALUE "00".
+
+004700*-----------------------------------------------------------*
+004800*    PROGRAM SWITCHES                                        *
+004900*-----------------------------------------------------------*
+005000 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+005100     88  WS-ABORT                    VALUE "Y".
+005200 77  WS-EOF-SW               PIC X(01) VALUE "N".
+005300     88  WS-EOF                      VALUE "Y".
+
+005400*-----------------------------------------------------------*
+005500*    OPERATOR-SUPPLIED SELECTION CRITERIA                     *
+005600*-----------------------------------------------------------*
+005700 77  WS-BILL-PERIOD          PIC 9(06).
+005800 77  WS-SHOW-COUNT           PIC 9(03).
+005850 77  WS-OPERATOR-ID          PIC X(08).
+005860 77  WS-SYSTEM-DATE          PIC 9(08).
+005870 77  WS-SYSTEM-TIME          PIC 9(08).
+
+005900*-----------------------------------------------------------*
+006000*    RANKED CUSTOMER TABLE FOR THE REQUESTED PERIOD            *
+006100*-----------------------------------------------------------*
+006200 01  WS-RANK-TABLE.
+006300     05  WS-RANK-ENTRY OCCURS 1000 TIMES INDEXED BY WS-RANK-IDX.
+006400         10  WS-R-CUST-ID        PIC X(10).
+006500         10  WS-R-UNITS          PIC 9(07).
+006600         10  WS-R-BILL           PIC 9(09)V99.
+006700 77  WS-RANK-COUNT           PIC 9(04) VALUE ZERO.
+006800 77  WS-OUTER-IDX            PIC 9(04).
+006900 77  WS-INNER-IDX            PIC 9(04).
+007000 77  WS-MAX-IDX              PIC 9(04).
+007100 01  WS-SWAP-CUST-ID         PIC X(10).
+007200 01  WS-SWAP-UNITS           PIC 9(07).
+007300 01  WS-SWAP-BILL            PIC 9(09)V99.
+
+007400*-----------------------------------------------------------*
+007500*    PRINT WORK FIELDS                                        *
+007600*-----------------------------------------------------------*
+007700 01  WS-TOPN-LINE            PIC X(80).
+007800 01  WS-RANK-ED              PIC ZZ9.
+007900 01  WS-UNITS-ED             PIC ZZZZZZ9.
+008000 01  WS-BILL-ED              PIC ZZZZZZZZ9.99.
+
+008100 PROCEDURE DIVISION.
+008200 0000-MAINLINE SECTION.
+008300     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+008400     IF NOT WS-ABORT
+008500         PERFORM 2000-SCAN-HISTORY  THRU 2000-EXIT
+008600             UNTIL WS-EOF
+008700         PERFORM 3000-RANK-CUSTOMERS THRU 3000-EXIT
+008800         PERFORM 4000-PRINT-TOP-N   THRU 4000-EXIT
+008900     END-IF.
+009000     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+009100     STOP RUN.
+
+009200 1000-INITIALIZE.
+009300     OPEN INPUT BILLHIST.
+009400     IF NOT FS-BILLHIST-OK
+009500         DISPLAY "BILTOPN: UNABLE TO OPEN BILLHIST, STATUS "
+009600             FS-BILLHIST
+009700         MOVE "Y" TO WS-ABORT-SW
+009800     END-IF.
+009900     OPEN OUTPUT TOPNRPT.
+010000     IF NOT FS-TOPNRPT-OK
+010100         DISPLAY "BILTOPN: UNABLE TO OPEN TOPNRPT, STATUS "
+010200             FS-TOPNRPT
+010300         MOVE "Y" TO WS-ABORT-SW
+010400     END-IF.
+010410     OPEN EXTEND RUNLOG.
+010420     IF NOT FS-RUNLOG-OK
+010430         DISPLAY "BILTOPN: UNABLE TO OPEN RUNLOG, STATUS "
+010440             FS-RUNLOG
+010450         MOVE "Y" TO WS-ABORT-SW
+010460     END-IF.
+010470     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+010480     ACCEPT WS-SYSTEM-TIME FROM TIME.
+010490     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+010495     ACCEPT WS-OPERATOR-ID.
+010500     DISPLAY "BILL PERIOD (YYYYMM): " WITH NO ADVANCING.
+010600     ACCEPT WS-BILL-PERIOD.
+010700     DISPLAY "HOW MANY CUSTOMERS TO RANK: " WITH NO ADVANCING.
+010800     ACCEPT WS-SHOW-COUNT.
+010900     IF NOT WS-ABORT
+011000         READ BILLHIST
+011100             AT END
+011200                 MOVE "Y" TO WS-EOF-SW
+011300         END-READ
+011400     END-IF.
+011500 1000-EXIT.
+011600     EXIT.
+
+011700 2000-SCAN-HISTORY.
+011800     IF BH-BILL-PERIOD = WS-BILL-PERIOD
+011900         PERFORM 2100-KEEP-ENTRY THRU 2100-EXIT
+012000     END-IF.
+012100     READ BILLHIST
+012200         AT END
+012300             MOVE "Y" TO WS-EOF-SW
+012400     END-READ.
+012500 2000-EXIT.
+012600     EXIT.
+
+012700 2100-KEEP-ENTRY.
+012800     ADD 1 TO WS-RANK-COUNT.
+012900     MOVE BH-CUST-ID TO WS-R-CUST-ID(WS-RANK-COUNT).
+013000     MOVE BH-UNITS   TO WS-R-UNITS(WS-RANK-COUNT).
+013100     MOVE BH-BILL    TO WS-R-BILL(WS-RANK-COUNT).
+013200 2100-EXIT.
+013300     EXIT.
+
+013400 3000-RANK-CUSTOMERS.
+013500     PERFORM 3100-SELECT-LARGEST THRU 3100-EXIT
+013600         VARYING WS-OUTER-IDX FROM 1 BY 1
+013700         UNTIL WS-OUTER-IDX > WS-RANK-COUNT.
+013800 3000-EXIT.
+013900     EXIT.
+
+014000 3100-SELECT-LARGEST.
+014100     SET WS-MAX-IDX TO WS-OUTER-IDX.
+014200     PERFORM 3200-FIND-LARGER THRU 3200-EXIT
+014300         VARYING WS-INNER-IDX FROM WS-OUTER-IDX BY 1
+014400         UNTIL WS-INNER-IDX > WS-RANK-COUNT.
+014500     IF WS-MAX-IDX NOT = WS-OUTER-IDX
+014600         PERFORM 3300-SWAP-ENTRIES THRU 3300-EXIT
+014700     END-IF.
+014800 3100-EXIT.
+014900     EXIT.
+
+015000 3200-FIND-LARGER.
+015100     IF WS-R-UNITS(WS-INNER-IDX) > WS-R-UNITS(WS-MAX-IDX)
+015200         SET WS-MAX-IDX TO WS-INNER-IDX
+015300     END-IF.
+015400 3200-EXIT.
+015500     EXIT.
+
+015600 3300-SWAP-ENTRIES.
+015700     MOVE WS-R-CUST-ID(WS-OUTER-IDX) TO WS-SWAP-CUST-ID.
+015800     MOVE WS-R-UNITS(WS-OUTER-IDX)   TO WS-SWAP-UNITS.
+015900     MOVE WS-R-BILL(WS-OUTER-IDX)    TO WS-SWAP-BILL.
+016000     MOVE WS-R-CUST-ID(WS-MAX-IDX)   TO WS-R-CUST-ID(WS-OUTER-IDX).
+016100     MOVE WS-R-UNITS(WS-MAX-IDX)     TO WS-R-UNITS(WS-OUTER-IDX).
+016200     MOVE WS-R-BILL(WS-MAX-IDX)      TO WS-R-BILL(WS-OUTER-IDX).
+016300     MOVE WS-SWAP-CUST-ID            TO WS-R-CUST-ID(WS-MAX-IDX).
+016400     MOVE WS-SWAP-UNITS              TO WS-R-UNITS(WS-MAX-IDX).
+016500     MOVE WS-SWAP-BILL               TO WS-R-BILL(WS-MAX-IDX).
+016600 3300-EXIT.
+016700     EXIT.
+
+016800 4000-PRINT-TOP-N.
+016900     MOVE SPACES TO WS-TOPN-LINE.
+017000     STRING "RANK  CUST_ID      UNITS      BILL" DELIMITED BY SIZE
+017100         INTO WS-TOPN-LINE
+017200     END-STRING.
+017300     WRITE TN-LINE FROM WS-TOPN-LINE.
+017400     PERFORM 4100-PRINT-ONE-RANK THRU 4100-EXIT
+017500         VARYING WS-OUTER-IDX FROM 1 BY 1
+017600         UNTIL WS-OUTER-IDX > WS-SHOW-COUNT
+017700         OR WS-OUTER-IDX > WS-RANK-COUNT.
+017800 4000-EXIT.
+017900     EXIT.
+
+018000 4100-PRINT-ONE-RANK.
+018100     MOVE WS-OUTER-IDX             TO WS-RANK-ED.
+018200     MOVE WS-R-UNITS(WS-OUTER-IDX) TO WS-UNITS-ED.
+018300     MOVE WS-R-BILL(WS-OUTER-IDX)  TO WS-BILL-ED.
+018400     MOVE SPACES TO WS-TOPN-LINE.
+018500     STRING WS-RANK-ED                       DELIMITED BY SIZE
+018600            "   "                             DELIMITED BY SIZE
+018700            WS-R-CUST-ID(WS-OUTER-IDX)        DELIMITED BY SIZE
+018800            "  "                              DELIMITED BY SIZE
+018900            WS-UNITS-ED                       DELIMITED BY SIZE
+019000            "   "                             DELIMITED BY SIZE
+019100            WS-BILL-ED                        DELIMITED BY SIZE
+019200       INTO WS-TOPN-LINE
+019300     END-STRING.
+019400     WRITE TN-LINE FROM WS-TOPN-LINE.
+019500 4100-EXIT.
+019600     EXIT.
+
+019700 9000-TERMINATE.
+019800     CLOSE BILLHIST.
+019900     CLOSE TOPNRPT.
+019910     PERFORM 9600-WRITE-RUNLOG THRU 9600-EXIT.
+019920     CLOSE RUNLOG.
+020000     DISPLAY "BILTOPN: " WS-RANK-COUNT " CUSTOMER(S) BILLED FOR "
+020100         "PERIOD " WS-BILL-PERIOD.
+020200 9000-EXIT.
+020300     EXIT.
+
+020310 9600-WRITE-RUNLOG.
+020320     MOVE "BILTOPN"        TO RL-PROGRAM-ID.
+020330     MOVE WS-OPERATOR-ID   TO RL-OPERATOR-ID.
+020340     MOVE WS-SYSTEM-DATE   TO RL-RUN-DATE.
+020350     MOVE WS-SYSTEM-TIME   TO RL-RUN-TIME.
+020360     MOVE "BILLHIST"       TO RL-INPUT-FILE.
+020370     MOVE WS-RANK-COUNT    TO RL-RECORDS-READ.
+020380     MOVE ZERO             TO RL-BILLS-PRODUCED.
+020390     MOVE ZERO             TO RL-EXCEPTIONS.
+020400     MOVE ZERO             TO RL-TOTAL-BILLED.
+020410     WRITE RL-RECORD.
+020420 9600-EXIT.
+020430     EXIT.
