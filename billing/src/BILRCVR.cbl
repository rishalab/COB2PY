@@ -0,0 +1,220 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BILRCVR.
+000300 AUTHOR.        R S HEGDE.
+000400 INSTALLATION.  CUSTOMER BILLING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800*  BILRCVR                                                   *
+000900*  DISASTER-RECOVERY STATUS REPORT.  SCANS THE RUNLOG AUDIT     *
+001000*  TRAIL FROM END TO END AND PRINTS THE LAST LOGGED RUN OF        *
+001100*  EVERY BILLING PROGRAM - OPERATOR, DATE, TIME, INPUT FILE AND    *
+001200*  RUN TOTALS - SO STAFF COMING BACK TO THE SYSTEM AFTER AN         *
+001300*  OUTAGE CAN SEE AT A GLANCE WHAT LAST RAN AND WHAT STILL NEEDS     *
+001400*  TO BE RE-RUN, WITHOUT DIGGING THROUGH RUNLOG BY HAND.  IF THE      *
+001500*  BATCH CHECKPOINT FILE STILL HOLDS A RECORD, BILBATCH'S OWN         *
+001600*  LAST RUN DID NOT REACH END OF FILE, AND THE LINE FOR BILBATCH      *
+001700*  IS FLAGGED SO THE OPERATOR KNOWS TO RESTART IT RATHER THAN         *
+001800*  ASSUME THE CYCLE FINISHED - BILRCVR ONLY REPORTS THIS, IT NEVER    *
+001900*  RE-RUNS OR RESTARTS ANYTHING ITSELF.                               *
+002000*-----------------------------------------------------------*
+002100*  MODIFICATION HISTORY                                      *
+002200*  DATE       INIT  DESCRIPTION                               *
+002300*  2026-08-09 RSH   ORIGINAL                                  *
+002400*-----------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT RUNLOG ASSIGN TO "RUNLOG"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS FS-RUNLOG.
+
+003400     SELECT CHKPT ASSIGN TO "BILCHKPT"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS FS-CHKPT.
+
+003700     SELECT RCVRPT ASSIGN TO "RCVRPT"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS FS-RCVRPT.
+
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  RUNLOG
+004300     LABEL RECORDS ARE STANDARD.
+004400 COPY RUNLOG.
+
+004500 FD  CHKPT
+004600     LABEL RECORDS ARE STANDARD.
+004700 COPY CHKPT.
+
+004800 FD  RCVRPT
+004900     LABEL RECORDS ARE STANDARD.
+005000 COPY RCVRPT.
+
+005100 WORKING-STORAGE SECTION.
+005200*-----------------------------------------------------------*
+005300*    FILE STATUS SWITCHES                                    *
+005400*-----------------------------------------------------------*
+005500 77  FS-RUNLOG               PIC X(02).
+005600     88  FS-RUNLOG-OK                VALUE "00".
+005700 77  FS-CHKPT                PIC X(02).
+005800     88  FS-CHKPT-OK                 VALUE "00".
+005900 77  FS-RCVRPT               PIC X(02).
+006000     88  FS-RCVRPT-OK                VALUE "00".
+
+006100*-----------------------------------------------------------*
+006200*    PROGRAM SWITCHES                                        *
+006300*-----------------------------------------------------------*
+006400 77  WS-ABORT-SW             PIC X(01) VALUE "N".
+006500     88  WS-ABORT                    VALUE "Y".
+006600 77  WS-EOF-SW               PIC X(01) VALUE "N".
+006700     88  WS-EOF                      VALUE "Y".
+006800 77  WS-CHKPT-PRESENT-SW     PIC X(01) VALUE "N".
+006900     88  WS-CHKPT-PRESENT            VALUE "Y".
+
+007000*-----------------------------------------------------------*
+007100*    OPERATOR IDENTIFICATION                                  *
+007200*-----------------------------------------------------------*
+007300 77  WS-OPERATOR-ID          PIC X(08).
+007400 77  WS-SYSTEM-DATE          PIC 9(08).
+007500 77  WS-SYSTEM-TIME          PIC 9(08).
+
+007600*-----------------------------------------------------------*
+007700*    LAST-RUN-PER-PROGRAM TABLE                                *
+007800*-----------------------------------------------------------*
+007900 COPY RCVTBL.
+
+008000*-----------------------------------------------------------*
+008100*    PRINT WORK FIELDS                                        *
+008200*-----------------------------------------------------------*
+008300 01  WS-RCVR-LINE            PIC X(80).
+008400 01  WS-DATE-ED              PIC 9(08).
+008500 01  WS-TIME-ED              PIC 9(08).
+008550 01  WS-RCVR-STATUS          PIC X(46).
+
+008600 PROCEDURE DIVISION.
+008700 0000-MAINLINE SECTION.
+008800     PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+008900     IF NOT WS-ABORT
+009000         PERFORM 2000-SCAN-RUNLOG   THRU 2000-EXIT
+009100             UNTIL WS-EOF
+009200         PERFORM 4000-PRINT-STATUS  THRU 4000-EXIT
+009300     END-IF.
+009400     PERFORM 9000-TERMINATE         THRU 9000-EXIT.
+009500     STOP RUN.
+
+009600 1000-INITIALIZE.
+009700     OPEN INPUT RUNLOG.
+009800     IF NOT FS-RUNLOG-OK
+009900         DISPLAY "BILRCVR: UNABLE TO OPEN RUNLOG, STATUS "
+010000             FS-RUNLOG
+010100         MOVE "Y" TO WS-ABORT-SW
+010200     END-IF.
+010300     OPEN OUTPUT RCVRPT.
+010400     IF NOT FS-RCVRPT-OK
+010500         DISPLAY "BILRCVR: UNABLE TO OPEN RCVRPT, STATUS "
+010600             FS-RCVRPT
+010700         MOVE "Y" TO WS-ABORT-SW
+010800     END-IF.
+010900     OPEN INPUT CHKPT.
+011000     IF FS-CHKPT-OK
+011100         READ CHKPT
+011200             NOT AT END
+011300                 MOVE "Y" TO WS-CHKPT-PRESENT-SW
+011400         END-READ
+011500         CLOSE CHKPT
+011600     END-IF.
+011700     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+011800     ACCEPT WS-SYSTEM-TIME FROM TIME.
+011900     DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+012000     ACCEPT WS-OPERATOR-ID.
+012100     IF NOT WS-ABORT
+012200         READ RUNLOG
+012300             AT END
+012400                 MOVE "Y" TO WS-EOF-SW
+012500         END-READ
+012600     END-IF.
+012700 1000-EXIT.
+012800     EXIT.
+
+012900 2000-SCAN-RUNLOG.
+013000     PERFORM 2100-STORE-LAST-RUN THRU 2100-EXIT.
+013100     READ RUNLOG
+013200         AT END
+013300             MOVE "Y" TO WS-EOF-SW
+013400     END-READ.
+013500 2000-EXIT.
+013600     EXIT.
+
+013700 2100-STORE-LAST-RUN.
+013800     SEARCH WS-RC-ENTRY VARYING WS-RC-IDX
+013900         AT END
+014000             ADD 1 TO WS-RCVR-COUNT
+014100             SET WS-RC-IDX TO WS-RCVR-COUNT
+014200             MOVE RL-PROGRAM-ID TO WS-RC-PROGRAM-ID(WS-RC-IDX)
+014300         WHEN WS-RC-PROGRAM-ID(WS-RC-IDX) = RL-PROGRAM-ID
+014400             CONTINUE
+014500     END-SEARCH.
+014600     MOVE RL-OPERATOR-ID     TO WS-RC-OPERATOR-ID(WS-RC-IDX).
+014700     MOVE RL-RUN-DATE        TO WS-RC-RUN-DATE(WS-RC-IDX).
+014800     MOVE RL-RUN-TIME        TO WS-RC-RUN-TIME(WS-RC-IDX).
+014900     MOVE RL-INPUT-FILE      TO WS-RC-INPUT-FILE(WS-RC-IDX).
+015000     MOVE RL-RECORDS-READ    TO WS-RC-RECORDS-READ(WS-RC-IDX).
+015100     MOVE RL-BILLS-PRODUCED  TO WS-RC-BILLS-PRODUCED(WS-RC-IDX).
+015200     MOVE RL-EXCEPTIONS      TO WS-RC-EXCEPTIONS(WS-RC-IDX).
+015300     MOVE RL-TOTAL-BILLED    TO WS-RC-TOTAL-BILLED(WS-RC-IDX).
+015400 2100-EXIT.
+015500     EXIT.
+
+015600 4000-PRINT-STATUS.
+015700     MOVE SPACES TO WS-RCVR-LINE.
+015800     STRING "PROGRAM  OPERATOR RUN_DATE  RUN_TIME  INPUT_FILE  "
+015900            "STATUS"                   DELIMITED BY SIZE
+016000         INTO WS-RCVR-LINE
+016100     END-STRING.
+016200     WRITE RC-LINE FROM WS-RCVR-LINE.
+016300     PERFORM 4100-PRINT-ONE-PROGRAM THRU 4100-EXIT
+016400         VARYING WS-RC-IDX FROM 1 BY 1
+016500         UNTIL WS-RC-IDX > WS-RCVR-COUNT.
+016600 4000-EXIT.
+016700     EXIT.
+
+016800 4100-PRINT-ONE-PROGRAM.
+016900     MOVE WS-RC-RUN-DATE(WS-RC-IDX) TO WS-DATE-ED.
+017000     MOVE WS-RC-RUN-TIME(WS-RC-IDX) TO WS-TIME-ED.
+017100     MOVE SPACES TO WS-RCVR-STATUS.
+017200     IF WS-RC-PROGRAM-ID(WS-RC-IDX) = "BILBATCH"
+017300         AND WS-CHKPT-PRESENT
+017400         MOVE "*** RESTART REQUIRED - CHECKPOINT PRESENT ***"
+017500             TO WS-RCVR-STATUS
+017600     ELSE
+017700         MOVE "COMPLETE" TO WS-RCVR-STATUS
+017800     END-IF.
+017900     MOVE SPACES TO WS-RCVR-LINE.
+018000     STRING WS-RC-PROGRAM-ID(WS-RC-IDX)   DELIMITED BY SIZE
+018100            " "                            DELIMITED BY SIZE
+018200            WS-RC-OPERATOR-ID(WS-RC-IDX)   DELIMITED BY SIZE
+018300            " "                            DELIMITED BY SIZE
+018400            WS-DATE-ED                     DELIMITED BY SIZE
+018500            "  "                           DELIMITED BY SIZE
+018600            WS-TIME-ED                     DELIMITED BY SIZE
+018700            "  "                           DELIMITED BY SIZE
+018800            WS-RC-INPUT-FILE(WS-RC-IDX)    DELIMITED BY SIZE
+018900            "  "                           DELIMITED BY SIZE
+019000            WS-RCVR-STATUS                 DELIMITED BY SIZE
+019100       INTO WS-RCVR-LINE
+019200     END-STRING.
+019300     WRITE RC-LINE FROM WS-RCVR-LINE.
+019400 4100-EXIT.
+019500     EXIT.
+
+019900 9000-TERMINATE.
+020000     CLOSE RUNLOG.
+020100     CLOSE RCVRPT.
+020200     DISPLAY "BILRCVR: " WS-RCVR-COUNT " PROGRAM(S) REPORTED.".
+020300 9000-EXIT.
+020400     EXIT.
