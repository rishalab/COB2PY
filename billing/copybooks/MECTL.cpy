@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000200*  MECTL.CPY                                                 *
+000300*  MONTH-END CLOSE CONTROL RECORD LAYOUT                     *
+000400*                                                             *
+000500*  ONE RECORD HOLDING THE LAST BILLING PERIOD SUCCESSFULLY     *
+000600*  CLOSED BY BILMEND.  READ AT THE START OF A RUN SO A PERIOD   *
+000700*  CANNOT BE CLOSED TWICE OR OUT OF SEQUENCE, AND REWRITTEN AT   *
+000800*  END OF RUN, THE SAME WAY INVCTL PROTECTS THE INVOICE          *
+000900*  NUMBER SEQUENCE.                                              *
+001000*-----------------------------------------------------------*
+001100*  MODIFICATION HISTORY                                      *
+001200*  DATE       INIT  DESCRIPTION                               *
+001300*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001400*-----------------------------------------------------------*
+001500  01  ME-RECORD.
+001600      05  ME-LAST-PERIOD-CLOSED   PIC 9(06).
