@@ -0,0 +1,34 @@
+000100*-----------------------------------------------------------*
+000200*  LANGTAB.CPY                                                *
+000300*  BILL-TEXT LANGUAGE TABLE FILE RECORD LAYOUT                *
+000400*                                                             *
+000500*  ONE RECORD PER LANGUAGE CODE, HOLDING THE INVOICE LABEL     *
+000600*  TEXT BILPRINT SUBSTITUTES FOR THE CUSTOMER'S CM-LANG-CODE.  *
+000700*  MAINTAINED BY BILLING STAFF SO A NEW LANGUAGE IS ADDED       *
+000800*  WITHOUT A PROGRAM CHANGE.                                   *
+000900*-----------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                      *
+001100*  DATE       INIT  DESCRIPTION                               *
+001200*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001300*-----------------------------------------------------------*
+001400  01  LT-RECORD.
+001500      05  LT-LANG-CODE            PIC X(02).
+001600      05  LT-LBL-CUSTOMER         PIC X(20).
+001700      05  LT-LBL-ADDRESS          PIC X(20).
+001800      05  LT-LBL-METERNO          PIC X(20).
+001900      05  LT-LBL-SERVICE          PIC X(20).
+002000      05  LT-LBL-PERIOD           PIC X(20).
+002100      05  LT-LBL-INVOICENO        PIC X(20).
+002200      05  LT-LBL-GST              PIC X(20).
+002300      05  LT-LBL-ARREARS          PIC X(20).
+002400      05  LT-LBL-COMPUTED         PIC X(20).
+002500      05  LT-LBL-ADJUSTMENT       PIC X(20).
+002600      05  LT-LBL-SUBSIDY          PIC X(20).
+002700      05  LT-LBL-CREDITBAL        PIC X(20).
+002800      05  LT-LBL-TOTAL            PIC X(20).
+002900      05  LT-LBL-YTD              PIC X(20).
+003000      05  LT-LBL-YTDUNITS         PIC X(10).
+003100      05  LT-LBL-YTDBILLED        PIC X(10).
+003200      05  LT-LBL-TIER1            PIC X(20).
+003300      05  LT-LBL-TIER2            PIC X(20).
+003400      05  LT-LBL-TIER3            PIC X(20).
