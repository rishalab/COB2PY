@@ -0,0 +1,23 @@
+000100*-----------------------------------------------------------*
+000200*  CLOSTXN.CPY                                               *
+000300*  ACCOUNT-CLOSURE TRANSACTION RECORD LAYOUT                 *
+000400*                                                             *
+000500*  ONE RECORD PER CONNECTION BEING TAKEN OUT OF SERVICE.      *
+000600*  THE FIELD OFFICE SUPPLIES THE FINAL METER READING AND THE  *
+000700*  NUMBER OF DAYS INTO THE CURRENT CYCLE THE CONNECTION RAN   *
+000800*  BEFORE IT WAS DISCONNECTED, SINCE A CLOSURE RARELY FALLS   *
+000900*  ON THE NORMAL CYCLE BOUNDARY.                              *
+001000*-----------------------------------------------------------*
+001100*  MODIFICATION HISTORY                                      *
+001200*  DATE       INIT  DESCRIPTION                               *
+001300*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001301*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+001302*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+001303*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+001304*                   OVERFLOW.                                      *
+001400*-----------------------------------------------------------*
+001500  01  CX-RECORD.
+001600      05  CX-CUST-ID              PIC X(10).
+001700      05  CX-FINAL-UNITS          PIC 9(07).
+001800      05  CX-DAYS-IN-PERIOD       PIC 9(03).
+001900      05  CX-CLOSURE-DATE         PIC 9(08).
