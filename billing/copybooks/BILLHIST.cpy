@@ -0,0 +1,38 @@
+000100*-----------------------------------------------------------*
+000200*  BILLHIST.CPY                                               *
+000300*  BILLING HISTORY RECORD LAYOUT                              *
+000400*                                                             *
+000500*  ONE RECORD PER BILL SUCCESSFULLY COMPUTED, WRITTEN AS AN    *
+000600*  AUDIT TRAIL OF WHICH CUSTOMER WAS BILLED FOR WHICH CYCLE -   *
+000700*  ALSO SERVES AS THE EVIDENCE TRAIL BEHIND CM-LAST-BILL-       *
+000800*  PERIOD ON CUSTMAS, WHICH IS THE FIELD ACTUALLY CHECKED TO    *
+000900*  STOP A CUSTOMER BEING BILLED TWICE FOR THE SAME CYCLE.       *
+001000*-----------------------------------------------------------*
+001100*  MODIFICATION HISTORY                                      *
+001200*  DATE       INIT  DESCRIPTION                               *
+001300*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001410*  2026-08-08 RSH   CARRY THE SLAB-WISE UNIT BREAKDOWN SO THE   *
+001420*                   BILL-INQUIRY PROGRAM CAN DISPLAY A PAST      *
+001430*                   BILL WITHOUT RECOMPUTING IT.                 *
+001440*  2026-08-08 RSH   ADD BILL DATE AND PAYMENT DUE DATE, SO THE    *
+001450*                   PAYMENT-RECONCILIATION PROGRAM (BILPAY) CAN    *
+001460*                   TELL WHICH UNPAID BILLS HAVE GONE OVERDUE.     *
+001470*  2026-08-08 RSH   ADD THE SEQUENTIALLY ASSIGNED INVOICE NUMBER    *
+001480*                   STAMPED ON THE BILL, FOR AUDIT CROSS-REFERENCE  *
+001490*                   BACK TO THE PRINTED INVOICE.                   *
+001491*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+001492*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+001493*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+001494*                   OVERFLOW.                                      *
+001400*-----------------------------------------------------------*
+001500  01  BH-RECORD.
+001600      05  BH-CUST-ID              PIC X(10).
+001700      05  BH-BILL-PERIOD          PIC 9(06).
+001800      05  BH-UNITS                PIC 9(07).
+001900      05  BH-BILL                 PIC 9(09)V99.
+001910      05  BH-TIER1-UNITS          PIC 9(07).
+001920      05  BH-TIER2-UNITS          PIC 9(07).
+001930      05  BH-TIER3-UNITS          PIC 9(07).
+001940      05  BH-BILL-DATE            PIC 9(08).
+001950      05  BH-DUE-DATE             PIC 9(08).
+001960      05  BH-INVOICE-NO           PIC 9(09).
