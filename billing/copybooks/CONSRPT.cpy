@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------*
+000200*  CONSRPT.CPY                                               *
+000300*  CONSOLIDATED MULTI-PROPERTY STATEMENT PRINT LINE LAYOUT     *
+000400*                                                             *
+000500*  ONE 80-BYTE PRINT LINE PER FD WRITE, SAME CONVENTION AS     *
+000600*  TOPNRPT.CPY.  BUILT BY BILCONS FROM THE ACCOUNT-HOLDER       *
+000700*  TABLE - NO OTHER PROGRAM WRITES THIS FILE.                  *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001200*-----------------------------------------------------------*
+001300  01  CN-LINE                    PIC X(80).
