@@ -0,0 +1,21 @@
+000100*-----------------------------------------------------------*
+000200*  SUBMTBL.CPY                                               *
+000300*  IN-MEMORY COPY OF THE SUB-METER READING FILE, LOADED ONCE  *
+000400*  AT STARTUP AND SUMMED BY CUSTOMER ID BEFORE EACH BILL IS   *
+000500*  COMPUTED.                                                  *
+000600*-----------------------------------------------------------*
+000700*  MODIFICATION HISTORY                                      *
+000800*  DATE       INIT  DESCRIPTION                               *
+000900*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+000901*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+000902*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+000903*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+000904*                   OVERFLOW.                                      *
+001000*-----------------------------------------------------------*
+001100  01  WS-SUBMETER-TABLE.
+001200      05  WS-SUBMETER-ENTRY OCCURS 200 TIMES
+001300                            INDEXED BY WS-SM-IDX.
+001400          10  WS-SM-CUST-ID       PIC X(10).
+001500          10  WS-SM-UNITS         PIC 9(07).
+001600  01  WS-SUBMETER-COUNT           PIC 9(03) VALUE ZERO.
+001700  01  WS-SUBMETER-TOTAL           PIC 9(05) VALUE ZERO.
