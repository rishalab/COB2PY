@@ -0,0 +1,46 @@
+000100*-----------------------------------------------------------*
+000200*  RATETBL.CPY                                               *
+000300*  IN-MEMORY COPY OF THE RATE TABLE FILE, ONE ENTRY PER       *
+000400*  CUSTOMER CLASS (RESIDENTIAL/COMMERCIAL/INDUSTRIAL).        *
+000500*  LOADED ONCE AT STARTUP FROM RATETAB AND SEARCHED BY        *
+000600*  CUSTOMER CLASS BEFORE EACH BILL IS COMPUTED, SO EACH       *
+000700*  CLASS OF CUSTOMER IS CHARGED UNDER ITS OWN SCHEDULE.       *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001150*  2026-08-08 RSH   ADD THE MINIMUM MONTHLY CHARGE PER CLASS    *
+001170*  2026-08-08 RSH   ADD EFFECTIVE-FROM/TO DATES AND WIDEN THE    *
+001180*                   TABLE TO HOLD SEVERAL RATE RECORDS PER       *
+001190*                   CLASS, ONE PER RATE PERIOD.                  *
+001195*  2026-08-08 RSH   ADD SERVICE TYPE AND WIDEN THE TABLE TO 60     *
+001196*                   ENTRIES SO ELECTRICITY AND WATER CAN EACH      *
+001197*                   CARRY THEIR OWN SET OF CLASS/PERIOD RECORDS.   *
+001198*  2026-08-08 RSH   ADD THE PEAK-SEASON MONTH RANGE AND RATE        *
+001199*                   MULTIPLIER CARRIED ON EACH RATE RECORD.         *
+001199*  2026-08-09 RSH   ADD THE SUPERVISOR APPROVAL LIMIT CARRIED ON      *
+001199*                   EACH RATE RECORD.                                 *
+001199*  2026-08-09 RSH   ADD THE NORMAL MINIMUM/MAXIMUM CONSUMPTION           *
+001199*                   CARRIED ON EACH RATE RECORD.                        *
+001200*-----------------------------------------------------------*
+001300  01  WS-RATE-TABLE.
+001400      05  WS-RATE-ENTRY OCCURS 60 TIMES INDEXED BY WS-RATE-IDX.
+001450          10  WS-RT-SERVICE-TYPE      PIC X(01).
+001500          10  WS-RT-CUST-CLASS        PIC X(01).
+001600          10  WS-RT-TIER1-LIMIT       PIC 9(07).
+001700          10  WS-RT-TIER1-RATE        PIC 9(03)V99.
+001800          10  WS-RT-TIER2-LIMIT       PIC 9(07).
+001900          10  WS-RT-TIER2-RATE        PIC 9(03)V99.
+002000          10  WS-RT-TIER3-RATE        PIC 9(03)V99.
+002100          10  WS-RT-PENALTY-PCT       PIC 9(02)V99.
+002200          10  WS-RT-GST-PCT           PIC 9(02)V99.
+002250          10  WS-RT-MIN-CHARGE        PIC 9(05)V99.
+002260          10  WS-RT-EFF-FROM          PIC 9(06).
+002270          10  WS-RT-EFF-TO            PIC 9(06).
+002280          10  WS-RT-PEAK-FROM-MONTH   PIC 9(02).
+002290          10  WS-RT-PEAK-TO-MONTH     PIC 9(02).
+002295          10  WS-RT-PEAK-MULT-PCT     PIC 9(03)V99.
+002296          10  WS-RT-APPROVAL-LIMIT    PIC 9(07)V99.
+002297          10  WS-RT-MIN-NORMAL-UNITS  PIC 9(07).
+002298          10  WS-RT-MAX-NORMAL-UNITS  PIC 9(07).
+002300  01  WS-RATE-COUNT                   PIC 9(02) VALUE ZERO.
