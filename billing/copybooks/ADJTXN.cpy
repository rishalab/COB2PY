@@ -0,0 +1,24 @@
+000100*-----------------------------------------------------------*
+000200*  ADJTXN.CPY                                               *
+000300*  ADJUSTMENT/CREDIT TRANSACTION RECORD LAYOUT               *
+000400*                                                             *
+000500*  ONE RECORD PER MANUAL CORRECTION A BILLING CLERK HAS       *
+000600*  AUTHORIZED AGAINST A CUSTOMER'S NEXT COMPUTED BILL - A      *
+000700*  NEGATIVE AMOUNT REDUCES THE BILL (A CREDIT), A POSITIVE     *
+000800*  AMOUNT ADDS TO IT.  APPLIED BEFORE THE FINAL INVOICE        *
+000900*  AMOUNT IS PRINTED, WITH THE ORIGINAL COMPUTED FIGURE KEPT   *
+001000*  ON THE INVOICE FOR AUDIT.                                   *
+001100*-----------------------------------------------------------*
+001200*  MODIFICATION HISTORY                                      *
+001300*  DATE       INIT  DESCRIPTION                               *
+001400*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001500*-----------------------------------------------------------*
+001600  01  ADJ-RECORD.
+001700      05  ADJ-CUST-ID             PIC X(10).
+001800      05  ADJ-AMOUNT              PIC S9(06)V99.
+001900      05  ADJ-REASON-CODE         PIC X(02).
+002000          88  ADJ-REASON-DISPUTE          VALUE "01".
+002100          88  ADJ-REASON-GOODWILL         VALUE "02".
+002200          88  ADJ-REASON-METER-ERROR      VALUE "03".
+002300          88  ADJ-REASON-OTHER            VALUE "04".
+002400      05  ADJ-REASON-TEXT         PIC X(30).
