@@ -0,0 +1,39 @@
+000100*-----------------------------------------------------------*
+000200*  APPRTBL.CPY                                                *
+000300*  IN-MEMORY COPY OF THE PENDING-APPROVAL HOLD QUEUE, LOADED    *
+000400*  ONCE AT STARTUP BY BILAPPR AND MATCHED AGAINST THE            *
+000500*  SUPERVISOR DECISION TRANSACTIONS ON APPRTXN.                  *
+000600*-----------------------------------------------------------*
+000700*  MODIFICATION HISTORY                                      *
+000800*  DATE       INIT  DESCRIPTION                               *
+000900*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+000950*  2026-08-09 RSH   ADD THE EFFECTIVE TIER RATES CARRIED ON        *
+000960*                   EACH HOLD RECORD.                              *
+000961*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+000962*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+000963*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+000964*                   OVERFLOW.                                      *
+001000*-----------------------------------------------------------*
+001100  01  WS-APPR-TABLE.
+001200      05  WS-APPR-ENTRY OCCURS 500 TIMES INDEXED BY WS-APPR-IDX.
+001300          10  WS-AH-CUST-ID           PIC X(10).
+001400          10  WS-AH-BILL-PERIOD       PIC 9(06).
+001500          10  WS-AH-UNITS             PIC 9(07).
+001600          10  WS-AH-TIER1-UNITS       PIC 9(07).
+001700          10  WS-AH-TIER2-UNITS       PIC 9(07).
+001800          10  WS-AH-TIER3-UNITS       PIC 9(07).
+001810          10  WS-AH-TIER1-RATE        PIC 9(03)V99.
+001820          10  WS-AH-TIER2-RATE        PIC 9(03)V99.
+001830          10  WS-AH-TIER3-RATE        PIC 9(03)V99.
+001900          10  WS-AH-COMPUTED-BILL     PIC 9(09)V99.
+002000          10  WS-AH-GST-AMOUNT        PIC 9(09)V99.
+002100          10  WS-AH-ARREARS-PENALTY   PIC 9(07)V99.
+002200          10  WS-AH-ADJUSTMENT-AMT    PIC S9(07)V99.
+002210          10  WS-AH-ADJ-REASON-TEXT   PIC X(30).
+002300          10  WS-AH-SUBSIDY-AMT       PIC 9(07)V99.
+002400          10  WS-AH-CREDIT-APPLIED    PIC 9(07)V99.
+002500          10  WS-AH-TOTAL-BILL        PIC 9(09)V99.
+002600          10  WS-AH-HOLD-STATUS       PIC X(01).
+002700          10  WS-AH-SUPERVISOR-ID     PIC X(08).
+002800          10  WS-AH-DECISION-DATE     PIC 9(08).
+002900  01  WS-APPR-COUNT                   PIC 9(03) VALUE ZERO.
