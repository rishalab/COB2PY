@@ -0,0 +1,26 @@
+000100*-----------------------------------------------------------*
+000200*  RCVTBL.CPY                                                *
+000300*  IN-MEMORY LAST-RUN-PER-PROGRAM TABLE, ACCUMULATED BY         *
+000400*  BILRCVR AS RUNLOG IS SCANNED FRONT TO BACK - SINCE RUNLOG      *
+000500*  IS WRITTEN IN CHRONOLOGICAL ORDER, THE LAST RECORD SEEN FOR     *
+000600*  A GIVEN PROGRAM-ID SIMPLY OVERWRITES THE ENTRY, LEAVING EACH     *
+000700*  PROGRAM'S MOST RECENT RUN BEHIND ONCE THE FILE IS EXHAUSTED.      *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001150*  2026-08-09 RSH   WIDEN WS-RC-TOTAL-BILLED TO 9(11)V99 TO MATCH    *
+001160*                   THE WIDENED RL-TOTAL-BILLED IT IS LOADED FROM.    *
+001200*-----------------------------------------------------------*
+001300  01  WS-RCVR-TABLE.
+001400      05  WS-RC-ENTRY OCCURS 100 TIMES INDEXED BY WS-RC-IDX.
+001500          10  WS-RC-PROGRAM-ID        PIC X(08).
+001600          10  WS-RC-OPERATOR-ID       PIC X(08).
+001700          10  WS-RC-RUN-DATE          PIC 9(08).
+001800          10  WS-RC-RUN-TIME          PIC 9(08).
+001900          10  WS-RC-INPUT-FILE        PIC X(12).
+002000          10  WS-RC-RECORDS-READ      PIC 9(07).
+002100          10  WS-RC-BILLS-PRODUCED    PIC 9(07).
+002200          10  WS-RC-EXCEPTIONS        PIC 9(07).
+002300          10  WS-RC-TOTAL-BILLED      PIC 9(11)V99.
+002400  01  WS-RCVR-COUNT                   PIC 9(03) VALUE ZERO.
