@@ -0,0 +1,24 @@
+000100*-----------------------------------------------------------*
+000200*  RUNLOG.CPY                                                *
+000300*  AUDIT TRAIL RECORD LAYOUT - ONE RECORD WRITTEN PER         *
+000400*  BILLING RUN (INTERACTIVE OR BATCH) SO A DISPUTED BILL CAN  *
+000500*  BE TRACED BACK TO THE OPERATOR, RUN, AND INPUT THAT        *
+000600*  PRODUCED IT.                                               *
+000700*-----------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                      *
+000900*  DATE       INIT  DESCRIPTION                               *
+001000*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001150*  2026-08-09 RSH   WIDEN RL-TOTAL-BILLED TO 9(11)V99 TO HOLD A       *
+001160*                   YEAR-END CLOSE RUN'S AGGREGATE TOTAL WITHOUT       *
+001170*                   TRUNCATING IT.                                     *
+001100*-----------------------------------------------------------*
+001200  01  RL-RECORD.
+001300      05  RL-PROGRAM-ID           PIC X(08).
+001400      05  RL-OPERATOR-ID          PIC X(08).
+001500      05  RL-RUN-DATE             PIC 9(08).
+001600      05  RL-RUN-TIME             PIC 9(08).
+001700      05  RL-INPUT-FILE           PIC X(12).
+001800      05  RL-RECORDS-READ         PIC 9(07).
+001900      05  RL-BILLS-PRODUCED       PIC 9(07).
+002000      05  RL-EXCEPTIONS           PIC 9(07).
+002100      05  RL-TOTAL-BILLED         PIC 9(11)V99.
