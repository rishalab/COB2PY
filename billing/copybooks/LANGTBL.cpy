@@ -0,0 +1,34 @@
+000100*-----------------------------------------------------------*
+000200*  LANGTBL.CPY                                                *
+000300*  IN-MEMORY COPY OF THE LANGUAGE TEXT FILE, ONE ENTRY PER     *
+000400*  LANGUAGE CODE.  LOADED ONCE AT STARTUP FROM LANGTAB AND      *
+000500*  SEARCHED BY THE BILLED CUSTOMER'S CM-LANG-CODE SO EACH        *
+000600*  INVOICE PRINTS ITS LABELS IN THE CUSTOMER'S OWN LANGUAGE.      *
+000700*-----------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                      *
+000900*  DATE       INIT  DESCRIPTION                               *
+001000*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001100*-----------------------------------------------------------*
+001200  01  WS-LANG-TABLE.
+001300      05  WS-LANG-ENTRY OCCURS 20 TIMES INDEXED BY WS-LANG-IDX.
+001400          10  WS-LT-LANG-CODE      PIC X(02).
+001500          10  WS-LT-LBL-CUSTOMER   PIC X(20).
+001600          10  WS-LT-LBL-ADDRESS    PIC X(20).
+001700          10  WS-LT-LBL-METERNO    PIC X(20).
+001800          10  WS-LT-LBL-SERVICE    PIC X(20).
+001900          10  WS-LT-LBL-PERIOD     PIC X(20).
+002000          10  WS-LT-LBL-INVOICENO  PIC X(20).
+002100          10  WS-LT-LBL-GST        PIC X(20).
+002200          10  WS-LT-LBL-ARREARS    PIC X(20).
+002300          10  WS-LT-LBL-COMPUTED   PIC X(20).
+002400          10  WS-LT-LBL-ADJUSTMENT PIC X(20).
+002500          10  WS-LT-LBL-SUBSIDY    PIC X(20).
+002600          10  WS-LT-LBL-CREDITBAL  PIC X(20).
+002700          10  WS-LT-LBL-TOTAL      PIC X(20).
+002800          10  WS-LT-LBL-YTD        PIC X(20).
+002900          10  WS-LT-LBL-YTDUNITS   PIC X(10).
+003000          10  WS-LT-LBL-YTDBILLED  PIC X(10).
+003100          10  WS-LT-LBL-TIER1      PIC X(20).
+003200          10  WS-LT-LBL-TIER2      PIC X(20).
+003300          10  WS-LT-LBL-TIER3      PIC X(20).
+003400  01  WS-LANG-COUNT               PIC 9(02) VALUE ZERO.
