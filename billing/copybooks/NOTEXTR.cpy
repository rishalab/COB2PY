@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000200*  NOTEXTR.CPY                                                *
+000300*  NOTIFICATION-INTERFACE EXTRACT RECORD LAYOUT                *
+000400*                                                             *
+000500*  ONE COMMA-DELIMITED LINE PER BILL FINALIZED (PRINTED AND     *
+000600*  POSTED), PICKED UP BY THE SMS/EMAIL ALERTING INTERFACE SO    *
+000700*  THE CUSTOMER CAN BE TOLD A NEW BILL IS READY WITHOUT           *
+000800*  WAITING ON POSTAL DELIVERY.  SAME LINE-SEQUENTIAL CONVENTION   *
+000900*  AS CSVEXTR.CPY.                                                *
+001000*-----------------------------------------------------------*
+001100*  MODIFICATION HISTORY                                      *
+001200*  DATE       INIT  DESCRIPTION                               *
+001300*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001400*-----------------------------------------------------------*
+001500  01  NE-RECORD.
+001600      05  NE-LINE                 PIC X(120).
