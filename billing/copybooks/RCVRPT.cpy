@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------*
+000200*  RCVRPT.CPY                                                *
+000300*  RECOVERY STATUS REPORT PRINT LINE LAYOUT                    *
+000400*                                                             *
+000500*  ONE 80-BYTE PRINT LINE PER FD WRITE, SAME CONVENTION AS     *
+000600*  TOPNRPT.CPY.  BUILT BY BILRCVR FROM THE LAST-RUN-PER-         *
+000700*  PROGRAM TABLE - NO OTHER PROGRAM WRITES THIS FILE.            *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001200*-----------------------------------------------------------*
+001300  01  RC-LINE                    PIC X(80).
