@@ -0,0 +1,78 @@
+000100*-----------------------------------------------------------*
+000200*  RATETAB.CPY                                               *
+000300*  RATE TABLE FILE RECORD LAYOUT                             *
+000400*                                                             *
+000500*  HOLDS THE PER-UNIT SLAB RATES AND BREAKPOINTS USED BY      *
+000600*  BILLING.  MAINTAINED BY BILLING-RATES STAFF SO A RATE      *
+000700*  CHANGE NO LONGER REQUIRES A PROGRAM CHANGE/RECOMPILE.      *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL - REPLACES THE HARDCODED 5/7/10  *
+001200*                   TIER RATES AND 100/200 BREAKPOINTS IN     *
+001300*                   BILLING'S COMPUTE BILL LOGIC              *
+001350*  2026-08-08 RSH   ADD THE LATE-PAYMENT PENALTY PERCENTAGE,   *
+001360*                   APPLIED TO ANY ARREARS CARRIED FORWARD,    *
+001370*                   SO IT CAN BE CHANGED WITHOUT A RECOMPILE.  *
+001380*  2026-08-08 RSH   ADD THE GST PERCENTAGE APPLIED TO THE      *
+001390*                   USAGE CHARGE.                               *
+001395*  2026-08-08 RSH   ADD CUSTOMER CLASS AS THE LEADING FIELD SO  *
+001396*                   RESIDENTIAL/COMMERCIAL/INDUSTRIAL CUSTOMERS *
+001397*                   EACH HAVE THEIR OWN RATE SCHEDULE RECORD.   *
+001398*  2026-08-08 RSH   ADD THE MINIMUM MONTHLY CHARGE FOR THIS     *
+001399*                   CLASS, APPLIED AS A FLOOR AFTER THE TIER    *
+001399*                   COMPUTATION.                                *
+001399*  2026-08-08 RSH   ADD EFFECTIVE-FROM/TO DATES SO A CLASS CAN   *
+001399*                   HAVE MORE THAN ONE RATE RECORD OVER TIME -   *
+001399*                   A REPRINT OR AUDIT OF AN OLD BILL USES THE   *
+001399*                   RATES THAT WERE IN FORCE ON THE BILL DATE,   *
+001399*                   NOT TODAY'S RATES.                           *
+001399*  2026-08-08 RSH   ADD SERVICE TYPE AS THE NEW LEADING FIELD SO  *
+001399*                   ELECTRICITY AND WATER CONNECTIONS, EACH WITH  *
+001399*                   THEIR OWN SLAB STRUCTURE, CAN SHARE THIS ONE  *
+001399*                   RATE FILE INSTEAD OF NEEDING PARALLEL COPIES. *
+001399*  2026-08-08 RSH   ADD THE PEAK-SEASON MONTH RANGE AND RATE        *
+001399*                   MULTIPLIER SO THE TIER RATES FOR THIS CLASS     *
+001399*                   SCALE UP AUTOMATICALLY DURING DESIGNATED PEAK    *
+001399*                   DEMAND MONTHS WITHOUT A SEPARATE RATE RECORD.    *
+001399*  2026-08-09 RSH   ADD THE SUPERVISOR APPROVAL LIMIT FOR THIS         *
+001399*                   SERVICE/CLASS, SO A COMPUTED BILL OVER THE          *
+001399*                   LIMIT IS HELD FOR SIGN-OFF BEFORE IT IS PRINTED     *
+001399*                   AND POSTED.                                        *
+001399*  2026-08-09 RSH   ADD THE NORMAL MINIMUM AND MAXIMUM CONSUMPTION       *
+001399*                   FOR THIS SERVICE/CLASS, SO A READING OUTSIDE THE     *
+001399*                   EXPECTED RANGE FOR THE CUSTOMER'S OWN CLASS RAISES   *
+001399*                   A CONSUMPTION ALERT WITHOUT STOPPING THE BILL.       *
+001400*-----------------------------------------------------------*
+001500  01  RT-RECORD.
+001520      05  RT-SERVICE-TYPE         PIC X(01).
+001530          88  RT-SVC-ELECTRICITY          VALUE "E".
+001540          88  RT-SVC-WATER                VALUE "W".
+001550      05  RT-CUST-CLASS           PIC X(01).
+001560          88  RT-CLASS-RESIDENTIAL        VALUE "R".
+001570          88  RT-CLASS-COMMERCIAL         VALUE "C".
+001580          88  RT-CLASS-INDUSTRIAL         VALUE "I".
+001600      05  RT-TIER1-LIMIT          PIC 9(07).
+001700      05  RT-TIER1-RATE           PIC 9(03)V99.
+001800      05  RT-TIER2-LIMIT          PIC 9(07).
+001900      05  RT-TIER2-RATE           PIC 9(03)V99.
+002000      05  RT-TIER3-RATE           PIC 9(03)V99.
+002050      05  RT-PENALTY-PCT          PIC 9(02)V99.
+002060      05  RT-GST-PCT              PIC 9(02)V99.
+002070      05  RT-MIN-CHARGE           PIC 9(05)V99.
+002080      05  RT-EFF-FROM             PIC 9(06).
+002090      05  RT-EFF-TO               PIC 9(06).
+002095*         RT-EFF-TO OF 999999 MEANS THE RATE IS STILL IN FORCE.
+002100      05  RT-PEAK-FROM-MONTH      PIC 9(02).
+002110      05  RT-PEAK-TO-MONTH        PIC 9(02).
+002120      05  RT-PEAK-MULT-PCT        PIC 9(03)V99.
+002130*         A ZERO RT-PEAK-MULT-PCT MEANS NO PEAK-SEASON SCALING
+002140*         APPLIES TO THIS RATE RECORD.
+002150      05  RT-APPROVAL-LIMIT       PIC 9(07)V99.
+002160*         A ZERO RT-APPROVAL-LIMIT MEANS NO APPROVAL HOLD APPLIES
+002170*         TO THIS RATE RECORD - EVERY BILL COMPUTED UNDER IT IS
+002180*         PRINTED AND POSTED THE SAME RUN.
+002190      05  RT-MIN-NORMAL-UNITS     PIC 9(07).
+002200      05  RT-MAX-NORMAL-UNITS     PIC 9(07).
+002210*         A ZERO RT-MAX-NORMAL-UNITS MEANS NO UPPER CONSUMPTION
+002220*         ALERT THRESHOLD APPLIES TO THIS RATE RECORD.
