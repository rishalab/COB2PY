@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------*
+000200*  CSVEXTR.CPY                                                *
+000300*  ONE COMMA-DELIMITED LINE PER BILLED CUSTOMER, WRITTEN      *
+000400*  ALONGSIDE EVERY BATCH RUN SO FINANCE CAN LOAD THE RUN'S    *
+000500*  OUTPUT INTO A SPREADSHEET OR BI TOOL WITHOUT RETYPING IT.   *
+000600*-----------------------------------------------------------*
+000700*  MODIFICATION HISTORY                                      *
+000800*  DATE       INIT  DESCRIPTION                               *
+000900*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001000*-----------------------------------------------------------*
+001100  01  CE-RECORD.
+001200      05  CE-LINE                 PIC X(100).
