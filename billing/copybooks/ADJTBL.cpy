@@ -0,0 +1,23 @@
+000100*-----------------------------------------------------------*
+000200*  ADJTBL.CPY                                               *
+000300*  IN-MEMORY COPY OF THE ADJUSTMENT TRANSACTION FILE, LOADED *
+000400*  ONCE AT STARTUP AND SUMMED BY CUSTOMER ID AGAINST THE      *
+000500*  COMPUTED BILL BEFORE THE INVOICE IS PRINTED.                *
+000600*-----------------------------------------------------------*
+000700*  MODIFICATION HISTORY                                      *
+000800*  DATE       INIT  DESCRIPTION                               *
+000900*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+000950*  2026-08-09 RSH   WIDEN THE ADJUSTMENT AMOUNT AND ITS RUN TOTAL *
+000960*                   TO S9(07)V99, MATCHING THE ADJUSTMENT AMOUNT   *
+000970*                   HELD ON THE APPROVAL-HOLD TABLE AND THE          *
+000980*                   BILPRINT LINKAGE PARAMETER BOTH FEED.              *
+001000*-----------------------------------------------------------*
+001100  01  WS-ADJUST-TABLE.
+001200      05  WS-ADJUST-ENTRY OCCURS 200 TIMES
+001300                          INDEXED BY WS-ADJ-IDX.
+001400          10  WS-ADJ-CUST-ID      PIC X(10).
+001500          10  WS-ADJ-AMOUNT       PIC S9(07)V99.
+001600          10  WS-ADJ-REASON-TEXT  PIC X(30).
+001700  01  WS-ADJUST-COUNT             PIC 9(03) VALUE ZERO.
+001800  01  WS-ADJUSTMENT-TOTAL         PIC S9(07)V99 VALUE ZERO.
+001900  01  WS-ADJ-REASON-FOUND         PIC X(30) VALUE SPACES.
