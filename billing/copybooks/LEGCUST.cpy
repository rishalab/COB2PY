@@ -0,0 +1,23 @@
+000100*-----------------------------------------------------------*
+000200*  LEGCUST.CPY                                               *
+000300*  LEGACY FLAT-FILE CUSTOMER RECORD LAYOUT                    *
+000400*                                                             *
+000500*  ONE RECORD PER CUSTOMER AS CARRIED OVER FROM THE OLD        *
+000600*  FLAT-FILE CUSTOMER LIST MAINTAINED OUTSIDE THIS SYSTEM -    *
+000700*  NO CONNECTION STATUS, CUSTOMER CLASS, ARREARS OR USAGE       *
+000800*  HISTORY, SINCE THE OLD FILE NEVER CARRIED ANY OF THAT.       *
+000900*  BILCONV MAPS EACH RECORD HERE ONTO A NEW CUSTMAS RECORD.     *
+001000*-----------------------------------------------------------*
+001100*  MODIFICATION HISTORY                                      *
+001200*  DATE       INIT  DESCRIPTION                               *
+001300*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001400*-----------------------------------------------------------*
+001500  01  LC-RECORD.
+001600      05  LC-CUST-ID              PIC X(10).
+001700      05  LC-NAME                 PIC X(30).
+001800      05  LC-ADDR-LINE1           PIC X(30).
+001900      05  LC-ADDR-LINE2           PIC X(30).
+002000      05  LC-ADDR-CITY            PIC X(20).
+002100      05  LC-ADDR-STATE           PIC X(02).
+002200      05  LC-ADDR-PIN             PIC X(06).
+002300      05  LC-METER-NO             PIC X(12).
