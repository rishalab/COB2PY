@@ -0,0 +1,28 @@
+000100*-----------------------------------------------------------*
+000200*  BILCALC.CPY                                                *
+000300*  CALL PARAMETER BLOCK FOR THE BILCALC SUBPROGRAM.  SHARED   *
+000400*  BY BILCALC'S LINKAGE SECTION AND EVERY PROGRAM THAT CALLS  *
+000500*  IT, SO THE TWO STAY IN STEP.                               *
+000600*-----------------------------------------------------------*
+000700*  MODIFICATION HISTORY                                      *
+000800*  DATE       INIT  DESCRIPTION                               *
+000900*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+000950*  2026-08-08 RSH   RETURN THE PER-TIER UNITS BILLED, NOT JUST*
+000960*                   THE TOTAL, SO THE INVOICE CAN ITEMIZE THE *
+000970*                   SLAB-WISE BREAKDOWN.                      *
+000971*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+000972*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+000973*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+000974*                   OVERFLOW.                                      *
+001000*-----------------------------------------------------------*
+001100  01  BC-PARMS.
+001200      05  BC-UNITS                PIC 9(07).
+001300      05  BC-TIER1-LIMIT          PIC 9(07).
+001400      05  BC-TIER1-RATE           PIC 9(03)V99.
+001500      05  BC-TIER2-LIMIT          PIC 9(07).
+001600      05  BC-TIER2-RATE           PIC 9(03)V99.
+001700      05  BC-TIER3-RATE           PIC 9(03)V99.
+001800      05  BC-BILL                 PIC 9(09)V99.
+001810      05  BC-TIER1-UNITS          PIC 9(07).
+001820      05  BC-TIER2-UNITS          PIC 9(07).
+001830      05  BC-TIER3-UNITS          PIC 9(07).
