@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------*
+000200*  SIMRPT.CPY                                                *
+000300*  RATE-SIMULATION COMPARISON REPORT LINE LAYOUT              *
+000400*                                                             *
+000500*  ONE 80-BYTE PRINT LINE PER FD WRITE, SAME CONVENTION AS     *
+000600*  BILINV.CPY.  BUILT BY BILSIM, WHICH NEVER WRITES TO         *
+000700*  CUSTMAS, BILLHIST, RUNLOG OR BILLEXCP - THIS REPORT IS THE  *
+000800*  ONLY OUTPUT OF A SIMULATION RUN.                            *
+000900*-----------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                      *
+001100*  DATE       INIT  DESCRIPTION                               *
+001200*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001300*-----------------------------------------------------------*
+001400  01  SR-LINE                     PIC X(80).
