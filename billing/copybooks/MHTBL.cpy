@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000200*  MHTBL.CPY                                                  *
+000300*  IN-MEMORY LOOKUP TABLE OF STILL-PENDING APPRHLD ENTRIES,     *
+000400*  LOADED ONCE AT STARTUP BY BILMEND SO A CUSTOMER WHOSE BILL    *
+000500*  IS AWAITING SUPERVISOR APPROVAL CAN BE TOLD APART FROM ONE     *
+000600*  WHO WAS SIMPLY NEVER BILLED.                                  *
+000700*-----------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                      *
+000900*  DATE       INIT  DESCRIPTION                               *
+001000*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001100*-----------------------------------------------------------*
+001200  01  WS-MHOLD-TABLE.
+001300      05  WS-MHOLD-ENTRY OCCURS 500 TIMES INDEXED BY WS-MH-IDX.
+001400          10  WS-MH-CUST-ID           PIC X(10).
+001500          10  WS-MH-BILL-PERIOD       PIC 9(06).
+001600  01  WS-MH-COUNT                     PIC 9(03) VALUE ZERO.
