@@ -0,0 +1,54 @@
+000100*-----------------------------------------------------------*
+000200*  BILLEXCP.CPY                                               *
+000300*  BILLING EXCEPTION RECORD LAYOUT                            *
+000400*                                                             *
+000500*  ONE RECORD PER METER READING THAT FAILED VALIDATION AND    *
+000600*  WAS NOT BILLED - NON-NUMERIC/OUT-OF-RANGE UNITS, OR ANY     *
+000700*  OTHER REASON A RUN REJECTS A TRANSACTION.                  *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001150*  2026-08-08 RSH   ADD REASON CODE FOR SUSPENDED/DISCONNECTED *
+001160*                   CONNECTIONS SKIPPED BY THE BATCH RUN       *
+001170*  2026-08-08 RSH   ADD REASON CODE FOR A CUSTOMER ALREADY      *
+001180*                   BILLED FOR THE CURRENT CYCLE                *
+001190*  2026-08-09 RSH   ADD REASON CODE FOR A CUSTOMER-MASTER RECORD *
+001195*                   WITH NO MATCHING METER READING IN THE CYCLE'S*
+001196*                   SORTED TRANSACTION FILE.                     *
+001197*  2026-08-09 RSH   ADD REASON CODE FOR A HELD BILL A SUPERVISOR   *
+001198*                   REJECTED ON REVIEW RATHER THAN APPROVED.        *
+001199*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+001200*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+001201*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+001202*                   OVERFLOW.                                      *
+001203*  2026-08-09 RSH   ADD BILL PERIOD, SO A REJECTED TRANSACTION       *
+001204*                   CAN BE MATCHED BACK UP AGAINST A CORRECTED        *
+001205*                   RESUBMISSION BY THE NEW REPROCESSING QUEUE.       *
+001206*  2026-08-09 RSH   ADD REASON CODE FOR A BI-MONTHLY CUSTOMER          *
+001207*                   OFFERED A READING BEFORE THE CYCLE IS DUE.         *
+001208*  2026-08-09 RSH   REMOVE THE UNUSED NEGATIVE-UNITS REASON CODE -      *
+001209*                   MT-UNITS/UNITS ARE UNSIGNED PIC 9 FIELDS AND        *
+001210*                   CANNOT HOLD A NEGATIVE VALUE, SO THIS CODE COULD    *
+001211*                   NEVER BE SET; A MALFORMED SIGN ON INCOMING DATA     *
+001212*                   IS ALREADY CAUGHT BY THE NON-NUMERIC CHECK.         *
+001213*  2026-08-09 RSH   ADD REASON CODE FOR A CUSTOMER WITH A BILL ALREADY    *
+001214*                   QUEUED IN APPRHLD AWAITING SUPERVISOR REVIEW, SO A     *
+001215*                   RERUN OF THE BATCH DOES NOT QUEUE A SECOND BILL FOR     *
+001216*                   THE SAME ACCOUNT WHILE ONE IS STILL UNRESOLVED.          *
+001200*-----------------------------------------------------------*
+001300  01  EX-RECORD.
+001400      05  EX-CUST-ID              PIC X(10).
+001410      05  EX-BILL-PERIOD          PIC 9(06).
+001500      05  EX-UNITS                PIC 9(07).
+001600      05  EX-REASON-CODE          PIC X(04).
+001700          88  EX-REASON-NONNUMERIC        VALUE "NNUM".
+001900          88  EX-REASON-OUT-OF-RANGE      VALUE "RNGE".
+002000          88  EX-REASON-NOT-FOUND         VALUE "NFND".
+002050          88  EX-REASON-INACTIVE          VALUE "INAC".
+002060          88  EX-REASON-DUPLICATE         VALUE "DUPE".
+002070          88  EX-REASON-NO-READING        VALUE "NRDG".
+002080          88  EX-REASON-REJECTED          VALUE "RJTD".
+002090      88  EX-REASON-NOT-DUE           VALUE "NDUE".
+002095      88  EX-REASON-PENDING           VALUE "PEND".
+002100      05  EX-REASON-TEXT          PIC X(40).
