@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------*
+000200*  REPRTXN.CPY                                               *
+000300*  CORRECTED METER-READING RESUBMISSION RECORD LAYOUT        *
+000400*                                                             *
+000500*  ONE RECORD PER CORRECTED READING RESUBMITTED FOR A          *
+000600*  TRANSACTION THE BATCH RUN COULD NOT BILL AND LOGGED TO       *
+000700*  BILLEXCP - THE CUSTOMER ID AND BILL PERIOD IDENTIFY WHICH     *
+000800*  QUEUED EXCEPTION THE CORRECTED READING RESOLVES.               *
+000900*-----------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                      *
+001100*  DATE       INIT  DESCRIPTION                               *
+001200*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001300*-----------------------------------------------------------*
+001400  01  RP-RECORD.
+001500      05  RP-CUST-ID              PIC X(10).
+001600      05  RP-BILL-PERIOD          PIC 9(06).
+001700      05  RP-UNITS                PIC 9(07).
