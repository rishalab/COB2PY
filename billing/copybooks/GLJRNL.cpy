@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------*
+000200*  GLJRNL.CPY                                                *
+000300*  GENERAL LEDGER JOURNAL EXTRACT RECORD LAYOUT                *
+000400*                                                             *
+000500*  ONE RECORD PER ACCOUNT CODE SUMMARIZED FROM A BATCH          *
+000600*  BILLING RUN - REVENUE BILLED, TAX COLLECTED, AND ARREARS     *
+000700*  RECOGNIZED - FOR IMPORT BY THE AR/GL SYSTEM.                 *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001200*-----------------------------------------------------------*
+001300  01  GJ-RECORD.
+001400      05  GJ-RUN-DATE             PIC 9(08).
+001500      05  GJ-BILL-PERIOD          PIC 9(06).
+001600      05  GJ-ACCOUNT-CODE         PIC X(10).
+001700      05  GJ-ACCOUNT-DESC         PIC X(30).
+001800      05  GJ-AMOUNT               PIC 9(09)V99.
