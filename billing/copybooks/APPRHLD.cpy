@@ -0,0 +1,48 @@
+000100*-----------------------------------------------------------*
+000200*  APPRHLD.CPY                                                *
+000300*  PENDING-APPROVAL HOLD QUEUE RECORD LAYOUT                  *
+000400*                                                             *
+000500*  ONE RECORD PER BILL A BATCH RUN COMPUTED BUT DID NOT PRINT  *
+000600*  OR POST BECAUSE THE AMOUNT EXCEEDED THE RATE SCHEDULE'S      *
+000700*  APPROVAL LIMIT.  CARRIES EVERY COMPUTED AMOUNT NEEDED TO      *
+000800*  FINALIZE THE BILL LATER WITHOUT RECOMPUTING IT, SO SUPERVISOR *
+000900*  REVIEW CANNOT DRIFT FROM WHAT THE BATCH RUN ACTUALLY FOUND.   *
+001000*  DRAINED BY BILAPPR ONCE A SUPERVISOR DECISION IS ON FILE.      *
+001100*-----------------------------------------------------------*
+001200*  MODIFICATION HISTORY                                      *
+001300*  DATE       INIT  DESCRIPTION                               *
+001400*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001450*  2026-08-09 RSH   ADD THE EFFECTIVE TIER RATES, SO THE INVOICE  *
+001460*                   PRINTED AT RELEASE SHOWS THE SAME PER-TIER     *
+001470*                   RATE THE BATCH RUN COMPUTED THE BILL UNDER      *
+001480*                   (INCLUDING ANY PEAK-SEASON SCALING) INSTEAD      *
+001490*                   OF WHATEVER RATE IS IN FORCE AT RELEASE TIME.    *
+001491*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+001492*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+001493*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+001494*                   OVERFLOW.                                      *
+001500*-----------------------------------------------------------*
+001600  01  AH-RECORD.
+001700      05  AH-CUST-ID              PIC X(10).
+001800      05  AH-BILL-PERIOD          PIC 9(06).
+001900      05  AH-UNITS                PIC 9(07).
+002000      05  AH-TIER1-UNITS          PIC 9(07).
+002100      05  AH-TIER2-UNITS          PIC 9(07).
+002200      05  AH-TIER3-UNITS          PIC 9(07).
+002210      05  AH-TIER1-RATE           PIC 9(03)V99.
+002220      05  AH-TIER2-RATE           PIC 9(03)V99.
+002230      05  AH-TIER3-RATE           PIC 9(03)V99.
+002300      05  AH-COMPUTED-BILL        PIC 9(09)V99.
+002400      05  AH-GST-AMOUNT           PIC 9(09)V99.
+002500      05  AH-ARREARS-PENALTY      PIC 9(07)V99.
+002600      05  AH-ADJUSTMENT-AMT       PIC S9(07)V99.
+002650      05  AH-ADJ-REASON-TEXT      PIC X(30).
+002700      05  AH-SUBSIDY-AMT          PIC 9(07)V99.
+002800      05  AH-CREDIT-APPLIED       PIC 9(07)V99.
+002900      05  AH-TOTAL-BILL           PIC 9(09)V99.
+003000      05  AH-HOLD-STATUS          PIC X(01).
+003100          88  AH-STATUS-PENDING           VALUE "P".
+003200          88  AH-STATUS-APPROVED          VALUE "A".
+003300          88  AH-STATUS-REJECTED          VALUE "R".
+003400      05  AH-SUPERVISOR-ID        PIC X(08).
+003500      05  AH-DECISION-DATE        PIC 9(08).
