@@ -0,0 +1,20 @@
+000100*-----------------------------------------------------------*
+000200*  METERTXN.CPY                                               *
+000300*  METER-READING TRANSACTION RECORD LAYOUT                   *
+000400*                                                             *
+000500*  ONE RECORD PER CUSTOMER PER BILLING CYCLE, CARRYING THE    *
+000600*  UNITS CONSUMED AS READ OFF THE METER.  INPUT TO THE BATCH  *
+000700*  BILLING RUN.                                               *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL LAYOUT - REPLACES THE INTERACTIVE*
+001200*                   ACCEPT UNITS PROMPT FOR BATCH RUNS        *
+001201*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+001202*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+001203*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+001204*                   OVERFLOW.                                      *
+001300*-----------------------------------------------------------*
+001400  01  MT-RECORD.
+001500      05  MT-CUST-ID              PIC X(10).
+001600      05  MT-UNITS                PIC 9(07).
