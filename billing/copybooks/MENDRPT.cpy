@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------*
+000200*  MENDRPT.CPY                                                *
+000300*  MONTH-END CLOSING REPORT LINE LAYOUT                       *
+000400*                                                             *
+000500*  ONE 80-BYTE PRINT LINE PER FD WRITE, SAME CONVENTION AS      *
+000600*  BILINV.CPY, SIMRPT.CPY, DEPRPT.CPY AND CLSRPT.CPY.  WRITTEN   *
+000700*  BY BILMEND FOR EACH CUSTOMER WHOSE YEAR-TO-DATE ACCUMULATORS   *
+000800*  ARE RESET AT FISCAL YEAR END, AND FOR THE RUN'S TOTALS LINE.   *
+000900*-----------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                      *
+001100*  DATE       INIT  DESCRIPTION                               *
+001200*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001300*-----------------------------------------------------------*
+001400  01  MR-LINE                     PIC X(80).
