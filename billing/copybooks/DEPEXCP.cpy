@@ -0,0 +1,19 @@
+000100*-----------------------------------------------------------*
+000200*  DEPEXCP.CPY                                               *
+000300*  DEPOSIT-MAINTENANCE EXCEPTION RECORD LAYOUT                *
+000400*                                                             *
+000500*  ONE RECORD PER DEPTXN TRANSACTION BILDEP COULD NOT POST -   *
+000600*  AN UNKNOWN CUSTOMER, OR A REFUND/DRAW THAT WOULD TAKE THE    *
+000700*  DEPOSIT BALANCE BELOW ZERO.                                 *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001200*-----------------------------------------------------------*
+001300  01  DX-RECORD.
+001400      05  DX-CUST-ID              PIC X(10).
+001500      05  DX-AMOUNT               PIC 9(07)V99.
+001600      05  DX-REASON-CODE          PIC X(04).
+001700          88  DX-REASON-NOT-FOUND         VALUE "NOCM".
+001800          88  DX-REASON-OVERDRAWN         VALUE "OVDR".
+001900      05  DX-REASON-TEXT          PIC X(40).
