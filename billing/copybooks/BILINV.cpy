@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------*
+000200*  BILINV.CPY                                                 *
+000300*  PRINTED INVOICE LINE LAYOUT                                *
+000400*                                                             *
+000500*  ONE 80-BYTE PRINT LINE PER FD WRITE.  THE CALLING PROGRAM  *
+000600*  BUILDS EACH LINE IN WS-INV-LINE AND WRITES IT TO THE       *
+000700*  INVOICE PRINT FILE - REPLACES THE FIVE-LINE CONSOLE        *
+000800*  DISPLAY THAT USED TO STAND IN FOR A BILL.                  *
+000900*-----------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                      *
+001100*  DATE       INIT  DESCRIPTION                               *
+001200*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001300*-----------------------------------------------------------*
+001400  01  INV-LINE                    PIC X(80).
