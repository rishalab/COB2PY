@@ -0,0 +1,19 @@
+000100*-----------------------------------------------------------*
+000200*  CONSTBL.CPY                                                *
+000300*  IN-MEMORY ACCOUNT-HOLDER TABLE, ACCUMULATED BY BILCONS AS     *
+000400*  BILLHIST IS SCANNED FOR THE REQUESTED PERIOD - ONE ENTRY       *
+000500*  PER DISTINCT CM-ACCOUNT-HOLDER-ID ENCOUNTERED, HOLDING THE      *
+000600*  PROPERTY COUNT AND TOTAL BILL ACROSS EVERY PROPERTY BILLED       *
+000700*  THIS PERIOD UNDER THAT HOLDER.                                   *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001200*-----------------------------------------------------------*
+001300  01  WS-CONS-TABLE.
+001400      05  WS-CONS-ENTRY OCCURS 1000 TIMES INDEXED BY WS-CONS-IDX.
+001500          10  WS-CONS-HOLDER-ID       PIC X(10).
+001600          10  WS-CONS-HOLDER-NAME     PIC X(30).
+001700          10  WS-CONS-PROPERTY-COUNT  PIC 9(03).
+001800          10  WS-CONS-TOTAL-BILL      PIC 9(09)V99.
+001900  01  WS-CONS-COUNT                   PIC 9(04) VALUE ZERO.
