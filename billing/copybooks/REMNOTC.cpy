@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------*
+000200*  REMNOTC.CPY                                               *
+000300*  OVERDUE-REMINDER NOTICE PRINT LINE LAYOUT                  *
+000400*                                                             *
+000500*  ONE 80-BYTE PRINT LINE PER FD WRITE, SAME CONVENTION AS     *
+000600*  BILINV.CPY.  THE CALLING PROGRAM BUILDS EACH LINE IN        *
+000700*  WS-REM-LINE AND WRITES IT TO THE REMINDER PRINT FILE.       *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001200*-----------------------------------------------------------*
+001300  01  REM-LINE                    PIC X(80).
