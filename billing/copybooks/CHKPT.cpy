@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000200*  CHKPT.CPY                                                 *
+000300*  BATCH CHECKPOINT RECORD LAYOUT                             *
+000400*                                                             *
+000500*  ONE RECORD WRITTEN EVERY FEW CUSTOMERS DURING A BATCH        *
+000600*  BILLING RUN, GIVING THE LAST CUSTOMER ID SUCCESSFULLY        *
+000700*  BILLED.  AN ABORTED RUN RESTARTS AFTER THE LAST CHECKPOINT    *
+000800*  RECORD WRITTEN, RATHER THAN FROM THE START OF METERTXN.       *
+000900*-----------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                      *
+001100*  DATE       INIT  DESCRIPTION                               *
+001200*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001300*-----------------------------------------------------------*
+001400  01  CK-RECORD.
+001500      05  CK-CUST-ID              PIC X(10).
+001600      05  CK-BILL-PERIOD          PIC 9(06).
