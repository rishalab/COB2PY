@@ -0,0 +1,19 @@
+000100*-----------------------------------------------------------*
+000200*  APPRTXN.CPY                                                *
+000300*  SUPERVISOR APPROVAL-DECISION TRANSACTION RECORD LAYOUT      *
+000400*                                                             *
+000500*  ONE RECORD PER SUPERVISOR DECISION ON A BILL HELD IN         *
+000600*  APPRHLD - APPROVE IT FOR PRINTING AND POSTING, OR REJECT     *
+000700*  IT SO IT IS LOGGED TO THE EXCEPTION FILE INSTEAD.            *
+001000*-----------------------------------------------------------*
+001100*  MODIFICATION HISTORY                                      *
+001200*  DATE       INIT  DESCRIPTION                               *
+001300*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001400*-----------------------------------------------------------*
+001500  01  AD-RECORD.
+001600      05  AD-CUST-ID              PIC X(10).
+001700      05  AD-BILL-PERIOD          PIC 9(06).
+001800      05  AD-DECISION-CODE        PIC X(01).
+001900          88  AD-DECISION-APPROVE         VALUE "A".
+002000          88  AD-DECISION-REJECT          VALUE "R".
+002100      05  AD-SUPERVISOR-ID        PIC X(08).
