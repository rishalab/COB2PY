@@ -0,0 +1,24 @@
+000100*-----------------------------------------------------------*
+000200*  BHTBL.CPY                                                  *
+000300*  BILLING HISTORY TABLE - BILLHIST LOADED ENTIRELY INTO        *
+000400*  WORKING STORAGE BY BILPAY SO EACH INCOMING PAYMENT CAN BE     *
+000500*  MATCHED AGAINST ANY PRIOR BILL, NOT JUST THE MOST RECENT.     *
+000600*-----------------------------------------------------------*
+000700*  MODIFICATION HISTORY                                      *
+000800*  DATE       INIT  DESCRIPTION                               *
+000900*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+000901*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+000902*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+000903*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+000904*                   OVERFLOW.                                      *
+001000*-----------------------------------------------------------*
+001100  01  WS-BILLHIST-TABLE.
+001200      05  WS-BH-ENTRY OCCURS 2000 TIMES
+001300                      INDEXED BY WS-BH-IDX.
+001400          10  WS-BH-CUST-ID       PIC X(10).
+001500          10  WS-BH-BILL-PERIOD   PIC 9(06).
+001600          10  WS-BH-BILL          PIC 9(09)V99.
+001700          10  WS-BH-DUE-DATE      PIC 9(08).
+001800          10  WS-BH-PAID-SW       PIC X(01) VALUE "N".
+001900              88  WS-BH-PAID              VALUE "Y".
+002000  01  WS-BILLHIST-COUNT           PIC 9(05) VALUE ZERO.
