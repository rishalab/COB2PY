@@ -0,0 +1,23 @@
+000100*-----------------------------------------------------------*
+000200*  SUBMTR.CPY                                                *
+000300*  SUB-METER READING FILE RECORD LAYOUT                     *
+000400*                                                             *
+000500*  SOME COMMERCIAL ACCOUNTS HAVE MORE THAN ONE PHYSICAL       *
+000600*  METER.  THIS FILE CARRIES ONE RECORD PER SUB-METER PER     *
+000700*  CYCLE, KEYED BY CUSTOMER ID - THE BATCH RUN SUMS ALL OF A   *
+000800*  CUSTOMER'S SUB-METER READINGS INTO THE PRIMARY METERTXN     *
+000900*  READING BEFORE TIER COMPUTATION, SO A MULTI-METER ACCOUNT   *
+001000*  IS BILLED ON ITS TOTAL CONSUMPTION.                         *
+001100*-----------------------------------------------------------*
+001200*  MODIFICATION HISTORY                                      *
+001300*  DATE       INIT  DESCRIPTION                               *
+001400*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001401*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+001402*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+001403*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+001404*                   OVERFLOW.                                      *
+001500*-----------------------------------------------------------*
+001600  01  SM-RECORD.
+001700      05  SM-CUST-ID              PIC X(10).
+001800      05  SM-METER-NO             PIC X(12).
+001900      05  SM-UNITS                PIC 9(07).
