@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------*
+000200*  CLSRPT.CPY                                                *
+000300*  ACCOUNT-CLOSURE FINAL-BILL REPORT LINE LAYOUT              *
+000400*                                                             *
+000500*  ONE 80-BYTE PRINT LINE PER FD WRITE, SAME CONVENTION AS     *
+000600*  BILINV.CPY, SIMRPT.CPY AND DEPRPT.CPY.  WRITTEN BY BILCLOSE  *
+000700*  FOR EACH CONNECTION SUCCESSFULLY CLOSED OUT.                *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001200*-----------------------------------------------------------*
+001300  01  CR-LINE                     PIC X(80).
