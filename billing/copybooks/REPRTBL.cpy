@@ -0,0 +1,28 @@
+000100*-----------------------------------------------------------*
+000200*  REPRTBL.CPY                                                *
+000300*  IN-MEMORY COPY OF THE ENTIRE BILLING EXCEPTION QUEUE,        *
+000400*  LOADED ONCE AT STARTUP BY BILREPRO AND MATCHED AGAINST THE     *
+000500*  CORRECTED READINGS ON REPRTXN.  ONLY REASON CODES A              *
+000600*  RESUBMITTED READING CAN ACTUALLY FIX - NON-NUMERIC, NEGATIVE,     *
+000700*  OUT-OF-RANGE, AND NO-READING - ARE ELIGIBLE FOR MATCHING; A        *
+000800*  CUSTOMER NOT ON FILE, AN INACTIVE CONNECTION, A DUPLICATE           *
+000900*  BILLING, OR A SUPERVISOR-REJECTED BILL ARE CARRIED IN THE           *
+001000*  TABLE BUT NEVER MATCHED, SO THEY FLOW STRAIGHT BACK OUT TO          *
+001100*  BILLEXCP UNCHANGED WHEN THE QUEUE IS REWRITTEN.                     *
+001200*-----------------------------------------------------------*
+001300*  MODIFICATION HISTORY                                      *
+001400*  DATE       INIT  DESCRIPTION                               *
+001500*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001600*-----------------------------------------------------------*
+001700  01  WS-REPR-TABLE.
+001800      05  WS-RQ-ENTRY OCCURS 500 TIMES INDEXED BY WS-RQ-IDX.
+001900          10  WS-RQ-CUST-ID           PIC X(10).
+002000          10  WS-RQ-BILL-PERIOD       PIC 9(06).
+002100          10  WS-RQ-UNITS             PIC 9(07).
+002200          10  WS-RQ-REASON-CODE       PIC X(04).
+002300              88  WS-RQ-CORRECTABLE   VALUE "NNUM" "NEGU"
+002400                                             "RNGE" "NRDG".
+002500          10  WS-RQ-REASON-TEXT       PIC X(40).
+002600          10  WS-RQ-MATCHED-SW        PIC X(01) VALUE "N".
+002700              88  WS-RQ-MATCHED               VALUE "Y".
+002800  01  WS-RQ-COUNT                     PIC 9(03) VALUE ZERO.
