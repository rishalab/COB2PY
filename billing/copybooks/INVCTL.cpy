@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------*
+000200*  INVCTL.CPY                                                 *
+000300*  INVOICE NUMBER CONTROL RECORD LAYOUT                       *
+000400*                                                             *
+000500*  ONE RECORD HOLDING THE LAST INVOICE NUMBER ISSUED BY       *
+000600*  THE BILLING SYSTEM.  READ AT THE START OF A RUN TO PICK     *
+000700*  UP WHERE THE LAST RUN LEFT OFF, AND REWRITTEN AT END OF     *
+000800*  RUN SO INVOICE NUMBERS NEVER REPEAT OR RESET.               *
+000900*-----------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                      *
+001100*  DATE       INIT  DESCRIPTION                               *
+001200*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001300*-----------------------------------------------------------*
+001400  01  IC-RECORD.
+001500      05  IC-LAST-INVOICE-NO      PIC 9(09).
