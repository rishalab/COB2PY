@@ -0,0 +1,17 @@
+000100*-----------------------------------------------------------*
+000200*  CLSEXCP.CPY                                               *
+000300*  ACCOUNT-CLOSURE EXCEPTION RECORD LAYOUT                   *
+000400*                                                             *
+000500*  ONE RECORD PER CLOSTXN TRANSACTION BILCLOSE COULD NOT      *
+001000*  PROCESS - AN UNKNOWN CUSTOMER OR ONE ALREADY CLOSED.       *
+001100*-----------------------------------------------------------*
+001200*  MODIFICATION HISTORY                                      *
+001300*  DATE       INIT  DESCRIPTION                               *
+001400*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001500*-----------------------------------------------------------*
+001600  01  XC-RECORD.
+001700      05  XC-CUST-ID              PIC X(10).
+001800      05  XC-REASON-CODE          PIC X(04).
+001900          88  XC-REASON-NOT-FOUND         VALUE "NOCM".
+002000          88  XC-REASON-ALREADY-CLOSED    VALUE "ALRC".
+002100      05  XC-REASON-TEXT          PIC X(40).
