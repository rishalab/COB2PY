@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000200*  PAYMENT.CPY                                                *
+000300*  INCOMING PAYMENT RECORD LAYOUT                              *
+000400*                                                             *
+000500*  ONE RECORD PER PAYMENT RECEIVED, FED IN FROM THE SEPARATE    *
+000600*  SYSTEM THAT ACTUALLY RECORDS CUSTOMER PAYMENTS - FOR          *
+000700*  MATCHING AGAINST BILLING HISTORY BY BILPAY.                   *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001200*-----------------------------------------------------------*
+001300  01  PY-RECORD.
+001400      05  PY-CUST-ID              PIC X(10).
+001500      05  PY-AMOUNT               PIC 9(07)V99.
+001600      05  PY-PAYMENT-DATE         PIC 9(08).
