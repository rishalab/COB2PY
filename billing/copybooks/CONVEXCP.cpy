@@ -0,0 +1,22 @@
+000100*-----------------------------------------------------------*
+000200*  CONVEXCP.CPY                                               *
+000300*  LEGACY-CONVERSION EXCEPTION RECORD LAYOUT                   *
+000400*                                                             *
+000500*  ONE RECORD PER LEGACY ROW BILCONV COULD NOT MAP ONTO A      *
+000600*  NEW CUSTMAS RECORD - FOR MANUAL CLEANUP AND RE-SUBMISSION.  *
+000700*-----------------------------------------------------------*
+000800*  MODIFICATION HISTORY                                      *
+000900*  DATE       INIT  DESCRIPTION                               *
+001000*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001050*  2026-08-09 RSH   ADD REASON CODE FOR A LEGACY ROW THAT WRITES   *
+001060*                   OUT OF CUSTOMER-ID SEQUENCE, SO AN UNSORTED     *
+001070*                   LEGCUST FILE NO LONGER ABENDS THE CONVERSION.   *
+001100*-----------------------------------------------------------*
+001200  01  CV-RECORD.
+001300      05  CV-CUST-ID              PIC X(10).
+001400      05  CV-REASON-CODE          PIC X(04).
+001500          88  CV-REASON-NOID              VALUE "NOID".
+001600          88  CV-REASON-NONAME            VALUE "NNAM".
+001700          88  CV-REASON-BAD-METER         VALUE "BMTR".
+001750          88  CV-REASON-OUT-OF-SEQ        VALUE "SEQE".
+001800      05  CV-REASON-TEXT          PIC X(40).
