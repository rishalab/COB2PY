@@ -0,0 +1,14 @@
+000100*-----------------------------------------------------------*
+000200*  DEPRPT.CPY                                               *
+000300*  SECURITY-DEPOSIT BALANCE REPORT LINE LAYOUT               *
+000400*                                                             *
+000500*  ONE 80-BYTE PRINT LINE PER FD WRITE, SAME CONVENTION AS     *
+000600*  BILINV.CPY AND SIMRPT.CPY.  WRITTEN BY BILDEP AFTER ALL      *
+000700*  DEPTXN TRANSACTIONS FOR THE RUN HAVE BEEN POSTED, SO IT      *
+000800*  ALWAYS REFLECTS EACH CUSTOMER'S CURRENT DEPOSIT BALANCE.     *
+000900*-----------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                      *
+001100*  DATE       INIT  DESCRIPTION                               *
+001200*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001300*-----------------------------------------------------------*
+001400  01  DR-LINE                     PIC X(80).
