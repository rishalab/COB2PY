@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------*
+000200*  CONSALRT.CPY                                               *
+000300*  CONSUMPTION-ALERT EXTRACT RECORD LAYOUT                     *
+000400*                                                             *
+000500*  ONE COMMA-DELIMITED LINE PER BILL WHOSE UNITS FELL OUTSIDE  *
+000600*  THE NORMAL MINIMUM/MAXIMUM CONSUMPTION RANGE CARRIED ON      *
+000700*  RATETAB FOR THE CUSTOMER'S OWN SERVICE TYPE AND CLASS - AN    *
+000800*  ADVISORY FOR THE CUSTOMER-CARE DESK, NOT A BILLING            *
+000900*  EXCEPTION.  THE BILL IS COMPUTED AND POSTED NORMALLY; ONLY     *
+001000*  THE ALERT LINE IS WRITTEN.  SAME LINE-SEQUENTIAL CONVENTION    *
+001100*  AS CSVEXTR.CPY AND NOTEXTR.CPY.                                *
+001200*-----------------------------------------------------------*
+001300*  MODIFICATION HISTORY                                      *
+001400*  DATE       INIT  DESCRIPTION                               *
+001500*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001600*-----------------------------------------------------------*
+001700  01  AL-RECORD.
+001800      05  AL-LINE                 PIC X(80).
