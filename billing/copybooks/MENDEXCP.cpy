@@ -0,0 +1,19 @@
+000100*-----------------------------------------------------------*
+000200*  MENDEXCP.CPY                                              *
+000300*  MONTH-END CLOSING EXCEPTION RECORD LAYOUT                 *
+000400*                                                             *
+000500*  ONE RECORD PER ACTIVE OR SUSPENDED CONNECTION BILMEND       *
+000600*  FOUND NOT YET BILLED FOR THE PERIOD BEING CLOSED - EITHER    *
+000700*  BECAUSE NO BILL WAS EVER POSTED, OR BECAUSE ONE IS STILL     *
+000800*  SITTING IN APPRHLD AWAITING SUPERVISOR APPROVAL.             *
+000900*-----------------------------------------------------------*
+001000*  MODIFICATION HISTORY                                      *
+001100*  DATE       INIT  DESCRIPTION                               *
+001200*  2026-08-09 RSH   ORIGINAL LAYOUT                           *
+001300*-----------------------------------------------------------*
+001400  01  MX-RECORD.
+001500      05  MX-CUST-ID              PIC X(10).
+001600      05  MX-REASON-CODE          PIC X(04).
+001700          88  MX-REASON-NOT-BILLED        VALUE "NOBL".
+001800          88  MX-REASON-PENDING-APPR      VALUE "PEND".
+001900      05  MX-REASON-TEXT          PIC X(40).
