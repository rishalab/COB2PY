@@ -0,0 +1,22 @@
+000100*-----------------------------------------------------------*
+000200*  PAYEXCP.CPY                                                *
+000300*  PAYMENT-RECONCILIATION EXCEPTION RECORD LAYOUT               *
+000400*                                                             *
+000500*  ONE RECORD PER ITEM BILPAY COULD NOT RECONCILE CLEANLY -     *
+000600*  A BILL STILL UNPAID PAST ITS DUE DATE, OR AN INCOMING         *
+000700*  PAYMENT THAT DOES NOT MATCH ANY OUTSTANDING BILL.             *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001150*  2026-08-09 RSH   WIDEN PX-AMOUNT TO 9(09)V99 TO MATCH THE       *
+001160*                   BILL-HISTORY AMOUNT IT IS LOADED FROM.          *
+001200*-----------------------------------------------------------*
+001300  01  PX-RECORD.
+001400      05  PX-CUST-ID              PIC X(10).
+001500      05  PX-BILL-PERIOD          PIC 9(06).
+001600      05  PX-AMOUNT               PIC 9(09)V99.
+001700      05  PX-REASON-CODE          PIC X(04).
+001800          88  PX-REASON-UNPAID            VALUE "UNPD".
+001900          88  PX-REASON-NO-MATCH          VALUE "NOMT".
+002000      05  PX-REASON-TEXT          PIC X(40).
