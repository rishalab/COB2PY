@@ -0,0 +1,22 @@
+000100*-----------------------------------------------------------*
+000200*  DEPTXN.CPY                                               *
+000300*  SECURITY-DEPOSIT TRANSACTION RECORD LAYOUT                *
+000400*                                                             *
+000500*  ONE RECORD PER DEPOSIT MOVEMENT POSTED AGAINST A           *
+000600*  CUSTOMER'S DEPOSIT BALANCE ON CUSTMAS - A COLLECTION WHEN   *
+000700*  A NEW CONNECTION IS TAKEN, A REFUND, OR A DRAW AGAINST THE  *
+000800*  BALANCE AT FINAL BILL.  AMOUNT IS ALWAYS UNSIGNED; THE      *
+000900*  TRANSACTION TYPE SAYS WHICH DIRECTION IT MOVES THE BALANCE. *
+001000*-----------------------------------------------------------*
+001100*  MODIFICATION HISTORY                                      *
+001200*  DATE       INIT  DESCRIPTION                               *
+001300*  2026-08-08 RSH   ORIGINAL LAYOUT                           *
+001400*-----------------------------------------------------------*
+001500  01  DT-RECORD.
+001600      05  DT-CUST-ID              PIC X(10).
+001700      05  DT-AMOUNT               PIC 9(07)V99.
+001800      05  DT-TXN-TYPE             PIC X(01).
+001900          88  DT-TYPE-COLLECTION          VALUE "C".
+002000          88  DT-TYPE-REFUND              VALUE "R".
+002100          88  DT-TYPE-DRAW                VALUE "D".
+002200      05  DT-TXN-DATE             PIC 9(08).
