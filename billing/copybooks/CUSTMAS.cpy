@@ -0,0 +1,127 @@
+000100*-----------------------------------------------------------*
+000200*  CUSTMAS.CPY                                               *
+000300*  CUSTOMER MASTER RECORD LAYOUT                             *
+000400*                                                             *
+000500*  ONE RECORD PER METERED CONNECTION, KEYED BY CUSTOMER ID.   *
+000600*  SHARED BY ALL BILLING PROGRAMS THAT READ OR MAINTAIN THE   *
+000700*  CUSTOMER MASTER FILE.                                     *
+000800*-----------------------------------------------------------*
+000900*  MODIFICATION HISTORY                                      *
+001000*  DATE       INIT  DESCRIPTION                               *
+001100*  2026-08-08 RSH   ORIGINAL LAYOUT - CUST ID/NAME/ADDRESS/   *
+001200*                   METER NUMBER/CONNECTION STATUS, REPLACES  *
+001300*                   THE OLD ACCEPT-NAME PROMPT IN BILLING     *
+001350*  2026-08-08 RSH   ADD LAST-BILLED UNITS, USED TO SANITY-     *
+001360*                   CHECK THE NEXT READING BEFORE IT'S BILLED *
+001370*  2026-08-08 RSH   ADD ARREARS, THE UNPAID BALANCE CARRIED    *
+001380*                   FORWARD FROM THE PRIOR BILLING CYCLE       *
+001390*  2026-08-08 RSH   ADD CUSTOMER CLASS, USED TO SELECT WHICH    *
+001395*                   RATETAB SCHEDULE APPLIES TO THIS CUSTOMER.  *
+001396*  2026-08-08 RSH   ADD LAST-BILLED PERIOD, CHECKED BEFORE      *
+001397*                   COMPUTATION SO A RERUN OF THE BATCH CANNOT  *
+001398*                   BILL THE SAME CYCLE TWICE.                 *
+001399*  2026-08-08 RSH   ADD YEAR-TO-DATE UNITS AND BILL ACCUMULATORS*
+001400*                   MAINTAINED ACROSS RUNS FOR USAGE HISTORY.   *
+001401*  2026-08-08 RSH   ADD CREDIT BALANCE, THE AMOUNT OWED BACK TO     *
+001402*                   THE CUSTOMER WHEN A MANUAL ADJUSTMENT DRIVES    *
+001403*                   A BILL BELOW ZERO - CARRIED FORWARD AND         *
+001404*                   NETTED AGAINST THE NEXT CYCLE'S BILL.           *
+001406*  2026-08-08 RSH   ADD SERVICE TYPE (ELECTRICITY/WATER) SO ONE      *
+001407*                   CUSTOMER MASTER AND ONE SET OF PROGRAMS CAN      *
+001408*                   HANDLE BOTH UTILITIES - IT SELECTS THE RATE      *
+001409*                   SCHEDULE AND THE UNIT-OF-MEASURE SHOWN ON THE    *
+001410*                   INVOICE.                                        *
+001411*  2026-08-08 RSH   ADD SECURITY DEPOSIT BALANCE, MAINTAINED BY THE   *
+001412*                   NEW BILDEP DEPOSIT-MAINTENANCE PROGRAM AND         *
+001413*                   AVAILABLE FOR BILLING TO DRAW AGAINST AT FINAL     *
+001414*                   BILL / ACCOUNT CLOSURE.                            *
+001415*  2026-08-08 RSH   ADD CLOSED TO THE CONNECTION STATUS, SET BY THE     *
+001416*                   NEW BILCLOSE ACCOUNT-CLOSURE PROGRAM ONCE A FINAL    *
+001417*                   BILL HAS BEEN RAISED - A CLOSED CONNECTION IS        *
+001418*                   SKIPPED BY EVERY BATCH RUN THE SAME WAY A            *
+001419*                   DISCONNECTED ONE IS.                                 *
+001420*  2026-08-08 RSH   ADD THE GOVERNMENT SUBSIDY ELIGIBILITY FLAG,          *
+001421*                   TYPE AND RATE, APPLIED BY BILLING AS A DEDUCTION       *
+001422*                   LINE AFTER THE TIERED BILL IS COMPUTED.                *
+001423*  2026-08-09 RSH   ADD THE BILL LANGUAGE CODE, USED BY BILPRINT TO          *
+001424*                   PICK WHICH LANGTAB LABEL SET THE INVOICE PRINTS IN.      *
+001425*  2026-08-09 RSH   ADD PHONE, EMAIL, AND A NOTIFICATION-METHOD FLAG,          *
+001426*                   SO A COMPLETED BILL CAN BE EXTRACTED FOR THE SMS/EMAIL      *
+001427*                   ALERTING INTERFACE INSTEAD OF POSTAL DELIVERY ALONE.         *
+001428*  2026-08-09 RSH   WIDEN THE UNITS AND BILL FIELDS TO 7 AND 9      *
+001429*                   DIGITS RESPECTIVELY, SO A LARGE COMMERCIAL      *
+001430*                   ACCOUNT'S CONSUMPTION AND BILL AMOUNT DO NOT    *
+001431*                   OVERFLOW.                                      *
+001432*  2026-08-09 RSH   ADD THE ACCOUNT HOLDER ID, SO SEVERAL              *
+001433*                   PROPERTIES/CONNECTIONS OWNED BY THE SAME           *
+001434*                   PERSON OR COMPANY CAN BE GROUPED FOR A NEW         *
+001435*                   CONSOLIDATED STATEMENT (BILCONS) WITHOUT           *
+001436*                   CHANGING HOW EACH PROPERTY IS INDIVIDUALLY         *
+001437*                   METERED AND BILLED.  BLANK MEANS THE PROPERTY      *
+001438*                   IS NOT PART OF A CONSOLIDATED ACCOUNT.             *
+001439*  2026-08-09 RSH   ADD THE BILLING CYCLE FREQUENCY, SO A CUSTOMER      *
+001440*                   CAN BE PLACED ON A BI-MONTHLY CYCLE INSTEAD OF      *
+001441*                   THE DEFAULT MONTHLY ONE - BILBATCH CHECKS THIS      *
+001442*                   AGAINST THE LAST-BILLED PERIOD BEFORE COMPUTING     *
+001443*                   A BILL SO AN OFF-CYCLE MONTH IS SKIPPED RATHER      *
+001444*                   THAN BILLED EARLY.  SPACE/ANYTHING OTHER THAN "B"   *
+001445*                   MEANS MONTHLY, SO EXISTING RECORDS NEED NO           *
+001446*                   CONVERSION.                                        *
+001447*  2026-08-09 RSH   ADD THE PENDING-APPROVAL PERIOD, STAMPED BY         *
+001448*                   BILBATCH WHEN A BILL IS QUEUED TO APPRHLD FOR        *
+001449*                   SUPERVISOR REVIEW AND CLEARED BY BILAPPR ONCE THE     *
+001450*                   HOLD IS RESOLVED, SO A RERUN OF THE BATCH DOES NOT     *
+001451*                   QUEUE A SECOND BILL FOR THE SAME CUSTOMER WHILE ONE     *
+001452*                   IS STILL AWAITING A DECISION.  ZERO MEANS NO BILL IS     *
+001453*                   CURRENTLY ON HOLD.                                       *
+001405*-----------------------------------------------------------*
+001500  01  CM-RECORD.
+001600      05  CM-CUST-ID              PIC X(10).
+001700      05  CM-NAME                 PIC X(30).
+001800      05  CM-ADDRESS.
+001900          10  CM-ADDR-LINE1       PIC X(30).
+002000          10  CM-ADDR-LINE2       PIC X(30).
+002100          10  CM-ADDR-CITY        PIC X(20).
+002200          10  CM-ADDR-STATE       PIC X(02).
+002300          10  CM-ADDR-PIN         PIC X(06).
+002400      05  CM-METER-NO             PIC X(12).
+002500      05  CM-CONN-STATUS          PIC X(01).
+002600          88  CM-STAT-ACTIVE              VALUE "A".
+002700          88  CM-STAT-SUSPENDED           VALUE "S".
+002800          88  CM-STAT-DISCONNECTED        VALUE "D".
+002810          88  CM-STAT-CLOSED              VALUE "X".
+002850      05  CM-LAST-UNITS           PIC 9(07).
+002860      05  CM-ARREARS              PIC 9(07)V99.
+002870      05  CM-CUST-CLASS           PIC X(01).
+002880          88  CM-CLASS-RESIDENTIAL        VALUE "R".
+002890          88  CM-CLASS-COMMERCIAL         VALUE "C".
+002895          88  CM-CLASS-INDUSTRIAL         VALUE "I".
+002896      05  CM-LAST-BILL-PERIOD     PIC 9(06).
+002897      05  CM-YTD-UNITS            PIC 9(07).
+002898      05  CM-YTD-BILL             PIC 9(09)V99.
+002899      05  CM-CREDIT-BALANCE       PIC 9(07)V99.
+002900      05  CM-SERVICE-TYPE         PIC X(01).
+002910          88  CM-SVC-ELECTRICITY          VALUE "E".
+002920          88  CM-SVC-WATER                VALUE "W".
+002930      05  CM-DEPOSIT-BALANCE      PIC 9(07)V99.
+002940      05  CM-SUBSIDY-SW           PIC X(01).
+002950          88  CM-SUBSIDY-ELIGIBLE         VALUE "Y".
+002960      05  CM-SUBSIDY-TYPE         PIC X(01).
+002970          88  CM-SUBSIDY-FIXED            VALUE "F".
+002980          88  CM-SUBSIDY-PERCENT          VALUE "P".
+002990      05  CM-SUBSIDY-RATE         PIC 9(05)V99.
+002991      05  CM-LANG-CODE            PIC X(02).
+002992          88  CM-LANG-ENGLISH             VALUE "EN".
+002993          88  CM-LANG-HINDI               VALUE "HI".
+002994      05  CM-PHONE                PIC X(15).
+002995      05  CM-EMAIL                PIC X(40).
+002996      05  CM-NOTIFY-METHOD        PIC X(01).
+002997          88  CM-NOTIFY-SMS               VALUE "S".
+002998          88  CM-NOTIFY-EMAIL             VALUE "E".
+002999          88  CM-NOTIFY-BOTH              VALUE "B".
+003000          88  CM-NOTIFY-NONE              VALUE "N".
+003010      05  CM-ACCOUNT-HOLDER-ID    PIC X(10).
+003020      05  CM-CYCLE-FREQ           PIC X(01).
+003030          88  CM-CYCLE-MONTHLY            VALUE "M" " ".
+003040          88  CM-CYCLE-BIMONTHLY          VALUE "B".
+003050      05  CM-PENDING-PERIOD       PIC 9(06) VALUE ZERO.
